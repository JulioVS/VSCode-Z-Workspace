@@ -10,14 +10,46 @@
           05 APP-SIGNON-MAP-NAME        PIC X(7)  VALUE 'ESONM'.
       *      REGISTERED USERS
           05 APP-REG-USER-FILE-NAME     PIC X(8)  VALUE 'EREGUSR'.
-      *      SIGN-ON RULES
+      *      SIGN-ON RULES (SEPARATE RULE SET PER USER CATEGORY)
           05 APP-SIGNON-RULES-FILE-NAME PIC X(8)  VALUE 'ESONRUL'.
-          05 APP-SIGNON-RULES-QUEUE-NAME
-                                        PIC X(16) VALUE 'ESONRUL'.
+          05 APP-SIGNON-RULES-QUEUE-PREFIX
+                                        PIC X(8)  VALUE 'ESONRUL'.
           05 APP-SIGNON-RULES-ITEM-NUM  PIC S9(4)
                 USAGE IS BINARY                   VALUE +1.
-          05 APP-SIGNON-RULES-RRN       PIC S9(8)
+          05 APP-SIGNON-RULES-RRN-STD   PIC S9(8)
                 USAGE IS BINARY                   VALUE +1.
+          05 APP-SIGNON-RULES-RRN-MGR   PIC S9(8)
+                USAGE IS BINARY                   VALUE +2.
+          05 APP-SIGNON-RULES-RRN-ADM   PIC S9(8)
+                USAGE IS BINARY                   VALUE +3.
+      *      CHANGE PASSWORD
+          05 APP-CHGPWD-TRANSACTION-ID  PIC X(4)  VALUE 'ECHG'.
+          05 APP-CHGPWD-PROGRAM-NAME    PIC X(8)  VALUE 'ECHGP'.
+          05 APP-CHGPWD-MAPSET-NAME     PIC X(7)  VALUE 'ECHGMAP'.
+          05 APP-CHGPWD-MAP-NAME        PIC X(7)  VALUE 'ECHGM'.
+          05 APP-CHGPWD-CONTAINER-NAME  PIC X(16) VALUE 'CHGContainer'.
+          05 APP-CHGPWD-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+      *      SECOND-FACTOR PIN CHALLENGE (ADM CATEGORY USERS ONLY)
+          05 APP-PIN-TRANSACTION-ID     PIC X(4)  VALUE 'EPIN'.
+          05 APP-PIN-PROGRAM-NAME       PIC X(8)  VALUE 'EPINP'.
+          05 APP-PIN-MAPSET-NAME        PIC X(7)  VALUE 'EPINMAP'.
+          05 APP-PIN-MAP-NAME           PIC X(7)  VALUE 'EPINM'.
+          05 APP-PIN-CONTAINER-NAME     PIC X(16) VALUE 'PINContainer'.
+          05 APP-PIN-CHANNEL-NAME       PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+      *      FORGOT-PASSWORD RESET QUEUE
+          05 APP-PWDRESET-QUEUE-PREFIX  PIC X(8)  VALUE 'EPWDRSTQ'.
+          05 APP-PWDRESET-ITEM-NUM      PIC S9(4)
+                USAGE IS BINARY                   VALUE +1.
+      *      SIGN-ON RULES MAINTENANCE (ADM CATEGORY USERS ONLY)
+          05 APP-RULMNT-TRANSACTION-ID  PIC X(4)  VALUE 'ERUL'.
+          05 APP-RULMNT-PROGRAM-NAME    PIC X(8)  VALUE 'ERULP'.
+          05 APP-RULMNT-MAPSET-NAME     PIC X(7)  VALUE 'ERULMAP'.
+          05 APP-RULMNT-MAP-NAME        PIC X(7)  VALUE 'ERULM'.
+          05 APP-RULMNT-CONTAINER-NAME  PIC X(16) VALUE 'RULContainer'.
+          05 APP-RULMNT-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
       *      ACTIVITY MONITOR
           05 APP-ACTMON-PROGRAM-NAME    PIC X(8)  VALUE 'EACTMON'.
           05 APP-ACTMON-CONTAINER-NAME  PIC X(16) VALUE 'MONContainer'.
@@ -27,6 +59,20 @@
           05 APP-ACTMON-QUEUE-PREFIX    PIC X(8)  VALUE 'EUSERACT'.
           05 APP-ACTMON-ITEM-NUM        PIC S9(4)
                 USAGE IS BINARY                   VALUE +1.
+      *      LOCKOUT/TIMEOUT HISTORY
+          05 APP-LOCKHIST-FILE-NAME     PIC X(8)  VALUE 'ELOCKHS'.
+          05 APP-LOCKHIST-REQUEST-ID    PIC X(8)  VALUE 'ELOCKHRQ'.
+      *      MENU NAVIGATION AUDIT HISTORY
+          05 APP-NAVHIST-FILE-NAME      PIC X(8)  VALUE 'ENAVHS'.
+          05 APP-NAVHIST-REQUEST-ID     PIC X(8)  VALUE 'ENAVHRQ'.
+      *      ADMIN-ASSISTED UNLOCK (ADM CATEGORY USERS ONLY)
+          05 APP-UNLOCK-TRANSACTION-ID  PIC X(4)  VALUE 'EUNL'.
+          05 APP-UNLOCK-PROGRAM-NAME    PIC X(8)  VALUE 'EUNLP'.
+          05 APP-UNLOCK-MAPSET-NAME     PIC X(7)  VALUE 'EUNLMAP'.
+          05 APP-UNLOCK-MAP-NAME        PIC X(7)  VALUE 'EUNLM'.
+          05 APP-UNLOCK-CONTAINER-NAME  PIC X(16) VALUE 'UNLContainer'.
+          05 APP-UNLOCK-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
       *
       *      LANDING PAGE (ENTRY POINT)
       * ---------------------------------------------------------------
@@ -44,8 +90,15 @@
       *      EMPLOYEE MASTER FILE
           05 APP-EMP-MASTER-FILE-NAME   PIC X(8)  VALUE 'EMPMAST'.
           05 APP-EMP-MASTER-PATH-NAME   PIC X(8)  VALUE 'EMPNAME'.
+          05 APP-EMP-DEPT-PATH-NAME     PIC X(8)  VALUE 'EMPDEPT'.
+          05 APP-EMP-STDATE-PATH-NAME   PIC X(8)  VALUE 'EMPSTDT'.
+          05 APP-EMP-JOBTL-PATH-NAME    PIC X(8)  VALUE 'EMPJOBT'.
+      *      DEPARTMENT MASTER FILE
+          05 APP-DEPT-MASTER-FILE-NAME  PIC X(8)  VALUE 'EDEPMST'.
       *      FILTERS
           05 APP-FILTERS-MAP-NAME       PIC X(7)  VALUE 'EFILM'.
+      *      SAVED LIST FILTER PRESETS (PER USER)
+          05 APP-FLTPRS-FILE-NAME       PIC X(8)  VALUE 'EFLTPRS'.
       *      VIEW EMPLOYEE DETAILS
           05 APP-VIEW-TRANSACTION-ID    PIC X(4)  VALUE 'EDET'.
           05 APP-VIEW-PROGRAM-NAME      PIC X(8)  VALUE 'EVIEWP'.
@@ -62,6 +115,8 @@
           05 APP-MENU-CONTAINER-NAME    PIC X(16) VALUE 'MNUContainer'.
           05 APP-MENU-CHANNEL-NAME      PIC X(16) VALUE 'DHFTRANSACTION'
            .
+      *      RECENT-EMPLOYEE QUICK-JUMP HAND-OFF (MENU TO VIEW)
+          05 APP-JUMP-CONTAINER-NAME    PIC X(16) VALUE 'JMPContainer'.
       *      ADD EMPLOYEE
           05 APP-ADD-TRANSACTION-ID     PIC X(4)  VALUE 'EADD'.
           05 APP-ADD-PROGRAM-NAME       PIC X(8)  VALUE 'EADDP'.
@@ -70,3 +125,65 @@
           05 APP-ADD-CONTAINER-NAME     PIC X(16) VALUE 'ADDContainer'.
           05 APP-ADD-CHANNEL-NAME       PIC X(16) VALUE 'DHFTRANSACTION'
            .
+      *      UPDATE EMPLOYEE
+          05 APP-UPDATE-TRANSACTION-ID  PIC X(4)  VALUE 'EUPD'.
+          05 APP-UPDATE-PROGRAM-NAME    PIC X(8)  VALUE 'EUPDP'.
+          05 APP-UPDATE-MAPSET-NAME     PIC X(7)  VALUE 'EUPDMAP'.
+          05 APP-UPDATE-MAP-NAME        PIC X(7)  VALUE 'EUPDM'.
+          05 APP-UPDATE-CONTAINER-NAME  PIC X(16) VALUE 'UPDContainer'.
+          05 APP-UPDATE-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+      *      DELETE CONFIRMATION (SUB-SCREEN OF UPDATE EMPLOYEE)
+          05 APP-DELETE-MAPSET-NAME     PIC X(7)  VALUE 'EUPDMAP'.
+          05 APP-DELETE-MAP-NAME        PIC X(7)  VALUE 'EDELM'.
+      *      AUDIT TRAIL
+          05 APP-AUDIT-TRANSACTION-ID   PIC X(4)  VALUE 'EAUD'.
+          05 APP-AUDIT-TESTING-TRN-ID   PIC X(4)  VALUE 'EAUT'.
+          05 APP-AUDIT-REQUEST-ID       PIC X(8)  VALUE 'EAUDITRQ'.
+          05 APP-AUDIT-TRAIL-FILE-NAME  PIC X(8)  VALUE 'EAUDIT'.
+      *      EMPLOYEE DELETION LOG
+          05 APP-DELETION-LOG-FILE-NAME PIC X(8)  VALUE 'EDELLOG'.
+      *      AUDIT FILE SWITCH
+          05 APP-SWITCH-TRANSACTION-ID  PIC X(4)  VALUE 'ESWT'.
+          05 APP-SWITCH-PROGRAM-NAME    PIC X(8)  VALUE 'ESWITCH'.
+          05 APP-SWITCH-CONTROL-FILE-NAME
+                                        PIC X(8)  VALUE 'ESWCTL'.
+      *      AUDIT TRAIL INQUIRY
+          05 APP-AUDINQ-TRANSACTION-ID  PIC X(4)  VALUE 'EAUQ'.
+          05 APP-AUDINQ-PROGRAM-NAME    PIC X(8)  VALUE 'EAUQP'.
+          05 APP-AUDINQ-MAPSET-NAME     PIC X(7)  VALUE 'EAUQMAP'.
+          05 APP-AUDINQ-MAP-NAME        PIC X(7)  VALUE 'EAUQM'.
+          05 APP-AUDINQ-CONTAINER-NAME  PIC X(16) VALUE 'AUQContainer'.
+          05 APP-AUDINQ-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+      *      ONBOARDING CHECKLIST
+          05 APP-ONBOARD-TRANSACTION-ID PIC X(4)  VALUE 'EONB'.
+          05 APP-ONBOARD-PROGRAM-NAME   PIC X(8)  VALUE 'EONBP'.
+          05 APP-ONBOARD-MAPSET-NAME    PIC X(7)  VALUE 'EONBMAP'.
+          05 APP-ONBOARD-MAP-NAME       PIC X(7)  VALUE 'EONBM'.
+          05 APP-ONBOARD-CONTAINER-NAME PIC X(16) VALUE 'ONBContainer'.
+          05 APP-ONBOARD-CHANNEL-NAME   PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+          05 APP-ONBOARD-FILE-NAME      PIC X(8)  VALUE 'ECHKLST'.
+      *      CATEGORY CHANGE APPROVAL
+          05 APP-CATAPR-TRANSACTION-ID  PIC X(4)  VALUE 'ECAT'.
+          05 APP-CATAPR-PROGRAM-NAME    PIC X(8)  VALUE 'ECATP'.
+          05 APP-CATAPR-MAPSET-NAME     PIC X(7)  VALUE 'ECATMAP'.
+          05 APP-CATAPR-MAP-NAME        PIC X(7)  VALUE 'ECATM'.
+          05 APP-CATAPR-CONTAINER-NAME  PIC X(16) VALUE 'CATContainer'.
+          05 APP-CATAPR-CHANNEL-NAME    PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+          05 APP-CATAPR-FILE-NAME       PIC X(8)  VALUE 'ECATREQ'.
+      *      LEAVE / VACATION BALANCE TRACKING
+          05 APP-LEAVE-TRANSACTION-ID   PIC X(4)  VALUE 'ELEV'.
+          05 APP-LEAVE-PROGRAM-NAME     PIC X(8)  VALUE 'ELEAVP'.
+          05 APP-LEAVE-MAPSET-NAME      PIC X(7)  VALUE 'ELVMAP'.
+          05 APP-LEAVE-MAP-NAME         PIC X(7)  VALUE 'ELVM'.
+          05 APP-LEAVE-CONTAINER-NAME   PIC X(16) VALUE 'LVContainer'.
+          05 APP-LEAVE-CHANNEL-NAME     PIC X(16) VALUE 'DHFTRANSACTION'
+           .
+          05 APP-LEAVE-FILE-NAME        PIC X(8)  VALUE 'ELEAVE'.
+      *      APPRAISAL HISTORY
+          05 APP-APPHIST-FILE-NAME      PIC X(8)  VALUE 'EAPPHST'.
+      *      COMPENSATION HISTORY
+          05 APP-COMPHIST-FILE-NAME     PIC X(8)  VALUE 'ECOMHST'.
