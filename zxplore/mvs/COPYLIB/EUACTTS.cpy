@@ -19,3 +19,4 @@
           05 ACT-LAST-ACTIVITY-TIMESTAMP.
              10 ACT-LAST-ACTIVITY-DATE  PIC X(8).
              10 ACT-LAST-ACTIVITY-TIME  PIC X(6).
+          05 ACT-TERMINAL-ID            PIC X(4).
