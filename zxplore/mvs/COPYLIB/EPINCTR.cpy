@@ -0,0 +1,8 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - SECOND-FACTOR PIN CHALLENGE.
+      *      - LAYOUT FOR 'EPINCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 PIN-CHALLENGE-CONTAINER.
+          05 PIN-USER-ID           PIC X(8).
