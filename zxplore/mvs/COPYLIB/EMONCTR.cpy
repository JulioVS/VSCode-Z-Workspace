@@ -17,6 +17,7 @@
                 88 MON-AC-SIGN-ON                 VALUE 'S'.
                 88 MON-AC-SIGN-OFF                VALUE 'F'.
                 88 MON-AC-APP-FUNCTION            VALUE 'A'.
+                88 MON-AC-UNLOCK                  VALUE 'U'.
                 88 MON-AC-NOT-SET                 VALUE SPACES.
           05 MON-RESPONSE.
              10 MON-RESPONSE-CODE       PIC X(1).
@@ -27,5 +28,8 @@
                 88 MON-ST-IN-PROCESS              VALUE 'I'.
                 88 MON-ST-LOCKED-OUT              VALUE 'L'.
                 88 MON-ST-SIGNED-ON               VALUE 'S'.
+                88 MON-ST-CONCURRENT              VALUE 'C'.
+                88 MON-ST-WARNING                 VALUE 'W'.
                 88 MON-ST-NOT-SET                 VALUE SPACES.
              10 MON-MESSAGE             PIC X(79).
+             10 MON-MINUTES-REMAINING   PIC 9(2).
