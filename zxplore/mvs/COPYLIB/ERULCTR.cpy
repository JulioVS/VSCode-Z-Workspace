@@ -0,0 +1,19 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - SIGN-ON RULES MAINTENANCE.
+      *      - LAYOUT FOR 'ERULCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 RULE-MAINTENANCE-CONTAINER.
+          05 RUL-USER-ID                PIC X(8).
+          05 RUL-CURRENT-CATEGORY       PIC X(3).
+             88 RUL-CT-STANDARD                   VALUE 'STD'.
+             88 RUL-CT-MANAGER                    VALUE 'MGR'.
+             88 RUL-CT-ADMINISTRATOR              VALUE 'ADM'.
+          05 RUL-CURRENT-RRN            PIC S9(8) USAGE IS BINARY.
+          05 RUL-CURRENT-RECORD.
+             10 RUL-MAXIMUM-ATTEMPTS       PIC 9(2).
+             10 RUL-LOCKOUT-INTERVAL       PIC 9(4).
+             10 RUL-INACTIVITY-INTERVAL    PIC 9(4).
+             10 RUL-PASSWORD-MAX-AGE       PIC 9(3).
+             10 RUL-EFFECTIVE-DATE-GRACE    PIC 9(3).
