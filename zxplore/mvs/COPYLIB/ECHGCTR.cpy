@@ -0,0 +1,8 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - CHANGE PASSWORD.
+      *      - LAYOUT FOR 'ECHGCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 CHANGE-PASSWORD-CONTAINER.
+          05 CHG-USER-ID          PIC X(8).
