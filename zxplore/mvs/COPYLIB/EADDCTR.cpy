@@ -7,4 +7,4 @@
        01 ADD-EMPLOYEE-CONTAINER.
           05 ADD-USER-ID          PIC X(8).
           05 ADD-DEPARTMENT-ID    PIC 9(8).
-          05 ADD-EMPLOYEE-RECORD  PIC X(251).
+          05 ADD-EMPLOYEE-RECORD  PIC X(268).
