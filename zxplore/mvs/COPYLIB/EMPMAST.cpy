@@ -25,3 +25,5 @@
                 88 EMP-DELETED                    VALUE 'D'.
                 88 EMP-ACTIVE                     VALUE 'A'.
              10 EMP-DELETE-DATE         PIC X(8).
+             10 EMP-MANAGER-ID          PIC 9(8).
+             10 EMP-COMPENSATION        PIC 9(7)V99.
