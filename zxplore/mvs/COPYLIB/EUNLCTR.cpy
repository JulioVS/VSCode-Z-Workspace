@@ -0,0 +1,14 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - ADMIN-ASSISTED UNLOCK.
+      *      - LAYOUT FOR 'EUNLCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 UNLOCK-MAINTENANCE-CONTAINER.
+          05 UNL-USER-ID                PIC X(8).
+          05 UNL-TARGET-USER-ID         PIC X(8).
+          05 UNL-TARGET-STATUS          PIC X(1).
+             88 UNL-TS-IN-PROCESS                 VALUE 'I'.
+             88 UNL-TS-LOCKED-OUT                 VALUE 'L'.
+             88 UNL-TS-SIGNED-ON                  VALUE 'S'.
+             88 UNL-TS-NOT-SET                    VALUE SPACES.
