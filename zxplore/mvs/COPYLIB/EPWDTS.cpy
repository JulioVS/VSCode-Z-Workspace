@@ -0,0 +1,13 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - FORGOT-PASSWORD RESET QUEUE.
+      *      - RECORD LAYOUT FOR 'EPWDRSTQ' TEMPORARY STORAGE QUEUE.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - HOLDS A GENERATED TEMPORARY PASSWORD FOR PICKUP BY
+      *        WHATEVER SIDE-CHANNEL DELIVERS IT TO THE USER.
+      ******************************************************************
+       01 TEMP-PASSWORD-RECORD.
+          05 PWD-USER-ID                PIC X(8).
+          05 PWD-TEMP-PASSWORD          PIC X(8).
+          05 PWD-GENERATED-TIMESTAMP.
+             10 PWD-GENERATED-DATE      PIC X(8).
+             10 PWD-GENERATED-TIME      PIC X(6).
