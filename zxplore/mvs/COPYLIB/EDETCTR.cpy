@@ -20,7 +20,7 @@
                 88 DET-SEL-BY-EMPLOYEE-NAME        VALUE '2'.
              10 DET-SELECT-KEY-VALUE    PIC X(30)  VALUE SPACES.
       *
-          05 DET-EMPLOYEE-RECORD        PIC X(251).
+          05 DET-EMPLOYEE-RECORD        PIC X(268).
           05 DET-FILTERS                PIC X(112).
       *
           05 DET-FILE-FLAG              PIC X(1)   VALUE SPACES.
