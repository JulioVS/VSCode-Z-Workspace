@@ -22,4 +22,14 @@
              10 REG-LED REDEFINES REG-LAST-EFFECTIVE-DATE.
                 15 REG-LED-DATE         PIC X(8).
                 15 REG-LED-TIME         PIC X(6).
-             10 FILLER                  PIC X(66).
+             10 REG-EMPLOYEE-ID         PIC 9(8).
+             10 REG-PASSWORD-CHANGED-DATE PIC X(8).
+             10 REG-FORCE-PASSWORD-CHANGE PIC X(1).
+                88 REG-FORCE-CHANGE                VALUE 'Y'.
+                88 REG-FORCE-CHANGE-NOT-SET         VALUE SPACES.
+             10 REG-SECOND-FACTOR-PIN   PIC X(6).
+             10 REG-RECENT-EMPLOYEE-IDS
+                   OCCURS 5 TIMES
+                   INDEXED BY REG-RECENT-INDEX
+                                        PIC 9(8).
+             10 FILLER                  PIC X(3).
