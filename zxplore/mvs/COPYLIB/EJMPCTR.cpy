@@ -0,0 +1,10 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - RECENT-EMPLOYEE QUICK-JUMP.
+      *      - LAYOUT FOR 'EJMPCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - CARRIES THE TARGET EMPLOYEE ID FROM THE MAIN MENU TO
+      *        THE VIEW EMPLOYEE PROGRAM WHEN THE USER JUMPS STRAIGHT
+      *        TO A RECENTLY VIEWED OR UPDATED EMPLOYEE.
+      ******************************************************************
+       01 RECENT-JUMP-CONTAINER.
+          05 JMP-EMPLOYEE-ID            PIC 9(8).
