@@ -0,0 +1,85 @@
+       01  ERULMI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  LOGDINL    COMP  PIC  S9(4).
+           02  LOGDINF    PICTURE X.
+           02  FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOGDINI  PIC X(8).
+           02  CATGRYL    COMP  PIC  S9(4).
+           02  CATGRYF    PICTURE X.
+           02  FILLER REDEFINES CATGRYF.
+             03 CATGRYA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CATGRYI  PIC X(3).
+           02  MAXATTL    COMP  PIC  S9(4).
+           02  MAXATTF    PICTURE X.
+           02  FILLER REDEFINES MAXATTF.
+             03 MAXATTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MAXATTI  PIC X(2).
+           02  LOCKIVL    COMP  PIC  S9(4).
+           02  LOCKIVF    PICTURE X.
+           02  FILLER REDEFINES LOCKIVF.
+             03 LOCKIVA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOCKIVI  PIC X(4).
+           02  INACIVL    COMP  PIC  S9(4).
+           02  INACIVF    PICTURE X.
+           02  FILLER REDEFINES INACIVF.
+             03 INACIVA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  INACIVI  PIC X(4).
+           02  PWDAGEL    COMP  PIC  S9(4).
+           02  PWDAGEF    PICTURE X.
+           02  FILLER REDEFINES PWDAGEF.
+             03 PWDAGEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PWDAGEI  PIC X(3).
+           02  GRACEPL    COMP  PIC  S9(4).
+           02  GRACEPF    PICTURE X.
+           02  FILLER REDEFINES GRACEPF.
+             03 GRACEPA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  GRACEPI  PIC X(3).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  ERULMO REDEFINES ERULMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LOGDINC    PICTURE X.
+           02  LOGDINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CATGRYC    PICTURE X.
+           02  CATGRYO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MAXATTC    PICTURE X.
+           02  MAXATTO  PIC X(2).
+           02  FILLER PICTURE X(3).
+           02  LOCKIVC    PICTURE X.
+           02  LOCKIVO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  INACIVC    PICTURE X.
+           02  INACIVO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PWDAGEC    PICTURE X.
+           02  PWDAGEO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  GRACEPC    PICTURE X.
+           02  GRACEPO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
