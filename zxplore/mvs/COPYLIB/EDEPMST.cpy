@@ -0,0 +1,12 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - DEPARTMENT MASTER FILE.
+      *      - RECORD LAYOUT FOR 'EDEPMST' VSAM <KSDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.KSDS.EDEPMST'.
+      *      - SEED DATASET -> 'Z45864.DATA.EDEPMST'.
+      ******************************************************************
+       01 DEPARTMENT-MASTER-RECORD.
+          05 DEP-KEY.
+             10 DEP-DEPARTMENT-ID       PIC 9(8).
+          05 DEP-DETAILS.
+             10 DEP-DEPARTMENT-NAME     PIC X(38).
+             10 DEP-COST-CENTER-CODE    PIC X(8).
