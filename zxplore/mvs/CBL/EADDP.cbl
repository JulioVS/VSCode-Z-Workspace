@@ -13,6 +13,8 @@
       *      - ADD MAPSET.
       *      - ACTIVITY MONITOR CONTAINER.
       *      - REGISTERED USERS.
+      *      - DEPARTMENT MASTER.
+      *      - AUDIT TRAIL RECORD.
       *      - IBM'S AID KEYS.
       *      - IBM'S BMS VALUES.
       ******************************************************************
@@ -22,6 +24,8 @@
        COPY EMPMAST.
        COPY EMONCTR.
        COPY EREGUSR.
+       COPY EDEPMST.
+       COPY EAUDIT.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -31,6 +35,9 @@
           05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
           05 WS-MESSAGE           PIC X(79).
           05 WS-NEW-EMPLOYEE-ID   PIC 9(8).
+          05 WS-REHIRE-EMPLOYEE-ID PIC 9(8).
+          05 WS-SAVED-EMPLOYEE-RECORD PIC X(268).
+          05 WS-AUDIT-BEFORE-RECORD PIC X(268) VALUE SPACES.
       *
        01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
           88 VALIDATION-PASSED              VALUE 'Y'.
@@ -38,6 +45,17 @@
        01 WS-PRIMARY-NAME-FLAG    PIC X(1)  VALUE SPACES.
           88 PRIMARY-NAME-VALID             VALUE 'Y'.
           88 PRIMARY-NAME-EXISTS            VALUE SPACES.
+          88 PRIMARY-NAME-REHIRE            VALUE 'R'.
+      *
+       01 WS-NEAR-MATCH-FLAG      PIC X(1)  VALUE SPACES.
+          88 NEAR-MATCH-FOUND               VALUE 'Y'.
+      *
+      *    WORK AREA FOR THE NEAR-MATCH NAME CHECK - HOLDS THE FIRST
+      *    WORD OF THE ENTERED PRIMARY NAME, USED AS A GENERIC KEY TO
+      *    SPOT SIMILAR NAMES ALREADY ON FILE.
+       01 WS-NEAR-MATCH-WORK.
+          05 WS-NAME-PREFIX          PIC X(38) VALUE SPACES.
+          05 WS-NAME-PREFIX-LEN      PIC 9(2)  USAGE IS BINARY.
       *
        01 WS-FILE-FLAG            PIC X(1)  VALUE SPACES.
           88 END-OF-FILE                    VALUE 'E'.
@@ -329,6 +347,14 @@
                  MOVE -1 TO PRNAMEL
                  EXIT PARAGRAPH
               END-IF
+              IF PRIMARY-NAME-REHIRE THEN
+                 MOVE 'Matching Deleted Record Found - Will Rehire!'
+                    TO WS-MESSAGE
+              END-IF
+              IF NEAR-MATCH-FOUND THEN
+                 MOVE 'Warning: A Similar Primary Name Already Exists!'
+                    TO WS-MESSAGE
+              END-IF
            END-IF.
 
            IF EMP-FULL-NAME IS EQUAL TO SPACES THEN
@@ -352,9 +378,13 @@
               EXIT PARAGRAPH
            END-IF.
 
-      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED!
-           MOVE 'Employee Record Validated Successfully!'
-              TO WS-MESSAGE.
+      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED! DON'T
+      *    STOMP A PENDING REHIRE OR NEAR-MATCH WARNING ALREADY
+      *    SITTING IN 'WS-MESSAGE' - THE USER STILL NEEDS TO SEE IT.
+           IF NOT PRIMARY-NAME-REHIRE AND NOT NEAR-MATCH-FOUND THEN
+              MOVE 'Employee Record Validated Successfully!'
+                 TO WS-MESSAGE
+           END-IF.
            MOVE -1 TO PRNAMEL.
 
            SET VALIDATION-PASSED TO TRUE.
@@ -371,6 +401,11 @@
       *    KEY VALUES PRESENT IN THE EMPLOYEE MASTER FILE.
            PERFORM 3150-CONVERT-TO-TITLE-CASE
 
+      *    SAVE THE ENTERED FIELDS ASIDE SINCE A MATCHING RECORD, IF
+      *    FOUND, WILL BE READ INTO 'EMPLOYEE-MASTER-RECORD' TO CHECK
+      *    WHETHER IT IS AVAILABLE FOR REHIRE.
+           MOVE EMPLOYEE-MASTER-RECORD TO WS-SAVED-EMPLOYEE-RECORD.
+
       *    TRY TO SEE IF THE CHOSEN PRIMARY NAME ALREADY EXISTS IN THE
       *    EMPLOYEE MASTER FILE BY BROWSING FOR *EQUALITY* ON ITS
       *    ALTERNATE 'NAME' PATH.
@@ -380,6 +415,126 @@
               PERFORM 2130-END-BROWSING-NM
            END-IF.
 
+      *    IF THE ENTERED NAME IS AVAILABLE OUTRIGHT, ALSO CHECK FOR A
+      *    SIMILARLY-SPELLED NAME ALREADY ON FILE SO A TYPO ISN'T
+      *    MISTAKEN FOR A NEW EMPLOYEE.
+           IF PRIMARY-NAME-VALID THEN
+              PERFORM 2115-CHECK-NEAR-MATCH-NAME
+           END-IF.
+
+      *    RESTORE THE ENTERED FIELDS NOW THAT THE CHECK IS DONE.
+           MOVE WS-SAVED-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+
+      *    THIS IS A GENERIC (PARTIAL-KEY) BROWSE OF THE 'NAME' PATH,
+      *    LOOKING FOR A NAME THAT STARTS THE SAME AS THE ONE JUST
+      *    ENTERED. IT NEVER FAILS VALIDATION BY ITSELF - AT WORST, IT
+      *    ADDS AN INFORMATIONAL WARNING TO 'WS-MESSAGE'.
+       2115-CHECK-NEAR-MATCH-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2115-CHECK-NEAR-MATCH-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-NEAR-MATCH-FLAG.
+           INITIALIZE WS-FILE-FLAG.
+
+      *    USE THE FIRST WORD OF THE ENTERED PRIMARY NAME AS A GENERIC
+      *    KEY. A PREFIX SHORTER THAN 3 CHARACTERS WOULD MATCH TOO
+      *    MANY UNRELATED NAMES TO BE A USEFUL WARNING.
+           MOVE SPACES TO WS-NAME-PREFIX.
+           UNSTRING EMP-PRIMARY-NAME DELIMITED BY SPACE
+                INTO WS-NAME-PREFIX.
+           COMPUTE WS-NAME-PREFIX-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-PREFIX)).
+
+           IF WS-NAME-PREFIX-LEN IS LESS THAN 3 THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RIDFLD(EMP-PRIMARY-NAME)
+                GENERIC
+                KEYLENGTH(WS-NAME-PREFIX-LEN)
+                GTEQ
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         KEEP READING PAST A DELETED HIT SO A LATER, ACTIVE
+      *         NEAR-MATCH ON THE SAME PREFIX ISN'T MISSED. THE LOOP
+      *         STOPS AS SOON AS AN ACTIVE MATCH IS FOUND, OR AS SOON
+      *         AS 2116 SEES THE PREFIX STOP MATCHING OR THE FILE RUN
+      *         OUT.
+                PERFORM 2116-READ-NEXT-NEAR-MATCH
+                   UNTIL NEAR-MATCH-FOUND OR END-OF-FILE
+                PERFORM 2117-END-BROWSING-NEAR-MATCH
+           WHEN DFHRESP(NOTFND)
+                CONTINUE
+           WHEN DFHRESP(ENDFILE)
+                CONTINUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       2116-READ-NEXT-NEAR-MATCH.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2116-READ-NEXT-NEAR-MATCH' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RIDFLD(EMP-PRIMARY-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              IF EMP-PRIMARY-NAME(1:WS-NAME-PREFIX-LEN) IS EQUAL TO
+                 WS-NAME-PREFIX(1:WS-NAME-PREFIX-LEN) THEN
+                 IF NOT EMP-DELETED THEN
+                    SET NEAR-MATCH-FOUND TO TRUE
+                    MOVE
+                       'Warning: A Similar Primary Name Already Exists!'
+                       TO WS-MESSAGE
+                 END-IF
+      *          ELSE A DELETED RECORD SHARES THE PREFIX - KEEP READING.
+              ELSE
+      *          THE PREFIX NO LONGER MATCHES, SO THERE'S NOTHING
+      *          FURTHER TO FIND ON THIS GENERIC BROWSE.
+                 SET END-OF-FILE TO TRUE
+              END-IF
+           ELSE
+              SET END-OF-FILE TO TRUE
+           END-IF.
+
+       2117-END-BROWSING-NEAR-MATCH.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2117-END-BROWSING-NEAR-MATCH' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS ENDBR
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request (End Browse)!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Employee Name Path Not Open!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Ending Browse!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
        2120-START-BROWSING-NM.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2120-START-BROWSING-NM' TO WS-DEBUG-AID.
@@ -395,12 +550,10 @@
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
-      *         IF THERE'S A MATCH, THE 'PRIMARY NAME' RECEIVED FROM
-      *         THE SCREEN IS ALREADY IN USE AND THEREFORE IT DOES NOT
-      *         PASS THE VALIDATION.
-                MOVE 'Validation Error: Primary Name already exists!'
-                   TO WS-MESSAGE
-                SET PRIMARY-NAME-EXISTS TO TRUE
+      *         A MATCH WAS FOUND. IF THE MATCHING RECORD IS A DELETED
+      *         (TERMINATED) EMPLOYEE, WE TREAT THIS AS A REHIRE RATHER
+      *         THAN A DUPLICATE - SEE 2125-READ-MATCHING-RECORD.
+                PERFORM 2125-READ-MATCHING-RECORD
            WHEN DFHRESP(NOTFND)
       *         IF THERE'S NO MATCH, WE CAN USE THIS PRIMARY NAME
       *         VALUE FOR A NEW EMPLOYEE RECORD!
@@ -422,6 +575,38 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       2125-READ-MATCHING-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2125-READ-MATCHING-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-EMP-MASTER-PATH-NAME)
+                RIDFLD(EMP-PRIMARY-NAME)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                IF EMP-DELETED THEN
+      *            THE MATCHING RECORD WAS TERMINATED, SO THE PRIMARY
+      *            NAME IS AVAILABLE AGAIN VIA THE REHIRE PATH.
+                   MOVE 'Matching Deleted Record Found - Will Rehire!'
+                      TO WS-MESSAGE
+                   MOVE EMP-EMPLOYEE-ID TO WS-REHIRE-EMPLOYEE-ID
+                   SET PRIMARY-NAME-REHIRE TO TRUE
+                ELSE
+                   MOVE 'Validation Error: Primary Name already exists!'
+                      TO WS-MESSAGE
+                   SET PRIMARY-NAME-EXISTS TO TRUE
+                END-IF
+           WHEN OTHER
+                MOVE 'Error Reading Matching Record!' TO WS-MESSAGE
+                SET PRIMARY-NAME-EXISTS TO TRUE
+           END-EVALUATE.
+
        2130-END-BROWSING-NM.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2130-END-BROWSING-NM' TO WS-DEBUG-AID.
@@ -544,11 +729,43 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           PERFORM 3100-GET-NEW-EMPLOYEE-ID.
+           IF PRIMARY-NAME-REHIRE THEN
+              PERFORM 3050-REHIRE-EMPLOYEE
+           ELSE
+              PERFORM 3100-GET-NEW-EMPLOYEE-ID
+              PERFORM 3200-LOCK-NEW-IDS
+              PERFORM 3300-WRITE-NEW-RECORD
+              PERFORM 3900-RELEASE-LOCKS
+           END-IF.
+
+       3050-REHIRE-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3050-REHIRE-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    A MATCHING DELETED RECORD WAS FOUND EARLIER IN
+      *    2125-READ-MATCHING-RECORD, SO REUSE ITS EMPLOYEE ID RATHER
+      *    THAN ASSIGNING A BRAND NEW ONE.
+           MOVE ADD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+           MOVE WS-REHIRE-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+           SET EMP-ACTIVE TO TRUE.
+           MOVE SPACES TO EMP-DELETE-DATE.
+
+           PERFORM 3150-CONVERT-TO-TITLE-CASE.
+
+      *    IN TURN, UPDATE THE APP CONTAINER FOR NEXT RENDERING.
+           MOVE EMPLOYEE-MASTER-RECORD TO ADD-EMPLOYEE-RECORD.
+
            PERFORM 3200-LOCK-NEW-IDS.
-           PERFORM 3300-WRITE-NEW-RECORD.
+           PERFORM 3350-REHIRE-EXISTING-RECORD.
            PERFORM 3900-RELEASE-LOCKS.
 
+      *    >>> DEBUGGING ONLY <<<
+           MOVE WS-REHIRE-EMPLOYEE-ID TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
        3100-GET-NEW-EMPLOYEE-ID.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3100-GET-NEW-EMPLOYEE-ID' TO WS-DEBUG-AID.
@@ -858,6 +1075,12 @@
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
                 MOVE 'New Record Added Successfully!' TO WS-MESSAGE
+
+      *         WRITE AUDIT TRAIL FOR ADD ACTION. THERE IS NO 'BEFORE'
+      *         IMAGE SINCE THIS EMPLOYEE ID DID NOT PREVIOUSLY EXIST.
+                MOVE SPACES TO WS-AUDIT-BEFORE-RECORD
+                SET AUD-ACTION-ADD TO TRUE
+                PERFORM 3400-WRITE-AUDIT-TRAIL
            WHEN DFHRESP(DUPREC)
                 MOVE 'Duplicate Employee ID or Primary Name Found!'
                    TO WS-MESSAGE
@@ -873,6 +1096,100 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       3350-REHIRE-EXISTING-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3350-REHIRE-EXISTING-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RE-READ THE DELETED RECORD FOR UPDATE BEFORE REWRITING IT.
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+      *         SAVE THE TERMINATED EMPLOYEE'S LAST RECORD AS THE
+      *         'BEFORE' IMAGE PRIOR TO REWRITING IT FOR THE REHIRE.
+                MOVE EMPLOYEE-MASTER-RECORD TO WS-AUDIT-BEFORE-RECORD
+
+                EXEC CICS REWRITE
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     FROM (ADD-EMPLOYEE-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'Employee Rehired Successfully!' TO WS-MESSAGE
+
+      *              WRITE AUDIT TRAIL FOR ADD ACTION. A REHIRE IS
+      *              TREATED AS AN 'ADD' FROM THE USER'S PERSPECTIVE,
+      *              EVEN THOUGH IT IS A REWRITE OF THE OLD RECORD.
+                     SET AUD-ACTION-ADD TO TRUE
+                     PERFORM 3400-WRITE-AUDIT-TRAIL
+                WHEN OTHER
+                     MOVE 'Error Rewriting Rehired Employee Record!'
+                        TO WS-MESSAGE
+                     PERFORM 9000-SEND-MAP-AND-RETURN
+                END-EVALUATE
+           WHEN DFHRESP(RECORDBUSY)
+                MOVE 'Rehire Record Busy - Try Again!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Reading Rehire Record For Update!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       3400-WRITE-AUDIT-TRAIL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3400-WRITE-AUDIT-TRAIL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    LOAD AUDIT TRAIL WITH:
+      *
+      *      - LOGGED-IN USER'S ID.
+      *      - CURRENT DATE AND TIME.
+      *      - ACTION INDICATOR.
+      *      - PRIOR EMPLOYEE RECORD, IF ANY (BEFORE ADD/REHIRE).
+      *      - NEWLY ADDED EMPLOYEE RECORD.
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE ADD-USER-ID TO AUD-USER-ID.
+
+           MOVE WS-AUDIT-BEFORE-RECORD TO AUD-RECORD-BEFORE.
+           MOVE ADD-EMPLOYEE-RECORD TO AUD-RECORD-AFTER.
+
+      *    CALL AUDIT TRAIL ASYNC TRANSACTION TO LOG THE ADD.
+      *    ('FIRE AND FORGET' STYLE)
+           EXEC CICS START
+                TRANSID(APP-AUDIT-TRANSACTION-ID)
+                TERMID(EIBTRMID)
+                FROM (AUDIT-TRAIL-RECORD)
+                REQID(APP-AUDIT-REQUEST-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request (Audit Trail)!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(TRANSIDERR)
+                MOVE 'Audit Trail Transaction Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Writing Audit Trail!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
        3900-RELEASE-LOCKS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3900-RELEASE-LOCKS' TO WS-DEBUG-AID.
@@ -926,6 +1243,11 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
@@ -1051,7 +1373,7 @@
               MOVE EMP-FULL-NAME TO FLNAMEO
               MOVE EMP-JOB-TITLE TO JBTITLO
               MOVE EMP-DEPARTMENT-ID TO DEPTIDO
-              MOVE 'World Domination HQ' TO DEPTNMO
+              PERFORM 9120-LOOKUP-DEPARTMENT-NAME
 
               MOVE EMP-START-DATE TO WS-INPUT-DATE
               MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
@@ -1080,6 +1402,26 @@
       *    MAP AND NO REAL DATA ALONG IT.
            MOVE DFHBMFSE TO TRANIDA.
 
+       9120-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9120-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READ
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RIDFLD(EMP-DEPARTMENT-ID)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE DEP-DEPARTMENT-NAME TO DEPTNMO
+           WHEN OTHER
+                MOVE '*** Unknown Department ***' TO DEPTNMO
+           END-EVALUATE.
+
        9150-PUT-ADD-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9150-PUT-LIST-CONTAINER' TO WS-DEBUG-AID.
