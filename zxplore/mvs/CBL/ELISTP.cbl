@@ -21,6 +21,7 @@
        COPY ELSTCTR.
        COPY EMPMAST.
        COPY EMONCTR.
+       COPY EFLTPRS.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -40,11 +41,12 @@
           05 WS-PF7-LABEL           PIC X(9)   VALUE 'PF7 Prev '.
           05 WS-PF8-LABEL           PIC X(9)   VALUE 'PF8 Next '.
           05 WS-FILTERS-MSG-SF         PIC X(79)
-             VALUE 'Set Filter Criteria And Press ENTER Or Leave Blank F
-      -            'or Full Listing.'.
+             VALUE 'ENTER=List PF5=Export PF6=Print PF9=Save Preset PF
+      -            '11=Load Preset.'.
           05 WS-FILTERS-MSG-EF      PIC X(79)
                                                VALUE
-                'Edit Filter Criteria And Press ENTER To Continue.'.
+                'ENTER=Continue PF5=Export PF6=Print PF9=Save Preset P
+      -            'F11=Load Preset.'.
           05 WS-FILTERS-BANNER.
              10 WS-FIL-KEY-TYPE     PIC X(3)   VALUE SPACES.
              10 WS-FIL-KEY-VALUE    PIC X(10)  VALUE SPACES.
@@ -73,11 +75,88 @@
              88 ACTION-EXIT                    VALUE 'E'.
              88 ACTION-SIGN-OFF                VALUE 'S'.
              88 ACTION-CLEAR                   VALUE 'C'.
+             88 ACTION-PRINT                   VALUE 'P'.
+             88 ACTION-EXPORT                  VALUE 'X'.
+             88 ACTION-SAVE-PRESET             VALUE 'V'.
+             88 ACTION-LOAD-PRESET             VALUE 'L'.
              88 ACTION-INVALID                 VALUE 'I'.
              88 ACTION-NOT-SET                 VALUE SPACES.
       *
        01 WS-LINES-PER-PAGE         PIC S9(4) USAGE IS BINARY
                                                VALUE +16.
+      *
+      *   PRINTED REPORT (ROUTES FILTERED RECORDS TO THE JES SPOOL
+      *   INSTEAD OF PAGING THEM THROUGH THE TERMINAL).
+      *
+       01 WS-SPOOL-VARS.
+          05 WS-SPOOL-TOKEN         PIC X(8).
+          05 WS-SPOOL-NODE-NAME     PIC X(8)   VALUE 'LOCAL'.
+          05 WS-SPOOL-CLASS         PIC X(1)   VALUE 'A'.
+          05 WS-PRINT-COUNT         PIC 9(8)   USAGE IS BINARY
+                                               VALUE ZERO.
+          05 WS-SPOOL-STATUS        PIC X(1)   VALUE SPACES.
+             88 SPOOL-OK                       VALUE 'Y'.
+             88 SPOOL-FAILED                   VALUE 'N'.
+          05 WS-PRINT-FILE-FLAG     PIC X(1)   VALUE SPACES.
+             88 PRINT-END-OF-FILE              VALUE 'E'.
+      *
+      *   CSV EXPORT (ROUTES FILTERED RECORDS TO THE JES SPOOL, UNDER A
+      *   SEPARATE SYSOUT CLASS FROM THE PRINTED REPORT, AS A COMMA-
+      *   DELIMITED FILE A DOWNLOAD/FTP JOB CAN PICK UP).
+      *
+       01 WS-EXPORT-VARS.
+          05 WS-EXPORT-TOKEN        PIC X(8).
+          05 WS-EXPORT-CLASS        PIC X(1)   VALUE 'X'.
+          05 WS-EXPORT-COUNT        PIC 9(8)   USAGE IS BINARY
+                                               VALUE ZERO.
+          05 WS-EXPORT-STATUS       PIC X(1)   VALUE SPACES.
+             88 EXPORT-OK                      VALUE 'Y'.
+             88 EXPORT-FAILED                  VALUE 'N'.
+          05 WS-EXPORT-FILE-FLAG    PIC X(1)   VALUE SPACES.
+             88 EXPORT-END-OF-FILE             VALUE 'E'.
+      *
+      *   SAVED FILTER PRESETS (PF9=SAVE, PF11=LOAD ON THE FILTERS
+      *   SCREEN). THE TEXT KEYED INTO THE MATCH FIELD IS USED AS THE
+      *   PRESET NAME FOR BOTH ACTIONS, SINCE A SAVED PRESET IS A
+      *   DEPARTMENT/DATE COMBINATION, NOT A ONE-OFF EMPLOYEE LOOKUP.
+      *
+       01 WS-PRESET-NAME            PIC X(8)   VALUE SPACES.
+      *
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                 PIC X(40)
+             VALUE 'EMPLOYEE ROSTER - FILTERED LISTING'.
+          05 FILLER                 PIC X(40) VALUE SPACES.
+      *
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                 PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-ID          PIC Z(7)9.
+          05 FILLER                 PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME    PIC X(38).
+          05 FILLER                 PIC X(3)  VALUE SPACES.
+          05 WS-RPT-JOB-TITLE       PIC X(20).
+          05 FILLER                 PIC X(3)  VALUE SPACES.
+          05 WS-RPT-DEPT-ID         PIC Z(7)9.
+          05 FILLER                 PIC X(3)  VALUE SPACES.
+          05 WS-RPT-START-DATE      PIC X(8).
+          05 FILLER                 PIC X(6)  VALUE SPACES.
+      *
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                 PIC X(24)
+             VALUE 'TOTAL EMPLOYEES LISTED:'.
+          05 WS-RPT-TOTAL           PIC Z(7)9.
+          05 FILLER                 PIC X(72) VALUE SPACES.
+      *
+       01 WS-CSV-HEADING-LINE.
+          05 FILLER                 PIC X(29)
+             VALUE 'EMPLOYEE ID,PRIMARY NAME,JOB '.
+          05 FILLER                 PIC X(30)
+             VALUE 'TITLE,DEPARTMENT ID,START DATE'.
+      *
+       01 WS-CSV-DETAIL-LINE        PIC X(120) VALUE SPACES.
+      *
+       01 WS-CSV-WORK-FIELDS.
+          05 WS-CSV-EMP-ID          PIC Z(7)9.
+          05 WS-CSV-DEPT-ID         PIC Z(7)9.
       *
        01 WS-RE-ENTRY-AID.
           05 WS-RE-ENTRY-FILTERS    PIC X(112) VALUE SPACES.
@@ -232,11 +311,18 @@
 
        1300-READ-EMPLOYEES-BY-KEY.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '1300-READ-EMPLOYEES-BY-KEY (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '1300-READ-EMPLOYEES-BY-KEY (NM)' TO WS-DEBUG-AID
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '1300-READ-EMPLOYEES-BY-KEY (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '1300-READ-EMPLOYEES-BY-KEY (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '1300-READ-EMPLOYEES-BY-KEY (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '1300-READ-EMPLOYEES-BY-KEY (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '1300-READ-EMPLOYEES-BY-KEY (NM)' TO WS-DEBUG-AID
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -271,27 +357,53 @@
 
        1310-START-BROWSING.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '1310-START-BROWSING (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '1310-START-BROWSING (NM)' TO WS-DEBUG-AID
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '1310-START-BROWSING (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '1310-START-BROWSING (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '1310-START-BROWSING (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '1310-START-BROWSING (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '1310-START-BROWSING (NM)' TO WS-DEBUG-AID
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              EXEC CICS STARTBR
-                   FILE(APP-EMP-MASTER-FILE-NAME)
-                   RIDFLD(EMP-EMPLOYEE-ID)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           ELSE
-              EXEC CICS STARTBR
-                   FILE(APP-EMP-MASTER-PATH-NAME)
-                   RIDFLD(EMP-PRIMARY-NAME)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
       *    WILL GIVE A '16' (+20) ERROR RETURN CODE IF NOT DEFINED AS
       *    'BROWSABLE' IN THE CICS FILE DEFINITION ENTRY!
@@ -328,41 +440,88 @@
       *    >>> DEBUGGING ONLY <<<
            INITIALIZE WS-DEBUG-AID.
            ADD 1 TO WS-READ-COUNTER.
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              STRING '1320-READ-NEXT-RECORD (ID)'
-                     '('
-                     WS-READ-COUNTER
-                     ')'
-                 DELIMITED BY SIZE
-                 INTO WS-DEBUG-AID
-              END-STRING
-           ELSE
-              STRING '1320-READ-NEXT-RECORD (NM)'
-                     '('
-                     WS-READ-COUNTER
-                     ')'
-                 DELIMITED BY SIZE
-                 INTO WS-DEBUG-AID
-              END-STRING
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                STRING '1320-READ-NEXT-RECORD (ID)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-DEPARTMENT
+                STRING '1320-READ-NEXT-RECORD (DP)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-START-DATE
+                STRING '1320-READ-NEXT-RECORD (SD)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-JOB-TITLE
+                STRING '1320-READ-NEXT-RECORD (JT)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN OTHER
+                STRING '1320-READ-NEXT-RECORD (NM)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              EXEC CICS READNEXT
-                   FILE(APP-EMP-MASTER-FILE-NAME)
-                   RIDFLD(EMP-EMPLOYEE-ID)
-                   INTO (EMPLOYEE-MASTER-RECORD)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           ELSE
-              EXEC CICS READNEXT
-                   FILE(APP-EMP-MASTER-PATH-NAME)
-                   RIDFLD(EMP-PRIMARY-NAME)
-                   INTO (EMPLOYEE-MASTER-RECORD)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
@@ -387,25 +546,48 @@
 
        1330-END-BROWSING.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '1330-END-BROWSING (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '1330-END-BROWSING (NM)' TO WS-DEBUG-AID
-           END-IF
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '1330-END-BROWSING (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '1330-END-BROWSING (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '1330-END-BROWSING (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '1330-END-BROWSING (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '1330-END-BROWSING (NM)' TO WS-DEBUG-AID
+           END-EVALUATE
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              EXEC CICS ENDBR
-                   FILE(APP-EMP-MASTER-FILE-NAME)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           ELSE
-              EXEC CICS ENDBR
-                   FILE(APP-EMP-MASTER-PATH-NAME)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
@@ -417,11 +599,18 @@
 
        1400-READ-BACKWARDS-BY-KEY.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '1400-READ-BACKWARDS-BY-KEY (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '1400-READ-BACKWARDS-BY-KEY (NM)' TO WS-DEBUG-AID
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '1400-READ-BACKWARDS-BY-KEY (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '1400-READ-BACKWARDS-BY-KEY (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '1400-READ-BACKWARDS-BY-KEY (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '1400-READ-BACKWARDS-BY-KEY (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '1400-READ-BACKWARDS-BY-KEY (NM)' TO WS-DEBUG-AID
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -430,21 +619,62 @@
 
            PERFORM 1310-START-BROWSING.
 
-      *    <<< PATCH FOR BACKWARDS BROWSING BY NAME CASE >>>
+      *    <<< PATCH FOR BACKWARDS BROWSING BY NON-DECREMENTABLE KEYS >>>
       *
-      *    A CRUDE DUMMY READ BECAUSE I COULD NOT SUBTRACT THE PRIMARY
-      *    NAME ALT-KEY FOR 'PAGE DOWN'. SO, THE START BROWSE WILL GET
-      *    EQUALITY AND THIS DUMMY READ WILL GET THE ALREADY DISPLAYED
-      *    TOP-OF-CURRENT-PAGE PRIMARY NAME, WHICH WE WILL IGNORE AND
-      *    THEN LET THE BACKWARDS BROWSING LOOP START PROPER TO GET THE
-      *    PREVIOUS 16 RECORDS.
+      *    A CRUDE DUMMY READ BECAUSE WE CAN'T SUBTRACT THE PRIMARY
+      *    NAME / DEPARTMENT / START DATE ALT-KEYS FOR 'PAGE DOWN' (ALL
+      *    OF THEM CAN REPEAT ACROSS MANY EMPLOYEES, UNLIKE EMPLOYEE
+      *    ID). SO, THE START BROWSE WILL GET EQUALITY AND THIS DUMMY
+      *    READ WILL GET THE ALREADY DISPLAYED TOP-OF-CURRENT-PAGE KEY,
+      *    WHICH WE WILL IGNORE AND THEN LET THE BACKWARDS BROWSING
+      *    LOOP START PROPER TO GET THE PREVIOUS 16 RECORDS.
       *
-           IF LST-SEL-BY-EMPLOYEE-NAME THEN
-              EXEC CICS READPREV
-                   FILE(APP-EMP-MASTER-PATH-NAME)
-                   RIDFLD(EMP-PRIMARY-NAME)
-                   INTO (EMPLOYEE-MASTER-RECORD)
-                   END-EXEC
+           IF LST-SEL-BY-EMPLOYEE-NAME OR LST-SEL-BY-DEPARTMENT
+              OR LST-SEL-BY-START-DATE OR LST-SEL-BY-JOB-TITLE THEN
+              EVALUATE TRUE
+              WHEN LST-SEL-BY-DEPARTMENT
+                   EXEC CICS READPREV
+                        FILE(APP-EMP-DEPT-PATH-NAME)
+                        RIDFLD(EMP-DEPARTMENT-ID)
+                        INTO (EMPLOYEE-MASTER-RECORD)
+                        RESP(WS-CICS-RESPONSE)
+                        END-EXEC
+              WHEN LST-SEL-BY-START-DATE
+                   EXEC CICS READPREV
+                        FILE(APP-EMP-STDATE-PATH-NAME)
+                        RIDFLD(EMP-START-DATE)
+                        INTO (EMPLOYEE-MASTER-RECORD)
+                        RESP(WS-CICS-RESPONSE)
+                        END-EXEC
+              WHEN LST-SEL-BY-JOB-TITLE
+                   EXEC CICS READPREV
+                        FILE(APP-EMP-JOBTL-PATH-NAME)
+                        RIDFLD(EMP-JOB-TITLE)
+                        INTO (EMPLOYEE-MASTER-RECORD)
+                        RESP(WS-CICS-RESPONSE)
+                        END-EXEC
+              WHEN OTHER
+                   EXEC CICS READPREV
+                        FILE(APP-EMP-MASTER-PATH-NAME)
+                        RIDFLD(EMP-PRIMARY-NAME)
+                        INTO (EMPLOYEE-MASTER-RECORD)
+                        RESP(WS-CICS-RESPONSE)
+                        END-EXEC
+              END-EVALUATE
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   CONTINUE
+              WHEN DFHRESP(NOTFND)
+                   MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                   SET LST-TOP-OF-FILE TO TRUE
+              WHEN DFHRESP(ENDFILE)
+                   MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                   SET LST-TOP-OF-FILE TO TRUE
+              WHEN OTHER
+                   MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                   SET LST-TOP-OF-FILE TO TRUE
+              END-EVALUATE
            END-IF.
       *    <<< ----------------------------------------- >>>
 
@@ -461,41 +691,88 @@
       *    >>> DEBUGGING ONLY <<<
            INITIALIZE WS-DEBUG-AID.
            ADD 1 TO WS-READ-COUNTER.
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              STRING '1410-READ-PREV-RECORD (ID)'
-                     '('
-                     WS-READ-COUNTER
-                     ')'
-                 DELIMITED BY SIZE
-                 INTO WS-DEBUG-AID
-              END-STRING
-           ELSE
-              STRING '1410-READ-PREV-RECORD (NM)'
-                     '('
-                     WS-READ-COUNTER
-                     ')'
-                 DELIMITED BY SIZE
-                 INTO WS-DEBUG-AID
-              END-STRING
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                STRING '1410-READ-PREV-RECORD (ID)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-DEPARTMENT
+                STRING '1410-READ-PREV-RECORD (DP)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-START-DATE
+                STRING '1410-READ-PREV-RECORD (SD)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN LST-SEL-BY-JOB-TITLE
+                STRING '1410-READ-PREV-RECORD (JT)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           WHEN OTHER
+                STRING '1410-READ-PREV-RECORD (NM)'
+                       '('
+                       WS-READ-COUNTER
+                       ')'
+                   DELIMITED BY SIZE
+                   INTO WS-DEBUG-AID
+                END-STRING
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              EXEC CICS READPREV
-                   FILE(APP-EMP-MASTER-FILE-NAME)
-                   RIDFLD(EMP-EMPLOYEE-ID)
-                   INTO (EMPLOYEE-MASTER-RECORD)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           ELSE
-              EXEC CICS READPREV
-                   FILE(APP-EMP-MASTER-PATH-NAME)
-                   RIDFLD(EMP-PRIMARY-NAME)
-                   INTO (EMPLOYEE-MASTER-RECORD)
-                   RESP(WS-CICS-RESPONSE)
-                   END-EXEC
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS READPREV
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS READPREV
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS READPREV
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS READPREV
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READPREV
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
 
            EVALUATE WS-CICS-RESPONSE
            WHEN DFHRESP(NORMAL)
@@ -641,11 +918,18 @@
 
        2300-PREV-BY-EMPLOYEE-KEY.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '2300-PREV-BY-EMPLOYEE-KEY (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '2300-PREV-BY-EMPLOYEE-KEY (NM)' TO WS-DEBUG-AID
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '2300-PREV-BY-EMPLOYEE-KEY (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '2300-PREV-BY-EMPLOYEE-KEY (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '2300-PREV-BY-EMPLOYEE-KEY (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '2300-PREV-BY-EMPLOYEE-KEY (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '2300-PREV-BY-EMPLOYEE-KEY (NM)' TO WS-DEBUG-AID
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
@@ -684,13 +968,20 @@
       *          >>> -------------- <<<
 
       *          UNLESS WE ARE ON AN 'EMPTY DETAIL PAGE' EDGE CASE!
-      *          IN ORDER TO GO BACKWARDS, WE JUST SET THE EMPLOYEE ID
-      *          TO A FICTIONAL 'MAXIMUM VALUE'.
-                 IF LST-SEL-BY-EMPLOYEE-ID THEN
-                    MOVE HIGH-VALUES TO EMP-KEY
-                 ELSE
-                    MOVE HIGH-VALUES TO EMP-PRIMARY-NAME
-                 END-IF
+      *          IN ORDER TO GO BACKWARDS, WE JUST SET THE CURRENT
+      *          BROWSE KEY TO A FICTIONAL 'MAXIMUM VALUE'.
+                 EVALUATE TRUE
+                 WHEN LST-SEL-BY-EMPLOYEE-ID
+                      MOVE HIGH-VALUES TO EMP-KEY
+                 WHEN LST-SEL-BY-DEPARTMENT
+                      MOVE HIGH-VALUES TO EMP-DEPARTMENT-ID
+                 WHEN LST-SEL-BY-START-DATE
+                      MOVE HIGH-VALUES TO EMP-START-DATE
+                 WHEN LST-SEL-BY-JOB-TITLE
+                      MOVE HIGH-VALUES TO EMP-JOB-TITLE
+                 WHEN OTHER
+                      MOVE HIGH-VALUES TO EMP-PRIMARY-NAME
+                 END-EVALUATE
               END-IF
 
       *       RESET THE 'TOF'/'EOF' FILE FLAG.
@@ -707,28 +998,42 @@
 
        2400-NEXT-BY-EMPLOYEE-KEY.
       *    >>> DEBUGGING ONLY <<<
-           IF LST-SEL-BY-EMPLOYEE-ID THEN
-              MOVE '2400-NEXT-BY-EMPLOYEE-KEY (ID)' TO WS-DEBUG-AID
-           ELSE
-              MOVE '2400-NEXT-BY-EMPLOYEE-KEY (NM)' TO WS-DEBUG-AID
-           END-IF.
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE '2400-NEXT-BY-EMPLOYEE-KEY (ID)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE '2400-NEXT-BY-EMPLOYEE-KEY (DP)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-START-DATE
+                MOVE '2400-NEXT-BY-EMPLOYEE-KEY (SD)' TO WS-DEBUG-AID
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE '2400-NEXT-BY-EMPLOYEE-KEY (JT)' TO WS-DEBUG-AID
+           WHEN OTHER
+                MOVE '2400-NEXT-BY-EMPLOYEE-KEY (NM)' TO WS-DEBUG-AID
+           END-EVALUATE.
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
-      *    WE ADVANCE BOTH THE PAGE NUMBER AND THE EMPLOYEE ID.
+      *    WE ADVANCE BOTH THE PAGE NUMBER AND THE BROWSE KEY.
       *    THE LATTER IS TO AVOID THE LAST DISPLAYED EMPLOYEE TO BE
       *    CAUGHT AGAIN BY THE NEXT 'STARTBR' COMMAND (WHICH
       *    CHECKS FOR AN 'EQUAL OR GREATER THAN' VALUE THAN THE
-      *    PASSED ID).
+      *    PASSED KEY).
 
            IF NOT LST-END-OF-FILE THEN
               ADD 1 TO LST-CURRENT-PAGE-NUMBER
 
-              IF LST-SEL-BY-EMPLOYEE-ID THEN
-                 ADD 1 TO EMP-EMPLOYEE-ID
-              ELSE
-                 MOVE HIGH-VALUES TO EMP-PRIMARY-NAME(38:)
-              END-IF
+              EVALUATE TRUE
+              WHEN LST-SEL-BY-EMPLOYEE-ID
+                   ADD 1 TO EMP-EMPLOYEE-ID
+              WHEN LST-SEL-BY-DEPARTMENT
+                   ADD 1 TO EMP-DEPARTMENT-ID
+              WHEN LST-SEL-BY-START-DATE
+                   MOVE HIGH-VALUES TO EMP-START-DATE(8:)
+              WHEN LST-SEL-BY-JOB-TITLE
+                   MOVE HIGH-VALUES TO EMP-JOB-TITLE(38:)
+              WHEN OTHER
+                   MOVE HIGH-VALUES TO EMP-PRIMARY-NAME(38:)
+              END-EVALUATE
 
               PERFORM 1300-READ-EMPLOYEES-BY-KEY
            ELSE
@@ -816,11 +1121,17 @@
               PERFORM 3600-LOAD-FILTER-CRITERIA
            END-IF.
 
-      *    IF AN INVALID KEY WAS PRESEED ON THE PREVOUS MAP DISPLAY,
-      *    WE ISSUE A WARNING MESSAGE ON NEXT RENDER.
-           IF ACTION-INVALID THEN
+      *    IF THE PREVIOUS KEY PRESS PRODUCED ITS OWN RESULT MESSAGE
+      *    (INVALID KEY, OR A PF6/PF9/PF11 SIDE EFFECT), SHOW THAT
+      *    MESSAGE INSTEAD OF THE GENERIC ONE '3600' JUST SET ABOVE.
+           IF ACTION-INVALID OR ACTION-PRINT OR ACTION-EXPORT
+              OR ACTION-SAVE-PRESET OR ACTION-LOAD-PRESET THEN
               MOVE WS-MESSAGE TO MESSFLO
-              MOVE DFHPINK TO MESSFLC
+              IF ACTION-INVALID THEN
+                 MOVE DFHPINK TO MESSFLC
+              ELSE
+                 MOVE DFHTURQ TO MESSFLC
+              END-IF
            END-IF.
 
       *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID 'AEI9' ABEND.
@@ -869,6 +1180,16 @@
                 SET ACTION-CLEAR TO TRUE
                 INITIALIZE LST-FILTERS
                 MOVE '1' TO LST-SELECT-KEY-TYPE
+           WHEN DFHPF5
+                MOVE 'Generating CSV Export...' TO WS-MESSAGE
+                SET ACTION-EXPORT TO TRUE
+           WHEN DFHPF6
+                MOVE 'Generating Printed Report...' TO WS-MESSAGE
+                SET ACTION-PRINT TO TRUE
+           WHEN DFHPF9
+                SET ACTION-SAVE-PRESET TO TRUE
+           WHEN DFHPF11
+                SET ACTION-LOAD-PRESET TO TRUE
            WHEN OTHER
                 MOVE 'Invalid Key!' TO WS-MESSAGE
                 SET ACTION-INVALID TO TRUE
@@ -879,6 +1200,35 @@
       *    PROCEED INTO THE FILE ACCESS LOGIC.
            PERFORM 3100-SAVE-FILTER-CRITERIA.
 
+      *    IF 'PF6' WAS PRESSED, ROUTE THE MATCHING RECORDS TO A
+      *    SPOOLED REPORT INSTEAD OF PAGING THEM THROUGH THE TERMINAL.
+      *    THE FILTERS SCREEN WILL RE-DISPLAY AFTERWARDS SO THE USER
+      *    CAN RUN ANOTHER REPORT OR MOVE ON TO THE NORMAL LISTING.
+           IF ACTION-PRINT THEN
+              PERFORM 6000-PRINT-FILTERED-REPORT
+           END-IF.
+
+      *    IF 'PF5' WAS PRESSED, ROUTE THE MATCHING RECORDS TO A
+      *    COMMA-DELIMITED SPOOLED FILE INSTEAD OF THE FIXED-COLUMN
+      *    PRINTED REPORT, FOR A DOWNLOAD/FTP JOB TO PICK UP.
+           IF ACTION-EXPORT THEN
+              PERFORM 7000-EXPORT-FILTERED-REPORT
+           END-IF.
+
+      *    IF 'PF9' OR 'PF11' WAS PRESSED, THE TEXT JUST KEYED INTO THE
+      *    MATCH FIELD (ALREADY MOVED TO LST-SELECT-KEY-VALUE BY
+      *    3100-SAVE-FILTER-CRITERIA ABOVE) IS THE NAME OF THE PRESET TO
+      *    SAVE OR RECALL, NOT AN EMPLOYEE ID/NAME FILTER VALUE. EITHER
+      *    WAY THE FILTERS SCREEN SIMPLY RE-DISPLAYS AFTERWARDS, SAME AS
+      *    PF6 AND PF12.
+           IF ACTION-SAVE-PRESET THEN
+              PERFORM 3800-SAVE-PRESET
+           END-IF.
+
+           IF ACTION-LOAD-PRESET THEN
+              PERFORM 3850-LOAD-PRESET
+           END-IF.
+
        3050-TRANSFER-BACK-TO-MENU.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3050-TRANSFER-BACK-TO-MENU' TO WS-DEBUG-AID.
@@ -1100,6 +1450,47 @@
               END-IF
            END-IF.
 
+      *    SELECT OPTION '3' -> 'DEPARTMENT' FILTER.
+           IF LST-SEL-BY-DEPARTMENT THEN
+              MOVE EMP-DEPARTMENT-ID TO WS-DEPT-KEY
+
+              INITIALIZE WS-INSP-COUNTER
+
+              INSPECT WS-DEPT-KEY
+                 TALLYING WS-INSP-COUNTER
+                 FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+
+              IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                 SET KEY-FILTER-PASSED TO TRUE
+              END-IF
+           END-IF.
+
+      *    SELECT OPTION '4' -> 'START DATE' FILTER.
+           IF LST-SEL-BY-START-DATE THEN
+              INITIALIZE WS-INSP-COUNTER
+
+              INSPECT EMP-START-DATE
+                 TALLYING WS-INSP-COUNTER
+                 FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+
+              IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                 SET KEY-FILTER-PASSED TO TRUE
+              END-IF
+           END-IF.
+
+      *    SELECT OPTION '5' -> 'JOB TITLE' FILTER.
+           IF LST-SEL-BY-JOB-TITLE THEN
+              INITIALIZE WS-INSP-COUNTER
+
+              INSPECT FUNCTION UPPER-CASE(EMP-JOB-TITLE)
+                 TALLYING WS-INSP-COUNTER
+                 FOR ALL FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+
+              IF WS-INSP-COUNTER IS GREATER THAN ZERO THEN
+                 SET KEY-FILTER-PASSED TO TRUE
+              END-IF
+           END-IF.
+
        3400-APPLY-DEPT-FILTERS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3400-APPLY-DEPT-FILTERS' TO WS-DEBUG-AID.
@@ -1284,6 +1675,773 @@
               SET FILTERS-FAILED TO TRUE
            END-IF.
 
+       3800-SAVE-PRESET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3800-SAVE-PRESET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE LST-SELECT-KEY-VALUE TO WS-PRESET-NAME.
+
+           IF WS-PRESET-NAME EQUAL TO SPACES THEN
+              MOVE 'Type A Name Into The Match Field To Save A Preset!'
+                 TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE MON-USER-ID TO FLT-USER-ID.
+           MOVE WS-PRESET-NAME TO FLT-PRESET-NAME.
+           MOVE LST-SELECT-KEY-TYPE TO FLT-SELECT-KEY-TYPE.
+           MOVE LST-INCLUDE-DEPT-FILTERS TO FLT-INCLUDE-DEPT-FILTERS.
+           MOVE LST-EXCLUDE-DEPT-FILTERS TO FLT-EXCLUDE-DEPT-FILTERS.
+           MOVE LST-EMPLOYMENT-DATE-FILTERS
+              TO FLT-EMPLOYMENT-DATE-FILTERS.
+
+           EXEC CICS WRITE
+                FILE(APP-FLTPRS-FILE-NAME)
+                RIDFLD(FLT-KEY)
+                FROM (FILTER-PRESET-RECORD)
+                LENGTH(LENGTH OF FILTER-PRESET-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                STRING 'Filter Preset "' WS-PRESET-NAME '" Saved!'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+           WHEN DFHRESP(DUPREC)
+                PERFORM 3810-REWRITE-PRESET
+           WHEN OTHER
+                MOVE 'Error Saving Filter Preset!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       3810-REWRITE-PRESET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3810-REWRITE-PRESET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE USER ALREADY HAS A PRESET SAVED UNDER THIS NAME - RE-READ
+      *    IT FOR UPDATE AND REPLACE IT WITH THE CURRENT CRITERIA.
+
+           EXEC CICS READ
+                FILE(APP-FLTPRS-FILE-NAME)
+                RIDFLD(FLT-KEY)
+                INTO (FILTER-PRESET-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE WS-PRESET-NAME TO FLT-PRESET-NAME
+                MOVE MON-USER-ID TO FLT-USER-ID
+                MOVE LST-SELECT-KEY-TYPE TO FLT-SELECT-KEY-TYPE
+                MOVE LST-INCLUDE-DEPT-FILTERS
+                   TO FLT-INCLUDE-DEPT-FILTERS
+                MOVE LST-EXCLUDE-DEPT-FILTERS
+                   TO FLT-EXCLUDE-DEPT-FILTERS
+                MOVE LST-EMPLOYMENT-DATE-FILTERS
+                   TO FLT-EMPLOYMENT-DATE-FILTERS
+
+                EXEC CICS REWRITE
+                     FILE(APP-FLTPRS-FILE-NAME)
+                     FROM (FILTER-PRESET-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     STRING 'Filter Preset "' WS-PRESET-NAME
+                            '" Updated!'
+                        DELIMITED BY SIZE INTO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Updating Filter Preset!' TO WS-MESSAGE
+                END-EVALUATE
+           WHEN OTHER
+                MOVE 'Error Reading Filter Preset For Update!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       3850-LOAD-PRESET.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3850-LOAD-PRESET' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE LST-SELECT-KEY-VALUE TO WS-PRESET-NAME.
+
+           IF WS-PRESET-NAME EQUAL TO SPACES THEN
+              MOVE 'Type A Name Into The Match Field To Load A Preset!'
+                 TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE MON-USER-ID TO FLT-USER-ID.
+           MOVE WS-PRESET-NAME TO FLT-PRESET-NAME.
+
+           EXEC CICS READ
+                FILE(APP-FLTPRS-FILE-NAME)
+                RIDFLD(FLT-KEY)
+                INTO (FILTER-PRESET-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                INITIALIZE LST-FILTERS
+                MOVE FLT-SELECT-KEY-TYPE TO LST-SELECT-KEY-TYPE
+                MOVE FLT-INCLUDE-DEPT-FILTERS
+                   TO LST-INCLUDE-DEPT-FILTERS
+                MOVE FLT-EXCLUDE-DEPT-FILTERS
+                   TO LST-EXCLUDE-DEPT-FILTERS
+                MOVE FLT-EMPLOYMENT-DATE-FILTERS
+                   TO LST-EMPLOYMENT-DATE-FILTERS
+                SET LST-FILTERS-SET TO TRUE
+
+                STRING 'Filter Preset "' WS-PRESET-NAME '" Loaded!'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+           WHEN DFHRESP(NOTFND)
+                STRING 'Filter Preset "' WS-PRESET-NAME '" Not Found!'
+                   DELIMITED BY SIZE INTO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Loading Filter Preset!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       LIST-REPORT SECTION.
+      *-----------------------------------------------------------------
+
+      *    ROUTES EVERY RECORD MATCHING THE CURRENT FILTER CRITERIA TO
+      *    A SPOOLED REPORT, INSTEAD OF PAGING THEM THROUGH THE
+      *    TERMINAL 16 RECORDS AT A TIME. UNLIKE THE ON-SCREEN LISTING,
+      *    THIS IS *NOT* CAPPED BY 'WS-LINES-PER-PAGE' - THE WHOLE
+      *    MATCHING SET IS WRITTEN TO THE REPORT.
+
+       6000-PRINT-FILTERED-REPORT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6000-PRINT-FILTERED-REPORT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-PRINT-COUNT.
+           INITIALIZE WS-PRINT-FILE-FLAG.
+           SET SPOOL-OK TO TRUE.
+
+           PERFORM 6100-OPEN-SPOOL.
+
+           IF SPOOL-OK THEN
+              PERFORM 6150-WRITE-REPORT-HEADING
+           END-IF.
+
+           IF SPOOL-OK THEN
+              PERFORM 6200-START-PRINT-BROWSE
+           END-IF.
+
+           IF SPOOL-OK AND NOT PRINT-END-OF-FILE THEN
+              PERFORM 6300-READ-AND-PRINT-NEXT
+                 UNTIL PRINT-END-OF-FILE
+                 OR SPOOL-FAILED
+              PERFORM 6400-END-PRINT-BROWSE
+           END-IF.
+
+           IF SPOOL-OK THEN
+              PERFORM 6500-WRITE-REPORT-SUMMARY
+           END-IF.
+
+           IF SPOOL-OK THEN
+              PERFORM 6600-CLOSE-SPOOL
+           END-IF.
+
+           IF SPOOL-OK THEN
+              STRING 'Report Spooled For Printing - '
+                     WS-PRINT-COUNT
+                     ' Employee(s) Listed!'
+                 DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+           END-IF.
+
+       6100-OPEN-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6100-OPEN-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLOPEN
+                OUTPUT
+                NODE(WS-SPOOL-NODE-NAME)
+                USERID(EIBUSERID)
+                CLASS(WS-SPOOL-CLASS)
+                TOKEN(WS-SPOOL-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Opening Spool For Report!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6150-WRITE-REPORT-HEADING.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6150-WRITE-REPORT-HEADING' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM (WS-REPORT-HEADING-1)
+                FLENGTH(LENGTH OF WS-REPORT-HEADING-1)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Writing Report Heading!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6200-START-PRINT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6200-START-PRINT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    UNLIKE '1310-START-BROWSING', WE ALWAYS START FROM THE VERY
+      *    BEGINNING OF THE FILE, AS THE WHOLE MATCHING SET (NOT JUST
+      *    ONE PAGE) NEEDS TO MAKE IT INTO THE REPORT.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE LOW-VALUES TO EMP-KEY
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE LOW-VALUES TO EMP-DEPARTMENT-ID
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                MOVE LOW-VALUES TO EMP-START-DATE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE LOW-VALUES TO EMP-JOB-TITLE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                MOVE LOW-VALUES TO EMP-PRIMARY-NAME
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET PRINT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse For Report!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6300-READ-AND-PRINT-NEXT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6300-READ-AND-PRINT-NEXT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 3200-APPLY-FILTERS
+                PERFORM 3700-CHECK-DELETION
+
+                IF FILTERS-PASSED THEN
+                   PERFORM 6350-WRITE-DETAIL-LINE
+                END-IF
+           WHEN DFHRESP(NOTFND)
+                SET PRINT-END-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                SET PRINT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Record For Report!'
+                   TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6350-WRITE-DETAIL-LINE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6350-WRITE-DETAIL-LINE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-REPORT-DETAIL-LINE.
+           MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE EMP-PRIMARY-NAME(1:38) TO WS-RPT-PRIMARY-NAME.
+           MOVE EMP-JOB-TITLE(1:20) TO WS-RPT-JOB-TITLE.
+           MOVE EMP-DEPARTMENT-ID TO WS-RPT-DEPT-ID.
+           MOVE EMP-START-DATE TO WS-RPT-START-DATE.
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM (WS-REPORT-DETAIL-LINE)
+                FLENGTH(LENGTH OF WS-REPORT-DETAIL-LINE)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-PRINT-COUNT
+           WHEN OTHER
+                MOVE 'Error Writing Detail Line To Report!'
+                   TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6400-END-PRINT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6400-END-PRINT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Ending Browse For Report!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       6500-WRITE-REPORT-SUMMARY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6500-WRITE-REPORT-SUMMARY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE WS-PRINT-COUNT TO WS-RPT-TOTAL.
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM (WS-REPORT-SUMMARY-LINE)
+                FLENGTH(LENGTH OF WS-REPORT-SUMMARY-LINE)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Writing Report Summary!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6600-CLOSE-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6600-CLOSE-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-SPOOL-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Closing Spool For Report!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       7000-EXPORT-FILTERED-REPORT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7000-EXPORT-FILTERED-REPORT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-EXPORT-COUNT.
+           INITIALIZE WS-EXPORT-FILE-FLAG.
+           SET EXPORT-OK TO TRUE.
+
+           PERFORM 7100-OPEN-EXPORT-SPOOL.
+
+           IF EXPORT-OK THEN
+              PERFORM 7150-WRITE-EXPORT-HEADING
+           END-IF.
+
+           IF EXPORT-OK THEN
+              PERFORM 7200-START-EXPORT-BROWSE
+           END-IF.
+
+           IF EXPORT-OK AND NOT EXPORT-END-OF-FILE THEN
+              PERFORM 7300-READ-AND-EXPORT-NEXT
+                 UNTIL EXPORT-END-OF-FILE
+                 OR EXPORT-FAILED
+              PERFORM 7400-END-EXPORT-BROWSE
+           END-IF.
+
+           IF EXPORT-OK THEN
+              PERFORM 7600-CLOSE-EXPORT-SPOOL
+           END-IF.
+
+           IF EXPORT-OK THEN
+              STRING 'CSV Export Spooled For Download - '
+                     WS-EXPORT-COUNT
+                     ' Employee(s) Listed!'
+                 DELIMITED BY SIZE
+                 INTO WS-MESSAGE
+           END-IF.
+
+       7100-OPEN-EXPORT-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7100-OPEN-EXPORT-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLOPEN
+                OUTPUT
+                NODE(WS-SPOOL-NODE-NAME)
+                USERID(EIBUSERID)
+                CLASS(WS-EXPORT-CLASS)
+                TOKEN(WS-EXPORT-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Opening Spool For CSV Export!' TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
+       7150-WRITE-EXPORT-HEADING.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7150-WRITE-EXPORT-HEADING' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-EXPORT-TOKEN)
+                FROM (WS-CSV-HEADING-LINE)
+                FLENGTH(LENGTH OF WS-CSV-HEADING-LINE)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Writing CSV Export Header!' TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
+       7200-START-EXPORT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7200-START-EXPORT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SAME FULL-FILE, KEY-TYPE-DRIVEN BROWSE PATTERN AS
+      *    '6200-START-PRINT-BROWSE' -- THE EXPORT COVERS THE WHOLE
+      *    MATCHING SET, NOT JUST ONE PAGE.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                MOVE LOW-VALUES TO EMP-KEY
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                MOVE LOW-VALUES TO EMP-DEPARTMENT-ID
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                MOVE LOW-VALUES TO EMP-START-DATE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                MOVE LOW-VALUES TO EMP-JOB-TITLE
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                MOVE LOW-VALUES TO EMP-PRIMARY-NAME
+                EXEC CICS STARTBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                SET EXPORT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Starting Browse For CSV Export!'
+                   TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
+       7300-READ-AND-EXPORT-NEXT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7300-READ-AND-EXPORT-NEXT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RIDFLD(EMP-EMPLOYEE-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RIDFLD(EMP-DEPARTMENT-ID)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RIDFLD(EMP-START-DATE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RIDFLD(EMP-JOB-TITLE)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS READNEXT
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RIDFLD(EMP-PRIMARY-NAME)
+                     INTO (EMPLOYEE-MASTER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 3200-APPLY-FILTERS
+                PERFORM 3700-CHECK-DELETION
+
+                IF FILTERS-PASSED THEN
+                   PERFORM 7350-WRITE-EXPORT-LINE
+                END-IF
+           WHEN DFHRESP(NOTFND)
+                SET EXPORT-END-OF-FILE TO TRUE
+           WHEN DFHRESP(ENDFILE)
+                SET EXPORT-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Record For CSV Export!'
+                   TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
+       7350-WRITE-EXPORT-LINE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7350-WRITE-EXPORT-LINE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EMP-EMPLOYEE-ID TO WS-CSV-EMP-ID.
+           MOVE EMP-DEPARTMENT-ID TO WS-CSV-DEPT-ID.
+
+           INITIALIZE WS-CSV-DETAIL-LINE.
+           STRING FUNCTION TRIM(WS-CSV-EMP-ID)
+                  ','
+                  FUNCTION TRIM(EMP-PRIMARY-NAME)
+                  ','
+                  FUNCTION TRIM(EMP-JOB-TITLE)
+                  ','
+                  FUNCTION TRIM(WS-CSV-DEPT-ID)
+                  ','
+                  EMP-START-DATE
+              DELIMITED BY SIZE
+              INTO WS-CSV-DETAIL-LINE
+           END-STRING.
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-EXPORT-TOKEN)
+                FROM (WS-CSV-DETAIL-LINE)
+                FLENGTH(LENGTH OF WS-CSV-DETAIL-LINE)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                ADD 1 TO WS-EXPORT-COUNT
+           WHEN OTHER
+                MOVE 'Error Writing CSV Export Line!'
+                   TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
+       7400-END-EXPORT-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7400-END-EXPORT-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN LST-SEL-BY-EMPLOYEE-ID
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-FILE-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-DEPARTMENT
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-DEPT-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-START-DATE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-STDATE-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN LST-SEL-BY-JOB-TITLE
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-JOBTL-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           WHEN OTHER
+                EXEC CICS ENDBR
+                     FILE(APP-EMP-MASTER-PATH-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+           END-EVALUATE.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Ending Browse For CSV Export!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       7600-CLOSE-EXPORT-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '7600-CLOSE-EXPORT-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-EXPORT-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Closing Spool For CSV Export!' TO WS-MESSAGE
+                SET EXPORT-FAILED TO TRUE
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        ACTIVITY-MONITOR SECTION.
       *-----------------------------------------------------------------
@@ -1301,6 +2459,11 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
@@ -1521,6 +2684,24 @@
                  TO WS-FIL-KEY-VALUE
            END-IF.
 
+           IF LST-SEL-BY-DEPARTMENT THEN
+              MOVE 'DP:' TO WS-FIL-KEY-TYPE
+              MOVE FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                 TO WS-FIL-KEY-VALUE
+           END-IF.
+
+           IF LST-SEL-BY-START-DATE THEN
+              MOVE 'SD:' TO WS-FIL-KEY-TYPE
+              MOVE FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                 TO WS-FIL-KEY-VALUE
+           END-IF.
+
+           IF LST-SEL-BY-JOB-TITLE THEN
+              MOVE 'JT:' TO WS-FIL-KEY-TYPE
+              MOVE FUNCTION TRIM(LST-SELECT-KEY-VALUE)
+                 TO WS-FIL-KEY-VALUE
+           END-IF.
+
            IF LST-INCLUDE-DEPT-FILTERS IS NOT EQUAL TO SPACES THEN
               MOVE FUNCTION TRIM(LST-INCLUDE-DEPT-FILTERS)
                  TO WS-FIL-INCLUDE
