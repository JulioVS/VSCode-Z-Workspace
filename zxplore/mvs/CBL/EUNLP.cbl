@@ -0,0 +1,513 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EUNLP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'ADMIN-ASSISTED UNLOCK' PROGRAM.
+      *      - RESTRICTED TO ADMINISTRATOR CATEGORY USERS.
+      *      - CLEARS A LOCKED-OUT USER'S SESSION IMMEDIATELY, RATHER
+      *        THAN MAKING HIM WAIT OUT 'SR-LOCKOUT-INTERVAL'.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - UNLOCK MAINTENANCE CONTAINER.
+      *      - UNLOCK MAINTENANCE MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EUNLCTR.
+       COPY EUNLMAP.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+          05 WS-SAVED-ADMIN-ID    PIC X(8).
+          05 WS-SAVED-ADMIN-CATEGORY PIC X(3).
+      *
+       01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED              VALUE 'Y'.
+          88 VALIDATION-FAILED              VALUE SPACES.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-UNLOCK-CONTAINER-NAME)
+                CHANNEL(APP-UNLOCK-CHANNEL-NAME)
+                INTO (UNLOCK-MAINTENANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Unlock Maintenance Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THIS SCREEN UNLOCKS OTHER USERS' SESSIONS, SO IT IS
+      *    RESTRICTED TO ADMINISTRATOR CATEGORY USERS ONLY.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized to Unlock Users!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           MOVE MON-USER-ID TO UNL-USER-ID.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE UNLOCK-MAINTENANCE-CONTAINER.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EUNLMO.
+
+           MOVE 'Welcome to the Admin-Assisted Unlock screen!'
+              TO WS-MESSAGE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-UNLOCK-MAP-NAME)
+                MAPSET(APP-UNLOCK-MAPSET-NAME)
+                INTO (EUNLMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    IF - CONTRADICTING THE ORIGINAL CHECK - THE USER IS NO LONGER
+      *    AN ADMINISTRATOR, SIGN HIM OFF RATHER THAN LET HIM CONTINUE.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              PERFORM 2600-SIGN-USER-OFF
+           END-IF.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-MAINTENANCE
+           WHEN DFHPF10
+                PERFORM 2600-SIGN-USER-OFF
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-USER-INPUT
+                IF VALIDATION-PASSED THEN
+                   PERFORM 2200-LOOKUP-AND-UNLOCK-USER
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+           IF TARGIDL IS EQUAL TO ZERO THEN
+              MOVE 'Validation Error: Enter A User ID To Unlock!'
+                 TO WS-MESSAGE
+              MOVE -1 TO TARGIDL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED!
+           SET VALIDATION-PASSED TO TRUE.
+
+       2200-LOOKUP-AND-UNLOCK-USER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-LOOKUP-AND-UNLOCK-USER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION UPPER-CASE(TARGIDI) TO UNL-TARGET-USER-ID.
+
+           PERFORM 5000-UNLOCK-TARGET-USER.
+
+       2500-CANCEL-MAINTENANCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-MAINTENANCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END CONVERSATION WITHOUT UNLOCKING
+      *    ANY USER.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       2600-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       UNLOCK SECTION.
+      *-----------------------------------------------------------------
+
+       5000-UNLOCK-TARGET-USER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5000-UNLOCK-TARGET-USER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE ACTIVITY MONITOR CONTAINER ALWAYS ECHOES BACK WHATEVER
+      *    'MON-USER-ID'/'MON-USER-CATEGORY' IT WAS GIVEN, SO SAVE MY
+      *    OWN IDENTITY BEFORE LINKING ON BEHALF OF THE TARGET USER,
+      *    AND RESTORE IT AFTERWARD SO MY OWN SESSION IS NOT CLOBBERED.
+           MOVE MON-USER-ID TO WS-SAVED-ADMIN-ID.
+           MOVE MON-USER-CATEGORY TO WS-SAVED-ADMIN-CATEGORY.
+
+           PERFORM 5100-CALL-UNLOCK-FUNCTION.
+
+           MOVE WS-SAVED-ADMIN-ID TO MON-USER-ID.
+           MOVE WS-SAVED-ADMIN-CATEGORY TO MON-USER-CATEGORY.
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+       5100-CALL-UNLOCK-FUNCTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5100-CALL-UNLOCK-FUNCTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE APP-UNLOCK-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE UNL-TARGET-USER-ID TO MON-USER-ID.
+           INITIALIZE MON-USER-CATEGORY.
+           SET MON-AC-UNLOCK TO TRUE.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 5200-GET-UNLOCK-RESPONSE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       5200-GET-UNLOCK-RESPONSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5200-GET-UNLOCK-RESPONSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE MON-MESSAGE TO WS-MESSAGE
+                MOVE MON-SIGN-ON-STATUS TO UNL-TARGET-STATUS
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor Response!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+      *    MONITOR, AND IF SO, WHETHER THE SESSION IS STILL ACTIVE.
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-UNLOCK-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-UNLOCK-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-UNLOCK-MAP-NAME)
+                MAPSET(APP-UNLOCK-MAPSET-NAME)
+                FROM (EUNLMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-UNLOCK-CHANNEL-NAME)
+                TRANSID(APP-UNLOCK-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF UNL-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE UNL-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE UNL-TARGET-USER-ID TO TARGIDO.
+
+           EVALUATE TRUE
+           WHEN UNL-TS-IN-PROCESS
+                MOVE 'IN-PROCESS' TO STATUSO
+           WHEN UNL-TS-LOCKED-OUT
+                MOVE 'LOCKED-OUT' TO STATUSO
+           WHEN UNL-TS-SIGNED-ON
+                MOVE 'SIGNED-ON' TO STATUSO
+           WHEN OTHER
+                MOVE SPACES TO STATUSO
+           END-EVALUATE.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-UNLOCK-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-UNLOCK-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-UNLOCK-CONTAINER-NAME)
+                CHANNEL(APP-UNLOCK-CHANNEL-NAME)
+                FROM (UNLOCK-MAINTENANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Unlock Maintenance Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
