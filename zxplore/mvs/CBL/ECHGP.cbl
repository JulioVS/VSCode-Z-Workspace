@@ -0,0 +1,504 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECHGP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'CHANGE PASSWORD' PROGRAM.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - CHANGE PASSWORD CONTAINER.
+      *      - CHANGE PASSWORD MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - REGISTERED USERS.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY ECHGCTR.
+       COPY ECHGMAP.
+       COPY EMONCTR.
+       COPY EREGUSR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+          05 WS-CURRENT-DATE      PIC X(14).
+      *
+       01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED              VALUE 'Y'.
+          88 VALIDATION-FAILED              VALUE SPACES.
+      *
+       01 WS-HASH-WORK-AREA.
+          05 WS-HASH-INPUT        PIC X(8).
+          05 WS-HASH-RESULT       PIC X(8).
+          05 WS-HASH-INDEX        PIC 9(1) USAGE IS BINARY.
+          05 WS-HASH-CHAR-VALUE   PIC 9(4) USAGE IS BINARY.
+          05 WS-HASH-OUT-VALUE    PIC 9(3) USAGE IS BINARY.
+          05 WS-HASH-ACCUM        PIC 9(5) USAGE IS COMP.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-CHGPWD-CONTAINER-NAME)
+                CHANNEL(APP-CHGPWD-CHANNEL-NAME)
+                INTO (CHANGE-PASSWORD-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Change Password Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+           PERFORM 1200-GET-USER-ID.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE CHANGE-PASSWORD-CONTAINER.
+           INITIALIZE REGISTERED-USER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE ECHGMO.
+
+           MOVE 'Your Password Has Expired - Please Choose A New One!'
+              TO WS-MESSAGE.
+           MOVE -1 TO OLDPWDL.
+
+       1200-GET-USER-ID.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1200-GET-USER-ID' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    GET CURRENTLY SIGNING-ON USER FROM MONITOR CONTAINER.
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE MON-USER-ID TO CHG-USER-ID
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-CHGPWD-MAP-NAME)
+                MAPSET(APP-CHGPWD-MAPSET-NAME)
+                INTO (ECHGMI)
+                END-EXEC.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-CHANGE
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-USER-INPUT
+                IF VALIDATION-PASSED THEN
+                   PERFORM 3000-CHANGE-PASSWORD
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+      *    RE-READ THE USER'S REGISTRATION RECORD TO CHECK THE
+      *    CURRENTLY-ENTERED PASSWORD AGAINST IT.
+           MOVE CHG-USER-ID TO REG-USER-ID.
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading Users File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+           IF OLDPWDI IS EQUAL TO LOW-VALUES OR
+              OLDPWDI IS EQUAL TO SPACES THEN
+              MOVE 'Validation Error: Current Password Is Required!'
+                 TO WS-MESSAGE
+              MOVE -1 TO OLDPWDL
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE OLDPWDI TO WS-HASH-INPUT.
+           PERFORM 2150-HASH-PASSWORD.
+
+           IF WS-HASH-RESULT IS NOT EQUAL TO REG-USER-PASSWORD THEN
+              MOVE 'Validation Error: Current Password Is Incorrect!'
+                 TO WS-MESSAGE
+              MOVE -1 TO OLDPWDL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF NEWPWDI IS EQUAL TO LOW-VALUES OR
+              NEWPWDI IS EQUAL TO SPACES THEN
+              MOVE 'Validation Error: New Password Is Required!'
+                 TO WS-MESSAGE
+              MOVE -1 TO NEWPWDL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF NEWPWDI IS EQUAL TO OLDPWDI THEN
+              MOVE 'Validation Error: New Password Must Differ!'
+                 TO WS-MESSAGE
+              MOVE -1 TO NEWPWDL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF CONPWDI IS NOT EQUAL TO NEWPWDI THEN
+              MOVE 'Validation Error: Passwords Do Not Match!'
+                 TO WS-MESSAGE
+              MOVE -1 TO CONPWDL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED!
+           MOVE 'Password Validated Successfully!' TO WS-MESSAGE.
+           SET VALIDATION-PASSED TO TRUE.
+
+       2150-HASH-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2150-HASH-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONE-WAY HASH OF WS-HASH-INPUT, SALTED WITH THE USER ID SO
+      *    TWO ACCOUNTS SHARING A PASSWORD DON'T HASH THE SAME WAY.
+      *    EACH OUTPUT BYTE IS MIXED FROM A RUNNING ACCUMULATOR CARRIED
+      *    FORWARD ACROSS ALL EIGHT INPUT CHARACTERS, NOT FROM ITS OWN
+      *    INPUT CHARACTER ALONE, SO THERE IS NO PER-CHARACTER ALGEBRA
+      *    THAT RECOVERS THE ORIGINAL PASSWORD FROM THE SALT AND THE
+      *    HASHED RESULT. RESULT IS RETURNED IN WS-HASH-RESULT.
+           INITIALIZE WS-HASH-RESULT.
+           MOVE FUNCTION ORD(REG-USER-ID(1:1)) TO WS-HASH-ACCUM.
+
+           PERFORM VARYING WS-HASH-INDEX FROM 1 BY 1
+              UNTIL WS-HASH-INDEX IS GREATER THAN 8
+                   COMPUTE WS-HASH-ACCUM =
+                      FUNCTION MOD(
+                         (WS-HASH-ACCUM * 131) +
+                         FUNCTION ORD(WS-HASH-INPUT(WS-HASH-INDEX:1)) +
+                         (FUNCTION ORD(REG-USER-ID(WS-HASH-INDEX:1)) * 17),
+                         99991)
+                   COMPUTE WS-HASH-CHAR-VALUE =
+                      FUNCTION MOD(WS-HASH-ACCUM, 9973) +
+                      (WS-HASH-INDEX * 13)
+                   COMPUTE WS-HASH-OUT-VALUE =
+                      FUNCTION MOD(WS-HASH-CHAR-VALUE, 94) + 33
+                   MOVE FUNCTION CHAR(WS-HASH-OUT-VALUE)
+                      TO WS-HASH-RESULT(WS-HASH-INDEX:1)
+           END-PERFORM.
+
+       2500-CANCEL-CHANGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-CHANGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END CONVERSATION WITHOUT CHANGING
+      *    THE PASSWORD - THE USER WILL NEED TO SIGN ON AGAIN AND
+      *    WILL BE SENT RIGHT BACK HERE UNTIL IT IS CHANGED.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      *-----------------------------------------------------------------
+       WRITING SECTION.
+      *-----------------------------------------------------------------
+
+       3000-CHANGE-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-CHANGE-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE NEWPWDI TO WS-HASH-INPUT
+                PERFORM 2150-HASH-PASSWORD
+                MOVE WS-HASH-RESULT TO REG-USER-PASSWORD
+                MOVE WS-CURRENT-DATE(1:8) TO REG-PASSWORD-CHANGED-DATE
+                SET REG-FORCE-CHANGE-NOT-SET TO TRUE
+
+                EXEC CICS REWRITE
+                     FILE(APP-REG-USER-FILE-NAME)
+                     FROM (REGISTERED-USER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'Password Changed Successfully!' TO WS-MESSAGE
+                     PERFORM 3500-NOTIFY-ACTIVITY-MONITOR
+                     PERFORM 9500-TRANSFER-TO-LANDING-PAGE
+                WHEN OTHER
+                     MOVE 'Error Rewriting User Record!' TO WS-MESSAGE
+                     PERFORM 9000-SEND-MAP-AND-RETURN
+                END-EVALUATE
+           WHEN DFHRESP(RECORDBUSY)
+                MOVE 'User Record Busy - Try Again!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Reading User Record For Update!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       3500-NOTIFY-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3500-NOTIFY-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    NOTIFY ACTIVITY MONITOR OF A SUCCESSFUL SIGN-ON, NOW THAT
+      *    THE FORCED PASSWORD CHANGE HAS BEEN COMPLETED.
+      *    (ONE-WAY OPERATION, NO RESPONSE EXPECTED)
+           MOVE APP-CHGPWD-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE CHG-USER-ID TO MON-USER-ID.
+           MOVE REG-USER-CATEGORY TO MON-USER-CATEGORY.
+           SET MON-AC-NOTIFY TO TRUE.
+           INITIALIZE MON-RESPONSE.
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-CHGPWD-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-CHGPWD-MAP-NAME)
+                MAPSET(APP-CHGPWD-MAPSET-NAME)
+                FROM (ECHGMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-CHGPWD-CHANNEL-NAME)
+                TRANSID(APP-CHGPWD-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+           MOVE CHG-USER-ID TO LOGDINO.
+           MOVE WS-MESSAGE TO MESSO.
+
+       9150-PUT-CHGPWD-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-CHGPWD-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-CHGPWD-CONTAINER-NAME)
+                CHANNEL(APP-CHGPWD-CHANNEL-NAME)
+                FROM (CHANGE-PASSWORD-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Change Password Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9500-TRANSFER-TO-LANDING-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9500-TRANSFER-TO-LANDING-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-LANDING-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Landing Page Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Linking To Landing Page!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
