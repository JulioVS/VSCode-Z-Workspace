@@ -19,6 +19,9 @@
        COPY EMNUCTR.
        COPY EMNAMAP.
        COPY EMONCTR.
+       COPY EREGUSR.
+       COPY EJMPCTR.
+       COPY ENAVHS.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -27,6 +30,11 @@
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE   PIC S9(8) USAGE IS BINARY.
           05 WS-MESSAGE         PIC X(79).
+          05 WS-RBA-FIELD       PIC S9(8) USAGE IS BINARY.
+          05 WS-NAV-DESTINATION PIC X(8).
+          05 WS-LOCK-FLAG       PIC X(1).
+             88 LOCK-ACQUIRED              VALUE 'Y'.
+             88 LOCK-NOT-ACQUIRED          VALUE 'N'.
       *
        01 WS-DEBUG-AID          PIC X(45) VALUE SPACES.
       *
@@ -135,6 +143,12 @@
                 PERFORM 2100-TRANSFER-TO-LIST-PAGE
            WHEN DFHPF2
                 PERFORM 2200-TRANSFER-TO-VIEW-PAGE
+           WHEN DFHPF4
+                PERFORM 2400-TRANSFER-TO-ADD-PAGE
+           WHEN DFHPF5
+                PERFORM 2450-TRANSFER-TO-UPDATE-PAGE
+           WHEN DFHPF6
+                PERFORM 2600-TRANSFER-TO-RECENT-EMPLOYEE
            WHEN DFHPF3
            WHEN DFHPF10
            WHEN DFHPF12
@@ -152,6 +166,10 @@
       *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
            PERFORM 2300-DELETE-MENU-CONTAINER.
 
+      *    LOG THIS NAVIGATION EVENT BEFORE THE TRANSFER TAKES PLACE.
+           MOVE APP-LIST-PROGRAM-NAME TO WS-NAV-DESTINATION.
+           PERFORM 5000-LOG-NAVIGATION-EVENT.
+
       *    TRANSFER LOGIC TO EMPLOYEES LISTING PAGE.
            EXEC CICS XCTL
                 PROGRAM(APP-LIST-PROGRAM-NAME)
@@ -179,6 +197,10 @@
       *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
            PERFORM 2300-DELETE-MENU-CONTAINER.
 
+      *    LOG THIS NAVIGATION EVENT BEFORE THE TRANSFER TAKES PLACE.
+           MOVE APP-VIEW-PROGRAM-NAME TO WS-NAV-DESTINATION.
+           PERFORM 5000-LOG-NAVIGATION-EVENT.
+
       *    TRANSFER LOGIC TO VIEW EMPLOYEE DETAILS PAGE.
            EXEC CICS XCTL
                 PROGRAM(APP-VIEW-PROGRAM-NAME)
@@ -197,6 +219,153 @@
                 MOVE 'Error Transferring To Details Page!' TO WS-MESSAGE
            END-EVALUATE.
 
+       2400-TRANSFER-TO-ADD-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-TRANSFER-TO-ADD-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ADDING IS A MANAGER-AND-UP FUNCTION. CHECK HERE SO A
+      *    STANDARD USER NEVER MAKES THE ROUND TRIP INTO EADDP JUST TO
+      *    BE BOUNCED BACK OUT WITH AN AUTHORIZATION ERROR.
+           IF MON-CT-STANDARD THEN
+              MOVE 'You Are Not Authorized to Add New Records!'
+                 TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2300-DELETE-MENU-CONTAINER.
+
+      *    LOG THIS NAVIGATION EVENT BEFORE THE TRANSFER TAKES PLACE.
+           MOVE APP-ADD-PROGRAM-NAME TO WS-NAV-DESTINATION.
+           PERFORM 5000-LOG-NAVIGATION-EVENT.
+
+      *    TRANSFER LOGIC TO ADD EMPLOYEE PAGE.
+           EXEC CICS XCTL
+                PROGRAM(APP-ADD-PROGRAM-NAME)
+                CHANNEL(APP-ADD-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Add Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Add Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Add Page!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2450-TRANSFER-TO-UPDATE-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2450-TRANSFER-TO-UPDATE-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    UPDATING (AND, FROM THERE, DELETING) IS A MANAGER-AND-UP
+      *    FUNCTION. CHECK HERE SO A STANDARD USER NEVER MAKES THE
+      *    ROUND TRIP INTO EUPDP JUST TO BE BOUNCED BACK OUT WITH AN
+      *    AUTHORIZATION ERROR.
+           IF MON-CT-STANDARD THEN
+              MOVE 'You Are Not Authorized to Update Records!'
+                 TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2300-DELETE-MENU-CONTAINER.
+
+      *    LOG THIS NAVIGATION EVENT BEFORE THE TRANSFER TAKES PLACE.
+           MOVE APP-UPDATE-PROGRAM-NAME TO WS-NAV-DESTINATION.
+           PERFORM 5000-LOG-NAVIGATION-EVENT.
+
+      *    TRANSFER LOGIC TO UPDATE EMPLOYEE PAGE.
+           EXEC CICS XCTL
+                PROGRAM(APP-UPDATE-PROGRAM-NAME)
+                CHANNEL(APP-UPDATE-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Update Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Update Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Update Page!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2600-TRANSFER-TO-RECENT-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-TRANSFER-TO-RECENT-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    LOOK UP THIS USER'S RECENTLY VIEWED EMPLOYEES LIST.
+           MOVE MON-USER-ID TO REG-USER-ID.
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) OR
+              REG-RECENT-EMPLOYEE-IDS(1) IS EQUAL TO ZEROES THEN
+              MOVE 'No Recently Viewed Employees Yet!' TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    HAND THE MOST-RECENTLY VIEWED EMPLOYEE ID OFF TO THE VIEW
+      *    EMPLOYEE PROGRAM ON A DEDICATED CONTAINER.
+           MOVE REG-RECENT-EMPLOYEE-IDS(1) TO JMP-EMPLOYEE-ID.
+
+           EXEC CICS PUT
+                CONTAINER(APP-JUMP-CONTAINER-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                FROM (RECENT-JUMP-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Jump Container!' TO WS-MESSAGE
+                EXIT PARAGRAPH
+           END-EVALUATE.
+
+      *    RESET THIS CONVERSATION BY DELETING CURRENT CONTAINER.
+           PERFORM 2300-DELETE-MENU-CONTAINER.
+
+      *    LOG THIS NAVIGATION EVENT BEFORE THE TRANSFER TAKES PLACE.
+           MOVE APP-VIEW-PROGRAM-NAME TO WS-NAV-DESTINATION.
+           PERFORM 5000-LOG-NAVIGATION-EVENT.
+
+      *    TRANSFER LOGIC TO VIEW EMPLOYEE DETAILS PAGE.
+           EXEC CICS XCTL
+                PROGRAM(APP-VIEW-PROGRAM-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Details Page' TO WS-MESSAGE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Details Page Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Transferring To Details Page!' TO WS-MESSAGE
+           END-EVALUATE.
+
        2300-DELETE-MENU-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2300-DELETE-MENU-CONTAINER' TO WS-DEBUG-AID.
@@ -248,6 +417,11 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
@@ -321,6 +495,88 @@
                 MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
            END-EVALUATE.
 
+      *-----------------------------------------------------------------
+       NAVIGATION-AUDIT SECTION.
+      *-----------------------------------------------------------------
+
+       5000-LOG-NAVIGATION-EVENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5000-LOG-NAVIGATION-EVENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CAPTURE THIS MENU-TO-PROGRAM TRANSFER TO THE 'ENAVHS'
+      *    NAVIGATION AUDIT HISTORY FILE -- ONE RECORD PER XCTL OFF
+      *    THE MAIN MENU, SO THERE IS A PERMANENT TRAIL OF WHERE EACH
+      *    USER WENT AND WHEN.
+           INITIALIZE NAVIGATION-HISTORY-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO NHS-TIMESTAMP.
+           MOVE MON-USER-ID TO NHS-USER-ID.
+           MOVE MON-USER-CATEGORY TO NHS-USER-CATEGORY.
+           MOVE APP-MENU-PROGRAM-NAME TO NHS-SOURCE-PROGRAM.
+           MOVE WS-NAV-DESTINATION TO NHS-DESTINATION-PGM.
+           MOVE EIBTRMID TO NHS-TERMINAL-ID.
+
+           PERFORM 5100-ENQUEUE-NAVHIST-FILE UNTIL LOCK-ACQUIRED.
+           PERFORM 5200-WRITE-NAVHIST-RECORD.
+           PERFORM 5300-DEQUEUE-NAVHIST-FILE.
+
+       5100-ENQUEUE-NAVHIST-FILE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5100-ENQUEUE-NAVHIST-FILE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS ENQ
+                RESOURCE(APP-NAVHIST-REQUEST-ID)
+                LENGTH(LENGTH OF APP-NAVHIST-REQUEST-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET LOCK-ACQUIRED TO TRUE
+           WHEN DFHRESP(ENQBUSY)
+                SET LOCK-NOT-ACQUIRED TO TRUE
+           WHEN OTHER
+                MOVE 'Navigation History ENQ Exception!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       5200-WRITE-NAVHIST-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5200-WRITE-NAVHIST-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS WRITE
+                FILE(APP-NAVHIST-FILE-NAME)
+                RIDFLD(WS-RBA-FIELD)
+                RBA
+                FROM (NAVIGATION-HISTORY-RECORD)
+                LENGTH(LENGTH OF NAVIGATION-HISTORY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Navigation History WRITE Exception!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       5300-DEQUEUE-NAVHIST-FILE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '5300-DEQUEUE-NAVHIST-FILE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DEQ
+                RESOURCE(APP-NAVHIST-REQUEST-ID)
+                LENGTH(LENGTH OF APP-NAVHIST-REQUEST-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
