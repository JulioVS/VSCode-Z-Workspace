@@ -11,14 +11,18 @@
       *      - APPLICATION CONSTANTS.
       *      - SIGN-ON MAPSET.
       *      - REGISTERED USERS.
+      *      - SIGN-ON RULES.
       *      - ACTIVITY MONITOR CONTAINER.
+      *      - FORGOT-PASSWORD RESET QUEUE.
       *      - IBM'S AID KEYS.
       *      - IBM'S BMS VALUES.
       ******************************************************************
        COPY ECONST.
        COPY ESONMAP.
        COPY EREGUSR.
+       COPY ESONRUL.
        COPY EMONCTR.
+       COPY EPWDTS.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -39,6 +43,38 @@
              88 USER-FOUND                VALUE 'Y'.
           05 WS-LOGIN-OUTCOME   PIC X(1)  VALUE SPACES.
              88 LOGIN-SUCCESS             VALUE 'Y'.
+          05 WS-PASSWORD-AGE-FLAG PIC X(1) VALUE SPACES.
+             88 PASSWORD-CHANGE-REQUIRED  VALUE 'Y'.
+      *
+          05 WS-PASSWORD-AGE-DATES.
+             10 WS-TODAY-NUM      PIC 9(8).
+             10 WS-PWD-CHANGED-NUM PIC 9(8).
+          05 WS-PASSWORD-AGE-DAYS PIC S9(8) COMP.
+      *
+          05 WS-EFFECTIVE-DATE-NUM PIC 9(8).
+          05 WS-GRACE-CUTOFF-INT   PIC S9(8) COMP.
+          05 WS-GRACE-CUTOFF-DATE  PIC X(8).
+      *
+          05 WS-HASH-WORK-AREA.
+             10 WS-HASH-INPUT     PIC X(8).
+             10 WS-HASH-RESULT    PIC X(8).
+             10 WS-HASH-INDEX     PIC 9(1) USAGE IS BINARY.
+             10 WS-HASH-CHAR-VALUE PIC 9(4) USAGE IS BINARY.
+             10 WS-HASH-OUT-VALUE PIC 9(3) USAGE IS BINARY.
+             10 WS-HASH-ACCUM     PIC 9(5) USAGE IS COMP.
+      *
+          05 WS-TEMP-PWD-WORK-AREA.
+             10 WS-TEMP-PWD-RESULT PIC X(8).
+             10 WS-TEMP-PWD-INDEX  PIC 9(1) USAGE IS BINARY.
+             10 WS-TEMP-PWD-SEED   PIC 9(8) USAGE IS BINARY.
+             10 WS-TEMP-PWD-DIGIT  PIC 9(2) USAGE IS BINARY.
+             10 WS-TEMP-PWD-CHAR-NUM PIC 9(3) USAGE IS BINARY.
+      *
+          05 WS-PWDRESET-QUEUE-NAME.
+             10 WS-PR-QNAME-PREFIX PIC X(8).
+             10 WS-PR-QNAME-USERID PIC X(8).
+      *
+          05 WS-SIGNON-RULES-RRN   PIC S9(8) USAGE IS BINARY.
       *
        01 WS-DEBUG-AID          PIC X(45) VALUE SPACES.
       *
@@ -144,6 +180,13 @@
            WHEN DFHPF10
            WHEN DFHPF12
                 PERFORM 2100-CANCEL-SIGN-ON
+           WHEN DFHPF5
+                IF USERIDI IS EQUAL TO LOW-VALUES OR
+                   USERIDI IS EQUAL TO SPACES THEN
+                   MOVE "Enter Your User ID First!" TO WS-MSG
+                ELSE
+                   PERFORM 4000-FORGOT-PASSWORD
+                END-IF
            WHEN DFHENTER
                 IF USERIDI IS EQUAL TO LOW-VALUES OR
                    USERIDI IS EQUAL TO SPACES OR
@@ -194,8 +237,19 @@
            END-IF.
 
            IF LOGIN-SUCCESS THEN
-              PERFORM 3500-NOTIFY-ACTIVITY-MONITOR
-              PERFORM 9000-TRANSFER-TO-LANDING-PAGE
+      *       ADMINISTRATOR ACCOUNTS CAN CHANGE ANYONE'S PAY-AFFECTING
+      *       FIELDS, SO A SECOND FACTOR IS REQUIRED BEFORE THE
+      *       ACTIVITY MONITOR IS TOLD THE SIGN-ON SUCCEEDED.
+              IF REG-CT-ADMINISTRATOR THEN
+                 PERFORM 9060-TRANSFER-TO-PIN-CHALLENGE
+              ELSE
+                 PERFORM 3500-NOTIFY-ACTIVITY-MONITOR
+                 PERFORM 9000-TRANSFER-TO-LANDING-PAGE
+              END-IF
+           END-IF.
+
+           IF PASSWORD-CHANGE-REQUIRED THEN
+              PERFORM 9050-TRANSFER-TO-CHANGE-PASSWORD
            END-IF.
 
        3100-UPDATE-STATE.
@@ -339,14 +393,19 @@
            EVALUATE TRUE
            WHEN MON-PROCESSING-ERROR
            WHEN MON-ST-LOCKED-OUT
-      *         ON LOCKOUT OR ERROR, SEND BACK TO THE START
+           WHEN MON-ST-CONCURRENT
+      *         ON LOCKOUT, CONCURRENT SIGN-ON OR ERROR, SEND BACK TO
+      *         THE START - DO NOT CONTINUE TO CREDENTIAL CHECKING.
                 PERFORM 9100-SEND-MAP-AND-RETURN
            WHEN MON-ST-SIGNED-ON
       *         ON SUCCESSFUL SIGN-ON, SEND TO INITIAL APP SCREEN
                 PERFORM 9000-TRANSFER-TO-LANDING-PAGE
            WHEN MON-ST-IN-PROCESS
            WHEN MON-ST-NOT-SET
-      *         ON NEUTRAL, CONTINUE TO CHECK USER CREDENTIALS
+           WHEN MON-ST-WARNING
+      *         ON NEUTRAL (OR A SESSION-TIMEOUT WARNING, ALREADY
+      *         RELAYED TO WS-MSG ABOVE), CONTINUE TO CHECK USER
+      *         CREDENTIALS.
                 CONTINUE
            WHEN OTHER
                 MOVE "Unknown Response From Activity Monitor!" TO WS-MSG
@@ -361,18 +420,38 @@
 
            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
 
+      *    REG-USER-PASSWORD IS STORED AS A ONE-WAY HASH, NEVER IN THE
+      *    CLEAR, SO THE TYPED-IN PASSWORD MUST BE HASHED THE SAME WAY
+      *    BEFORE IT CAN BE COMPARED.
+           MOVE WS-USER-PASSWORD TO WS-HASH-INPUT.
+           PERFORM 3405-HASH-PASSWORD.
+
       *    CHECK IF THE USER ID AND PASSWORD MATCH.
-           IF WS-USER-PASSWORD IS EQUAL TO REG-USER-PASSWORD THEN
+           IF WS-HASH-RESULT IS EQUAL TO REG-USER-PASSWORD THEN
       *       CHECK IF THE USER ID IS ACTIVE.
               IF REG-ST-ACTIVE THEN
-      *          CHECK IF THE USER ID VALIDITY PERIOD HAS STARTED.
-                 IF WS-CURRENT-DATE >= REG-LAST-EFFECTIVE-DATE THEN
-      *             ALL CONDITIONS MET
-      *             SUCCESFUL SIGN ON!
-                    SET LOGIN-SUCCESS TO TRUE
-                    MOVE "User Is Active!" TO WS-MSG
-                 ELSE
+      *          CHECK IF THE USER ID VALIDITY PERIOD HAS STARTED, AND
+      *          IF IT HAS RUN PAST THE SHOP-CONFIGURED GRACE PERIOD
+      *          ALLOWED AFTER THE EFFECTIVE DATE BEFORE IT EXPIRES.
+                 PERFORM 3407-CHECK-EFFECTIVE-DATE
+                 IF WS-CURRENT-DATE(1:8) < REG-LED-DATE THEN
                     MOVE "User Is Not Yet Active!" TO WS-MSG
+                 ELSE
+                    IF WS-CURRENT-DATE(1:8) > WS-GRACE-CUTOFF-DATE THEN
+                       MOVE "User Account Has Expired!" TO WS-MSG
+                    ELSE
+      *                CHECK IF THE PASSWORD HAS AGED OUT.
+                       PERFORM 3410-CHECK-PASSWORD-AGE
+                       IF PASSWORD-CHANGE-REQUIRED THEN
+                          MOVE "Password Expired - Change Required!"
+                             TO WS-MSG
+                       ELSE
+      *                   ALL CONDITIONS MET
+      *                   SUCCESFUL SIGN ON!
+                          SET LOGIN-SUCCESS TO TRUE
+                          MOVE "User Is Active!" TO WS-MSG
+                       END-IF
+                    END-IF
                  END-IF
               ELSE
                  MOVE "User Is Inactive!" TO WS-MSG
@@ -381,6 +460,139 @@
               MOVE "Invalid Password!" TO WS-MSG
            END-IF.
 
+       3405-HASH-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3405-HASH-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONE-WAY HASH OF WS-HASH-INPUT, SALTED WITH THE USER ID SO
+      *    TWO ACCOUNTS SHARING A PASSWORD DON'T HASH THE SAME WAY.
+      *    EACH OUTPUT BYTE IS MIXED FROM A RUNNING ACCUMULATOR CARRIED
+      *    FORWARD ACROSS ALL EIGHT INPUT CHARACTERS, NOT FROM ITS OWN
+      *    INPUT CHARACTER ALONE, SO THERE IS NO PER-CHARACTER ALGEBRA
+      *    THAT RECOVERS THE ORIGINAL PASSWORD FROM THE SALT AND THE
+      *    HASHED RESULT. RESULT IS RETURNED IN WS-HASH-RESULT.
+           INITIALIZE WS-HASH-RESULT.
+           MOVE FUNCTION ORD(WS-USER-ID(1:1)) TO WS-HASH-ACCUM.
+
+           PERFORM VARYING WS-HASH-INDEX FROM 1 BY 1
+              UNTIL WS-HASH-INDEX IS GREATER THAN 8
+                   COMPUTE WS-HASH-ACCUM =
+                      FUNCTION MOD(
+                         (WS-HASH-ACCUM * 131) +
+                         FUNCTION ORD(WS-HASH-INPUT(WS-HASH-INDEX:1)) +
+                         (FUNCTION ORD(WS-USER-ID(WS-HASH-INDEX:1)) * 17),
+                         99991)
+                   COMPUTE WS-HASH-CHAR-VALUE =
+                      FUNCTION MOD(WS-HASH-ACCUM, 9973) +
+                      (WS-HASH-INDEX * 13)
+                   COMPUTE WS-HASH-OUT-VALUE =
+                      FUNCTION MOD(WS-HASH-CHAR-VALUE, 94) + 33
+                   MOVE FUNCTION CHAR(WS-HASH-OUT-VALUE)
+                      TO WS-HASH-RESULT(WS-HASH-INDEX:1)
+           END-PERFORM.
+
+       3407-CHECK-EFFECTIVE-DATE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3407-CHECK-EFFECTIVE-DATE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    LOAD THE SHOP-CONFIGURED GRACE PERIOD FOR THIS CATEGORY.
+           PERFORM 3420-GET-SIGN-ON-RULES.
+
+      *    THE EFFECTIVE DATE ITSELF REMAINS A HARD CUTOFF FOR "TOO
+      *    EARLY" SIGN-ON (CHECKED BY THE CALLER AGAINST REG-LED-DATE
+      *    DIRECTLY). THE CONFIGURED GRACE PERIOD INSTEAD DEFINES HOW
+      *    MANY DAYS PAST THE EFFECTIVE DATE THE ACCOUNT STAYS VALID
+      *    BEFORE IT EXPIRES (ZERO GRACE DAYS LEAVES THE EFFECTIVE
+      *    DATE ITSELF AS THE EXPIRY CUTOFF TOO).
+           MOVE REG-LED-DATE TO WS-EFFECTIVE-DATE-NUM.
+
+           COMPUTE WS-GRACE-CUTOFF-INT =
+              FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-DATE-NUM) +
+              SR-EFFECTIVE-DATE-GRACE.
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-GRACE-CUTOFF-INT)
+              TO WS-GRACE-CUTOFF-DATE.
+
+       3410-CHECK-PASSWORD-AGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3410-CHECK-PASSWORD-AGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-PASSWORD-AGE-FLAG.
+
+      *    AN ADMINISTRATOR CAN FORCE A CHANGE REGARDLESS OF AGE.
+           IF REG-FORCE-CHANGE THEN
+              SET PASSWORD-CHANGE-REQUIRED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    A PASSWORD THAT HAS NEVER BEEN CHANGED MUST BE CHANGED NOW.
+           IF REG-PASSWORD-CHANGED-DATE IS EQUAL TO SPACES OR
+              REG-PASSWORD-CHANGED-DATE IS EQUAL TO LOW-VALUES THEN
+              SET PASSWORD-CHANGE-REQUIRED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    LOAD THE SHOP-CONFIGURED MAXIMUM PASSWORD AGE.
+           PERFORM 3420-GET-SIGN-ON-RULES.
+
+      *    A MAXIMUM AGE OF ZERO MEANS THE RULE HAS NOT BEEN SET UP,
+      *    SO THE AGING CHECK IS TREATED AS DISABLED.
+           IF SR-PASSWORD-MAX-AGE IS EQUAL TO ZERO THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-NUM.
+           MOVE REG-PASSWORD-CHANGED-DATE TO WS-PWD-CHANGED-NUM.
+
+           COMPUTE WS-PASSWORD-AGE-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-PWD-CHANGED-NUM).
+
+           IF WS-PASSWORD-AGE-DAYS > SR-PASSWORD-MAX-AGE THEN
+              SET PASSWORD-CHANGE-REQUIRED TO TRUE
+           END-IF.
+
+       3420-GET-SIGN-ON-RULES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3420-GET-SIGN-ON-RULES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE SIGN-ON-RULES-RECORD.
+
+      *    EACH USER CATEGORY HAS ITS OWN PASSWORD-AGING RULE SET.
+           EVALUATE TRUE
+           WHEN REG-CT-MANAGER
+                MOVE APP-SIGNON-RULES-RRN-MGR TO WS-SIGNON-RULES-RRN
+           WHEN REG-CT-ADMINISTRATOR
+                MOVE APP-SIGNON-RULES-RRN-ADM TO WS-SIGNON-RULES-RRN
+           WHEN OTHER
+                MOVE APP-SIGNON-RULES-RRN-STD TO WS-SIGNON-RULES-RRN
+           END-EVALUATE.
+
+           EXEC CICS READ
+                FILE(APP-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(WS-SIGNON-RULES-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+      *         IF THE RULES FILE CANNOT BE READ, FALL BACK TO THE
+      *         "NOT CONFIGURED" STATE RATHER THAN BLOCKING SIGN-ON.
+                INITIALIZE SIGN-ON-RULES-RECORD
+           END-EVALUATE.
+
        3500-NOTIFY-ACTIVITY-MONITOR.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3500-NOTIFY-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
@@ -392,6 +604,137 @@
            SET MON-AC-NOTIFY TO TRUE.
            PERFORM 3310-CALL-ACTIVITY-MONITOR.
 
+      *-----------------------------------------------------------------
+       FORGOT-PASSWORD SECTION.
+      *-----------------------------------------------------------------
+
+       4000-FORGOT-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-FORGOT-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION TRIM(USERIDI) TO REG-USER-ID.
+
+      *    LOCK THE RECORD FOR UPDATE SINCE WE ARE ABOUT TO REWRITE IT.
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 4100-RESET-PASSWORD
+           WHEN DFHRESP(NOTFND)
+      *         DON'T CONFIRM OR DENY WHICH USER IDS EXIST.
+                MOVE 'If That User ID Exists, A Reset Was Queued.'
+                   TO WS-MSG
+           WHEN DFHRESP(RECORDBUSY)
+                MOVE 'User Record Busy - Try Again!' TO WS-MSG
+           WHEN OTHER
+                MOVE 'Error Reading User Record For Update!' TO WS-MSG
+           END-EVALUATE.
+
+       4100-RESET-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-RESET-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATE.
+           MOVE REG-USER-ID TO WS-USER-ID.
+
+           PERFORM 4200-GENERATE-TEMP-PASSWORD.
+
+           MOVE WS-TEMP-PWD-RESULT TO WS-HASH-INPUT.
+           PERFORM 3405-HASH-PASSWORD.
+
+           MOVE WS-HASH-RESULT TO REG-USER-PASSWORD.
+           MOVE WS-CURRENT-DATE(1:8) TO REG-PASSWORD-CHANGED-DATE.
+           SET REG-FORCE-CHANGE TO TRUE.
+
+           EXEC CICS REWRITE
+                FILE(APP-REG-USER-FILE-NAME)
+                FROM (REGISTERED-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 4300-QUEUE-TEMP-PASSWORD
+                MOVE 'Temporary Password Generated - Check Delivery!'
+                   TO WS-MSG
+           WHEN OTHER
+                MOVE 'Error Rewriting User Record!' TO WS-MSG
+           END-EVALUATE.
+
+       4200-GENERATE-TEMP-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-GENERATE-TEMP-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    BUILD AN 8-CHARACTER ALPHANUMERIC TEMPORARY PASSWORD, SEEDED
+      *    BY THE CURRENT TIME-OF-DAY AND THE CICS TASK NUMBER SO EACH
+      *    RESET REQUEST GETS A DIFFERENT VALUE.
+           COMPUTE WS-TEMP-PWD-SEED =
+              FUNCTION NUMVAL(WS-CURRENT-DATE(8:7)) + EIBTASKN.
+
+           PERFORM VARYING WS-TEMP-PWD-INDEX FROM 1 BY 1
+              UNTIL WS-TEMP-PWD-INDEX IS GREATER THAN 8
+                   COMPUTE WS-TEMP-PWD-DIGIT =
+                      FUNCTION MOD(
+                         (WS-TEMP-PWD-SEED * (WS-TEMP-PWD-INDEX * 31))
+                         + (WS-TEMP-PWD-INDEX * 7), 36)
+                   IF WS-TEMP-PWD-DIGIT IS LESS THAN 10
+                      COMPUTE WS-TEMP-PWD-CHAR-NUM =
+                         WS-TEMP-PWD-DIGIT + 48
+                   ELSE
+                      COMPUTE WS-TEMP-PWD-CHAR-NUM =
+                         WS-TEMP-PWD-DIGIT + 55
+                   END-IF
+                   MOVE FUNCTION CHAR(WS-TEMP-PWD-CHAR-NUM)
+                      TO WS-TEMP-PWD-RESULT(WS-TEMP-PWD-INDEX:1)
+           END-PERFORM.
+
+       4300-QUEUE-TEMP-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-QUEUE-TEMP-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    QUEUE THE GENERATED PASSWORD FOR PICKUP BY WHATEVER
+      *    SIDE-CHANNEL DELIVERS IT TO THE USER (E-MAIL, HELP DESK,
+      *    ETC.) - THIS PROGRAM'S JOB ENDS AT THE QUEUE.
+           MOVE APP-PWDRESET-QUEUE-PREFIX TO WS-PR-QNAME-PREFIX.
+           MOVE REG-USER-ID TO WS-PR-QNAME-USERID.
+
+           INITIALIZE TEMP-PASSWORD-RECORD.
+           MOVE REG-USER-ID TO PWD-USER-ID.
+           MOVE WS-TEMP-PWD-RESULT TO PWD-TEMP-PASSWORD.
+           MOVE WS-CURRENT-DATE(1:8) TO PWD-GENERATED-DATE.
+           MOVE WS-CURRENT-DATE(9:6) TO PWD-GENERATED-TIME.
+
+      *    NO ACTUAL 'CREATE QUEUE' COMMAND - CICS CREATES IT
+      *    AUTOMATICALLY ON FIRST WRITE!
+           EXEC CICS WRITEQ TS
+                QNAME(WS-PWDRESET-QUEUE-NAME)
+                ITEM(APP-PWDRESET-ITEM-NUM)
+                FROM (TEMP-PASSWORD-RECORD)
+                MAIN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Queuing Temporary Password!' TO WS-MSG
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -427,6 +770,68 @@
                 PERFORM 9100-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       9050-TRANSFER-TO-CHANGE-PASSWORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9050-TRANSFER-TO-CHANGE-PASSWORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER (SO THE CHANGE PASSWORD PROGRAM KNOWS WHO IS
+      *    SIGNING ON) AND TRANSFER CONTROL TO IT.
+           PERFORM 3315-PUT-CONTAINER.
+
+      *    'XCTL' CALLS THE PROGRAM BUT DOES *NOT* RETURN AFTERWARDS!
+           EXEC CICS XCTL
+                PROGRAM(APP-CHGPWD-PROGRAM-NAME)
+                CHANNEL(APP-CHGPWD-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Change Password Page' TO WS-MSG
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "Change Password Program Not Found!" TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE "Error Linking To Change Password Page!" TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       9060-TRANSFER-TO-PIN-CHALLENGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9060-TRANSFER-TO-PIN-CHALLENGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER (SO THE PIN CHALLENGE PROGRAM KNOWS WHO IS
+      *    SIGNING ON) AND TRANSFER CONTROL TO IT.
+           PERFORM 3315-PUT-CONTAINER.
+
+      *    'XCTL' CALLS THE PROGRAM BUT DOES *NOT* RETURN AFTERWARDS!
+           EXEC CICS XCTL
+                PROGRAM(APP-PIN-PROGRAM-NAME)
+                CHANNEL(APP-PIN-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Transferring To Security PIN Challenge' TO WS-MSG
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE "PIN Challenge Program Not Found!" TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE "Error Linking To PIN Challenge Page!" TO WS-MSG
+                PERFORM 9100-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
        9100-SEND-MAP-AND-RETURN.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9100-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
