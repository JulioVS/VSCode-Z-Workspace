@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPINP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - SECOND-FACTOR PIN CHALLENGE PROGRAM.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - PIN CHALLENGE CONTAINER.
+      *      - PIN CHALLENGE MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - REGISTERED USERS.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EPINCTR.
+       COPY EPINMAP.
+       COPY EMONCTR.
+       COPY EREGUSR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+      *
+       01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED              VALUE 'Y'.
+          88 VALIDATION-FAILED              VALUE SPACES.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-PIN-CONTAINER-NAME)
+                CHANNEL(APP-PIN-CHANNEL-NAME)
+                INTO (PIN-CHALLENGE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving PIN Challenge Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+           PERFORM 1200-GET-USER-ID.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE PIN-CHALLENGE-CONTAINER.
+           INITIALIZE REGISTERED-USER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EPINMO.
+
+           MOVE 'Administrator Sign-On - Enter Your Security PIN!'
+              TO WS-MESSAGE.
+
+       1200-GET-USER-ID.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1200-GET-USER-ID' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    GET CURRENTLY SIGNING-ON USER FROM MONITOR CONTAINER.
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE MON-USER-ID TO PIN-USER-ID
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-PIN-MAP-NAME)
+                MAPSET(APP-PIN-MAPSET-NAME)
+                INTO (EPINMI)
+                END-EXEC.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-CHALLENGE
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-USER-INPUT
+                IF VALIDATION-PASSED THEN
+                   PERFORM 3000-NOTIFY-ACTIVITY-MONITOR
+                   PERFORM 9500-TRANSFER-TO-LANDING-PAGE
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+           IF PINNOI IS EQUAL TO LOW-VALUES OR
+              PINNOI IS EQUAL TO SPACES THEN
+              MOVE 'Validation Error: Security PIN Is Required!'
+                 TO WS-MESSAGE
+              MOVE -1 TO PINNOL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    RE-READ THE USER'S REGISTRATION RECORD TO CHECK THE
+      *    CURRENTLY-ENTERED PIN AGAINST IT.
+           MOVE PIN-USER-ID TO REG-USER-ID.
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Reading Users File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+           IF PINNOI IS NOT EQUAL TO REG-SECOND-FACTOR-PIN THEN
+              MOVE 'Validation Error: Security PIN Is Incorrect!'
+                 TO WS-MESSAGE
+              MOVE -1 TO PINNOL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    IF WE GET THIS FAR, THEN THE PIN IS VALIDATED!
+           MOVE 'PIN Validated Successfully!' TO WS-MESSAGE.
+           SET VALIDATION-PASSED TO TRUE.
+
+       2500-CANCEL-CHALLENGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-CHALLENGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END CONVERSATION WITHOUT SIGNING ON -
+      *    THE USER WILL NEED TO SIGN ON AGAIN FROM THE START.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       3000-NOTIFY-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-NOTIFY-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    NOTIFY ACTIVITY MONITOR OF A SUCCESSFUL SIGN-ON, NOW THAT
+      *    THE SECOND-FACTOR PIN CHALLENGE HAS BEEN PASSED.
+      *    (ONE-WAY OPERATION, NO RESPONSE EXPECTED)
+           MOVE APP-PIN-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           MOVE PIN-USER-ID TO MON-USER-ID.
+           MOVE REG-USER-CATEGORY TO MON-USER-CATEGORY.
+           SET MON-AC-NOTIFY TO TRUE.
+           INITIALIZE MON-RESPONSE.
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-PIN-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-PIN-MAP-NAME)
+                MAPSET(APP-PIN-MAPSET-NAME)
+                FROM (EPINMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-PIN-CHANNEL-NAME)
+                TRANSID(APP-PIN-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+           MOVE PIN-USER-ID TO LOGDINO.
+           MOVE WS-MESSAGE TO MESSO.
+
+       9150-PUT-PIN-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-PIN-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-PIN-CONTAINER-NAME)
+                CHANNEL(APP-PIN-CHANNEL-NAME)
+                FROM (PIN-CHALLENGE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting PIN Challenge Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9500-TRANSFER-TO-LANDING-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9500-TRANSFER-TO-LANDING-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS XCTL
+                PROGRAM(APP-LANDING-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Landing Page Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Linking To Landing Page!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
