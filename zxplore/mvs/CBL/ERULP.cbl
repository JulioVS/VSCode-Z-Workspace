@@ -0,0 +1,620 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERULP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'SIGN-ON RULES MAINTENANCE' PROGRAM.
+      *      - RESTRICTED TO ADMINISTRATOR CATEGORY USERS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - RULE MAINTENANCE CONTAINER.
+      *      - RULE MAINTENANCE MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - SIGN-ON RULES.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY ERULCTR.
+       COPY ERULMAP.
+       COPY EMONCTR.
+       COPY ESONRUL.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+      *
+       01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED              VALUE 'Y'.
+          88 VALIDATION-FAILED              VALUE SPACES.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-RULMNT-CONTAINER-NAME)
+                CHANNEL(APP-RULMNT-CHANNEL-NAME)
+                INTO (RULE-MAINTENANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Rule Maintenance Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THIS SCREEN CHANGES SECURITY POLICY FOR ALL USERS, SO IT IS
+      *    RESTRICTED TO ADMINISTRATOR CATEGORY USERS ONLY.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized to Maintain Sign-On Rules!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           MOVE MON-USER-ID TO RUL-USER-ID.
+           PERFORM 1300-LOAD-RULES-RECORD.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE RULE-MAINTENANCE-CONTAINER.
+           INITIALIZE SIGN-ON-RULES-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE ERULMO.
+
+           MOVE 'Welcome to the Sign-On Rules Maintenance screen!'
+              TO WS-MESSAGE.
+           SET RUL-CT-STANDARD TO TRUE.
+
+       1300-LOAD-RULES-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1300-LOAD-RULES-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1310-SET-RRN-BY-CATEGORY.
+
+           EXEC CICS READ
+                FILE(APP-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(RUL-CURRENT-RRN)
+                RRN
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 1320-COPY-INTO-CONTAINER
+           WHEN DFHRESP(NOTFND)
+                MOVE 'No Rule Record Seeded For That Category!'
+                   TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Sign-On Rules File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1310-SET-RRN-BY-CATEGORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1310-SET-RRN-BY-CATEGORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EVALUATE TRUE
+           WHEN RUL-CT-MANAGER
+                MOVE APP-SIGNON-RULES-RRN-MGR TO RUL-CURRENT-RRN
+           WHEN RUL-CT-ADMINISTRATOR
+                MOVE APP-SIGNON-RULES-RRN-ADM TO RUL-CURRENT-RRN
+           WHEN OTHER
+      *         STANDARD, AND ANY CATEGORY NOT YET ACCOUNTED FOR,
+      *         DEFAULTS TO THE STANDARD RULE SET.
+                SET RUL-CT-STANDARD TO TRUE
+                MOVE APP-SIGNON-RULES-RRN-STD TO RUL-CURRENT-RRN
+           END-EVALUATE.
+
+       1320-COPY-INTO-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1320-COPY-INTO-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE SR-MAXIMUM-ATTEMPTS TO RUL-MAXIMUM-ATTEMPTS.
+           MOVE SR-LOCKOUT-INTERVAL TO RUL-LOCKOUT-INTERVAL.
+           MOVE SR-INACTIVITY-INTERVAL TO RUL-INACTIVITY-INTERVAL.
+           MOVE SR-PASSWORD-MAX-AGE TO RUL-PASSWORD-MAX-AGE.
+           MOVE SR-EFFECTIVE-DATE-GRACE TO RUL-EFFECTIVE-DATE-GRACE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-RULMNT-MAP-NAME)
+                MAPSET(APP-RULMNT-MAPSET-NAME)
+                INTO (ERULMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    IF - CONTRADICTING THE ORIGINAL CHECK - THE USER IS NO LONGER
+      *    AN ADMINISTRATOR, SIGN HIM OFF RATHER THAN LET HIM CONTINUE.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              PERFORM 2600-SIGN-USER-OFF
+           END-IF.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-MAINTENANCE
+           WHEN DFHPF5
+                PERFORM 2200-SWITCH-CATEGORY
+           WHEN DFHPF10
+                PERFORM 2600-SIGN-USER-OFF
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-USER-INPUT
+                IF VALIDATION-PASSED THEN
+                   PERFORM 3000-UPDATE-SIGN-ON-RULES
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+      *    GET ANY NEWLY-ENTERED FIELDS AND UPDATE THE CONTAINER'S COPY
+      *    OF THE CURRENT RULE SET.
+           IF MAXATTL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(MAXATTI)
+                   LENGTH(LENGTH OF MAXATTI)
+                   END-EXEC
+              MOVE MAXATTI TO RUL-MAXIMUM-ATTEMPTS
+           END-IF.
+           IF LOCKIVL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(LOCKIVI)
+                   LENGTH(LENGTH OF LOCKIVI)
+                   END-EXEC
+              MOVE LOCKIVI TO RUL-LOCKOUT-INTERVAL
+           END-IF.
+           IF INACIVL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(INACIVI)
+                   LENGTH(LENGTH OF INACIVI)
+                   END-EXEC
+              MOVE INACIVI TO RUL-INACTIVITY-INTERVAL
+           END-IF.
+           IF PWDAGEL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(PWDAGEI)
+                   LENGTH(LENGTH OF PWDAGEI)
+                   END-EXEC
+              MOVE PWDAGEI TO RUL-PASSWORD-MAX-AGE
+           END-IF.
+           IF GRACEPL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(GRACEPI)
+                   LENGTH(LENGTH OF GRACEPI)
+                   END-EXEC
+              MOVE GRACEPI TO RUL-EFFECTIVE-DATE-GRACE
+           END-IF.
+
+           IF RUL-MAXIMUM-ATTEMPTS IS EQUAL TO ZERO THEN
+              MOVE 'Validation Error: Maximum Attempts Must Be > Zero!'
+                 TO WS-MESSAGE
+              MOVE -1 TO MAXATTL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF RUL-LOCKOUT-INTERVAL IS EQUAL TO ZERO THEN
+              MOVE 'Validation Error: Lockout Interval Must Be > Zero!'
+                 TO WS-MESSAGE
+              MOVE -1 TO LOCKIVL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF RUL-INACTIVITY-INTERVAL IS EQUAL TO ZERO THEN
+              MOVE
+                 'Validation Error: Inactivity Interval Must Be > Zero!'
+                 TO WS-MESSAGE
+              MOVE -1 TO INACIVL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    NOTE: PASSWORD MAX AGE OF ZERO IS ALLOWED - IT MEANS
+      *    PASSWORD AGING IS DISABLED FOR THAT CATEGORY.
+
+      *    NOTE: EFFECTIVE DATE GRACE PERIOD OF ZERO IS ALLOWED - IT
+      *    MEANS NO GRACE PERIOD IS GRANTED FOR THAT CATEGORY, AND THE
+      *    EFFECTIVE DATE CHECK IN 'ESONP' STAYS A HARD CUTOFF.
+
+      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED!
+           MOVE 'Rule Values Validated Successfully!' TO WS-MESSAGE.
+           SET VALIDATION-PASSED TO TRUE.
+
+       2200-SWITCH-CATEGORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-SWITCH-CATEGORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF CATGRYL IS EQUAL TO ZERO THEN
+              MOVE 'Validation Error: Enter A Category To Switch To!'
+                 TO WS-MESSAGE
+              MOVE -1 TO CATGRYL
+              EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE FUNCTION UPPER-CASE(CATGRYI)
+           WHEN 'STD'
+                SET RUL-CT-STANDARD TO TRUE
+           WHEN 'MGR'
+                SET RUL-CT-MANAGER TO TRUE
+           WHEN 'ADM'
+                SET RUL-CT-ADMINISTRATOR TO TRUE
+           WHEN OTHER
+                MOVE
+                   'Validation Error: Category Must Be STD, MGR Or ADM!'
+                   TO WS-MESSAGE
+                MOVE -1 TO CATGRYL
+                EXIT PARAGRAPH
+           END-EVALUATE.
+
+           PERFORM 1300-LOAD-RULES-RECORD.
+
+       2500-CANCEL-MAINTENANCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-MAINTENANCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END CONVERSATION WITHOUT CHANGING
+      *    ANY RULE VALUES.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       2600-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       WRITING SECTION.
+      *-----------------------------------------------------------------
+
+       3000-UPDATE-SIGN-ON-RULES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3000-UPDATE-SIGN-ON-RULES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READ
+                FILE(APP-SIGNON-RULES-FILE-NAME)
+                INTO (SIGN-ON-RULES-RECORD)
+                RIDFLD(RUL-CURRENT-RRN)
+                RRN
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE RUL-CURRENT-CATEGORY TO SR-USER-CATEGORY
+                MOVE RUL-MAXIMUM-ATTEMPTS TO SR-MAXIMUM-ATTEMPTS
+                MOVE RUL-LOCKOUT-INTERVAL TO SR-LOCKOUT-INTERVAL
+                MOVE RUL-INACTIVITY-INTERVAL TO SR-INACTIVITY-INTERVAL
+                MOVE RUL-PASSWORD-MAX-AGE TO SR-PASSWORD-MAX-AGE
+                MOVE RUL-EFFECTIVE-DATE-GRACE TO SR-EFFECTIVE-DATE-GRACE
+
+                EXEC CICS REWRITE
+                     FILE(APP-SIGNON-RULES-FILE-NAME)
+                     FROM (SIGN-ON-RULES-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'Sign-On Rules Updated Successfully!'
+                        TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Rewriting Sign-On Rules File!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           WHEN DFHRESP(RECORDBUSY)
+                MOVE 'Rule Record Busy - Try Again!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Sign-On Rules File For Update!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+      *    MONITOR, AND IF SO, WHETHER THE SESSION IS STILL ACTIVE.
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-RULMNT-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-RULE-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-RULMNT-MAP-NAME)
+                MAPSET(APP-RULMNT-MAPSET-NAME)
+                FROM (ERULMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-RULMNT-CHANNEL-NAME)
+                TRANSID(APP-RULMNT-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF RUL-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE RUL-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE RUL-CURRENT-CATEGORY TO CATGRYO.
+           MOVE RUL-MAXIMUM-ATTEMPTS TO MAXATTO.
+           MOVE RUL-LOCKOUT-INTERVAL TO LOCKIVO.
+           MOVE RUL-INACTIVITY-INTERVAL TO INACIVO.
+           MOVE RUL-PASSWORD-MAX-AGE TO PWDAGEO.
+           MOVE RUL-EFFECTIVE-DATE-GRACE TO GRACEPO.
+           MOVE WS-MESSAGE TO MESSO.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-RULE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-RULE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-RULMNT-CONTAINER-NAME)
+                CHANNEL(APP-RULMNT-CHANNEL-NAME)
+                FROM (RULE-MAINTENANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Rule Maintenance Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
