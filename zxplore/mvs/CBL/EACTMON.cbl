@@ -17,6 +17,7 @@
        COPY EMONCTR.
        COPY EUACTTS.
        COPY ESONRUL.
+       COPY ELOCKHS.
       ******************************************************************
       *   DEFINE MY USER ACTIVITY QUEUE NAME.
       ******************************************************************
@@ -24,12 +25,29 @@
           05 WS-UA-QNAME-PREFIX        PIC X(8).
           05 WS-UA-QNAME-USERID        PIC X(8).
       ******************************************************************
+      *   DEFINE MY SIGN-ON RULES QUEUE NAME.
+      *      - ONE QUEUE PER USER CATEGORY, SINCE EACH CATEGORY NOW
+      *        GETS ITS OWN RULE SET.
+      ******************************************************************
+       01 WS-SIGNON-RULES-QUEUE-NAME.
+          05 WS-SR-QNAME-PREFIX        PIC X(8).
+          05 WS-SR-QNAME-CATEGORY      PIC X(3).
+          05 FILLER                    PIC X(5).
+      ******************************************************************
+      *   DEFINE MY SIGN-ON RULES RELATIVE RECORD NUMBER.
+      ******************************************************************
+       01 WS-SIGNON-RULES-RRN          PIC S9(8) USAGE IS BINARY.
+      ******************************************************************
       *   DEFINE MY WORKING VARIABLES.
       ******************************************************************
        01 WS-WORKING-VARS.
           05 WS-ITEM-NUMBER            PIC S9(4) USAGE IS BINARY.
           05 WS-CICS-RESPONSE          PIC S9(8) USAGE IS BINARY.
           05 WS-MESSAGE                PIC X(79).
+          05 WS-RBA-FIELD              PIC S9(8) USAGE IS BINARY.
+          05 WS-LOCK-FLAG              PIC X(1).
+             88 LOCK-ACQUIRED                    VALUE 'Y'.
+             88 LOCK-NOT-ACQUIRED                VALUE 'N'.
       *
           05 WS-CURRENT-TIMESTAMP.
              07 WS-CT-DATE.
@@ -62,6 +80,9 @@
                 10 WS-AC-SECOND        PIC 9(2).
       *
           05 WS-ELAPSED-MINUTES        PIC S9(4).
+          05 WS-MINUTES-TO-TIMEOUT     PIC S9(4).
+          05 WS-MINUTES-DISPLAY        PIC 9(4).
+          05 WS-WARNING-THRESHOLD      PIC 9(4).
       *
        01 WS-DEBUG-AID                 PIC X(45) VALUE SPACES.
       *
@@ -108,8 +129,10 @@
            INITIALIZE ACTIVITY-MONITOR-CONTAINER.
            INITIALIZE USER-ACTIVITY-RECORD.
            INITIALIZE SIGN-ON-RULES-RECORD.
+           INITIALIZE LOCKOUT-HISTORY-RECORD.
            INITIALIZE WS-WORKING-VARS.
            INITIALIZE WS-USER-ACTIVITY-QUEUE-NAME.
+           INITIALIZE WS-SIGNON-RULES-QUEUE-NAME.
 
            PERFORM 1100-GET-DATA-FROM-CALLER.
            PERFORM 1200-GET-SIGN-ON-RULES.
@@ -153,12 +176,17 @@
 
       *    GET SIGN-ON RULES FROM TEMPORARY QUEUE, IF AVAILABLE.
       *    IF NOT, GET THEM FROM THE VSAM FILE.
+      *    EACH USER CATEGORY HAS ITS OWN RULE SET, SO BUILD THE
+      *    CATEGORY-SPECIFIC QUEUE NAME AND RELATIVE RECORD NUMBER
+      *    FIRST, BASED ON THE SIGNING-ON USER'S CATEGORY.
+           PERFORM 1205-SET-RULES-KEY-BY-CATEGORY.
+
            MOVE APP-SIGNON-RULES-ITEM-NUM TO WS-ITEM-NUMBER.
 
       *    FOR 16-BYTE QUEUE NAMES, USE THE 'QNAME()' INNER OPTION AND
       *    NOT 'QUEUE()' WHICH ONLY TAKES 8-BYTES!
            EXEC CICS READQ TS
-                QNAME(APP-SIGNON-RULES-QUEUE-NAME)
+                QNAME(WS-SIGNON-RULES-QUEUE-NAME)
                 ITEM(WS-ITEM-NUMBER)
                 INTO (SIGN-ON-RULES-RECORD)
                 RESP(WS-CICS-RESPONSE)
@@ -175,6 +203,26 @@
                 PERFORM 9000-RETURN-TO-CALLER
            END-EVALUATE.
 
+       1205-SET-RULES-KEY-BY-CATEGORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1205-SET-RULES-KEY-BY-CATEGORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE APP-SIGNON-RULES-QUEUE-PREFIX TO WS-SR-QNAME-PREFIX.
+           MOVE MON-USER-CATEGORY TO WS-SR-QNAME-CATEGORY.
+
+           EVALUATE TRUE
+           WHEN MON-CT-MANAGER
+                MOVE APP-SIGNON-RULES-RRN-MGR TO WS-SIGNON-RULES-RRN
+           WHEN MON-CT-ADMINISTRATOR
+                MOVE APP-SIGNON-RULES-RRN-ADM TO WS-SIGNON-RULES-RRN
+           WHEN OTHER
+      *         STANDARD, AND ANY CATEGORY NOT YET ACCOUNTED FOR,
+      *         DEFAULTS TO THE STANDARD RULE SET.
+                MOVE APP-SIGNON-RULES-RRN-STD TO WS-SIGNON-RULES-RRN
+           END-EVALUATE.
+
        1210-LOAD-RULES-FROM-FILE.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1210-LOAD-RULES-FROM-FILE' TO WS-DEBUG-AID.
@@ -182,11 +230,11 @@
       *    >>> -------------- <<<
 
       *    LOAD SIGN-ON RULES FROM VSAM [RRDS] FILE.
-      *      - JUST A SINGLE RECORD IN RELATIVE RECORD NUMBER 1.
+      *      - ONE RECORD PER USER CATEGORY (STD/MGR/ADM).
            EXEC CICS READ
                 FILE(APP-SIGNON-RULES-FILE-NAME)
                 INTO (SIGN-ON-RULES-RECORD)
-                RIDFLD(APP-SIGNON-RULES-RRN)
+                RIDFLD(WS-SIGNON-RULES-RRN)
                 RRN
                 RESP(WS-CICS-RESPONSE)
                 END-EXEC.
@@ -210,7 +258,7 @@
            MOVE APP-SIGNON-RULES-ITEM-NUM TO WS-ITEM-NUMBER.
 
            EXEC CICS WRITEQ TS
-                QNAME(APP-SIGNON-RULES-QUEUE-NAME)
+                QNAME(WS-SIGNON-RULES-QUEUE-NAME)
                 ITEM(WS-ITEM-NUMBER)
                 FROM (SIGN-ON-RULES-RECORD)
                 MAIN
@@ -298,6 +346,7 @@
            MOVE 1 TO ACT-ATTEMPT-NUMBER.
            MOVE FUNCTION CURRENT-DATE(1:14) TO
               ACT-LAST-ACTIVITY-TIMESTAMP.
+           MOVE EIBTRMID TO ACT-TERMINAL-ID.
 
            MOVE APP-ACTMON-ITEM-NUM TO WS-ITEM-NUMBER.
 
@@ -345,6 +394,10 @@
            WHEN MON-AC-APP-FUNCTION
       *         ALREADY SIGNED-ON - CHECK FOR TIMEOUT SCENARIO.
                 PERFORM 4000-SIGNED-ON-CASE
+           WHEN MON-AC-UNLOCK
+      *         ADMIN-ASSISTED UNLOCK - CLEAR A LOCKOUT FOR THE USER
+      *         ID NAMED IN 'MON-USER-ID' IMMEDIATELY.
+                PERFORM 2400-UNLOCK-USER
            WHEN MON-AC-NOT-SET
       *         NO SPECIFIED ACTION, NOTHING TO DO.
                 MOVE 'No Action Was Requested!' TO MON-MESSAGE
@@ -408,6 +461,7 @@
       *    UPDATE USER ACTIVITY QUEUE WITH SIGN-ON STATUS.
            SET ACT-ST-SIGNED-ON TO TRUE.
            INITIALIZE ACT-ATTEMPT-NUMBER.
+           MOVE EIBTRMID TO ACT-TERMINAL-ID.
 
            SET MON-ST-SIGNED-ON TO TRUE.
            SET MON-NORMAL-END TO TRUE.
@@ -458,7 +512,7 @@
            WHEN ACT-ST-LOCKED-OUT
                 PERFORM 3000-LOCKED-OUT-CASE
            WHEN ACT-ST-SIGNED-ON
-                PERFORM 4000-SIGNED-ON-CASE
+                PERFORM 2310-CHECK-CONCURRENT-SIGNON
            WHEN ACT-ST-IN-PROCESS
                 PERFORM 5000-IN-PROCESS-CASE
            WHEN ACT-ST-NOT-SET
@@ -472,6 +526,57 @@
                 PERFORM 9000-RETURN-TO-CALLER
            END-EVALUATE.
 
+       2310-CHECK-CONCURRENT-SIGNON.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2310-CHECK-CONCURRENT-SIGNON' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THE USER IS ALREADY SIGNED-ON. IF THIS SIGN-ON ATTEMPT IS
+      *    COMING FROM THE SAME TERMINAL THAT HOLDS THE ACTIVE SESSION,
+      *    TREAT IT AS THE NORMAL CONTINUING-SESSION CHECK. IF IT IS
+      *    COMING FROM A DIFFERENT TERMINAL, THE SAME USER ID IS BEING
+      *    SIGNED ON TWICE AT ONCE - REJECT THE SECOND SIGN-ON.
+           IF EIBTRMID IS EQUAL TO ACT-TERMINAL-ID THEN
+              PERFORM 4000-SIGNED-ON-CASE
+           ELSE
+              SET MON-ST-CONCURRENT TO TRUE
+              SET MON-NORMAL-END TO TRUE
+              MOVE 'User Already Signed On At Another Terminal!'
+                 TO MON-MESSAGE
+              PERFORM 9000-RETURN-TO-CALLER
+           END-IF.
+
+       2400-UNLOCK-USER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-UNLOCK-USER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ADMIN-ASSISTED UNLOCK - CLEAR A LOCKED-OUT USER'S ACTIVITY
+      *    QUEUE ENTRY IMMEDIATELY, RATHER THAN MAKING HIM WAIT OUT
+      *    'SR-LOCKOUT-INTERVAL'. THE USER STILL HAS TO SIGN ON AGAIN
+      *    WITH A VALID PASSWORD - THIS ONLY CLEARS THE LOCK.
+           EVALUATE TRUE
+           WHEN ACT-ST-NOT-SET
+                MOVE 'User Has No Active Session To Unlock!'
+                   TO MON-MESSAGE
+                SET MON-PROCESSING-ERROR TO TRUE
+           WHEN NOT ACT-ST-LOCKED-OUT
+                MOVE ACT-USER-SIGN-ON-STATUS TO MON-SIGN-ON-STATUS
+                MOVE 'User Is Not Currently Locked Out!' TO MON-MESSAGE
+                SET MON-PROCESSING-ERROR TO TRUE
+           WHEN OTHER
+                SET ACT-ST-IN-PROCESS TO TRUE
+                INITIALIZE ACT-ATTEMPT-NUMBER
+                MOVE ACT-USER-SIGN-ON-STATUS TO MON-SIGN-ON-STATUS
+                SET MON-NORMAL-END TO TRUE
+                MOVE 'User Unlocked Successfully!' TO MON-MESSAGE
+                PERFORM 2250-UPDATE-USER-ACT-QUEUE
+           END-EVALUATE.
+
+           PERFORM 9000-RETURN-TO-CALLER.
+
        3000-LOCKED-OUT-CASE.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3000-LOCKED-OUT-CASE' TO WS-DEBUG-AID.
@@ -497,7 +602,7 @@
            END-IF.
 
       *    IF ENOUGH TIME HAS PASSED, UNLOCK THE USER AND UPDATE QUEUE.
-           IF WS-ELAPSED-MINUTES > SIG-LOCKOUT-INTERVAL THEN
+           IF WS-ELAPSED-MINUTES > SR-LOCKOUT-INTERVAL THEN
               SET ACT-ST-SIGNED-ON TO TRUE
               SET MON-ST-SIGNED-ON TO TRUE
               SET MON-NORMAL-END TO TRUE
@@ -539,19 +644,49 @@
 
            INITIALIZE ACT-ATTEMPT-NUMBER.
 
+      *    IF NO WARNING THRESHOLD HAS BEEN SET UP IN THE SIGN-ON
+      *    RULES RECORD, FALL BACK TO A 2 MINUTE DEFAULT WARNING.
+           IF SR-WARNING-THRESHOLD = ZERO THEN
+              MOVE 2 TO WS-WARNING-THRESHOLD
+           ELSE
+              MOVE SR-WARNING-THRESHOLD TO WS-WARNING-THRESHOLD
+           END-IF.
+
       *    IF TIMEOUT HAS OCCURRED, REVOKE SIGN-ON AND UPDATE QUEUE.
-           IF WS-ELAPSED-MINUTES > SIG-INACTIVITY-INTERVAL THEN
+           IF WS-ELAPSED-MINUTES > SR-INACTIVITY-INTERVAL THEN
               SET ACT-ST-IN-PROCESS TO TRUE
               SET MON-ST-IN-PROCESS TO TRUE
               SET MON-NORMAL-END TO TRUE
               MOVE 'Sign-On Has Timed Out!' TO MON-MESSAGE
 
+              SET LHS-EVENT-TIMEOUT TO TRUE
+              PERFORM 6000-CAPTURE-HISTORY-EVENT
+
               PERFORM 2250-UPDATE-USER-ACT-QUEUE
               PERFORM 9200-REDIRECT-TO-SIGNON
            ELSE
-              SET MON-ST-SIGNED-ON TO TRUE
+      *       CALCULATE HOW MANY MINUTES ARE LEFT BEFORE THE SESSION
+      *       WILL TIME OUT SO THE USER CAN BE WARNED IN ADVANCE.
+              COMPUTE WS-MINUTES-TO-TIMEOUT =
+                 SR-INACTIVITY-INTERVAL - WS-ELAPSED-MINUTES
+              END-COMPUTE.
+
               SET MON-NORMAL-END TO TRUE
-              MOVE 'Sign-On Still Active!' TO MON-MESSAGE
+
+              IF WS-MINUTES-TO-TIMEOUT <= WS-WARNING-THRESHOLD THEN
+                 SET MON-ST-WARNING TO TRUE
+                 MOVE WS-MINUTES-TO-TIMEOUT TO MON-MINUTES-REMAINING
+                 MOVE WS-MINUTES-TO-TIMEOUT TO WS-MINUTES-DISPLAY
+                 STRING 'Sign-On Expires In '
+                    WS-MINUTES-DISPLAY
+                    ' Minute(s) - Take Action To Stay Signed On!'
+                    DELIMITED BY SIZE
+                    INTO MON-MESSAGE
+                 END-STRING
+              ELSE
+                 SET MON-ST-SIGNED-ON TO TRUE
+                 MOVE 'Sign-On Still Active!' TO MON-MESSAGE
+              END-IF
 
               PERFORM 2250-UPDATE-USER-ACT-QUEUE
               PERFORM 9000-RETURN-TO-CALLER
@@ -586,23 +721,29 @@
            END-IF.
 
       *    CHECK IF TIMEOUT HAS OCCURRED.
-           IF WS-ELAPSED-MINUTES > SIG-INACTIVITY-INTERVAL THEN
+           IF WS-ELAPSED-MINUTES > SR-INACTIVITY-INTERVAL THEN
       *       IF SO, REDIRECT TO SIGN-ON (BACK TO THE START)
               INITIALIZE ACT-ATTEMPT-NUMBER
               SET MON-NORMAL-END TO TRUE
               MOVE 'Sign-On Attempt Has Timed Out!' TO MON-MESSAGE
 
+              SET LHS-EVENT-TIMEOUT TO TRUE
+              PERFORM 6000-CAPTURE-HISTORY-EVENT
+
               PERFORM 2250-UPDATE-USER-ACT-QUEUE
               PERFORM 9200-REDIRECT-TO-SIGNON
            ELSE
       *       IF NOT, CHECK IF THE USER HAS EXCEEDED MAXIMUM ATTEMPTS.
-              IF ACT-ATTEMPT-NUMBER > SIG-MAXIMUM-ATTEMPTS THEN
+              IF ACT-ATTEMPT-NUMBER > SR-MAXIMUM-ATTEMPTS THEN
       *          IF SO, LOCK THE USER OUT.
                  SET ACT-ST-LOCKED-OUT TO TRUE
                  SET MON-ST-LOCKED-OUT TO TRUE
                  SET MON-NORMAL-END TO TRUE
                  INITIALIZE ACT-ATTEMPT-NUMBER
                  MOVE 'User Is Now Locked Out!' TO MON-MESSAGE
+
+                 SET LHS-EVENT-LOCKOUT TO TRUE
+                 PERFORM 6000-CAPTURE-HISTORY-EVENT
               ELSE
       *          IF NOT, JUST INCREMENT ATTEMPT NUMBER.
                  ADD 1 TO ACT-ATTEMPT-NUMBER
@@ -615,6 +756,97 @@
               PERFORM 9000-RETURN-TO-CALLER
            END-IF.
 
+      *-----------------------------------------------------------------
+       HISTORY SECTION.
+      *-----------------------------------------------------------------
+
+       6000-CAPTURE-HISTORY-EVENT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6000-CAPTURE-HISTORY-EVENT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CAPTURE A LOCKOUT OR TIMEOUT EVENT TO THE 'ELOCKHS' HISTORY
+      *    FILE BEFORE THE 'EUSERACT' QUEUE ENTRY IS OVERWRITTEN.
+      *    'LHS-EVENT-TYPE' IS SET BY THE CALLER BEFORE THIS PARAGRAPH
+      *    IS PERFORMED.
+           MOVE FUNCTION CURRENT-DATE TO LHS-TIMESTAMP.
+           MOVE ACT-USER-ID TO LHS-USER-ID.
+           MOVE ACT-USER-CATEGORY TO LHS-USER-CATEGORY.
+           MOVE ACT-TERMINAL-ID TO LHS-TERMINAL-ID.
+
+           PERFORM 6100-ENQUEUE-HISTORY-FILE UNTIL LOCK-ACQUIRED.
+           PERFORM 6200-WRITE-HISTORY-RECORD.
+           PERFORM 6300-DEQUEUE-HISTORY-FILE.
+
+       6100-ENQUEUE-HISTORY-FILE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6100-ENQUEUE-HISTORY-FILE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS ENQ
+                RESOURCE(APP-LOCKHIST-REQUEST-ID)
+                LENGTH(LENGTH OF APP-LOCKHIST-REQUEST-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET LOCK-ACQUIRED TO TRUE
+           WHEN DFHRESP(ENQBUSY)
+                SET LOCK-NOT-ACQUIRED TO TRUE
+           WHEN OTHER
+                MOVE 'Lockout History ENQ Exception!' TO MON-MESSAGE
+                SET MON-PROCESSING-ERROR TO TRUE
+                PERFORM 9000-RETURN-TO-CALLER
+           END-EVALUATE.
+
+       6200-WRITE-HISTORY-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6200-WRITE-HISTORY-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS WRITE
+                FILE(APP-LOCKHIST-FILE-NAME)
+                RIDFLD(WS-RBA-FIELD)
+                RBA
+                FROM (LOCKOUT-HISTORY-RECORD)
+                LENGTH(LENGTH OF LOCKOUT-HISTORY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Lockout History WRITE Exception!' TO MON-MESSAGE
+                SET MON-PROCESSING-ERROR TO TRUE
+                PERFORM 9000-RETURN-TO-CALLER
+           END-EVALUATE.
+
+       6300-DEQUEUE-HISTORY-FILE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6300-DEQUEUE-HISTORY-FILE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DEQ
+                RESOURCE(APP-LOCKHIST-REQUEST-ID)
+                LENGTH(LENGTH OF APP-LOCKHIST-REQUEST-ID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Lockout History DEQ Exception!' TO MON-MESSAGE
+                SET MON-PROCESSING-ERROR TO TRUE
+                PERFORM 9000-RETURN-TO-CALLER
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
