@@ -0,0 +1,15 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - AUDIT FILE SWITCH CONTROL.
+      *      - RECORD LAYOUT FOR 'ESWCTL' VSAM <ESDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.ESDS.ESWCTL'.
+      *      - WRITTEN BY 'ESWITCH' EVERY TIME IT FLIPS THE 'EAUDIT'
+      *        CICS-DEFINED RESOURCE BETWEEN ITS TWO PHYSICAL DATA
+      *        SETS, SO SUPPORT STAFF AND THE BATCH REPORTING JOB BOTH
+      *        HAVE A RELIABLE RECORD OF WHICH ONE IS CURRENTLY LIVE
+      *        (AND WHICH ONE IS NOW CLOSED AND SAFE TO BROWSE OFFLINE)
+      *        WITHOUT HAVING TO ISSUE A CICS INQUIRE THEMSELVES.
+      ******************************************************************
+       01 SWITCH-CONTROL-RECORD.
+          05 SWC-TIMESTAMP         PIC X(21).
+          05 SWC-LIVE-DSN          PIC X(44).
+          05 SWC-CLOSED-DSN        PIC X(44).
