@@ -0,0 +1,85 @@
+       01  ECATMI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  LOGDINL    COMP  PIC  S9(4).
+           02  LOGDINF    PICTURE X.
+           02  FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOGDINI  PIC X(8).
+           02  TARGIDL    COMP  PIC  S9(4).
+           02  TARGIDF    PICTURE X.
+           02  FILLER REDEFINES TARGIDF.
+             03 TARGIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TARGIDI  PIC X(8).
+           02  CURCTL    COMP  PIC  S9(4).
+           02  CURCTF    PICTURE X.
+           02  FILLER REDEFINES CURCTF.
+             03 CURCTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  CURCTI  PIC X(3).
+           02  REQCTL    COMP  PIC  S9(4).
+           02  REQCTF    PICTURE X.
+           02  FILLER REDEFINES REQCTF.
+             03 REQCTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  REQCTI  PIC X(3).
+           02  REQBYL    COMP  PIC  S9(4).
+           02  REQBYF    PICTURE X.
+           02  FILLER REDEFINES REQBYF.
+             03 REQBYA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  REQBYI  PIC X(8).
+           02  STATUSL    COMP  PIC  S9(4).
+           02  STATUSF    PICTURE X.
+           02  FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  STATUSI  PIC X(11).
+           02  ACTNL    COMP  PIC  S9(4).
+           02  ACTNF    PICTURE X.
+           02  FILLER REDEFINES ACTNF.
+             03 ACTNA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ACTNI  PIC X(1).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  ECATMO REDEFINES ECATMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LOGDINC    PICTURE X.
+           02  LOGDINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TARGIDC    PICTURE X.
+           02  TARGIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CURCTC    PICTURE X.
+           02  CURCTO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  REQCTC    PICTURE X.
+           02  REQCTO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  REQBYC    PICTURE X.
+           02  REQBYO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  STATUSC    PICTURE X.
+           02  STATUSO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  ACTNC    PICTURE X.
+           02  ACTNO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
