@@ -0,0 +1,49 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - DB2 MIRROR OF 'EMPMAST'.
+      *      - DCLGEN-STYLE HOST-VARIABLE DECLARATION FOR THE DB2
+      *        TABLE THAT MIRRORS THE 'EMPMAST' VSAM <KSDS> CLUSTER,
+      *        FOLLOWING THE SAME 'EXEC SQL INCLUDE'/HOST-VARIABLE
+      *        CONVENTION 'CICSDB2.cbl' USES FOR ITS OWN SAMPLE 'EMP'
+      *        TABLE.
+      *      - TABLE -> 'Z45864.EMPMAST' (DB2).
+      ******************************************************************
+           EXEC SQL
+              DECLARE Z45864.EMPMAST TABLE
+              ( EMPNO           CHAR(8)      NOT NULL,
+                FULLNAME        VARCHAR(79)  NOT NULL,
+                PRIMARYNAME     VARCHAR(38)  NOT NULL,
+                HONORIFIC       CHAR(8),
+                SHORTNAME       VARCHAR(38),
+                JOBTITLE        VARCHAR(38),
+                WORKDEPT        CHAR(8)      NOT NULL,
+                STARTDATE       CHAR(8),
+                ENDDATE         CHAR(8),
+                APPRAISALDATE   CHAR(8),
+                APPRAISALRSLT   CHAR(1),
+                DELETEFLAG      CHAR(1)      NOT NULL,
+                DELETEDATE      CHAR(8),
+                MANAGERID       CHAR(8),
+                COMPENSATION    CHAR(9)      NOT NULL
+              )
+           END-EXEC.
+
+       01  DCL-EMPMAST.
+           10 EMPNO-TEXT               PIC X(8).
+           10 FULLNAME-LEN             PIC S9(4) USAGE COMP.
+           10 FULLNAME-TEXT            PIC X(79).
+           10 PRIMARYNAME-LEN          PIC S9(4) USAGE COMP.
+           10 PRIMARYNAME-TEXT         PIC X(38).
+           10 HONORIFIC-TEXT           PIC X(8).
+           10 SHORTNAME-LEN            PIC S9(4) USAGE COMP.
+           10 SHORTNAME-TEXT           PIC X(38).
+           10 JOBTITLE-LEN             PIC S9(4) USAGE COMP.
+           10 JOBTITLE-TEXT            PIC X(38).
+           10 WORKDEPT-TEXT            PIC X(8).
+           10 STARTDATE-TEXT           PIC X(8).
+           10 ENDDATE-TEXT             PIC X(8).
+           10 APPRAISALDATE-TEXT       PIC X(8).
+           10 APPRAISALRSLT-TEXT       PIC X(1).
+           10 DELETEFLAG-TEXT          PIC X(1).
+           10 DELETEDATE-TEXT          PIC X(8).
+           10 MANAGERID-TEXT           PIC X(8).
+           10 COMPENSATION-TEXT        PIC X(9).
