@@ -0,0 +1,28 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - CATEGORY CHANGE REQUESTS.
+      *      - RECORD LAYOUT FOR 'ECATREQ' VSAM <KSDS> FILE.
+      *      - KEYED BY 'TARGET REG-USER-ID', ONE OUTSTANDING REQUEST
+      *        PER USER - A NEW REQUEST FOR THAT USER REPLACES ANY
+      *        PRIOR APPROVED/REJECTED ONE, THE SAME AS A SAVED FILTER
+      *        PRESET BEING OVERWRITTEN BY NAME IN 'EFLTPRS'.
+      *      - RAISED BY A MANAGER, ACTIONED BY AN ADMINISTRATOR -
+      *        'REG-USER-CATEGORY' ITSELF IS ONLY EVER UPDATED ONCE A
+      *        REQUEST HERE IS APPROVED.
+      ******************************************************************
+       01 CATEGORY-REQUEST-RECORD.
+          05 CRQ-KEY.
+             10 CRQ-TARGET-USER-ID      PIC X(8).
+          05 CRQ-DETAILS.
+             10 CRQ-CURRENT-CATEGORY    PIC X(3).
+             10 CRQ-REQUESTED-CATEGORY  PIC X(3).
+                88 CRQ-REQ-STANDARD                VALUE 'STD'.
+                88 CRQ-REQ-MANAGER                 VALUE 'MGR'.
+                88 CRQ-REQ-ADMINISTRATOR           VALUE 'ADM'.
+             10 CRQ-REQUESTED-BY        PIC X(8).
+             10 CRQ-REQUESTED-DATE      PIC X(8).
+             10 CRQ-STATUS              PIC X(1).
+                88 CRQ-PENDING                     VALUE 'P'.
+                88 CRQ-APPROVED                    VALUE 'A'.
+                88 CRQ-REJECTED                    VALUE 'R'.
+             10 CRQ-APPROVED-BY         PIC X(8).
+             10 CRQ-APPROVED-DATE       PIC X(8).
