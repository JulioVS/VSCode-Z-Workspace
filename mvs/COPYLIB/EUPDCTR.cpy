@@ -22,8 +22,8 @@
                 88 UPD-SEL-BY-EMPLOYEE-NAME        VALUE '2'.
              10 UPD-SELECT-KEY-VALUE    PIC X(30)  VALUE SPACES.
       *
-          05 UPD-EMPLOYEE-RECORD        PIC X(251).
-          05 UPD-ORIGINAL-RECORD        PIC X(251).
+          05 UPD-EMPLOYEE-RECORD        PIC X(268).
+          05 UPD-ORIGINAL-RECORD        PIC X(268).
           05 UPD-FILTERS                PIC X(112).
       *
           05 UPD-FILE-FLAG              PIC X(1)   VALUE SPACES.
@@ -36,3 +36,13 @@
              88 UPD-PHYSICAL-MODE                  VALUE 'P'.
       *
           05 UPD-CALLING-PROGRAM        PIC X(8).
+      *
+      *    ROW-LEVEL LOCK ON THE EMPLOYEE RECORD CURRENTLY PULLED UP
+      *    FOR EDIT. HELD ACROSS PSEUDO-CONVERSATIONAL TURNS, SO IT
+      *    HAS TO LIVE HERE RATHER THAN IN WORKING-STORAGE.
+          05 UPD-LOCK-FLAG               PIC X(1)   VALUE SPACES.
+             88 UPD-LOCK-HELD                       VALUE 'Y'.
+             88 UPD-LOCK-NOT-HELD                   VALUE SPACES.
+          05 UPD-LOCK-EMPLOYEE-ID        PIC 9(8)   VALUE ZEROES.
+          05 UPD-LOCK-TASK-NBR           PIC S9(7)  VALUE ZEROES
+                                                     USAGE IS COMP-3.
