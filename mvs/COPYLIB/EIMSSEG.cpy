@@ -0,0 +1,35 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - IMS HIERARCHICAL EXTRACT.
+      *      - SEGMENT LAYOUTS FOR THE FLAT, LL-PREFIXED SEQUENTIAL
+      *        EXTRACT 'EIMSXTR' PRODUCES - ONE 'DEPT' PARENT SEGMENT
+      *        FOLLOWED BY ALL ITS 'EMPL' CHILD SEGMENTS, THE SAME
+      *        PARENT/CHILD SHAPE A REAL IMS HD DATABASE (AND THE
+      *        'IMSDBSKL'/'IMSTMSKL' SKELETONS BUILT AROUND ONE) IS
+      *        ORGANIZED AS, SO THE LEGACY IMS-BASED HEADCOUNT
+      *        REPORTING SUITE CAN LOAD IT WITHOUT A MANUAL RE-ENTRY
+      *        STEP.
+      *      - 'LL' IS THE SAME 2-BYTE BINARY SEGMENT-LENGTH PREFIX
+      *        'IMSTMSKL.cbl'S OWN 'INPUT-MESSAGE-SEGMENT'/
+      *        'OUTPUT-MESSAGE-SEGMENT' LAYOUTS USE, SO A SEGMENT IS
+      *        SELF-DESCRIBING THE SAME WAY AN IMS MESSAGE SEGMENT IS.
+      *      - 'SEG-CODE' TELLS THE READER WHICH OF THE TWO GROUPS
+      *        BELOW A GIVEN RECORD IS - THERE IS NO 'ZZ' FLAG BYTE
+      *        PAIR HERE SINCE THAT IS SPECIFIC TO THE IMS TM MESSAGE
+      *        FORMAT, NOT TO A DATABASE SEGMENT EXTRACT.
+      ******************************************************************
+       01 DEPT-SEGMENT-RECORD.
+          05 DEPT-SEG-LL              PIC S9(4) USAGE COMP.
+          05 DEPT-SEG-CODE            PIC X(4)  VALUE 'DEPT'.
+          05 DEPT-SEG-DEPARTMENT-ID   PIC 9(8).
+          05 DEPT-SEG-DEPARTMENT-NAME PIC X(38).
+          05 DEPT-SEG-COST-CENTER     PIC X(8).
+
+       01 EMP-SEGMENT-RECORD.
+          05 EMP-SEG-LL               PIC S9(4) USAGE COMP.
+          05 EMP-SEG-CODE             PIC X(4)  VALUE 'EMPL'.
+          05 EMP-SEG-DEPARTMENT-ID    PIC 9(8).
+          05 EMP-SEG-EMPLOYEE-ID      PIC 9(8).
+          05 EMP-SEG-PRIMARY-NAME     PIC X(38).
+          05 EMP-SEG-JOB-TITLE        PIC X(38).
+          05 EMP-SEG-START-DATE       PIC X(8).
+          05 EMP-SEG-MANAGER-ID       PIC 9(8).
