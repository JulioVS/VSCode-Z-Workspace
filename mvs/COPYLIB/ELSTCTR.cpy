@@ -25,7 +25,7 @@
              10 LST-CURRENT-RECORD
                    OCCURS 16 TIMES
                    INDEXED BY LST-RECORD-INDEX
-                                        PIC X(251).
+                                        PIC X(268).
       *
       *   FILTERS MAP CRITERIA SECTION.
       *
@@ -36,6 +36,9 @@
              10 LST-SELECT-KEY-TYPE     PIC X(1)   VALUE SPACES.
                 88 LST-SEL-BY-EMPLOYEE-ID          VALUE '1'.
                 88 LST-SEL-BY-EMPLOYEE-NAME        VALUE '2'.
+                88 LST-SEL-BY-DEPARTMENT           VALUE '3'.
+                88 LST-SEL-BY-START-DATE           VALUE '4'.
+                88 LST-SEL-BY-JOB-TITLE             VALUE '5'.
              10 LST-SELECT-KEY-VALUE    PIC X(30)  VALUE SPACES.
              10 LST-INCLUDE-DEPT-FILTERS.
                 15 LST-INCL-DEPT-ID
