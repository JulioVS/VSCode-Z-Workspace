@@ -0,0 +1,29 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - ONBOARDING CHECKLIST.
+      *      - RECORD LAYOUT FOR 'ECHKLST' VSAM <KSDS> FILE.
+      *      - KEYED BY 'EMPLOYEE ID', ONE RECORD PER NEW HIRE.
+      *      - VSAM CLUSTER -> 'Z45864.KSDS.ECHKLST'.
+      *      - A RECORD ONLY EXISTS ONCE SOMEONE HAS TOUCHED THAT
+      *        EMPLOYEE'S CHECKLIST THROUGH 'EONBP' - IT IS NOT CREATED
+      *        AUTOMATICALLY WHEN 'EADDP' HIRES THE EMPLOYEE.
+      ******************************************************************
+       01 CHECKLIST-RECORD.
+          05 CKL-KEY.
+             10 CKL-EMPLOYEE-ID         PIC 9(8).
+          05 CKL-DETAILS.
+             10 CKL-BADGE-STATUS        PIC X(1).
+                88 CKL-BADGE-COMPLETE              VALUE 'C'.
+                88 CKL-BADGE-PENDING               VALUE 'P'.
+             10 CKL-BADGE-DATE          PIC X(8).
+             10 CKL-EQUIPMENT-STATUS    PIC X(1).
+                88 CKL-EQUIPMENT-COMPLETE          VALUE 'C'.
+                88 CKL-EQUIPMENT-PENDING           VALUE 'P'.
+             10 CKL-EQUIPMENT-DATE      PIC X(8).
+             10 CKL-ORIENTATION-STATUS  PIC X(1).
+                88 CKL-ORIENTATION-COMPLETE        VALUE 'C'.
+                88 CKL-ORIENTATION-PENDING         VALUE 'P'.
+             10 CKL-ORIENTATION-DATE    PIC X(8).
+             10 CKL-BENEFITS-STATUS     PIC X(1).
+                88 CKL-BENEFITS-COMPLETE           VALUE 'C'.
+                88 CKL-BENEFITS-PENDING            VALUE 'P'.
+             10 CKL-BENEFITS-DATE       PIC X(8).
