@@ -0,0 +1,14 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - LEAVE / VACATION BALANCE.
+      *      - LAYOUT FOR 'ELVCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 LEAVE-BALANCE-CONTAINER.
+          05 LVC-USER-ID                PIC X(8).
+          05 LVC-USER-CATEGORY          PIC X(3).
+             88 LVC-CT-STANDARD                    VALUE 'STD'.
+             88 LVC-CT-MANAGER                     VALUE 'MGR'.
+             88 LVC-CT-ADMINISTRATOR               VALUE 'ADM'.
+             88 LVC-CT-NOT-SET                     VALUE SPACES.
+          05 LVC-TARGET-EMPLOYEE-ID     PIC 9(8).
