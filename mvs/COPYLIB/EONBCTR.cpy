@@ -0,0 +1,25 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - ONBOARDING CHECKLIST.
+      *      - LAYOUT FOR 'EONBCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      ******************************************************************
+       01 ONBOARDING-CHECKLIST-CONTAINER.
+          05 ONB-USER-ID                PIC X(8).
+      *
+          05 ONB-USER-CATEGORY          PIC X(3).
+             88 ONB-CT-STANDARD                    VALUE 'STD'.
+             88 ONB-CT-MANAGER                     VALUE 'MGR'.
+             88 ONB-CT-ADMINISTRATOR               VALUE 'ADM'.
+             88 ONB-CT-NOT-SET                     VALUE SPACES.
+      *
+          05 ONB-USER-EMP-ID            PIC 9(8).
+          05 ONB-TARGET-EMPLOYEE-ID     PIC 9(8).
+      *
+          05 ONB-EMPLOYEE-RECORD        PIC X(268).
+          05 ONB-CHECKLIST-RECORD       PIC X(44).
+      *
+          05 ONB-RECORD-FLAG            PIC X(1)   VALUE SPACES.
+             88 ONB-RECORD-FOUND                   VALUE 'Y'.
+             88 ONB-RECORD-NOT-FOUND               VALUE SPACES.
+      *
+          05 ONB-CALLING-PROGRAM        PIC X(8).
