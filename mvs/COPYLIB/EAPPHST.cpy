@@ -0,0 +1,20 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - APPRAISAL HISTORY.
+      *      - RECORD LAYOUT FOR 'EAPPHST' VSAM <KSDS> FILE.
+      *      - KEYED BY EMPLOYEE ID PLUS REVIEW DATE, SO EVERY PAST
+      *        APPRAISAL STAYS ON RECORD INSTEAD OF BEING OVERWRITTEN
+      *        THE WAY 'EMP-APPRAISAL-DATE'/'EMP-APPRAISAL-RESULT' ARE
+      *        ON 'EMPMAST'.
+      *      - A NEW RECORD IS WRITTEN EVERY TIME 'EUPDP' SUCCESSFULLY
+      *        CHANGES AN EMPLOYEE'S APPRAISAL DATE OR RESULT - THE
+      *        EMPMAST FIELDS REMAIN THE "CURRENT" APPRAISAL, THIS
+      *        FILE IS THE PERMANENT TRAIL BEHIND THEM.
+      ******************************************************************
+       01 APPRAISAL-HISTORY-RECORD.
+          05 APH-KEY.
+             10 APH-EMPLOYEE-ID         PIC 9(8).
+             10 APH-REVIEW-DATE         PIC X(8).
+          05 APH-DETAILS.
+             10 APH-APPRAISAL-RESULT    PIC X(1).
+             10 APH-RECORDED-DATE       PIC X(8).
+             10 APH-RECORDED-BY         PIC X(8).
