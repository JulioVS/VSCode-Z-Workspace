@@ -3,8 +3,21 @@
       *      - RECORD LAYOUT FOR 'ESONRUL' VSAM <RRDS> FILE.
       *      - VSAM CLUSTER -> 'Z45864.RRDS.ESONRUL'.
       *      - SEED DATASET -> 'Z45864.DATA.ESONRUL'.
+      *      - THIS COPYBOOK MUST STAY BYTE-FOR-BYTE IDENTICAL TO
+      *        'zxplore/mvs/COPYLIB/ESONRUL.cpy' - BOTH TREES' PROGRAMS
+      *        READ/WRITE THE SAME PHYSICAL 'ESONRUL' RRDS CLUSTER AT
+      *        THE SAME RRN POSITIONS, SO A FIELD ADDED TO ONE COPY
+      *        MUST ALWAYS BE ADDED TO THE OTHER.
       ******************************************************************
        01 SIGN-ON-RULES-RECORD.
-          05 SIG-MAXIMUM-ATTEMPTS     PIC 9(2).
-          05 SIG-LOCKOUT-INTERVAL     PIC 9(4).
-          05 SIG-INACTIVITY-INTERVAL  PIC 9(4).
+          05 SR-USER-CATEGORY       PIC X(3).
+             88 SR-CT-STANDARD                VALUE 'STD'.
+             88 SR-CT-MANAGER                 VALUE 'MGR'.
+             88 SR-CT-ADMINISTRATOR           VALUE 'ADM'.
+             88 SR-CT-NOT-SET                 VALUE SPACES.
+          05 SR-MAXIMUM-ATTEMPTS     PIC 9(2).
+          05 SR-LOCKOUT-INTERVAL     PIC 9(4).
+          05 SR-INACTIVITY-INTERVAL  PIC 9(4).
+          05 SR-WARNING-THRESHOLD    PIC 9(4).
+          05 SR-PASSWORD-MAX-AGE     PIC 9(3).
+          05 SR-EFFECTIVE-DATE-GRACE PIC 9(3).
