@@ -0,0 +1,121 @@
+       01  ELVMI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  LOGDINL    COMP  PIC  S9(4).
+           02  LOGDINF    PICTURE X.
+           02  FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOGDINI  PIC X(8).
+           02  EMPLIDL    COMP  PIC  S9(4).
+           02  EMPLIDF    PICTURE X.
+           02  FILLER REDEFINES EMPLIDF.
+             03 EMPLIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EMPLIDI  PIC X(8).
+           02  PRNAMEL    COMP  PIC  S9(4).
+           02  PRNAMEF    PICTURE X.
+           02  FILLER REDEFINES PRNAMEF.
+             03 PRNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PRNAMEI  PIC X(38).
+           02  VACACCL    COMP  PIC  S9(4).
+           02  VACACCF    PICTURE X.
+           02  FILLER REDEFINES VACACCF.
+             03 VACACCA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  VACACCI  PIC X(6).
+           02  VACTKNL    COMP  PIC  S9(4).
+           02  VACTKNF    PICTURE X.
+           02  FILLER REDEFINES VACTKNF.
+             03 VACTKNA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  VACTKNI  PIC X(6).
+           02  VACBALL    COMP  PIC  S9(4).
+           02  VACBALF    PICTURE X.
+           02  FILLER REDEFINES VACBALF.
+             03 VACBALA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  VACBALI  PIC X(6).
+           02  SICACCL    COMP  PIC  S9(4).
+           02  SICACCF    PICTURE X.
+           02  FILLER REDEFINES SICACCF.
+             03 SICACCA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SICACCI  PIC X(6).
+           02  SICTKNL    COMP  PIC  S9(4).
+           02  SICTKNF    PICTURE X.
+           02  FILLER REDEFINES SICTKNF.
+             03 SICTKNA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SICTKNI  PIC X(6).
+           02  SICBALL    COMP  PIC  S9(4).
+           02  SICBALF    PICTURE X.
+           02  FILLER REDEFINES SICBALF.
+             03 SICBALA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SICBALI  PIC X(6).
+           02  ACTNCDL    COMP  PIC  S9(4).
+           02  ACTNCDF    PICTURE X.
+           02  FILLER REDEFINES ACTNCDF.
+             03 ACTNCDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ACTNCDI  PIC X(1).
+           02  DAYSTKL    COMP  PIC  S9(4).
+           02  DAYSTKF    PICTURE X.
+           02  FILLER REDEFINES DAYSTKF.
+             03 DAYSTKA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  DAYSTKI  PIC X(5).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  ELVMO REDEFINES ELVMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LOGDINC    PICTURE X.
+           02  LOGDINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  EMPLIDC    PICTURE X.
+           02  EMPLIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PRNAMEC    PICTURE X.
+           02  PRNAMEO  PIC X(38).
+           02  FILLER PICTURE X(3).
+           02  VACACCC    PICTURE X.
+           02  VACACCO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  VACTKNC    PICTURE X.
+           02  VACTKNO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  VACBALC    PICTURE X.
+           02  VACBALO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  SICACCC    PICTURE X.
+           02  SICACCO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  SICTKNC    PICTURE X.
+           02  SICTKNO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  SICBALC    PICTURE X.
+           02  SICBALO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  ACTNCDC    PICTURE X.
+           02  ACTNCDO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  DAYSTKC    PICTURE X.
+           02  DAYSTKO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
