@@ -0,0 +1,121 @@
+       01  EONBMI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  LOGDINL    COMP  PIC  S9(4).
+           02  LOGDINF    PICTURE X.
+           02  FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  LOGDINI  PIC X(8).
+           02  EMPLIDL    COMP  PIC  S9(4).
+           02  EMPLIDF    PICTURE X.
+           02  FILLER REDEFINES EMPLIDF.
+             03 EMPLIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EMPLIDI  PIC X(8).
+           02  PRNAMEL    COMP  PIC  S9(4).
+           02  PRNAMEF    PICTURE X.
+           02  FILLER REDEFINES PRNAMEF.
+             03 PRNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PRNAMEI  PIC X(38).
+           02  BADGSTL    COMP  PIC  S9(4).
+           02  BADGSTF    PICTURE X.
+           02  FILLER REDEFINES BADGSTF.
+             03 BADGSTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BADGSTI  PIC X(1).
+           02  BADGDTL    COMP  PIC  S9(4).
+           02  BADGDTF    PICTURE X.
+           02  FILLER REDEFINES BADGDTF.
+             03 BADGDTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BADGDTI  PIC X(8).
+           02  EQUPSTL    COMP  PIC  S9(4).
+           02  EQUPSTF    PICTURE X.
+           02  FILLER REDEFINES EQUPSTF.
+             03 EQUPSTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EQUPSTI  PIC X(1).
+           02  EQUPDTL    COMP  PIC  S9(4).
+           02  EQUPDTF    PICTURE X.
+           02  FILLER REDEFINES EQUPDTF.
+             03 EQUPDTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EQUPDTI  PIC X(8).
+           02  ORNTSTL    COMP  PIC  S9(4).
+           02  ORNTSTF    PICTURE X.
+           02  FILLER REDEFINES ORNTSTF.
+             03 ORNTSTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ORNTSTI  PIC X(1).
+           02  ORNTDTL    COMP  PIC  S9(4).
+           02  ORNTDTF    PICTURE X.
+           02  FILLER REDEFINES ORNTDTF.
+             03 ORNTDTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ORNTDTI  PIC X(8).
+           02  BENFSTL    COMP  PIC  S9(4).
+           02  BENFSTF    PICTURE X.
+           02  FILLER REDEFINES BENFSTF.
+             03 BENFSTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BENFSTI  PIC X(1).
+           02  BENFDTL    COMP  PIC  S9(4).
+           02  BENFDTF    PICTURE X.
+           02  FILLER REDEFINES BENFDTF.
+             03 BENFDTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BENFDTI  PIC X(8).
+           02  MESSL    COMP  PIC  S9(4).
+           02  MESSF    PICTURE X.
+           02  FILLER REDEFINES MESSF.
+             03 MESSA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MESSI  PIC X(79).
+       01  EONBMO REDEFINES EONBMI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  LOGDINC    PICTURE X.
+           02  LOGDINO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  EMPLIDC    PICTURE X.
+           02  EMPLIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PRNAMEC    PICTURE X.
+           02  PRNAMEO  PIC X(38).
+           02  FILLER PICTURE X(3).
+           02  BADGSTC    PICTURE X.
+           02  BADGSTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  BADGDTC    PICTURE X.
+           02  BADGDTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  EQUPSTC    PICTURE X.
+           02  EQUPSTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  EQUPDTC    PICTURE X.
+           02  EQUPDTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ORNTSTC    PICTURE X.
+           02  ORNTSTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ORNTDTC    PICTURE X.
+           02  ORNTDTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  BENFSTC    PICTURE X.
+           02  BENFSTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  BENFDTC    PICTURE X.
+           02  BENFDTO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MESSC    PICTURE X.
+           02  MESSO  PIC X(79).
