@@ -0,0 +1,36 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - AUDIT TRAIL INQUIRY.
+      *      - LAYOUT FOR 'EAUQCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      ******************************************************************
+       01 AUDIT-INQUIRY-CONTAINER.
+          05 AUQ-USER-CATEGORY          PIC X(3).
+             88 AUQ-CT-STANDARD                    VALUE 'STD'.
+             88 AUQ-CT-MANAGER                     VALUE 'MGR'.
+             88 AUQ-CT-ADMINISTRATOR               VALUE 'ADM'.
+             88 AUQ-CT-NOT-SET                     VALUE SPACES.
+          05 AUQ-CURRENT-PAGE-NUMBER    PIC 9(6).
+          05 AUQ-SELECT-LINE-NUMBER     PIC 9(2).
+      *
+          05 AUQ-CURRENT-RBA            PIC S9(8) USAGE IS BINARY.
+          05 AUQ-FILE-FLAG              PIC X(1)   VALUE SPACES.
+             88 AUQ-TOP-OF-FILE                    VALUE 'T'.
+             88 AUQ-END-OF-FILE                    VALUE 'E'.
+             88 AUQ-NOT-SET                        VALUE SPACES.
+      *
+          05 AUQ-SAVING-PROGRAM         PIC X(8).
+      *
+      *   AUDIT INQUIRY MAP DETAIL SECTION.
+      *
+          05 AUQ-CURRENT-RECORD-AREA.
+             10 AUQ-CURRENT-RECORD
+                   OCCURS 16 TIMES
+                   INDEXED BY AUQ-RECORD-INDEX
+                                        PIC X(566).
+      *
+      *   FILTERS SECTION.
+      *
+          05 AUQ-FILTERS.
+             10 AUQ-FILTER-USER-ID      PIC X(8)   VALUE SPACES.
+             10 AUQ-FILTER-DATE-AFTER   PIC X(8)   VALUE SPACES.
+             10 AUQ-FILTER-DATE-BEFORE  PIC X(8)   VALUE SPACES.
