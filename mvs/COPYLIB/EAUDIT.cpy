@@ -11,5 +11,5 @@
              88 AUD-ACTION-ADD                VALUE 'A'.
              88 AUD-ACTION-UPDATE             VALUE 'U'.
              88 AUD-ACTION-DELETE             VALUE 'D'.
-          05 AUD-RECORD-BEFORE     PIC X(251).
-          05 AUD-RECORD-AFTER      PIC X(251).
+          05 AUD-RECORD-BEFORE     PIC X(268).
+          05 AUD-RECORD-AFTER      PIC X(268).
