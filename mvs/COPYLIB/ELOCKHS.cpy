@@ -0,0 +1,16 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - LOCKOUT/TIMEOUT HISTORY.
+      *      - RECORD LAYOUT FOR 'ELOCKHS' VSAM <ESDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.ESDS.ELOCKHS'.
+      *      - WRITTEN BY 'EACTMON' AS EACH LOCKOUT OR TIMEOUT EVENT
+      *        HAPPENS, SINCE THE 'EUSERACT' TS QUEUE ENTRY IT IS BASED
+      *        ON GETS OVERWRITTEN AND LOSES THE HISTORY.
+      ******************************************************************
+       01 LOCKOUT-HISTORY-RECORD.
+          05 LHS-TIMESTAMP         PIC X(21).
+          05 LHS-USER-ID           PIC X(8).
+          05 LHS-USER-CATEGORY     PIC X(3).
+          05 LHS-EVENT-TYPE        PIC X(1).
+             88 LHS-EVENT-LOCKOUT             VALUE 'L'.
+             88 LHS-EVENT-TIMEOUT             VALUE 'T'.
+          05 LHS-TERMINAL-ID       PIC X(4).
