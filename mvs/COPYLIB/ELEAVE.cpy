@@ -0,0 +1,19 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - LEAVE / VACATION BALANCE.
+      *      - RECORD LAYOUT FOR 'ELEAVE' VSAM <KSDS> FILE.
+      *      - KEYED BY 'EMP-EMPLOYEE-ID' - ONE BALANCE RECORD PER
+      *        EMPLOYEE, CREATED THE FIRST TIME HR RECORDS TIME TAKEN
+      *        OR VIEWS A BALANCE FOR THAT EMPLOYEE, THE SAME LAZY-
+      *        CREATION APPROACH USED BY 'ECHKLST'.
+      *      - BALANCES ARE HELD IN WHOLE DAYS.
+      ******************************************************************
+       01 LEAVE-BALANCE-RECORD.
+          05 LEA-KEY.
+             10 LEA-EMPLOYEE-ID         PIC 9(8).
+          05 LEA-DETAILS.
+             10 LEA-VACATION-ACCRUED    PIC 9(3)V9(1).
+             10 LEA-VACATION-TAKEN      PIC 9(3)V9(1).
+             10 LEA-SICK-ACCRUED        PIC 9(3)V9(1).
+             10 LEA-SICK-TAKEN          PIC 9(3)V9(1).
+             10 LEA-LAST-ACTION-DATE    PIC X(8).
+             10 LEA-LAST-ACTION-BY      PIC X(8).
