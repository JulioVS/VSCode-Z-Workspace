@@ -0,0 +1,179 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'EAUQMAP' SYMBOLIC MAPSET.
+      ******************************************************************
+      ******************************************************************
+      *   'AUDIT TRAIL INQUIRY' MAP (ONLY MAP IN MAPSET).
+      *      - FILTER FIELDS (USER ID / DATE RANGE) AT THE TOP, WITH A
+      *        16-LINE RESULT AREA BELOW, MATCHING THE 'LIST EMPLOYEES'
+      *        SCREEN'S OWN LAYOUT.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      *   'EAUQM' - INPUT SECTION.
+      *-----------------------------------------------------------------
+       01 EAUQMI.
+      *
+      *   HEADING FIELDS (WE KEEP THEM 'AS IS')
+      *
+          02 FILLER        PIC X(12).
+          02 TRANIDL COMP  PIC  S9(4).
+          02 TRANIDF       PICTURE X.
+          02 FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 TRANIDI       PIC X(4).
+          02 PAGENL COMP   PIC  S9(4).
+          02 PAGENF        PICTURE X.
+          02 FILLER REDEFINES PAGENF.
+             03 PAGENA     PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 PAGENI        PIC X(6).
+          02 LOGDINL COMP  PIC  S9(4).
+          02 LOGDINF       PICTURE X.
+          02 FILLER REDEFINES LOGDINF.
+             03 LOGDINA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 LOGDINI       PIC X(8).
+      *
+      *   FILTER FIELDS (USER ID / DATE RANGE)
+      *
+          02 UIDSELL COMP  PIC  S9(4).
+          02 UIDSELF       PICTURE X.
+          02 FILLER REDEFINES UIDSELF.
+             03 UIDSELA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 UIDSELI       PIC X(8).
+          02 DTEAFTL COMP  PIC  S9(4).
+          02 DTEAFTF       PICTURE X.
+          02 FILLER REDEFINES DTEAFTF.
+             03 DTEAFTA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DTEAFTI       PIC X(8).
+          02 DTEBEFL COMP  PIC  S9(4).
+          02 DTEBEFF       PICTURE X.
+          02 FILLER REDEFINES DTEBEFF.
+             03 DTEBEFA    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 DTEBEFI       PIC X(8).
+      *
+      *   CUSTOM 16-ITEM ARRAY (SAME TECHNIQUE USED BY 'ELSTMAPM')
+      *
+          02 AUDIT-LINEI OCCURS 16 TIMES INDEXED BY LINEI-INDEX.
+             03 SELCTL COMP
+                           PIC  S9(4).
+             03 SELCTF     PICTURE X.
+             03 FILLER REDEFINES SELCTF.
+                04 SELCTA  PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 SELCTI     PIC X(1).
+             03 LTSTMPL COMP
+                           PIC  S9(4).
+             03 LTSTMPF    PICTURE X.
+             03 FILLER REDEFINES LTSTMPF.
+                04 LTSTMPA PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 LTSTMPI    PIC X(21).
+             03 LUSRIDL COMP
+                           PIC  S9(4).
+             03 LUSRIDF    PICTURE X.
+             03 FILLER REDEFINES LUSRIDF.
+                04 LUSRIDA PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 LUSRIDI    PIC X(8).
+             03 LACTNL COMP
+                           PIC  S9(4).
+             03 LACTNF     PICTURE X.
+             03 FILLER REDEFINES LACTNF.
+                04 LACTNA  PICTURE X.
+             03 FILLER     PICTURE X(1).
+             03 LACTNI     PIC X(1).
+      *
+      *   MESSAGE SECTION (WE KEEP IT 'AS IS')
+      *
+          02 MESSL COMP    PIC  S9(4).
+          02 MESSF         PICTURE X.
+          02 FILLER REDEFINES MESSF.
+             03 MESSA      PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 MESSI         PIC X(79).
+      *
+      *   PF7/PF8 SECTION (NEEDED TO HIDE/UNHIDE, SAME AS 'ELSTMAPM')
+      *
+          02 HLPPF7L COMP  PIC  S9(4).
+          02 HLPPF7F       PICTURE X.
+          02 FILLER REDEFINES HLPPF7F.
+             03 HLPPF7A    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 HLPPF7I       PIC X(9).
+          02 HLPPF8L COMP  PIC  S9(4).
+          02 HLPPF8F       PICTURE X.
+          02 FILLER REDEFINES HLPPF8F.
+             03 HLPPF8A    PICTURE X.
+          02 FILLER        PICTURE X(1).
+          02 HLPPF8I       PIC X(9).
+      *-----------------------------------------------------------------
+      *   'EAUQM' - OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       01 EAUQMO REDEFINES EAUQMI.
+      *
+      *   HEADING FIELDS (WE KEEP THEM 'AS IS')
+      *
+          02 FILLER        PIC X(12).
+          02 FILLER        PICTURE X(3).
+          02 TRANIDC       PICTURE X.
+          02 TRANIDO       PIC X(4).
+          02 FILLER        PICTURE X(3).
+          02 PAGENC        PICTURE X.
+          02 PAGENO        PIC ZZZZZ9.
+          02 FILLER        PICTURE X(3).
+          02 LOGDINC       PICTURE X.
+          02 LOGDINO       PIC X(8).
+      *
+      *   FILTER FIELDS (USER ID / DATE RANGE)
+      *
+          02 FILLER        PICTURE X(3).
+          02 UIDSELC       PICTURE X.
+          02 UIDSELO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 DTEAFTC       PICTURE X.
+          02 DTEAFTO       PIC X(8).
+          02 FILLER        PICTURE X(3).
+          02 DTEBEFC       PICTURE X.
+          02 DTEBEFO       PIC X(8).
+      *
+      *   CUSTOM 16-ITEM ARRAY (SAME TECHNIQUE USED BY 'ELSTMAPM')
+      *
+          02 AUDIT-LINEO OCCURS 16 TIMES INDEXED BY LINEO-INDEX.
+             03 FILLER     PICTURE X(3).
+             03 SELCTC     PICTURE X.
+             03 SELCTO     PIC X(1).
+             03 FILLER     PICTURE X(3).
+             03 LTSTMPC    PICTURE X.
+             03 LTSTMPO    PIC X(21).
+             03 FILLER     PICTURE X(3).
+             03 LUSRIDC    PICTURE X.
+             03 LUSRIDO    PIC X(8).
+             03 FILLER     PICTURE X(3).
+             03 LACTNC     PICTURE X.
+             03 LACTNO     PIC X(1).
+      *
+      *   MESSAGE SECTION (WE KEEP IT 'AS IS')
+      *
+          02 FILLER        PICTURE X(3).
+          02 MESSC         PICTURE X.
+          02 MESSO         PIC X(79).
+      *
+      *   PF7/PF8 SECTION (NEEDED TO HIDE/UNHIDE, SAME AS 'ELSTMAPM')
+      *
+          02 FILLER        PICTURE X(3).
+          02 HLPPF7C       PICTURE X.
+          02 HLPPF7O       PIC X(9).
+          02 FILLER        PICTURE X(3).
+          02 HLPPF8C       PICTURE X.
+          02 HLPPF8O       PIC X(9).
+      *-----------------------------------------------------------------
+      *   'EAUQM' - END OF MAP.
+      *-----------------------------------------------------------------
+      ******************************************************************
+      *   'EAUQMAP' - END OF MAPSET.
+      ******************************************************************
