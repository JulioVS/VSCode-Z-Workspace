@@ -66,6 +66,18 @@
              03 DEPTNMA    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  DEPTNMI  PIC X(38).
+           02  MGRIDL    COMP  PIC  S9(4).
+           02  MGRIDF    PICTURE X.
+           02  FILLER REDEFINES MGRIDF.
+             03 MGRIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MGRIDI  PIC X(8).
+           02  COMPENL    COMP  PIC  S9(4).
+           02  COMPENF    PICTURE X.
+           02  FILLER REDEFINES COMPENF.
+             03 COMPENA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  COMPENI  PIC X(10).
            02  STDATEL    COMP  PIC  S9(4).
            02  STDATEF    PICTURE X.
            02  FILLER REDEFINES STDATEF.
@@ -174,6 +186,12 @@
            02  DEPTNMC    PICTURE X.
            02  DEPTNMO  PIC X(38).
            02  FILLER PICTURE X(3).
+           02  MGRIDC    PICTURE X.
+           02  MGRIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  COMPENC    PICTURE X.
+           02  COMPENO  PIC X(10).
+           02  FILLER PICTURE X(3).
            02  STDATEC    PICTURE X.
            02  STDATEO  PIC X(10).
            02  FILLER PICTURE X(3).
