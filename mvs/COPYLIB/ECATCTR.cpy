@@ -0,0 +1,14 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - CATEGORY CHANGE REQUESTS.
+      *      - LAYOUT FOR 'ECATCTR' CONTAINER.
+      *      - NON-PERSISTENT (NO ASSOCIATED FILE).
+      *      - NEEDED FOR PSEUDO-CONVERSATIONAL DESIGN.
+      ******************************************************************
+       01 CATEGORY-APPROVAL-CONTAINER.
+          05 CAQ-USER-ID                PIC X(8).
+          05 CAQ-USER-CATEGORY          PIC X(3).
+             88 CAQ-CT-STANDARD                    VALUE 'STD'.
+             88 CAQ-CT-MANAGER                     VALUE 'MGR'.
+             88 CAQ-CT-ADMINISTRATOR               VALUE 'ADM'.
+             88 CAQ-CT-NOT-SET                     VALUE SPACES.
+          05 CAQ-TARGET-USER-ID         PIC X(8).
