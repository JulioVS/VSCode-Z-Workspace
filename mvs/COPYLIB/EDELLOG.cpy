@@ -0,0 +1,16 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - EMPLOYEE DELETION LOG.
+      *      - RECORD LAYOUT FOR 'EDELLOG' VSAM <ESDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.ESDS.EDELLOG'.
+      *      - WRITTEN BY 'EAUDITP' ALONGSIDE THE NORMAL 'EAUDIT'
+      *        ENTRY, ONLY FOR AUD-ACTION-DELETE EVENTS, SO COMPLIANCE
+      *        HAS A DEDICATED LIST OF EVERY EMPLOYEE RECORD EVER
+      *        DELETED (LOGICALLY OR PHYSICALLY) WITHOUT HAVING TO
+      *        SCAN THE WHOLE MIXED AUDIT FILE FOR ONE ACTION CODE.
+      ******************************************************************
+       01 DELETION-LOG-RECORD.
+          05 DEL-TIMESTAMP         PIC X(21).
+          05 DEL-USER-ID           PIC X(8).
+          05 DEL-EMPLOYEE-ID       PIC 9(8).
+          05 DEL-EMPLOYEE-NAME     PIC X(38).
+          05 DEL-RECORD-IMAGE      PIC X(268).
