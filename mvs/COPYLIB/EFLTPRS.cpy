@@ -0,0 +1,31 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - SAVED LIST FILTER PRESETS.
+      *      - RECORD LAYOUT FOR 'EFLTPRS' VSAM <KSDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.PSVS.EFLTPRS'.
+      *      - ONE RECORD PER NAMED FILTER COMBINATION A USER HAS SAVED
+      *        FROM THE 'LIST EMPLOYEES' FILTERS SCREEN (ELISTP), SO IT
+      *        CAN BE RECALLED ON A LATER SIGN-ON WITHOUT RE-KEYING IT.
+      ******************************************************************
+       01 FILTER-PRESET-RECORD.
+          05 FLT-KEY.
+             10 FLT-USER-ID             PIC X(8).
+             10 FLT-PRESET-NAME         PIC X(8).
+          05 FLT-DETAILS.
+             10 FLT-SELECT-KEY-TYPE     PIC X(1).
+                88 FLT-SEL-BY-EMPLOYEE-ID          VALUE '1'.
+                88 FLT-SEL-BY-EMPLOYEE-NAME        VALUE '2'.
+                88 FLT-SEL-BY-DEPARTMENT           VALUE '3'.
+                88 FLT-SEL-BY-START-DATE           VALUE '4'.
+             10 FLT-INCLUDE-DEPT-FILTERS.
+                15 FLT-INCL-DEPT-ID
+                      OCCURS 4 TIMES
+                      INDEXED BY FLT-IN-DEPT-INDEX
+                                        PIC X(8).
+             10 FLT-EXCLUDE-DEPT-FILTERS.
+                15 FLT-EXCL-DEPT-ID
+                      OCCURS 4 TIMES
+                      INDEXED BY FLT-EX-DEPT-INDEX
+                                        PIC X(8).
+             10 FLT-EMPLOYMENT-DATE-FILTERS.
+                15 FLT-EMPL-DATE-AFTER  PIC X(8).
+                15 FLT-EMPL-DATE-BEFORE PIC X(8).
