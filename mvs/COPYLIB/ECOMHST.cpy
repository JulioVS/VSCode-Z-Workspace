@@ -0,0 +1,20 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - COMPENSATION HISTORY.
+      *      - RECORD LAYOUT FOR 'ECOMHST' VSAM <KSDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.KSDS.ECOMHST'.
+      *      - KEYED BY EMPLOYEE ID PLUS EFFECTIVE DATE, SO EVERY PAST
+      *        PAY CHANGE STAYS ON RECORD INSTEAD OF BEING OVERWRITTEN
+      *        THE WAY 'EMP-COMPENSATION' IS ON 'EMPMAST'.
+      *      - A NEW RECORD IS WRITTEN EVERY TIME 'EUPDP' SUCCESSFULLY
+      *        CHANGES AN EMPLOYEE'S COMPENSATION - THE EMPMAST FIELD
+      *        REMAINS THE "CURRENT" RATE OF PAY, THIS FILE IS THE
+      *        PERMANENT TRAIL BEHIND IT.
+      ******************************************************************
+       01 COMPENSATION-HISTORY-RECORD.
+          05 COH-KEY.
+             10 COH-EMPLOYEE-ID         PIC 9(8).
+             10 COH-EFFECTIVE-DATE      PIC X(8).
+          05 COH-DETAILS.
+             10 COH-PREVIOUS-COMPENSATION PIC 9(7)V99.
+             10 COH-NEW-COMPENSATION      PIC 9(7)V99.
+             10 COH-RECORDED-BY         PIC X(8).
