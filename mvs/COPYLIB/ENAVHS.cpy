@@ -0,0 +1,15 @@
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP' - NAVIGATION AUDIT HISTORY.
+      *      - RECORD LAYOUT FOR 'ENAVHS' VSAM <ESDS> FILE.
+      *      - VSAM CLUSTER -> 'Z45864.ESDS.ENAVHS'.
+      *      - WRITTEN BY 'EMENUA' AS EACH SUCCESSFUL XCTL TRANSFER OFF
+      *        THE MAIN MENU HAPPENS, SO THERE IS A PERMANENT RECORD OF
+      *        WHERE EACH USER WENT FROM THE MENU AND WHEN.
+      ******************************************************************
+       01 NAVIGATION-HISTORY-RECORD.
+          05 NHS-TIMESTAMP         PIC X(21).
+          05 NHS-USER-ID           PIC X(8).
+          05 NHS-USER-CATEGORY     PIC X(3).
+          05 NHS-SOURCE-PROGRAM    PIC X(8).
+          05 NHS-DESTINATION-PGM   PIC X(8).
+          05 NHS-TERMINAL-ID       PIC X(4).
