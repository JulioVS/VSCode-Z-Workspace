@@ -0,0 +1,15 @@
+//EPURGRPT JOB (ACCTNO),'UNPURGED DELETE RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE UNPURGED DELETE-FLAGGED RECORD EXCEPTION REPORT (PGM
+//* EPURGRPT). LISTS EVERY 'EMPMAST' RECORD STILL SITTING THERE
+//* WITH 'EMP-DELETE-FLAG' OF 'D' WELL PAST ITS 'EMP-DELETE-DATE'.
+//* INFORMATIONAL ONLY - DOES NOT CHANGE 'EMPMAST'. SCHEDULE TO RUN
+//* PERIODICALLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EPURGRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//PURGRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
