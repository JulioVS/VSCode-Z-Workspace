@@ -0,0 +1,15 @@
+//EDEPRPT  JOB (ACCTNO),'DEPT ID RECON RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE DEPARTMENT ID RECONCILIATION REPORT (PGM EDEPRPT).
+//* BROWSES 'EMPMAST' AND LISTS EVERY EMPLOYEE WHOSE
+//* 'EMP-DEPARTMENT-ID' NO LONGER RESOLVES TO AN 'EDEPMST' RECORD.
+//* SCHEDULE TO RUN PERIODICALLY ALONGSIDE EORPHRPT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDEPRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//EDEPMST  DD   DSN=Z45864.KSDS.EDEPMST,DISP=SHR
+//DEPRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
