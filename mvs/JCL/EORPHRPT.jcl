@@ -0,0 +1,15 @@
+//EORPHRPT JOB (ACCTNO),'ORPHAN ACCT RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE ORPHANED USER-ACCOUNT RECONCILIATION REPORT (PGM
+//* EORPHRPT). BROWSES 'EREGUSR' AND LISTS EVERY SIGN-ON RECORD
+//* WHOSE 'REG-EMPLOYEE-ID' NO LONGER RESOLVES TO AN 'EMPMAST'
+//* RECORD. SCHEDULE TO RUN PERIODICALLY ALONGSIDE ETERMNB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EORPHRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EREGUSR  DD   DSN=Z45864.PSVS.EREGUSR,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//ORPHRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
