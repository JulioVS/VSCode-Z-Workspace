@@ -0,0 +1,17 @@
+//EDB2MIR  JOB (ACCTNO),'EMPMAST DB2 MIRROR',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE EMPMAST-TO-DB2 MIRROR JOB (PGM EDB2MIR) UNDER THE DB2
+//* BATCH ATTACH FACILITY (PROC DSNTIAD'S 'DSN' PROC). READS
+//* 'EMPMAST' SEQUENTIALLY AND MIRRORS EVERY RECORD INTO THE
+//* 'Z45864.EMPMAST' DB2 TABLE (SEE 'EMPDCL.cpy') SO THE REPORTING
+//* TEAM CAN RUN AD HOC SQL AGAINST EMPLOYEE DATA. RUN NIGHTLY,
+//* AFTER THE 'EPAYFEED' EXTRACT STEP.
+//*--------------------------------------------------------------*
+//STEP010  EXEC DSN,SYSTEM=DSN1,PROGRAM=EDB2MIR,PLAN=EDB2MIR
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//         DD   DSN=DSN1010.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN1010.SDSNLOAD,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
