@@ -0,0 +1,16 @@
+//EORGRPT JOB (ACCTNO),'ORG CHART RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE ORGANIZATION / REPORTING-CHAIN REPORT (PGM EORGRPT).
+//* BROWSES 'EMPMAST' AND LISTS EVERY ACTIVE EMPLOYEE GROUPED BY
+//* 'EMP-DEPARTMENT-ID' AND THEN BY 'EMP-MANAGER-ID', SO EACH
+//* MANAGER'S DIRECT REPORTS ARE TOGETHER UNDER THEIR DEPARTMENT.
+//* SCHEDULE TO RUN AS NEEDED, OR ALONGSIDE EAPRRPT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EORGRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ORGRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
