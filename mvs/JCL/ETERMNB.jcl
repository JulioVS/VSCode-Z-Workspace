@@ -0,0 +1,15 @@
+//ETERMNB  JOB (ACCTNO),'AUTO TERMINATION',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS AUTOMATIC TERMINATION PROCESSING (PGM ETERMNB). SCANS
+//* 'EMPMAST' FOR LOGICALLY DELETED EMPLOYEES EFFECTIVE AS OF
+//* TODAY AND FLIPS THE MATCHING 'EREGUSR' SIGN-ON RECORD TO
+//* INACTIVE. SCHEDULE TO RUN DAILY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ETERMNB
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//EREGUSR  DD   DSN=Z45864.PSVS.EREGUSR,DISP=SHR
+//TERMRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
