@@ -0,0 +1,13 @@
+//EAPRRPT  JOB (ACCTNO),'OVERDUE APPRAISALS',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE OVERDUE APPRAISAL LISTING (PGM EAPRRPT) AGAINST THE
+//* 'EMPMAST' VSAM CLUSTER. SCHEDULE TO RUN MONTHLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EAPRRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//APPRRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
