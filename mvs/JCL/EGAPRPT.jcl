@@ -0,0 +1,15 @@
+//EGAPRPT  JOB (ACCTNO),'EMP ID GAP RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE EMPLOYEE ID GAP REPORT (PGM EGAPRPT) AGAINST THE
+//* 'EMPMAST' VSAM CLUSTER. RUN THIS AHEAD OF ANY ONLINE WINDOW
+//* IN WHICH A NEW EMPLOYEE WILL BE ADDED, SO SUPPORT STAFF KNOW
+//* WHAT UNASSIGNED ID RANGES EXIST BEFORE 'EADDP' HANDS OUT THE
+//* NEXT (HIGHEST-PLUS-ONE) EMPLOYEE ID.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EGAPRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//GAPRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
