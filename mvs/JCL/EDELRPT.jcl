@@ -0,0 +1,15 @@
+//EDELRPT  JOB (ACCTNO),'DELETION LOG RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE EMPLOYEE DELETION LOG REPORT (PGM EDELRPT). BROWSES
+//* 'EDELLOG' AND LISTS EVERY EMPLOYEE RECORD EVER DELETED, SORTED
+//* BY DELETION TIMESTAMP, FOR COMPLIANCE. SCHEDULE TO RUN
+//* PERIODICALLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EDELRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EDELLOG  DD   DSN=Z45864.ESDS.EDELLOG,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//DELRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
