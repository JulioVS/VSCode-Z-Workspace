@@ -0,0 +1,14 @@
+//EANNRPT JOB (ACCTNO),'ANNIVERSARY RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE SERVICE-ANNIVERSARY ALERT REPORT (PGM EANNRPT).
+//* BROWSES 'EMPMAST' AND LISTS EVERY ACTIVE EMPLOYEE HITTING A
+//* 5/10/15/20-YEAR TENURE MILESTONE THIS MONTH, BASED ON
+//* 'EMP-START-DATE'. SCHEDULE TO RUN MONTHLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EANNRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//ANNRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
