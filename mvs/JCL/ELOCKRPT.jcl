@@ -0,0 +1,15 @@
+//ELOCKRPT JOB (ACCTNO),'LOCKOUT HIST RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE LOCKOUT/TIMEOUT HISTORY REPORT (PGM ELOCKRPT).
+//* BROWSES 'ELOCKHS' AND LISTS EVERY LOCKOUT OR TIMEOUT EVENT
+//* CAPTURED BY 'EACTMON', GROUPED BY USER ID AND TIMESTAMP, FOR
+//* SECURITY REVIEW. SCHEDULE TO RUN PERIODICALLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ELOCKRPT
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//ELOCKHS  DD   DSN=Z45864.ESDS.ELOCKHS,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//LOCKRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
