@@ -0,0 +1,26 @@
+//EHIRLOAD JOB (ACCTNO),'BULK NEW-HIRE LOAD',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE BULK NEW-HIRE LOAD (PGM EHIRLOAD). READS THE FLAT
+//* 'NEWHIRE' FILE AND ADDS (OR REHIRES) EACH RECORD ONTO 'EMPMAST'
+//* USING THE SAME ID-GENERATION AND PRIMARY-NAME UNIQUENESS RULES
+//* 'EADDP' APPLIES ONLINE. 'EMPMAST' MUST BE CLOSED TO CICS WHILE
+//* THIS JOB RUNS. RUN ON DEMAND WHEN HR SUPPLIES A NEW-HIRE COHORT
+//* FILE, NOT AS PART OF THE NIGHTLY CHAIN.
+//*
+//* THE 'SYSIN' CARD BELOW SELECTS DRY-RUN MODE: A 'Y' RUNS EVERY
+//* INPUT RECORD THROUGH VALIDATION AND THE PRIMARY-NAME UNIQUENESS
+//* CHECK AND PRODUCES THE SAME 'HIRRPT' LISTING, BUT MAKES NO CHANGE
+//* TO 'EMPMAST' - USE THIS TO HAND HR A CLEAN ERROR LIST BEFORE A
+//* COHORT IS COMMITTED. CHANGE THE CARD TO 'N' (OR REMOVE THE DD) TO
+//* RUN A NORMAL LOAD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EHIRLOAD
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//NEWHIRE  DD   DSN=Z45864.PSVS.NEWHIRE,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//HIRRPT   DD   SYSOUT=*
+//SYSIN    DD   *
+N
+//SYSOUT   DD   SYSOUT=*
+//
