@@ -0,0 +1,21 @@
+//EIMSXTR  JOB (ACCTNO),'IMS HIERARCHICAL EXTRACT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE EMPLOYEE/DEPARTMENT IMS EXTRACT (PGM EIMSXTR). READS
+//* 'EMPMAST' AND 'EDEPMST' AND PRODUCES A FLAT, LL-PREFIXED
+//* PARENT/CHILD SEGMENT FILE ('IMSXTR') IN THE SHAPE THE
+//* 'IMSDBSKL'/'IMSTMSKL' SKELETONS ARE BUILT AROUND, FOR THE
+//* LEGACY IMS-BASED HEADCOUNT REPORTING SUITE'S BULK-LOAD STEP TO
+//* CONSUME. RUN AHEAD OF THAT LOAD STEP, ON DEMAND OR NIGHTLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EIMSXTR
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=Z45864.KSDS.EMPMAST,DISP=SHR
+//EDEPMST  DD   DSN=Z45864.KSDS.EDEPMST,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK2  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//IMSXTR   DD   DSN=Z45864.SEQ.IMSXTR,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=VB,LRECL=124,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
