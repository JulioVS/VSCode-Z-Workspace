@@ -0,0 +1,71 @@
+//ESWBATCH JOB (ACCTNO),'AUDIT FILE SWITCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY AUDIT FILE SWITCH AND EXTRACT.
+//*
+//* STEP010 (PGM ESWBATCH) LINKS INTO THE ONLINE 'ESWITCH'
+//* TRANSACTION THROUGH THE EXTERNAL CICS INTERFACE (EXCI) SO THE
+//* SWITCH RUNS WITHOUT SOMEONE HAVING TO KICK IT OFF MANUALLY FROM
+//* CICS. WHEN IT RETURNS, CICS IS WRITING 'EAUDIT' EVENTS TO THE
+//* OTHER PHYSICAL CLUSTER AND THE ONE NAMED ON EAUDIT2 DD BELOW IS
+//* NOW DORMANT AND SAFE TO BROWSE OFFLINE.
+//*
+//* STEP020 (PGM EAUDRPT) EXTRACTS THAT NOW-DORMANT CLUSTER INTO
+//* THE 'AUDRPT' REPORT.
+//*
+//* STEP030 (PGM EPAYFEED) EXTRACTS THE SAME NOW-DORMANT CLUSTER A
+//* SECOND TIME INTO THE 'PAYFEED' FLAT FILE PICKED UP BY THE
+//* PAYROLL SYSTEM - ONE RECORD PER NEW HIRE, FIELD CHANGE, OR
+//* TERMINATION LOGGED THAT DAY.
+//*
+//* STEP040 (PGM EAUDARC) ARCHIVES THE SAME NOW-DORMANT CLUSTER A
+//* THIRD TIME, RECORD FOR RECORD, ONTO THE 'AUDARC' RETENTION
+//* DATASET, BEFORE THIS CLUSTER COMES BACK ONLINE (AND GETS
+//* EMPTIED) ON TOMORROW NIGHT'S SWITCH - UNLIKE STEP020/STEP030,
+//* THIS IS THE ONE COPY OF THE RAW AUDIT RECORDS THAT SURVIVES
+//* PAST THE NEXT SWITCH CYCLE, SO IT MUST RUN EVERY NIGHT WITHOUT
+//* FAIL.
+//*
+//* *** OPERATOR NOTE ***  EAUDIT1/EAUDIT2 ALTERNATE AS THE ACTIVE
+//* CLUSTER EVERY TIME THIS JOB RUNS, SO THE EAUDIT DD BELOW MUST BE
+//* SWAPPED TO THE OTHER CLUSTER EACH NIGHT, IN STEP WITH STEP010'S
+//* SWITCH. RUN THIS JOB WITH EAUDIT POINTING AT EAUDIT2 TONIGHT,
+//* THEN AT EAUDIT1 TOMORROW NIGHT, AND SO ON - STEP020, STEP030,
+//* AND STEP040 MUST ALL POINT AT THE SAME CLUSTER AS EACH OTHER.
+//* THE 'AUDARC' DSN ON STEP040 MUST ALSO BE CHANGED EACH NIGHT SO
+//* ONE NIGHT'S ARCHIVE DOES NOT OVERWRITE THE ONE BEFORE IT. THE
+//* 'PAYFEED' DSN ON STEP030 MUST LIKEWISE BE CHANGED EACH NIGHT -
+//* IT IS CATALOGED 'NEW' AND WILL ABEND ON THE SECOND NIGHT IT IS
+//* LEFT POINTING AT THE SAME DSN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ESWBATCH
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//         DD   DSN=Z45864.PSVS.EXCILOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=EAUDRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EAUDIT   DD   DSN=Z45864.ESDS.EAUDIT2,DISP=SHR
+//ESWCTL   DD   DSN=Z45864.ESDS.ESWCTL,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//AUDRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EPAYFEED,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EAUDIT   DD   DSN=Z45864.ESDS.EAUDIT2,DISP=SHR
+//PAYFEED  DD   DSN=Z45864.PSVS.PAYFEED,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=181)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=EAUDARC,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=Z45864.PSVS.LOADLIB,DISP=SHR
+//EAUDIT   DD   DSN=Z45864.ESDS.EAUDIT2,DISP=SHR
+//AUDARC   DD   DSN=Z45864.PSVS.AUDARC,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=566)
+//SYSOUT   DD   SYSOUT=*
+//
