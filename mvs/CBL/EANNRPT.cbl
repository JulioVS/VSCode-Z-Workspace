@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EANNRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - SERVICE-ANNIVERSARY ALERT REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS). RUN MONTHLY.
+      *      - BROWSES 'EMPMAST' SEQUENTIALLY AND, FOR EVERY ACTIVE
+      *        EMPLOYEE WHOSE 'EMP-START-DATE' ANNIVERSARY MONTH
+      *        MATCHES THE CURRENT MONTH, COMPUTES THEIR TENURE IN
+      *        WHOLE YEARS AND LISTS THEM IF THAT TENURE IS A 5, 10,
+      *        15, OR 20 YEAR MILESTONE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ANNIV-REPORT-FILE ASSIGN TO ANNRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ANNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  ANNIV-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ANNIV-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-ANNRPT-STATUS         PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-TODAY                 PIC X(8).
+          05 WS-TODAY-FIELDS REDEFINES WS-TODAY.
+             10 WS-TODAY-YYYY         PIC 9(4).
+             10 WS-TODAY-MM           PIC 9(2).
+             10 WS-TODAY-DD           PIC 9(2).
+          05 WS-START-DATE           PIC X(8).
+          05 WS-START-DATE-FIELDS REDEFINES WS-START-DATE.
+             10 WS-START-YYYY         PIC 9(4).
+             10 WS-START-MM           PIC 9(2).
+             10 WS-START-DD           PIC 9(2).
+          05 WS-YEARS-OF-SERVICE      PIC 9(4)  USAGE IS BINARY.
+          05 WS-MILESTONE-FLAG        PIC X(1)  VALUE 'N'.
+             88 MILESTONE-HIT                   VALUE 'Y'.
+          05 WS-ANNIVERSARY-COUNT     PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING.
+          05 FILLER                   PIC X(40)
+             VALUE 'SERVICE-ANNIVERSARY ALERT REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-START-DATE        PIC X(8).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-YEARS             PIC Z(3)9.
+          05 FILLER                   PIC X(4)  VALUE ' YRS'.
+          05 FILLER                   PIC X(9)  VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(30)
+             VALUE 'ANNIVERSARIES FOUND THIS MONTH'.
+          05 WS-RPT-ANNIV-TOTAL       PIC Z(7)9.
+          05 FILLER                   PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EANNRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ANNIV-REPORT-FILE.
+
+           MOVE WS-REPORT-HEADING TO ANNIV-REPORT-LINE.
+           WRITE ANNIV-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           IF EMP-ACTIVE
+              PERFORM 2100-CHECK-FOR-MILESTONE
+              IF MILESTONE-HIT
+                 PERFORM 2200-LIST-ANNIVERSARY
+              END-IF
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       2100-CHECK-FOR-MILESTONE.
+           MOVE 'N' TO WS-MILESTONE-FLAG.
+           MOVE EMP-START-DATE TO WS-START-DATE.
+
+           IF WS-START-MM IS EQUAL TO WS-TODAY-MM
+              SUBTRACT WS-START-YYYY FROM WS-TODAY-YYYY
+                 GIVING WS-YEARS-OF-SERVICE
+
+              EVALUATE WS-YEARS-OF-SERVICE
+              WHEN 5
+              WHEN 10
+              WHEN 15
+              WHEN 20
+                   SET MILESTONE-HIT TO TRUE
+              WHEN OTHER
+                   CONTINUE
+              END-EVALUATE
+           END-IF.
+
+       2200-LIST-ANNIVERSARY.
+           ADD 1 TO WS-ANNIVERSARY-COUNT.
+
+           MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE EMP-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+           MOVE EMP-START-DATE TO WS-RPT-START-DATE.
+           MOVE WS-YEARS-OF-SERVICE TO WS-RPT-YEARS.
+           MOVE WS-REPORT-DETAIL-LINE TO ANNIV-REPORT-LINE.
+           WRITE ANNIV-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE WS-ANNIVERSARY-COUNT TO WS-RPT-ANNIV-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO ANNIV-REPORT-LINE.
+           WRITE ANNIV-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE EMPMAST-FILE.
+           CLOSE ANNIV-REPORT-FILE.
