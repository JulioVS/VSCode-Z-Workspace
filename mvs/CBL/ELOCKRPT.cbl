@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELOCKRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - LOCKOUT/TIMEOUT HISTORY REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'ELOCKHS' VSAM
+      *        <ESDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS).
+      *      - BROWSES 'ELOCKHS' SEQUENTIALLY (IN THE ORDER 'EACTMON'
+      *        WROTE EACH EVENT) AND LISTS EVERY LOCKOUT OR TIMEOUT
+      *        EVENT, GROUPED (AND SORTED) BY 'LHS-USER-ID' AND THEN
+      *        BY 'LHS-TIMESTAMP' SO A SECURITY REVIEW CAN SEE HOW
+      *        MANY LOCKOUTS/TIMEOUTS HAPPENED PER USER AND WHEN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELOCKHS-FILE ASSIGN TO ELOCKHS
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-ELOCKHS-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT LOCK-REPORT-FILE ASSIGN TO LOCKRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-LOCKRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELOCKHS-FILE.
+       COPY ELOCKHS.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-USER-ID               PIC X(8).
+           05 SORT-TIMESTAMP             PIC X(21).
+           05 SORT-USER-CATEGORY         PIC X(3).
+           05 SORT-EVENT-TYPE            PIC X(1).
+           05 SORT-TERMINAL-ID           PIC X(4).
+
+       FD  LOCK-REPORT-FILE
+           RECORDING MODE IS F.
+       01  LOCK-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-ELOCKHS-STATUS        PIC X(2).
+             88 ELOCKHS-OK                      VALUE '00'.
+          05 WS-LOCKRPT-STATUS        PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-ELOCKHS                  VALUE 'Y'.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-FIRST-GROUP-FLAG      PIC X(1)  VALUE 'Y'.
+             88 FIRST-GROUP-NOT-SEEN            VALUE 'Y'.
+          05 WS-PREVIOUS-USER-ID      PIC X(8).
+          05 WS-LOCKOUT-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-TIMEOUT-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(40)
+             VALUE 'LOCKOUT/TIMEOUT HISTORY REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-USER-HEADING.
+          05 FILLER                   PIC X(10) VALUE 'USER ID: '.
+          05 WS-RPT-HDR-USER-ID       PIC X(8).
+          05 FILLER                   PIC X(62) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                   PIC X(4)  VALUE SPACES.
+          05 WS-RPT-TIMESTAMP         PIC X(21).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-CATEGORY          PIC X(3).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-EVENT-TYPE        PIC X(7).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-TERMINAL-ID       PIC X(4).
+          05 FILLER                   PIC X(29) VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(20)
+             VALUE 'TOTAL LOCKOUTS ...'.
+          05 WS-RPT-LOCKOUT-TOTAL     PIC Z(7)9.
+          05 FILLER                   PIC X(5)  VALUE SPACES.
+          05 FILLER                   PIC X(20)
+             VALUE 'TOTAL TIMEOUTS ...'.
+          05 WS-RPT-TIMEOUT-TOTAL     PIC Z(7)9.
+          05 FILLER                   PIC X(19) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-USER-ID
+                   ASCENDING KEY SORT-TIMESTAMP
+                INPUT PROCEDURE IS 2000-SELECT-HISTORY-EVENTS
+                OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN OUTPUT LOCK-REPORT-FILE.
+
+           MOVE WS-REPORT-HEADING-1 TO LOCK-REPORT-LINE.
+           WRITE LOCK-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY HISTORY EVENT TO THE SORT.
+       2000-SELECT-HISTORY-EVENTS.
+           OPEN INPUT ELOCKHS-FILE.
+           IF NOT ELOCKHS-OK
+              DISPLAY 'ELOCKRPT - UNABLE TO OPEN ELOCKHS, STATUS='
+                 WS-ELOCKHS-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EVENT.
+           PERFORM 2200-RELEASE-EVENT UNTIL END-OF-ELOCKHS.
+
+           CLOSE ELOCKHS-FILE.
+
+       2100-READ-NEXT-EVENT.
+           READ ELOCKHS-FILE NEXT RECORD
+              AT END
+                 SET END-OF-ELOCKHS TO TRUE
+           END-READ.
+
+       2200-RELEASE-EVENT.
+           MOVE LHS-USER-ID TO SORT-USER-ID.
+           MOVE LHS-TIMESTAMP TO SORT-TIMESTAMP.
+           MOVE LHS-USER-CATEGORY TO SORT-USER-CATEGORY.
+           MOVE LHS-EVENT-TYPE TO SORT-EVENT-TYPE.
+           MOVE LHS-TERMINAL-ID TO SORT-TERMINAL-ID.
+           RELEASE SORT-RECORD.
+
+           PERFORM 2100-READ-NEXT-EVENT.
+
+      *-----------------------------------------------------------------
+       REPORT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - PRINT THE SORTED LIST WITH A
+      *    USER ID CONTROL BREAK.
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3200-PRINT-DETAIL-LINE UNTIL END-OF-SORT-FILE.
+
+           MOVE WS-LOCKOUT-COUNT TO WS-RPT-LOCKOUT-TOTAL.
+           MOVE WS-TIMEOUT-COUNT TO WS-RPT-TIMEOUT-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO LOCK-REPORT-LINE.
+           WRITE LOCK-REPORT-LINE.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           IF FIRST-GROUP-NOT-SEEN OR
+              SORT-USER-ID IS NOT EQUAL TO WS-PREVIOUS-USER-ID
+              MOVE SORT-USER-ID TO WS-RPT-HDR-USER-ID
+              MOVE WS-REPORT-USER-HEADING TO LOCK-REPORT-LINE
+              WRITE LOCK-REPORT-LINE
+              MOVE 'N' TO WS-FIRST-GROUP-FLAG
+              MOVE SORT-USER-ID TO WS-PREVIOUS-USER-ID
+           END-IF.
+
+           MOVE SORT-TIMESTAMP TO WS-RPT-TIMESTAMP.
+           MOVE SORT-USER-CATEGORY TO WS-RPT-CATEGORY.
+           MOVE SORT-TERMINAL-ID TO WS-RPT-TERMINAL-ID.
+
+           IF SORT-EVENT-TYPE IS EQUAL TO 'L'
+              MOVE 'LOCKOUT' TO WS-RPT-EVENT-TYPE
+              ADD 1 TO WS-LOCKOUT-COUNT
+           ELSE
+              MOVE 'TIMEOUT' TO WS-RPT-EVENT-TYPE
+              ADD 1 TO WS-TIMEOUT-COUNT
+           END-IF.
+
+           MOVE WS-REPORT-DETAIL-LINE TO LOCK-REPORT-LINE.
+           WRITE LOCK-REPORT-LINE.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE LOCK-REPORT-FILE.
