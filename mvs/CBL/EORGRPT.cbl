@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EORGRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - ORGANIZATION / REPORTING-CHAIN REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS). RUN AS NEEDED, OR SCHEDULE ALONGSIDE
+      *        EAPRRPT.
+      *      - LISTS EVERY ACTIVE EMPLOYEE, GROUPED (AND SORTED) BY
+      *        'EMP-DEPARTMENT-ID' AND THEN BY 'EMP-MANAGER-ID', SO
+      *        EACH MANAGER'S DIRECT REPORTS ARE TOGETHER UNDER THEIR
+      *        DEPARTMENT ON THE REPORT - A DERIVED REPORTING CHAIN
+      *        BUILT FROM 'EMP-MANAGER-ID' RATHER THAN FROM SOMEONE'S
+      *        MEMORY OF WHO REPORTS TO WHOM.
+      *      - EMPLOYEES WITH NO 'EMP-MANAGER-ID' ON FILE ARE LISTED
+      *        AS THE TOP OF THEIR DEPARTMENT'S CHAIN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT ORG-REPORT-FILE ASSIGN TO ORGRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ORGRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-DEPT-ID               PIC 9(8).
+           05 SORT-MGR-ID                PIC 9(8).
+           05 SORT-EMP-ID                PIC 9(8).
+           05 SORT-PRIMARY-NAME          PIC X(38).
+           05 SORT-JOB-TITLE             PIC X(38).
+
+       FD  ORG-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ORG-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+             88 EMPMAST-NOTFND                  VALUE '23'.
+          05 WS-ORGRPT-STATUS         PIC X(2).
+             88 ORGRPT-OK                        VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-FIRST-DEPT-FLAG       PIC X(1)  VALUE 'Y'.
+             88 FIRST-DEPT-NOT-SEEN             VALUE 'Y'.
+          05 WS-FIRST-MGR-FLAG        PIC X(1)  VALUE 'Y'.
+             88 FIRST-MGR-NOT-SEEN               VALUE 'Y'.
+          05 WS-PREVIOUS-DEPT-ID      PIC 9(8)  USAGE IS BINARY.
+          05 WS-PREVIOUS-MGR-ID       PIC 9(8)  USAGE IS BINARY.
+          05 WS-MANAGER-NAME-HOLDER   PIC X(38).
+          05 WS-EMPLOYEE-COUNT        PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(40)
+             VALUE 'ORGANIZATION / REPORTING CHAIN BY DEPT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DEPT-HEADING.
+          05 FILLER                   PIC X(16) VALUE 'DEPARTMENT ID: '.
+          05 WS-RPT-HDR-DEPT-ID       PIC Z(7)9.
+          05 FILLER                   PIC X(56) VALUE SPACES.
+
+       01 WS-REPORT-MGR-HEADING.
+          05 FILLER                   PIC X(4)  VALUE SPACES.
+          05 WS-RPT-MGR-LABEL         PIC X(16).
+          05 WS-RPT-MGR-NAME          PIC X(38).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-MGR-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(11) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                   PIC X(8)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-JOB-TITLE         PIC X(20).
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(26)
+             VALUE 'TOTAL EMPLOYEES LISTED ...'.
+          05 WS-RPT-TOTAL             PIC Z(7)9.
+          05 FILLER                   PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-DEPT-ID
+                   ASCENDING KEY SORT-MGR-ID
+                   ASCENDING KEY SORT-EMP-ID
+                INPUT PROCEDURE IS 2000-SELECT-ACTIVE-EMPLOYEES
+                OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN OUTPUT ORG-REPORT-FILE.
+           IF NOT ORGRPT-OK
+              DISPLAY 'EORGRPT - UNABLE TO OPEN ORGRPT, STATUS='
+                 WS-ORGRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING-1 TO ORG-REPORT-LINE.
+           WRITE ORG-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY ACTIVE EMPLOYEE TO THE
+      *    SORT, KEYED FOR A DEPARTMENT-THEN-MANAGER GROUPING.
+       2000-SELECT-ACTIVE-EMPLOYEES.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EORGRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+           PERFORM 2200-RELEASE-IF-ACTIVE UNTIL END-OF-EMPMAST.
+
+           CLOSE EMPMAST-FILE.
+
+       2100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+       2200-RELEASE-IF-ACTIVE.
+           IF EMP-ACTIVE
+              MOVE EMP-DEPARTMENT-ID TO SORT-DEPT-ID
+              MOVE EMP-MANAGER-ID TO SORT-MGR-ID
+              MOVE EMP-EMPLOYEE-ID TO SORT-EMP-ID
+              MOVE EMP-PRIMARY-NAME TO SORT-PRIMARY-NAME
+              MOVE EMP-JOB-TITLE TO SORT-JOB-TITLE
+              RELEASE SORT-RECORD
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       REPORT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - PRINT THE SORTED LIST WITH A
+      *    DEPARTMENT CONTROL BREAK, AND A NESTED MANAGER CONTROL
+      *    BREAK UNDERNEATH IT. 'EMPMAST' IS REOPENED HERE, RANDOM-
+      *    ACCESS ONLY, SOLELY TO RESOLVE EACH MANAGER'S NAME.
+       3000-PRODUCE-REPORT.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EORGRPT - UNABLE TO REOPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3200-PRINT-DETAIL-LINE UNTIL END-OF-SORT-FILE.
+
+           CLOSE EMPMAST-FILE.
+
+           IF WS-EMPLOYEE-COUNT IS GREATER THAN ZEROES
+              MOVE WS-EMPLOYEE-COUNT TO WS-RPT-TOTAL
+              MOVE WS-REPORT-SUMMARY-LINE TO ORG-REPORT-LINE
+              WRITE ORG-REPORT-LINE
+           END-IF.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           IF FIRST-DEPT-NOT-SEEN OR
+              SORT-DEPT-ID IS NOT EQUAL TO WS-PREVIOUS-DEPT-ID
+              MOVE SORT-DEPT-ID TO WS-RPT-HDR-DEPT-ID
+              MOVE WS-REPORT-DEPT-HEADING TO ORG-REPORT-LINE
+              WRITE ORG-REPORT-LINE
+              MOVE 'N' TO WS-FIRST-DEPT-FLAG
+              MOVE SORT-DEPT-ID TO WS-PREVIOUS-DEPT-ID
+              MOVE 'Y' TO WS-FIRST-MGR-FLAG
+           END-IF.
+
+           IF FIRST-MGR-NOT-SEEN OR
+              SORT-MGR-ID IS NOT EQUAL TO WS-PREVIOUS-MGR-ID
+              PERFORM 3250-LOOKUP-MANAGER-NAME
+              MOVE WS-REPORT-MGR-HEADING TO ORG-REPORT-LINE
+              WRITE ORG-REPORT-LINE
+              MOVE 'N' TO WS-FIRST-MGR-FLAG
+              MOVE SORT-MGR-ID TO WS-PREVIOUS-MGR-ID
+           END-IF.
+
+           MOVE SORT-EMP-ID TO WS-RPT-EMP-ID.
+           MOVE SORT-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+           MOVE SORT-JOB-TITLE TO WS-RPT-JOB-TITLE.
+           MOVE WS-REPORT-DETAIL-LINE TO ORG-REPORT-LINE.
+           WRITE ORG-REPORT-LINE.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+       3250-LOOKUP-MANAGER-NAME.
+           IF SORT-MGR-ID IS EQUAL TO ZEROES
+              MOVE 'TOP OF DEPARTMENT' TO WS-RPT-MGR-LABEL
+              MOVE SPACES TO WS-RPT-MGR-NAME
+              MOVE ZEROES TO WS-RPT-MGR-ID
+           ELSE
+              MOVE SORT-MGR-ID TO EMP-EMPLOYEE-ID
+              READ EMPMAST-FILE
+                 INVALID KEY
+                    SET EMPMAST-NOTFND TO TRUE
+                 NOT INVALID KEY
+                    SET EMPMAST-OK TO TRUE
+              END-READ
+
+              IF EMPMAST-OK
+                 MOVE EMP-PRIMARY-NAME TO WS-MANAGER-NAME-HOLDER
+              ELSE
+                 MOVE 'MANAGER NOT ON FILE' TO WS-MANAGER-NAME-HOLDER
+              END-IF
+
+              MOVE 'REPORTS TO:     ' TO WS-RPT-MGR-LABEL
+              MOVE WS-MANAGER-NAME-HOLDER TO WS-RPT-MGR-NAME
+              MOVE SORT-MGR-ID TO WS-RPT-MGR-ID
+           END-IF.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE ORG-REPORT-FILE.
