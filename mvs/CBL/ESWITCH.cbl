@@ -18,11 +18,17 @@
       ******************************************************************
        COPY ECONST.
       ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - AUDIT FILE SWITCH CONTROL RECORD.
+      ******************************************************************
+       COPY ESWCTRL.
+      ******************************************************************
       *   DEFINE MY WORKING VARIABLES.
       ******************************************************************
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE      PIC S9(8) USAGE IS BINARY.
           05 WS-AUDIT-TRAIL-DSN    PIC X(44).
+          05 WS-PREVIOUS-TRAIL-DSN PIC X(44).
           05 WS-COUNTER            PIC S9(2) USAGE IS BINARY.
           05 WS-LOCK-FLAG          PIC X(1).
              88 LOCK-ACQUIRED                VALUE 'Y'.
@@ -103,6 +109,10 @@
                 PERFORM 9100-ABEND-CICS
            END-EVALUATE.
 
+      *    REMEMBER THE DSN WE ARE SWITCHING AWAY FROM, SO THE CONTROL
+      *    RECORD CAN SHOW BOTH THE NEWLY-CLOSED AND NEWLY-LIVE ONES.
+           MOVE WS-AUDIT-TRAIL-DSN TO WS-PREVIOUS-TRAIL-DSN.
+
       *    CHECK IF THE DSN IS CURRENTLY POINTING TO THE FIRST ONE.
            INSPECT WS-AUDIT-TRAIL-DSN TALLYING WS-COUNTER
               FOR ALL 'EAUDIT1'.
@@ -192,6 +202,35 @@
                 PERFORM 9100-ABEND-CICS
            END-EVALUATE.
 
+           PERFORM 2250-WRITE-CONTROL-RECORD.
+
+       2250-WRITE-CONTROL-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2250-WRITE-CONTROL-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    LOG THE SWITCH SO SUPPORT STAFF AND THE BATCH REPORTING JOB
+      *    CAN TELL WHICH PHYSICAL FILE IS NOW LIVE (AND WHICH ONE IS
+      *    NOW CLOSED AND SAFE TO BROWSE OFFLINE) WITHOUT ISSUING A
+      *    CICS INQUIRE THEMSELVES.
+           MOVE FUNCTION CURRENT-DATE TO SWC-TIMESTAMP.
+           MOVE WS-AUDIT-TRAIL-DSN TO SWC-LIVE-DSN.
+           MOVE WS-PREVIOUS-TRAIL-DSN TO SWC-CLOSED-DSN.
+
+           EXEC CICS WRITE
+                FILE(APP-SWITCH-CONTROL-FILE-NAME)
+                FROM (SWITCH-CONTROL-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                PERFORM 9100-ABEND-CICS
+           END-EVALUATE.
+
        2300-DEQUEUE-RESOURCE.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2300-DEQUEUE-RESOURCE' TO WS-DEBUG-AID.
