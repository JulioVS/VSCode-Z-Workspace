@@ -11,15 +11,21 @@
       *   INCLUDE COPYBOOKS FOR:
       *      - APPLICATION CONSTANTS.
       *      - AUDIT TRAIL RECORD.
+      *      - EMPLOYEE DELETION LOG RECORD.
+      *      - EMPLOYEE MASTER (TO PULL THE ID/NAME OUT OF A DELETE'S
+      *        'BEFORE' IMAGE FOR THE DELETION LOG).
       ******************************************************************
        COPY ECONST.
        COPY EAUDIT.
+       COPY EDELLOG.
+       COPY EMPMAST.
       ******************************************************************
       *   DEFINE MY WORKING VARIABLES.
       ******************************************************************
        01 WS-WORKING-VARS.
           05 WS-CICS-RESPONSE      PIC S9(8) USAGE IS BINARY.
           05 WS-RBA-FIELD          PIC S9(8) USAGE IS BINARY.
+          05 WS-CHECKPOINT-COUNT   PIC S9(8) USAGE IS BINARY.
           05 WS-EOQ-FLAG           PIC X(1).
              88 END-OF-QUEUE                 VALUE 'Y'.
           05 WS-LOCK-FLAG          PIC X(1).
@@ -115,7 +121,13 @@
 
            PERFORM 3100-ENQUEUE-RESOURCE UNTIL LOCK-ACQUIRED.
            PERFORM 3200-WRITE-AUDIT-TRAIL.
+
+           IF AUD-ACTION-DELETE
+              PERFORM 3250-WRITE-DELETION-LOG
+           END-IF.
+
            PERFORM 3300-DEQUEUE-RESOURCE.
+           PERFORM 3400-TAKE-CHECKPOINT.
 
        3100-ENQUEUE-RESOURCE.
       *    >>> DEBUGGING ONLY <<<
@@ -160,6 +172,43 @@
                 PERFORM 9100-ABEND-CICS
            END-EVALUATE.
 
+       3250-WRITE-DELETION-LOG.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3250-WRITE-DELETION-LOG' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    COMPLIANCE WANTS A LIST OF EVERY EMPLOYEE RECORD EVER
+      *    DELETED WITHOUT HAVING TO SCAN THE WHOLE MIXED AUDIT FILE
+      *    FOR ONE ACTION CODE, SO DELETIONS GET LOGGED HERE TOO. THE
+      *    'BEFORE' IMAGE IS USED SINCE IT IS THE LAST GOOD COPY OF
+      *    THE EMPLOYEE'S DATA FOR BOTH LOGICAL AND PHYSICAL
+      *    DELETIONS - THE 'AFTER' IMAGE ON A LOGICAL DELETE ALREADY
+      *    HAS THE DELETE FLAG SET.
+           MOVE AUD-RECORD-BEFORE TO EMPLOYEE-MASTER-RECORD.
+
+           MOVE AUD-TIMESTAMP TO DEL-TIMESTAMP.
+           MOVE AUD-USER-ID TO DEL-USER-ID.
+           MOVE EMP-EMPLOYEE-ID TO DEL-EMPLOYEE-ID.
+           MOVE EMP-PRIMARY-NAME TO DEL-EMPLOYEE-NAME.
+           MOVE AUD-RECORD-BEFORE TO DEL-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE(APP-DELETION-LOG-FILE-NAME)
+                RIDFLD(WS-RBA-FIELD)
+                RBA
+                FROM (DELETION-LOG-RECORD)
+                LENGTH(LENGTH OF DELETION-LOG-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                PERFORM 9100-ABEND-CICS
+           END-EVALUATE.
+
        3300-DEQUEUE-RESOURCE.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3300-DEQUEUE-RESOURCE' TO WS-DEBUG-AID.
@@ -179,6 +228,24 @@
                 PERFORM 9100-ABEND-CICS
            END-EVALUATE.
 
+       3400-TAKE-CHECKPOINT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3400-TAKE-CHECKPOINT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS TASK CAN DRAIN MANY QUEUED EVENTS IN ONE RUN. COMMIT
+      *    EACH EVENT'S UNIT OF WORK AS SOON AS IT IS WRITTEN AND
+      *    DEQUEUED, RATHER THAN WAITING UNTIL THE WHOLE QUEUE IS
+      *    DRAINED, SO A MID-RUN ABEND CAN ONLY EVER AFFECT THE ONE
+      *    EVENT CURRENTLY IN FLIGHT - EVERYTHING BEFORE THIS POINT IS
+      *    ALREADY SAFELY WRITTEN TO 'EAUDIT' AND ALREADY REMOVED FROM
+      *    THE QUEUE, AND CANNOT BE LOST OR RE-PROCESSED ON A RESTART.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+
+           EXEC CICS SYNCPOINT
+                END-EXEC.
+
       *-----------------------------------------------------------------
        EXIT-ROUTE SECTION.
       *-----------------------------------------------------------------
@@ -198,6 +265,14 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
+      *    BACK OUT THE CURRENT UNIT OF WORK FIRST. EVERYTHING SINCE
+      *    THE LAST SYNCPOINT - THE EVENT WE JUST RETRIEVED, ANY
+      *    ENQUEUE WE ACQUIRED - IS RESTORED AS IF THIS RUN HAD NEVER
+      *    TOUCHED IT, SO THE NEXT TASK THAT DRAINS THIS REQID RETRIEVES
+      *    THE SAME EVENT AGAIN INSTEAD OF IT BEING SILENTLY LOST.
+           EXEC CICS SYNCPOINT ROLLBACK
+                END-EXEC.
+
            EXEC CICS ABEND
                 ABCODE(APP-AUDIT-TRANSACTION-ID)
                 NODUMP
