@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAPRRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - OVERDUE APPRAISAL LISTING.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS). RUN MONTHLY.
+      *      - LISTS EVERY ACTIVE EMPLOYEE WHOSE 'EMP-APPRAISAL-DATE'
+      *        IS MORE THAN ONE YEAR OLD, GROUPED (AND SORTED) BY
+      *        'EMP-DEPARTMENT-ID' SO EACH MANAGER'S OVERDUE LIST IS
+      *        TOGETHER ON THE REPORT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT APPR-REPORT-FILE ASSIGN TO APPRRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-APPRRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-DEPT-ID              PIC 9(8).
+           05 SORT-EMP-ID                PIC 9(8).
+           05 SORT-PRIMARY-NAME          PIC X(38).
+           05 SORT-APPRAISAL-DATE        PIC X(8).
+
+       FD  APPR-REPORT-FILE
+           RECORDING MODE IS F.
+       01  APPR-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-APPRRPT-STATUS        PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-TODAY                 PIC X(8).
+          05 WS-CUTOFF-DATE           PIC X(8).
+          05 WS-CUTOFF-YEAR REDEFINES WS-CUTOFF-DATE.
+             10 WS-CUTOFF-YYYY        PIC 9(4).
+             10 FILLER                PIC X(4).
+          05 WS-FIRST-GROUP-FLAG      PIC X(1)  VALUE 'Y'.
+             88 FIRST-GROUP-NOT-SEEN            VALUE 'Y'.
+          05 WS-PREVIOUS-DEPT-ID      PIC 9(8)  USAGE IS BINARY.
+          05 WS-OVERDUE-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(40)
+             VALUE 'OVERDUE APPRAISAL LISTING'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DEPT-HEADING.
+          05 FILLER                   PIC X(16) VALUE 'DEPARTMENT ID: '.
+          05 WS-RPT-HDR-DEPT-ID       PIC Z(7)9.
+          05 FILLER                   PIC X(56) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                   PIC X(4)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-APPRAISAL-DATE    PIC X(8).
+          05 FILLER                   PIC X(20) VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(24)
+             VALUE 'TOTAL OVERDUE EMPLOYEES'.
+          05 WS-RPT-TOTAL             PIC Z(7)9.
+          05 FILLER                   PIC X(48) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-DEPT-ID
+                   ASCENDING KEY SORT-EMP-ID
+                INPUT PROCEDURE IS 2000-SELECT-OVERDUE-EMPLOYEES
+                OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE WS-TODAY TO WS-CUTOFF-DATE.
+           SUBTRACT 1 FROM WS-CUTOFF-YYYY.
+
+           OPEN OUTPUT APPR-REPORT-FILE.
+
+           MOVE WS-REPORT-HEADING-1 TO APPR-REPORT-LINE.
+           WRITE APPR-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY ACTIVE, OVERDUE EMPLOYEE
+      *    TO THE SORT.
+       2000-SELECT-OVERDUE-EMPLOYEES.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EAPRRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+           PERFORM 2200-RELEASE-IF-OVERDUE UNTIL END-OF-EMPMAST.
+
+           CLOSE EMPMAST-FILE.
+
+       2100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+       2200-RELEASE-IF-OVERDUE.
+           IF EMP-ACTIVE AND EMP-APPRAISAL-DATE IS LESS THAN
+              WS-CUTOFF-DATE
+              MOVE EMP-DEPARTMENT-ID TO SORT-DEPT-ID
+              MOVE EMP-EMPLOYEE-ID TO SORT-EMP-ID
+              MOVE EMP-PRIMARY-NAME TO SORT-PRIMARY-NAME
+              MOVE EMP-APPRAISAL-DATE TO SORT-APPRAISAL-DATE
+              RELEASE SORT-RECORD
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       REPORT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - PRINT THE SORTED LIST WITH A
+      *    DEPARTMENT CONTROL BREAK.
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3200-PRINT-DETAIL-LINE UNTIL END-OF-SORT-FILE.
+
+           IF WS-OVERDUE-COUNT IS GREATER THAN ZEROES
+              MOVE WS-OVERDUE-COUNT TO WS-RPT-TOTAL
+              MOVE WS-REPORT-SUMMARY-LINE TO APPR-REPORT-LINE
+              WRITE APPR-REPORT-LINE
+           END-IF.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           IF FIRST-GROUP-NOT-SEEN OR
+              SORT-DEPT-ID IS NOT EQUAL TO WS-PREVIOUS-DEPT-ID
+              MOVE SORT-DEPT-ID TO WS-RPT-HDR-DEPT-ID
+              MOVE WS-REPORT-DEPT-HEADING TO APPR-REPORT-LINE
+              WRITE APPR-REPORT-LINE
+              MOVE 'N' TO WS-FIRST-GROUP-FLAG
+              MOVE SORT-DEPT-ID TO WS-PREVIOUS-DEPT-ID
+           END-IF.
+
+           MOVE SORT-EMP-ID TO WS-RPT-EMP-ID.
+           MOVE SORT-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+           MOVE SORT-APPRAISAL-DATE TO WS-RPT-APPRAISAL-DATE.
+           MOVE WS-REPORT-DETAIL-LINE TO APPR-REPORT-LINE.
+           WRITE APPR-REPORT-LINE.
+
+           ADD 1 TO WS-OVERDUE-COUNT.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE APPR-REPORT-FILE.
