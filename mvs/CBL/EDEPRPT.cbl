@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDEPRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - DEPARTMENT ID RECONCILIATION REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' AND
+      *        'EDEPMST' VSAM <KSDS> CLUSTERS (BOTH MUST BE CLOSED TO
+      *        CICS WHILE THIS JOB RUNS).
+      *      - BROWSES 'EMPMAST' SEQUENTIALLY AND, FOR EACH EMPLOYEE,
+      *        LOOKS UP 'EMP-DEPARTMENT-ID' DIRECTLY AGAINST 'EDEPMST'.
+      *        ANY EMPLOYEE WHOSE DEPARTMENT ID DOES NOT RESOLVE TO A
+      *        LIVE 'EDEPMST' RECORD IS LISTED AS AN EXCEPTION.
+      *      - THIS IS PURELY INFORMATIONAL. IT DOES NOT CHANGE
+      *        'EMP-DEPARTMENT-ID' OR OTHERWISE MODIFY 'EMPMAST' - IT
+      *        ONLY REPORTS THE MISMATCH SO IT CAN BE CORRECTED BY
+      *        HAND, EITHER BY FIXING THE EMPLOYEE'S DEPARTMENT ID OR
+      *        BY SEEDING THE MISSING 'EDEPMST' RECORD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EDEPMST-FILE ASSIGN TO EDEPMST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS DEP-DEPARTMENT-ID
+                FILE STATUS IS WS-EDEPMST-STATUS.
+
+           SELECT DEPRPT-REPORT-FILE ASSIGN TO DEPRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-DEPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  EDEPMST-FILE.
+       COPY EDEPMST.
+
+       FD  DEPRPT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DEPRPT-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-EDEPMST-STATUS        PIC X(2).
+             88 EDEPMST-OK                      VALUE '00'.
+             88 EDEPMST-NOTFND                  VALUE '23'.
+          05 WS-DEPRPT-STATUS         PIC X(2).
+             88 DEPRPT-OK                        VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-FIRST-DEPT-FLAG       PIC X(1)  VALUE 'Y'.
+             88 FIRST-DEPT-NOT-SEEN              VALUE 'Y'.
+      *    A DEPARTMENT ID ALREADY CONFIRMED MISSING FROM 'EDEPMST' IS
+      *    REMEMBERED HERE SO EVERY EMPLOYEE IN THAT SAME DEPARTMENT
+      *    IS STILL LISTED, WITHOUT HAVING TO RE-READ 'EDEPMST' FOR A
+      *    DEPARTMENT ID ALREADY KNOWN TO BE BAD.
+          05 WS-LAST-DEPT-CHECKED     PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-LAST-DEPT-RESULT      PIC X(1)  VALUE SPACES.
+             88 LAST-DEPT-WAS-OK                VALUE 'Y'.
+             88 LAST-DEPT-WAS-MISSING            VALUE 'N'.
+          05 WS-EXCEPTION-COUNT       PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-CHECKED-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING.
+          05 FILLER                   PIC X(40)
+             VALUE 'DEPARTMENT ID RECONCILIATION REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-DEPT-ID           PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-ACTION            PIC X(22).
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(30)
+             VALUE 'DEPARTMENT ID EXCEPTIONS ...'.
+          05 WS-RPT-EXCEPTION-TOTAL   PIC Z(7)9.
+          05 FILLER                   PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EDEPRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT EDEPMST-FILE.
+           IF NOT EDEPMST-OK
+              DISPLAY 'EDEPRPT - UNABLE TO OPEN EDEPMST, STATUS='
+                 WS-EDEPMST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DEPRPT-REPORT-FILE.
+           IF NOT DEPRPT-OK
+              DISPLAY 'EDEPRPT - UNABLE TO OPEN DEPRPT, STATUS='
+                 WS-DEPRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING TO DEPRPT-REPORT-LINE.
+           WRITE DEPRPT-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           ADD 1 TO WS-CHECKED-COUNT.
+
+           PERFORM 2100-CHECK-DEPARTMENT-ID.
+
+           IF LAST-DEPT-WAS-MISSING
+              PERFORM 2200-LIST-EXCEPTION
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *    MOST EMPLOYEES SHARE A DEPARTMENT ID WITH THE EMPLOYEE
+      *    BEFORE THEM, SO THE LAST LOOKUP RESULT IS REUSED RATHER
+      *    THAN RE-READING 'EDEPMST' FOR EVERY SINGLE EMPLOYEE.
+       2100-CHECK-DEPARTMENT-ID.
+           IF FIRST-DEPT-NOT-SEEN OR
+              EMP-DEPARTMENT-ID IS NOT EQUAL TO WS-LAST-DEPT-CHECKED
+              CONTINUE
+           ELSE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-FIRST-DEPT-FLAG.
+           MOVE EMP-DEPARTMENT-ID TO WS-LAST-DEPT-CHECKED.
+           MOVE EMP-DEPARTMENT-ID TO DEP-DEPARTMENT-ID.
+
+           READ EDEPMST-FILE
+              INVALID KEY
+                 SET EDEPMST-NOTFND TO TRUE
+              NOT INVALID KEY
+                 SET EDEPMST-OK TO TRUE
+           END-READ.
+
+           IF EDEPMST-OK
+              SET LAST-DEPT-WAS-OK TO TRUE
+           ELSE
+              SET LAST-DEPT-WAS-MISSING TO TRUE
+           END-IF.
+
+       2200-LIST-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+           MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE EMP-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+           MOVE EMP-DEPARTMENT-ID TO WS-RPT-DEPT-ID.
+           MOVE 'NO MATCHING EDEPMST' TO WS-RPT-ACTION.
+           MOVE WS-REPORT-DETAIL-LINE TO DEPRPT-REPORT-LINE.
+           WRITE DEPRPT-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE WS-EXCEPTION-COUNT TO WS-RPT-EXCEPTION-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO DEPRPT-REPORT-LINE.
+           WRITE DEPRPT-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE EMPMAST-FILE.
+           CLOSE EDEPMST-FILE.
+           CLOSE DEPRPT-REPORT-FILE.
