@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EORPHRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - ORPHANED USER-ACCOUNT RECONCILIATION REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EREGUSR' AND
+      *        'EMPMAST' VSAM <KSDS> CLUSTERS (BOTH MUST BE CLOSED TO
+      *        CICS WHILE THIS JOB RUNS).
+      *      - BROWSES 'EREGUSR' SEQUENTIALLY AND, FOR EACH SIGN-ON
+      *        RECORD, LOOKS UP 'REG-EMPLOYEE-ID' DIRECTLY AGAINST
+      *        'EMPMAST'. ANY 'REG-USER-ID' WHOSE EMPLOYEE ID NO LONGER
+      *        RESOLVES TO A LIVE 'EMPMAST' RECORD IS LISTED AS AN
+      *        ORPHANED ACCOUNT.
+      *      - THIS IS PURELY INFORMATIONAL. IT DOES NOT CHANGE
+      *        'REG-STATUS' OR OTHERWISE MODIFY 'EREGUSR' - IT ONLY
+      *        REPORTS STALE LOGIN ACCOUNTS SO THEY CAN BE CLEANED UP
+      *        BY HAND OR BY A FOLLOW-UP JOB.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EREGUSR-FILE ASSIGN TO EREGUSR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS REG-USER-ID
+                FILE STATUS IS WS-EREGUSR-STATUS.
+
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ORPH-REPORT-FILE ASSIGN TO ORPHRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ORPHRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EREGUSR-FILE.
+       COPY EREGUSR.
+
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  ORPH-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ORPH-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EREGUSR-STATUS        PIC X(2).
+             88 EREGUSR-OK                      VALUE '00'.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+             88 EMPMAST-NOTFND                  VALUE '23'.
+          05 WS-ORPHRPT-STATUS        PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EREGUSR                  VALUE 'Y'.
+          05 WS-ORPHAN-COUNT          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-CHECKED-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING.
+          05 FILLER                   PIC X(40)
+             VALUE 'ORPHANED USER-ACCOUNT RECONCILIATION RPT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-USER-ID           PIC X(8).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-STATUS            PIC X(3).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-ACTION            PIC X(40).
+          05 FILLER                   PIC X(11) VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(28)
+             VALUE 'ORPHANED ACCOUNTS FOUND ...'.
+          05 WS-RPT-ORPHAN-TOTAL      PIC Z(7)9.
+          05 FILLER                   PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EREGUSR UNTIL END-OF-EREGUSR.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EREGUSR-FILE.
+           IF NOT EREGUSR-OK
+              DISPLAY 'EORPHRPT - UNABLE TO OPEN EREGUSR, STATUS='
+                 WS-EREGUSR-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EORPHRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ORPH-REPORT-FILE.
+
+           MOVE WS-REPORT-HEADING TO ORPH-REPORT-LINE.
+           WRITE ORPH-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-USER.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-USER.
+           READ EREGUSR-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EREGUSR TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EREGUSR.
+           ADD 1 TO WS-CHECKED-COUNT.
+
+           MOVE REG-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+           READ EMPMAST-FILE
+              INVALID KEY
+                 SET EMPMAST-NOTFND TO TRUE
+           END-READ.
+
+           IF (NOT EMPMAST-OK) OR EMP-DELETED
+              PERFORM 2100-LIST-ORPHANED-USER
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-USER.
+
+       2100-LIST-ORPHANED-USER.
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+           MOVE REG-USER-ID TO WS-RPT-USER-ID.
+           MOVE REG-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE REG-STATUS TO WS-RPT-STATUS.
+           IF EMPMAST-OK AND EMP-DELETED
+              MOVE 'EMPMAST RECORD DELETED - REVIEW FOR CLEANUP'
+                 TO WS-RPT-ACTION
+           ELSE
+              MOVE 'NO MATCHING EMPMAST RECORD - REVIEW FOR CLEANUP'
+                 TO WS-RPT-ACTION
+           END-IF.
+           MOVE WS-REPORT-DETAIL-LINE TO ORPH-REPORT-LINE.
+           WRITE ORPH-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE WS-ORPHAN-COUNT TO WS-RPT-ORPHAN-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO ORPH-REPORT-LINE.
+           WRITE ORPH-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE EREGUSR-FILE.
+           CLOSE EMPMAST-FILE.
+           CLOSE ORPH-REPORT-FILE.
