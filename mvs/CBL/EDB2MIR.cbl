@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDB2MIR.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - DB2 MIRROR OF 'EMPMAST'.
+      *      - BATCH PROGRAM, RUN OFFLINE UNDER THE DB2 BATCH ATTACH
+      *        FACILITY (SEE 'mvs/JCL/EDB2MIR.jcl'). BROWSES 'EMPMAST'
+      *        SEQUENTIALLY AND MIRRORS EVERY RECORD INTO THE DB2
+      *        TABLE DECLARED IN 'EMPDCL.cpy', THE SAME HOST-VARIABLE/
+      *        'EXEC SQL INCLUDE' CONVENTION 'CICSDB2.cbl' ALREADY
+      *        USES FOR ITS OWN SAMPLE DB2 TABLE, SO THE REPORTING
+      *        TEAM CAN RUN AD HOC SQL AGAINST EMPLOYEE DATA INSTEAD
+      *        OF WAITING ON A NEW COBOL BROWSE PROGRAM EVERY TIME.
+      *      - TRIES AN 'UPDATE' FIRST; A ':SQLCODE' OF +100 (ROW NOT
+      *        FOUND) FALLS BACK TO AN 'INSERT', SO THE JOB CAN BE RUN
+      *        REPEATEDLY AS A FULL REFRESH WITHOUT PRE-CLEARING THE
+      *        TABLE.
+      *      - DATE FIELDS ARE MIRRORED AS THE SAME 'CHAR(8)' YYYYMMDD
+      *        TEXT 'EMPMAST' ALREADY STORES THEM AS, RATHER THAN
+      *        CONVERTED TO A DB2 'DATE' COLUMN - A DELIBERATE
+      *        SIMPLIFICATION SINCE 'EMPMAST' HAS NO GUARANTEE EVERY
+      *        DATE FIELD ON EVERY RECORD IS A VALID CALENDAR DATE
+      *        (BLANK END/APPRAISAL/DELETE DATES ARE COMMON), AND A
+      *        REPORTING QUERY CAN STILL SORT/COMPARE THESE TEXTUALLY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-COMMIT-COUNTER        PIC 9(4)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-COMMIT-FREQUENCY      PIC 9(4)  VALUE 0100.
+          05 WS-MIRRORED-COUNT        PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-INSERTED-COUNT        PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-UPDATED-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-ERROR-COUNT           PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+      *----------------------------------------------------------------
+      * SQL INCLUDE FOR SQLCA
+      *----------------------------------------------------------------
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------
+      * SQL DECLARATION AND HOST VARIABLES FOR THE MIRROR TABLE
+      *----------------------------------------------------------------
+           COPY EMPDCL.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 8000-FINAL-COMMIT.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EDB2MIR - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           PERFORM 2100-BUILD-HOST-VARIABLES.
+           PERFORM 2200-UPDATE-MIRROR-ROW.
+
+           IF SQLCODE IS EQUAL TO 100
+              PERFORM 2300-INSERT-MIRROR-ROW
+           END-IF.
+
+           PERFORM 2900-CHECK-COMMIT-POINT.
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       2100-BUILD-HOST-VARIABLES.
+           MOVE EMP-EMPLOYEE-ID TO EMPNO-TEXT.
+           MOVE EMP-FULL-NAME TO FULLNAME-TEXT.
+           MOVE 79 TO FULLNAME-LEN.
+           MOVE EMP-PRIMARY-NAME TO PRIMARYNAME-TEXT.
+           MOVE 38 TO PRIMARYNAME-LEN.
+           MOVE EMP-HONORIFIC TO HONORIFIC-TEXT.
+           MOVE EMP-SHORT-NAME TO SHORTNAME-TEXT.
+           MOVE 38 TO SHORTNAME-LEN.
+           MOVE EMP-JOB-TITLE TO JOBTITLE-TEXT.
+           MOVE 38 TO JOBTITLE-LEN.
+           MOVE EMP-DEPARTMENT-ID TO WORKDEPT-TEXT.
+           MOVE EMP-START-DATE TO STARTDATE-TEXT.
+           MOVE EMP-END-DATE TO ENDDATE-TEXT.
+           MOVE EMP-APPRAISAL-DATE TO APPRAISALDATE-TEXT.
+           MOVE EMP-APPRAISAL-RESULT TO APPRAISALRSLT-TEXT.
+           MOVE EMP-DELETE-FLAG TO DELETEFLAG-TEXT.
+           MOVE EMP-DELETE-DATE TO DELETEDATE-TEXT.
+           MOVE EMP-MANAGER-ID TO MANAGERID-TEXT.
+           MOVE EMP-COMPENSATION TO COMPENSATION-TEXT.
+
+       2200-UPDATE-MIRROR-ROW.
+           EXEC SQL
+              UPDATE Z45864.EMPMAST
+                 SET FULLNAME      = :FULLNAME-TEXT,
+                     PRIMARYNAME   = :PRIMARYNAME-TEXT,
+                     HONORIFIC     = :HONORIFIC-TEXT,
+                     SHORTNAME     = :SHORTNAME-TEXT,
+                     JOBTITLE      = :JOBTITLE-TEXT,
+                     WORKDEPT      = :WORKDEPT-TEXT,
+                     STARTDATE     = :STARTDATE-TEXT,
+                     ENDDATE       = :ENDDATE-TEXT,
+                     APPRAISALDATE = :APPRAISALDATE-TEXT,
+                     APPRAISALRSLT = :APPRAISALRSLT-TEXT,
+                     DELETEFLAG    = :DELETEFLAG-TEXT,
+                     DELETEDATE    = :DELETEDATE-TEXT,
+                     MANAGERID     = :MANAGERID-TEXT,
+                     COMPENSATION  = :COMPENSATION-TEXT
+               WHERE EMPNO = :EMPNO-TEXT
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO 0
+              ADD 1 TO WS-UPDATED-COUNT
+              ADD 1 TO WS-MIRRORED-COUNT
+           ELSE
+              IF SQLCODE IS NOT EQUAL TO 100
+                 DISPLAY 'EDB2MIR - UPDATE FAILED, SQLCODE=' SQLCODE
+                    ' EMPNO=' EMPNO-TEXT
+                 ADD 1 TO WS-ERROR-COUNT
+              END-IF
+           END-IF.
+
+       2300-INSERT-MIRROR-ROW.
+           EXEC SQL
+              INSERT INTO Z45864.EMPMAST
+                 ( EMPNO, FULLNAME, PRIMARYNAME, HONORIFIC,
+                   SHORTNAME, JOBTITLE, WORKDEPT, STARTDATE,
+                   ENDDATE, APPRAISALDATE, APPRAISALRSLT,
+                   DELETEFLAG, DELETEDATE, MANAGERID, COMPENSATION )
+               VALUES
+                 ( :EMPNO-TEXT, :FULLNAME-TEXT, :PRIMARYNAME-TEXT,
+                   :HONORIFIC-TEXT, :SHORTNAME-TEXT, :JOBTITLE-TEXT,
+                   :WORKDEPT-TEXT, :STARTDATE-TEXT, :ENDDATE-TEXT,
+                   :APPRAISALDATE-TEXT, :APPRAISALRSLT-TEXT,
+                   :DELETEFLAG-TEXT, :DELETEDATE-TEXT,
+                   :MANAGERID-TEXT, :COMPENSATION-TEXT )
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO 0
+              ADD 1 TO WS-INSERTED-COUNT
+              ADD 1 TO WS-MIRRORED-COUNT
+           ELSE
+              DISPLAY 'EDB2MIR - INSERT FAILED, SQLCODE=' SQLCODE
+                 ' EMPNO=' EMPNO-TEXT
+              ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+      *    COMMIT PERIODICALLY RATHER THAN ONCE AT THE END SO A LARGE
+      *    'EMPMAST' MIRROR DOESN'T HOLD DB2 LOCKS/LOG SPACE FOR THE
+      *    WHOLE RUN, THE SAME CHECKPOINT-INTERVAL IDEA 'EAUDITP'S
+      *    DRAIN LOOP USES FOR ITS OWN RESTART LOGIC.
+       2900-CHECK-COMMIT-POINT.
+           ADD 1 TO WS-COMMIT-COUNTER.
+           IF WS-COMMIT-COUNTER >= WS-COMMIT-FREQUENCY
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE ZEROES TO WS-COMMIT-COUNTER
+           END-IF.
+
+       8000-FINAL-COMMIT.
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EDB2MIR - RECORDS MIRRORED: ' WS-MIRRORED-COUNT.
+           DISPLAY 'EDB2MIR - RECORDS INSERTED: ' WS-INSERTED-COUNT.
+           DISPLAY 'EDB2MIR - RECORDS UPDATED:  ' WS-UPDATED-COUNT.
+           DISPLAY 'EDB2MIR - RECORDS IN ERROR: ' WS-ERROR-COUNT.
+
+           CLOSE EMPMAST-FILE.
