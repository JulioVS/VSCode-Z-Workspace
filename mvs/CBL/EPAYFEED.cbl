@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPAYFEED.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - NIGHTLY PAYROLL EXTRACT FEED.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST WHICHEVER OF
+      *        'EAUDIT1'/'EAUDIT2' IS CURRENTLY *DORMANT* (I.E. THE
+      *        ONE 'ESWITCH' JUST SWITCHED CICS AWAY FROM - SAFE TO
+      *        READ WHILE THE OTHER STAYS ONLINE), SAME AS 'EAUDRPT'.
+      *      - BROWSES THE DORMANT 'EAUDIT' <ESDS> CLUSTER SEQUENTIALLY
+      *        AND WRITES ONE 'PAYFEED' RECORD FOR EVERY ADD (NEW
+      *        HIRE), UPDATE (FIELD CHANGE), OR DELETE (TERMINATION,
+      *        LOGICAL OR PHYSICAL) EVENT SO THE PAYROLL SYSTEM NO
+      *        LONGER HAS TO BE RE-KEYED BY HAND FROM A PRINTED
+      *        ROSTER.
+      *      - RUN IMMEDIATELY AFTER 'ESWBATCH' SWITCHES THE FILES AND
+      *        'EAUDRPT' EXTRACTS THE SAME DORMANT CLUSTER - SEE THE
+      *        ACCOMPANYING JCL.
+      *      - NOTE: 'EMPMAST' HAS NO SEPARATE PAY-RATE OR SALARY
+      *        FIELD, SO EVERY FIELD CHANGE ON AN ACTIVE EMPLOYEE IS
+      *        TREATED AS PAY-AFFECTING AND EXTRACTED AS A 'CHANGE'
+      *        EVENT - THE PAYROLL SYSTEM IS EXPECTED TO IGNORE
+      *        WHICHEVER FIELDS DON'T APPLY TO IT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EAUDIT-FILE ASSIGN TO EAUDIT
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-EAUDIT-STATUS.
+
+           SELECT PAYFEED-FILE ASSIGN TO PAYFEED
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PAYFEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EAUDIT-FILE.
+       COPY EAUDIT.
+
+       FD  PAYFEED-FILE
+           RECORDING MODE IS F.
+       01  PAYROLL-FEED-RECORD.
+           05 PFD-ACTION-CODE           PIC X(1).
+              88 PFD-NEW-HIRE                     VALUE 'H'.
+              88 PFD-CHANGE                       VALUE 'C'.
+              88 PFD-TERMINATION                  VALUE 'T'.
+           05 PFD-EFFECTIVE-DATE        PIC X(8).
+           05 PFD-EMPLOYEE-ID           PIC 9(8).
+           05 PFD-FULL-NAME             PIC X(79).
+           05 PFD-JOB-TITLE             PIC X(38).
+           05 PFD-DEPARTMENT-ID         PIC 9(8).
+           05 PFD-START-DATE            PIC X(8).
+           05 PFD-END-DATE              PIC X(8).
+           05 FILLER                    PIC X(23).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - EMPLOYEE MASTER RECORD (TO UNPACK BEFORE/AFTER IMAGES).
+      ******************************************************************
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EAUDIT-STATUS         PIC X(2).
+             88 EAUDIT-OK                       VALUE '00'.
+          05 WS-PAYFEED-STATUS        PIC X(2).
+             88 PAYFEED-OK                       VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EAUDIT                   VALUE 'Y'.
+          05 WS-HIRE-COUNT            PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-CHANGE-COUNT          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-TERM-COUNT            PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-AUDIT-EVENT UNTIL END-OF-EAUDIT.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EAUDIT-FILE.
+           IF NOT EAUDIT-OK
+              DISPLAY 'EPAYFEED - UNABLE TO OPEN EAUDIT, STATUS='
+                 WS-EAUDIT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAYFEED-FILE.
+           IF NOT PAYFEED-OK
+              DISPLAY 'EPAYFEED - UNABLE TO OPEN PAYFEED, STATUS='
+                 WS-PAYFEED-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EVENT.
+
+       1100-READ-NEXT-EVENT.
+           READ EAUDIT-FILE
+              AT END
+                 SET END-OF-EAUDIT TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+      *    ONLY ADD, UPDATE, AND DELETE EVENTS CARRY A USABLE
+      *    EMPLOYEE IMAGE - EVERY AUDIT EVENT CURRENTLY WRITTEN IS
+      *    ONE OF THE THREE, BUT THIS GUARDS AGAINST A FUTURE ACTION
+      *    CODE SLIPPING THROUGH UNHANDLED.
+       2000-PROCESS-AUDIT-EVENT.
+           IF AUD-ACTION-ADD OR AUD-ACTION-UPDATE OR AUD-ACTION-DELETE
+              PERFORM 2100-BUILD-FEED-RECORD
+              PERFORM 2200-WRITE-FEED-RECORD
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EVENT.
+
+      *    THE 'AFTER' IMAGE IS THE BEST REPRESENTATION OF THE RECORD
+      *    FOR EVERY ACTION EXCEPT A PLAIN ADD WITH NO PRIOR RECORD,
+      *    WHERE ONLY THE 'BEFORE' IMAGE COULD POSSIBLY BE BLANK.
+       2100-BUILD-FEED-RECORD.
+           IF AUD-RECORD-AFTER IS NOT EQUAL TO SPACES
+              MOVE AUD-RECORD-AFTER TO EMPLOYEE-MASTER-RECORD
+           ELSE
+              MOVE AUD-RECORD-BEFORE TO EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+           INITIALIZE PAYROLL-FEED-RECORD.
+
+           EVALUATE TRUE
+           WHEN AUD-ACTION-ADD
+                SET PFD-NEW-HIRE TO TRUE
+                MOVE EMP-START-DATE TO PFD-EFFECTIVE-DATE
+                ADD 1 TO WS-HIRE-COUNT
+           WHEN AUD-ACTION-DELETE
+                SET PFD-TERMINATION TO TRUE
+                MOVE EMP-DELETE-DATE TO PFD-EFFECTIVE-DATE
+                ADD 1 TO WS-TERM-COUNT
+           WHEN AUD-ACTION-UPDATE
+                SET PFD-CHANGE TO TRUE
+                MOVE AUD-TIMESTAMP(1:8) TO PFD-EFFECTIVE-DATE
+                ADD 1 TO WS-CHANGE-COUNT
+           END-EVALUATE.
+
+           MOVE EMP-EMPLOYEE-ID TO PFD-EMPLOYEE-ID.
+           MOVE EMP-FULL-NAME TO PFD-FULL-NAME.
+           MOVE EMP-JOB-TITLE TO PFD-JOB-TITLE.
+           MOVE EMP-DEPARTMENT-ID TO PFD-DEPARTMENT-ID.
+           MOVE EMP-START-DATE TO PFD-START-DATE.
+           MOVE EMP-END-DATE TO PFD-END-DATE.
+
+       2200-WRITE-FEED-RECORD.
+           WRITE PAYROLL-FEED-RECORD.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EPAYFEED - NEW HIRES EXTRACTED: ' WS-HIRE-COUNT.
+           DISPLAY 'EPAYFEED - CHANGES EXTRACTED:    ' WS-CHANGE-COUNT.
+           DISPLAY 'EPAYFEED - TERMINATIONS EXTRACTED: ' WS-TERM-COUNT.
+
+           CLOSE EAUDIT-FILE.
+           CLOSE PAYFEED-FILE.
