@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EIMSXTR.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - IMS HIERARCHICAL EXTRACT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' AND
+      *        'EDEPMST' VSAM <KSDS> CLUSTERS (BOTH MUST BE CLOSED TO
+      *        CICS WHILE THIS JOB RUNS).
+      *      - REFORMATS EVERY ACTIVE 'EMPMAST' RECORD, GROUPED UNDER
+      *        ITS DEPARTMENT FROM 'EDEPMST', INTO THE FLAT, LL-
+      *        PREFIXED PARENT/CHILD SEGMENT EXTRACT LAID OUT IN
+      *        'EIMSSEG.cpy' - ONE 'DEPT' PARENT SEGMENT FOLLOWED BY
+      *        ALL OF ITS 'EMPL' CHILD SEGMENTS - SO THE LEGACY
+      *        IMS-BASED HEADCOUNT REPORTING SUITE CAN LOAD IT
+      *        DIRECTLY INSTEAD OF BEING FED BY HAND.
+      *      - A DEPARTMENT ON 'EDEPMST' WITH NO ACTIVE EMPLOYEES
+      *        STILL PRODUCES ITS PARENT SEGMENT, WITH NO CHILD
+      *        SEGMENTS UNDERNEATH IT - THE SAME "PARENT SEGMENT CAN
+      *        EXIST CHILDLESS" SHAPE A REAL IMS HD DATABASE ALLOWS.
+      *      - DOES NOT ITSELF CALL DL/I - THIS IS AN OFFLINE
+      *        SEQUENTIAL EXTRACT FOR A SUBSEQUENT IMS BULK-LOAD
+      *        UTILITY TO CONSUME, THE SAME BOUNDARY 'EDB2MIR' DRAWS
+      *        FOR ITS OWN DB2 TARGET.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EDEPMST-FILE ASSIGN TO EDEPMST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DEP-DEPARTMENT-ID
+                FILE STATUS IS WS-EDEPMST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT IMS-EXTRACT-FILE ASSIGN TO IMSXTR
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-IMSXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  EDEPMST-FILE.
+       COPY EDEPMST.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-DEPT-ID               PIC 9(8).
+           05 SORT-EMP-ID                PIC 9(8).
+           05 SORT-PRIMARY-NAME          PIC X(38).
+           05 SORT-JOB-TITLE             PIC X(38).
+           05 SORT-START-DATE            PIC X(8).
+           05 SORT-MGR-ID                PIC 9(8).
+
+       FD  IMS-EXTRACT-FILE
+           RECORDING MODE IS V.
+       01  IMS-EXTRACT-RECORD           PIC X(120).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-EDEPMST-STATUS        PIC X(2).
+             88 EDEPMST-OK                      VALUE '00'.
+          05 WS-IMSXTR-STATUS         PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-DEPT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-EDEPMST                  VALUE 'Y'.
+          05 WS-MATCHED-DEPT-ID       PIC 9(8)  USAGE IS BINARY.
+          05 WS-DEPT-SEGMENT-COUNT    PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-EMP-SEGMENT-COUNT     PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+          05 WS-DEPT-SEG-ID           PIC 9(8).
+          05 WS-DEPT-SEG-NAME         PIC X(38).
+          05 WS-DEPT-SEG-COST-CTR     PIC X(8).
+
+           COPY EIMSSEG.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-DEPT-ID
+                   ASCENDING KEY SORT-EMP-ID
+                INPUT PROCEDURE IS 2000-SELECT-ACTIVE-EMPLOYEES
+                OUTPUT PROCEDURE IS 3000-PRODUCE-EXTRACT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN OUTPUT IMS-EXTRACT-FILE.
+           IF NOT (WS-IMSXTR-STATUS = '00')
+              DISPLAY 'EIMSXTR - UNABLE TO OPEN IMSXTR, STATUS='
+                 WS-IMSXTR-STATUS
+              STOP RUN
+           END-IF.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY ACTIVE EMPLOYEE TO THE
+      *    SORT, KEYED FOR A DEPARTMENT GROUPING, THE SAME WAY
+      *    'EORGRPT' GROUPS ITS OWN EXTRACT BY DEPARTMENT.
+       2000-SELECT-ACTIVE-EMPLOYEES.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EIMSXTR - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+           PERFORM 2200-RELEASE-IF-ACTIVE UNTIL END-OF-EMPMAST.
+
+           CLOSE EMPMAST-FILE.
+
+       2100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+       2200-RELEASE-IF-ACTIVE.
+           IF EMP-ACTIVE
+              MOVE EMP-DEPARTMENT-ID TO SORT-DEPT-ID
+              MOVE EMP-EMPLOYEE-ID TO SORT-EMP-ID
+              MOVE EMP-PRIMARY-NAME TO SORT-PRIMARY-NAME
+              MOVE EMP-JOB-TITLE TO SORT-JOB-TITLE
+              MOVE EMP-START-DATE TO SORT-START-DATE
+              MOVE EMP-MANAGER-ID TO SORT-MGR-ID
+              RELEASE SORT-RECORD
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       EXTRACT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - WALK 'EDEPMST' AND THE DEPARTMENT-
+      *    GROUPED EMPLOYEE LIST TOGETHER, AS A MATCH/MERGE OF TWO
+      *    STREAMS BOTH IN ASCENDING DEPARTMENT-ID ORDER, WRITING ONE
+      *    PARENT 'DEPT' SEGMENT PER DEPARTMENT ON 'EDEPMST' (WHETHER
+      *    OR NOT IT HAS ANY ACTIVE EMPLOYEES) FOLLOWED BY ITS CHILD
+      *    'EMPL' SEGMENTS, SO THE EXTRACT FILE IS IN STRICT
+      *    PARENT-THEN-CHILDREN ORDER.
+       3000-PRODUCE-EXTRACT.
+           OPEN INPUT EDEPMST-FILE.
+           IF NOT EDEPMST-OK
+              DISPLAY 'EIMSXTR - UNABLE TO OPEN EDEPMST, STATUS='
+                 WS-EDEPMST-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3110-READ-NEXT-DEPARTMENT.
+           PERFORM 3200-WRITE-SEGMENTS
+              UNTIL END-OF-SORT-FILE AND END-OF-EDEPMST.
+
+           CLOSE EDEPMST-FILE.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3110-READ-NEXT-DEPARTMENT.
+           READ EDEPMST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EDEPMST TO TRUE
+           END-READ.
+
+       3200-WRITE-SEGMENTS.
+           EVALUATE TRUE
+           WHEN END-OF-EDEPMST
+      *         NO DEPARTMENTS LEFT ON 'EDEPMST' - THIS MUST BE AN
+      *         ORPHAN EMPLOYEE WHOSE DEPARTMENT ID DOESN'T EXIST ON
+      *         'EDEPMST' AT ALL.
+                PERFORM 3280-WRITE-ORPHAN-GROUP
+           WHEN END-OF-SORT-FILE OR
+                DEP-DEPARTMENT-ID IS LESS THAN SORT-DEPT-ID
+      *         THIS DEPARTMENT HAS NO ACTIVE EMPLOYEES LEFT TO
+      *         ATTACH TO IT - STILL EMIT ITS PARENT SEGMENT,
+      *         CHILDLESS.
+                PERFORM 3250-WRITE-DEPARTMENT-SEGMENT
+                PERFORM 3110-READ-NEXT-DEPARTMENT
+           WHEN DEP-DEPARTMENT-ID IS GREATER THAN SORT-DEPT-ID
+      *         AN EMPLOYEE POINTS AT A DEPARTMENT ID THAT DOESN'T
+      *         EXIST ON 'EDEPMST'.
+                PERFORM 3280-WRITE-ORPHAN-GROUP
+           WHEN OTHER
+      *         MATCHING DEPARTMENT ID - EMIT THE PARENT SEGMENT
+      *         FOLLOWED BY ALL OF ITS CHILD EMPLOYEE SEGMENTS.
+                MOVE DEP-DEPARTMENT-ID TO WS-MATCHED-DEPT-ID
+                PERFORM 3250-WRITE-DEPARTMENT-SEGMENT
+                PERFORM 3310-WRITE-MATCHED-EMPLOYEE
+                   UNTIL END-OF-SORT-FILE OR
+                      SORT-DEPT-ID IS NOT EQUAL TO WS-MATCHED-DEPT-ID
+                PERFORM 3110-READ-NEXT-DEPARTMENT
+           END-EVALUATE.
+
+       3250-WRITE-DEPARTMENT-SEGMENT.
+           MOVE DEP-DEPARTMENT-ID TO WS-DEPT-SEG-ID.
+           MOVE DEP-DEPARTMENT-NAME TO WS-DEPT-SEG-NAME.
+           MOVE DEP-COST-CENTER-CODE TO WS-DEPT-SEG-COST-CTR.
+           PERFORM 3270-FORMAT-AND-WRITE-DEPT-SEGMENT.
+
+       3270-FORMAT-AND-WRITE-DEPT-SEGMENT.
+           MOVE WS-DEPT-SEG-ID TO DEPT-SEG-DEPARTMENT-ID.
+           MOVE WS-DEPT-SEG-NAME TO DEPT-SEG-DEPARTMENT-NAME.
+           MOVE WS-DEPT-SEG-COST-CTR TO DEPT-SEG-COST-CENTER.
+           MOVE LENGTH OF DEPT-SEGMENT-RECORD TO DEPT-SEG-LL.
+
+           MOVE SPACES TO IMS-EXTRACT-RECORD.
+           MOVE DEPT-SEGMENT-RECORD TO
+              IMS-EXTRACT-RECORD(1:LENGTH OF DEPT-SEGMENT-RECORD).
+           WRITE IMS-EXTRACT-RECORD.
+
+           ADD 1 TO WS-DEPT-SEGMENT-COUNT.
+
+       3280-WRITE-ORPHAN-GROUP.
+           MOVE SORT-DEPT-ID TO WS-MATCHED-DEPT-ID.
+           MOVE SORT-DEPT-ID TO WS-DEPT-SEG-ID.
+           MOVE '*** UNKNOWN DEPARTMENT ***' TO WS-DEPT-SEG-NAME.
+           MOVE SPACES TO WS-DEPT-SEG-COST-CTR.
+           PERFORM 3270-FORMAT-AND-WRITE-DEPT-SEGMENT.
+
+           PERFORM 3310-WRITE-MATCHED-EMPLOYEE
+              UNTIL END-OF-SORT-FILE OR
+                 SORT-DEPT-ID IS NOT EQUAL TO WS-MATCHED-DEPT-ID.
+
+       3310-WRITE-MATCHED-EMPLOYEE.
+           PERFORM 3300-WRITE-EMPLOYEE-SEGMENT.
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+       3300-WRITE-EMPLOYEE-SEGMENT.
+           MOVE SORT-DEPT-ID TO EMP-SEG-DEPARTMENT-ID.
+           MOVE SORT-EMP-ID TO EMP-SEG-EMPLOYEE-ID.
+           MOVE SORT-PRIMARY-NAME TO EMP-SEG-PRIMARY-NAME.
+           MOVE SORT-JOB-TITLE TO EMP-SEG-JOB-TITLE.
+           MOVE SORT-START-DATE TO EMP-SEG-START-DATE.
+           MOVE SORT-MGR-ID TO EMP-SEG-MANAGER-ID.
+           MOVE LENGTH OF EMP-SEGMENT-RECORD TO EMP-SEG-LL.
+
+           MOVE SPACES TO IMS-EXTRACT-RECORD.
+           MOVE EMP-SEGMENT-RECORD TO
+              IMS-EXTRACT-RECORD(1:LENGTH OF EMP-SEGMENT-RECORD).
+           WRITE IMS-EXTRACT-RECORD.
+
+           ADD 1 TO WS-EMP-SEGMENT-COUNT.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EIMSXTR - DEPARTMENT SEGMENTS WRITTEN: '
+              WS-DEPT-SEGMENT-COUNT.
+           DISPLAY 'EIMSXTR - EMPLOYEE SEGMENTS WRITTEN:   '
+              WS-EMP-SEGMENT-COUNT.
+
+           CLOSE IMS-EXTRACT-FILE.
