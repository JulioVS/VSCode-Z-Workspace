@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETERMNB.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - AUTOMATIC TERMINATION PROCESSING.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' AND
+      *        'EREGUSR' VSAM <KSDS> CLUSTERS (BOTH MUST BE CLOSED TO
+      *        CICS WHILE THIS JOB RUNS).
+      *      - SCANS 'EMPMAST' FOR EMPLOYEES WHOSE 'EMP-DELETE-FLAG' IS
+      *        'D' (LOGICALLY DELETED) WITH AN 'EMP-DELETE-DATE' ON OR
+      *        BEFORE TODAY, LOOKS UP THE MATCHING 'EREGUSR' SIGN-ON
+      *        RECORD BY 'REG-EMPLOYEE-ID', AND SETS 'REG-STATUS' TO
+      *        INACTIVE SO THE TERMINATED EMPLOYEE CAN NO LONGER SIGN
+      *        ON.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EREGUSR-FILE ASSIGN TO EREGUSR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS REG-USER-ID
+                FILE STATUS IS WS-EREGUSR-STATUS.
+
+           SELECT TERM-REPORT-FILE ASSIGN TO TERMRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-TERMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  EREGUSR-FILE.
+       COPY EREGUSR.
+
+       FD  TERM-REPORT-FILE
+           RECORDING MODE IS F.
+       01  TERM-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-EREGUSR-STATUS        PIC X(2).
+             88 EREGUSR-OK                      VALUE '00'.
+             88 EREGUSR-NOTFND                  VALUE '23'.
+          05 WS-TERMRPT-STATUS        PIC X(2).
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-REG-EOF-FLAG          PIC X(1)  VALUE 'N'.
+             88 END-OF-EREGUSR                  VALUE 'Y'.
+          05 WS-REG-FOUND-FLAG        PIC X(1)  VALUE 'N'.
+             88 MATCHING-USER-FOUND             VALUE 'Y'.
+          05 WS-REWRITE-FLAG          PIC X(1)  VALUE 'N'.
+             88 REWRITE-FAILED                   VALUE 'Y'.
+          05 WS-TODAY                 PIC X(8).
+          05 WS-TERMINATED-COUNT      PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-NOT-FOUND-COUNT       PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-ALREADY-INACTIVE-COUNT PIC 9(8) USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING.
+          05 FILLER                   PIC X(40)
+             VALUE 'AUTOMATIC TERMINATION PROCESSING REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-USER-ID           PIC X(8).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-ACTION            PIC X(40).
+          05 FILLER                   PIC X(17) VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(28)
+             VALUE 'EMPLOYEES SET TO INACTIVE .'.
+          05 WS-RPT-TERM-TOTAL        PIC Z(7)9.
+          05 FILLER                   PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'ETERMNB - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O EREGUSR-FILE.
+           IF NOT EREGUSR-OK
+              DISPLAY 'ETERMNB - UNABLE TO OPEN EREGUSR, STATUS='
+                 WS-EREGUSR-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TERM-REPORT-FILE.
+
+           MOVE WS-REPORT-HEADING TO TERM-REPORT-LINE.
+           WRITE TERM-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           IF EMP-DELETED AND EMP-DELETE-DATE IS NOT GREATER THAN
+              WS-TODAY
+              PERFORM 2100-FIND-MATCHING-USER
+              IF MATCHING-USER-FOUND
+                 IF REG-ST-ACTIVE
+                    PERFORM 2200-INACTIVATE-USER
+                 ELSE
+                    ADD 1 TO WS-ALREADY-INACTIVE-COUNT
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-NOT-FOUND-COUNT
+              END-IF
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *    SCAN 'EREGUSR' SEQUENTIALLY FOR THE SIGN-ON RECORD WHOSE
+      *    'REG-EMPLOYEE-ID' MATCHES THE CURRENT EMPLOYEE. THERE IS NO
+      *    ALTERNATE INDEX ON 'REG-EMPLOYEE-ID' SO A FULL BROWSE IS
+      *    REQUIRED FOR EACH TERMINATED EMPLOYEE.
+       2100-FIND-MATCHING-USER.
+           MOVE 'N' TO WS-REG-FOUND-FLAG.
+           MOVE 'N' TO WS-REG-EOF-FLAG.
+
+           MOVE LOW-VALUES TO REG-USER-ID.
+           START EREGUSR-FILE KEY IS GREATER THAN REG-USER-ID
+              INVALID KEY
+                 SET END-OF-EREGUSR TO TRUE
+           END-START.
+
+           PERFORM 2110-SCAN-NEXT-USER
+              UNTIL END-OF-EREGUSR OR MATCHING-USER-FOUND.
+
+       2110-SCAN-NEXT-USER.
+           READ EREGUSR-FILE NEXT RECORD
+              AT END
+                 SET END-OF-EREGUSR TO TRUE
+           END-READ.
+
+           IF NOT END-OF-EREGUSR
+              IF REG-EMPLOYEE-ID IS EQUAL TO EMP-EMPLOYEE-ID
+                 SET MATCHING-USER-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+       2200-INACTIVATE-USER.
+           SET REG-ST-INACTIVE TO TRUE.
+           MOVE 'N' TO WS-REWRITE-FLAG.
+
+           REWRITE REGISTERED-USER-RECORD
+              INVALID KEY
+                 SET REWRITE-FAILED TO TRUE
+                 MOVE 'COULD NOT REWRITE' TO WS-RPT-ACTION
+           END-REWRITE.
+
+           IF NOT REWRITE-FAILED
+              ADD 1 TO WS-TERMINATED-COUNT
+              MOVE 'SET TO INACTIVE' TO WS-RPT-ACTION
+           END-IF.
+
+           MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE REG-USER-ID TO WS-RPT-USER-ID.
+           MOVE WS-REPORT-DETAIL-LINE TO TERM-REPORT-LINE.
+           WRITE TERM-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE WS-TERMINATED-COUNT TO WS-RPT-TERM-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO TERM-REPORT-LINE.
+           WRITE TERM-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE EMPMAST-FILE.
+           CLOSE EREGUSR-FILE.
+           CLOSE TERM-REPORT-FILE.
