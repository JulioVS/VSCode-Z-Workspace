@@ -0,0 +1,629 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EHIRLOAD.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - BULK NEW-HIRE LOAD.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (MUST BE CLOSED TO CICS WHILE THIS JOB
+      *        RUNS).
+      *      - READS A FLAT FILE OF NEW-HIRE DATA, ONE RECORD PER
+      *        EMPLOYEE, AND RUNS EACH ONE THROUGH THE SAME
+      *        ID-GENERATION AND PRIMARY-NAME UNIQUENESS RULES 'EADDP'
+      *        APPLIES INTERACTIVELY, SO A WHOLE SEASONAL COHORT CAN BE
+      *        ONBOARDED IN ONE RUN INSTEAD OF KEYING EACH HIRE ONE AT
+      *        A TIME THROUGH THE 3270 'ADD EMPLOYEE' SCREEN.
+      *      - 'EMPMAST' HAS NO ALTERNATE INDEX PATH AVAILABLE OFFLINE,
+      *        SO THE PRIMARY-NAME CHECK IS A FULL SEQUENTIAL SCAN OF
+      *        THE CLUSTER FOR EACH INPUT RECORD, SAME AS 'ETERMNB'
+      *        SCANS 'EREGUSR' FOR EACH TERMINATED EMPLOYEE.
+      *      - PRODUCES A LOAD REPORT SHOWING, FOR EACH INPUT RECORD,
+      *        WHETHER IT WAS ADDED, REHIRED ONTO A MATCHING DELETED
+      *        RECORD, OR REJECTED (AND WHY).
+      *      - NOTE: UNLIKE 'EADDP', THIS BATCH LOAD DOES NOT WRITE AN
+      *        'EAUDIT' ENTRY FOR EACH HIRE, SINCE THE AUDIT TRAIL IS
+      *        WRITTEN BY THE ONLINE 'EAUDITP' TRANSACTION AND THERE IS
+      *        NO CICS REGION TO START IT FROM OFFLINE - HIRES LOADED
+      *        BY THIS JOB WILL NOT APPEAR ON THE NIGHTLY PAYROLL
+      *        EXTRACT FEED UNTIL SOME LATER INTERACTIVE CHANGE IS MADE
+      *        TO THEM.
+      *      - A ONE-CARD 'SYSIN' CONTROL RECORD SELECTS DRY-RUN MODE:
+      *        A 'Y' IN CC-DRY-RUN-FLAG RUNS EVERY INPUT RECORD THROUGH
+      *        THE SAME VALIDATION AND PRIMARY-NAME UNIQUENESS CHECKS
+      *        BELOW AND PRODUCES THE SAME LOAD REPORT, BUT STOPS SHORT
+      *        OF THE 'WRITE'/'REWRITE' AGAINST 'EMPMAST' SO HR CAN GET
+      *        A CLEAN ERROR LIST BEFORE ANY HIRE IS ACTUALLY COMMITTED.
+      *        'N' (OR A MISSING CARD) RUNS A NORMAL LOAD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWHIRE-FILE ASSIGN TO NEWHIRE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-NEWHIRE-STATUS.
+
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT HIRE-REPORT-FILE ASSIGN TO HIRRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-HIRRPT-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-SYSIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWHIRE-FILE
+           RECORDING MODE IS F.
+       01  NEW-HIRE-LOAD-RECORD.
+           05 NHL-PRIMARY-NAME          PIC X(38).
+           05 NHL-FULL-NAME             PIC X(79).
+           05 NHL-HONORIFIC             PIC X(8).
+           05 NHL-SHORT-NAME            PIC X(38).
+           05 NHL-JOB-TITLE             PIC X(38).
+           05 NHL-DEPARTMENT-ID         PIC 9(8).
+           05 NHL-START-DATE            PIC X(8).
+
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  HIRE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  HIRE-REPORT-LINE             PIC X(80).
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD.
+           05 CC-DRY-RUN-FLAG           PIC X(1).
+           05 FILLER                    PIC X(79).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-NEWHIRE-STATUS        PIC X(2).
+             88 NEWHIRE-OK                       VALUE '00'.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                       VALUE '00'.
+          05 WS-HIRRPT-STATUS         PIC X(2).
+          05 WS-SYSIN-STATUS          PIC X(2).
+          05 WS-DRY-RUN-FLAG          PIC X(1)  VALUE 'N'.
+             88 DRY-RUN-MODE                     VALUE 'Y'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-NEWHIRE                   VALUE 'Y'.
+          05 WS-ID-SCAN-FLAG          PIC X(1)  VALUE 'N'.
+             88 END-OF-ID-SCAN                   VALUE 'Y'.
+          05 WS-NAME-SCAN-FLAG        PIC X(1)  VALUE 'N'.
+             88 END-OF-NAME-SCAN                 VALUE 'Y'.
+          05 WS-HIRE-STATUS           PIC X(1)  VALUE SPACES.
+             88 HIRE-VALID                       VALUE 'V'.
+             88 HIRE-REJECTED                    VALUE 'R'.
+          05 WS-NAME-MATCH-FLAG       PIC X(1)  VALUE SPACES.
+             88 NAME-AVAILABLE                   VALUE 'A'.
+             88 NAME-DUPLICATE                   VALUE 'D'.
+             88 NAME-REHIRE                      VALUE 'H'.
+          05 WS-HIRE-PRIMARY-NAME     PIC X(38).
+          05 WS-SAVED-EMPLOYEE-RECORD PIC X(268).
+          05 WS-LAST-EMPLOYEE-ID      PIC 9(8)  VALUE ZEROES.
+          05 WS-NEXT-EMPLOYEE-ID      PIC 9(8)  VALUE ZEROES.
+          05 WS-REHIRE-EMPLOYEE-ID    PIC 9(8)  VALUE ZEROES.
+          05 WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+          05 WS-ADDED-COUNT           PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-REHIRED-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-REJECTED-COUNT        PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+      *    NAMES SUCCESSFULLY ADDED OR REHIRED SO FAR IN THIS RUN, SO A
+      *    LATER DUPLICATE WITHIN THE SAME BATCH IS CAUGHT EVEN IN
+      *    DRY-RUN MODE, WHEN THE EARLIER RECORD WAS NEVER ACTUALLY
+      *    WRITTEN TO 'EMPMAST' FOR '2200-CHECK-PRIMARY-NAME' TO FIND.
+       01 WS-RUN-NAME-TABLE.
+          05 WS-RUN-NAME-COUNT        PIC 9(4)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-RUN-NAME-SCAN-IDX     PIC 9(4)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-RUN-NAME-ENTRY OCCURS 9999 TIMES.
+             10 WS-RUN-NAME           PIC X(38).
+
+       01 WS-REPORT-HEADING.
+          05 WS-RPT-HEADING-TEXT      PIC X(49)
+             VALUE 'BULK NEW-HIRE LOAD REPORT'.
+          05 FILLER                   PIC X(31) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-DISPOSITION       PIC X(27).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 WS-RPT-SUMMARY-LABEL     PIC X(28).
+          05 WS-RPT-SUMMARY-TOTAL     PIC Z(7)9.
+          05 FILLER                   PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-NEW-HIRE UNTIL END-OF-NEWHIRE.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           PERFORM 1050-GET-DRY-RUN-INDICATOR.
+
+           OPEN INPUT NEWHIRE-FILE.
+           IF NOT NEWHIRE-OK
+              DISPLAY 'EHIRLOAD - UNABLE TO OPEN NEWHIRE, STATUS='
+                 WS-NEWHIRE-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EHIRLOAD - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT HIRE-REPORT-FILE.
+
+           IF DRY-RUN-MODE
+              MOVE 'BULK NEW-HIRE LOAD REPORT - DRY RUN, NO UPDATES'
+                 TO WS-RPT-HEADING-TEXT
+           ELSE
+              MOVE 'BULK NEW-HIRE LOAD REPORT' TO WS-RPT-HEADING-TEXT
+           END-IF.
+           MOVE WS-REPORT-HEADING TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+           PERFORM 1200-GET-STARTING-EMPLOYEE-ID.
+           PERFORM 1100-READ-NEXT-HIRE.
+
+      *    A MISSING OR EMPTY 'SYSIN' CONTROL CARD LEAVES THE JOB IN
+      *    ITS NORMAL (NOT DRY-RUN) MODE, THE SAME DEFAULT-ON-ABSENCE
+      *    CONVENTION 'ESONRUL'-DRIVEN SHOP SETTINGS USE ELSEWHERE IN
+      *    THIS SYSTEM.
+       1050-GET-DRY-RUN-INDICATOR.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-SYSIN-STATUS IS EQUAL TO '00' THEN
+              READ CONTROL-CARD-FILE
+                 AT END
+                    MOVE 'N' TO WS-DRY-RUN-FLAG
+                 NOT AT END
+                    MOVE CC-DRY-RUN-FLAG TO WS-DRY-RUN-FLAG
+              END-READ
+              CLOSE CONTROL-CARD-FILE
+           ELSE
+              MOVE 'N' TO WS-DRY-RUN-FLAG
+           END-IF.
+
+           IF DRY-RUN-MODE
+              DISPLAY 'EHIRLOAD - RUNNING IN DRY-RUN MODE'
+           END-IF.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-HIRE.
+           READ NEWHIRE-FILE
+              AT END
+                 SET END-OF-NEWHIRE TO TRUE
+           END-READ.
+
+      *    FIND THE HIGHEST EMPLOYEE ID CURRENTLY ON FILE SO THE FIRST
+      *    BRAND-NEW HIRE GETS THE NEXT ONE IN SEQUENCE, THE SAME AS
+      *    'EADDP' DOES INTERACTIVELY FOR A SINGLE ADD.
+       1200-GET-STARTING-EMPLOYEE-ID.
+           MOVE LOW-VALUES TO EMP-EMPLOYEE-ID.
+
+           START EMPMAST-FILE KEY IS NOT LESS THAN EMP-EMPLOYEE-ID
+              INVALID KEY
+                 SET END-OF-ID-SCAN TO TRUE
+           END-START.
+
+           PERFORM 1210-SCAN-FOR-LAST-ID UNTIL END-OF-ID-SCAN.
+
+           COMPUTE WS-NEXT-EMPLOYEE-ID = WS-LAST-EMPLOYEE-ID + 1.
+
+       1210-SCAN-FOR-LAST-ID.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-ID-SCAN TO TRUE
+           END-READ.
+
+           IF NOT END-OF-ID-SCAN THEN
+              MOVE EMP-EMPLOYEE-ID TO WS-LAST-EMPLOYEE-ID
+           END-IF.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-NEW-HIRE.
+           PERFORM 2050-BUILD-EMPLOYEE-RECORD.
+           PERFORM 2100-VALIDATE-HIRE-FIELDS.
+
+           IF HIRE-VALID THEN
+              PERFORM 2200-CHECK-PRIMARY-NAME
+           END-IF.
+
+           IF HIRE-VALID THEN
+              PERFORM 2300-ADD-OR-REHIRE-EMPLOYEE
+           END-IF.
+
+           IF HIRE-VALID THEN
+              PERFORM 2250-RECORD-NAME-THIS-RUN
+           END-IF.
+
+           PERFORM 2900-WRITE-REPORT-LINE.
+           PERFORM 1100-READ-NEXT-HIRE.
+
+       2050-BUILD-EMPLOYEE-RECORD.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE WS-HIRE-STATUS.
+           INITIALIZE WS-NAME-MATCH-FLAG.
+           INITIALIZE WS-REJECT-REASON.
+           SET HIRE-VALID TO TRUE.
+
+           MOVE NHL-PRIMARY-NAME TO EMP-PRIMARY-NAME.
+           MOVE NHL-FULL-NAME TO EMP-FULL-NAME.
+           MOVE NHL-HONORIFIC TO EMP-HONORIFIC.
+           MOVE NHL-SHORT-NAME TO EMP-SHORT-NAME.
+           MOVE NHL-JOB-TITLE TO EMP-JOB-TITLE.
+           MOVE NHL-DEPARTMENT-ID TO EMP-DEPARTMENT-ID.
+           MOVE NHL-START-DATE TO EMP-START-DATE.
+           SET EMP-ACTIVE TO TRUE.
+
+           PERFORM 2060-CONVERT-TO-TITLE-CASE.
+
+      *    SAVE THE BUILT RECORD ASIDE SINCE THE PRIMARY-NAME SCAN
+      *    BELOW REUSES THIS SAME FD RECORD AREA TO READ EXISTING
+      *    'EMPMAST' RECORDS.
+           MOVE EMPLOYEE-MASTER-RECORD TO WS-SAVED-EMPLOYEE-RECORD.
+
+      *    SAME TITLE-CASE CONVERSION 'EADDP' APPLIES BEFORE CHECKING
+      *    PRIMARY-NAME UNIQUENESS, SO A LOADED RECORD'S CASING MATCHES
+      *    WHAT AN INTERACTIVE ADD WOULD HAVE PRODUCED.
+       2060-CONVERT-TO-TITLE-CASE.
+           MOVE FUNCTION LOWER-CASE(EMP-DETAILS) TO EMP-DETAILS.
+
+           MOVE FUNCTION UPPER-CASE(EMP-FULL-NAME(1:1))
+              TO EMP-FULL-NAME(1:1).
+           MOVE FUNCTION UPPER-CASE(EMP-HONORIFIC(1:1))
+              TO EMP-HONORIFIC(1:1).
+           MOVE FUNCTION UPPER-CASE(EMP-SHORT-NAME(1:1))
+              TO EMP-SHORT-NAME(1:1).
+           MOVE FUNCTION UPPER-CASE(EMP-JOB-TITLE(1:1))
+              TO EMP-JOB-TITLE(1:1).
+
+           INSPECT EMP-DETAILS
+              REPLACING
+              ALL ' a' BY ' A',
+              ALL ' b' BY ' B',
+              ALL ' c' BY ' C',
+              ALL ' d' BY ' D',
+              ALL ' e' BY ' E',
+              ALL ' f' BY ' F',
+              ALL ' g' BY ' G',
+              ALL ' h' BY ' H',
+              ALL ' i' BY ' I',
+              ALL ' j' BY ' J',
+              ALL ' k' BY ' K',
+              ALL ' l' BY ' L',
+              ALL ' m' BY ' M',
+              ALL ' n' BY ' N',
+              ALL ' o' BY ' O',
+              ALL ' p' BY ' P',
+              ALL ' q' BY ' Q',
+              ALL ' r' BY ' R',
+              ALL ' s' BY ' S',
+              ALL ' t' BY ' T',
+              ALL ' u' BY ' U',
+              ALL ' v' BY ' V',
+              ALL ' w' BY ' W',
+              ALL ' x' BY ' X',
+              ALL ' y' BY ' Y',
+              ALL ' z' BY ' Z'.
+
+           INSPECT EMP-DETAILS
+              REPLACING
+              ALL "'a" BY "'A",
+              ALL "'b" BY "'B",
+              ALL "'c" BY "'C",
+              ALL "'d" BY "'D",
+              ALL "'e" BY "'E",
+              ALL "'f" BY "'F",
+              ALL "'g" BY "'G",
+              ALL "'h" BY "'H",
+              ALL "'i" BY "'I",
+              ALL "'j" BY "'J",
+              ALL "'k" BY "'K",
+              ALL "'l" BY "'L",
+              ALL "'m" BY "'M",
+              ALL "'n" BY "'N",
+              ALL "'o" BY "'O",
+              ALL "'p" BY "'P",
+              ALL "'q" BY "'Q",
+              ALL "'r" BY "'R",
+              ALL "'s" BY "'S",
+              ALL "'t" BY "'T",
+              ALL "'u" BY "'U",
+              ALL "'v" BY "'V",
+              ALL "'w" BY "'W",
+              ALL "'x" BY "'X",
+              ALL "'y" BY "'Y",
+              ALL "'z" BY "'Z".
+
+           INSPECT EMP-DETAILS
+              REPLACING
+              ALL '-a' BY '-A',
+              ALL '-b' BY '-B',
+              ALL '-c' BY '-C',
+              ALL '-d' BY '-D',
+              ALL '-e' BY '-E',
+              ALL '-f' BY '-F',
+              ALL '-g' BY '-G',
+              ALL '-h' BY '-H',
+              ALL '-i' BY '-I',
+              ALL '-j' BY '-J',
+              ALL '-k' BY '-K',
+              ALL '-l' BY '-L',
+              ALL '-m' BY '-M',
+              ALL '-n' BY '-N',
+              ALL '-o' BY '-O',
+              ALL '-p' BY '-P',
+              ALL '-q' BY '-Q',
+              ALL '-r' BY '-R',
+              ALL '-s' BY '-S',
+              ALL '-t' BY '-T',
+              ALL '-u' BY '-U',
+              ALL '-v' BY '-V',
+              ALL '-w' BY '-W',
+              ALL '-x' BY '-X',
+              ALL '-y' BY '-Y',
+              ALL '-z' BY '-Z'.
+
+       2100-VALIDATE-HIRE-FIELDS.
+           IF EMP-PRIMARY-NAME IS EQUAL TO SPACES THEN
+              MOVE 'Primary Name is Required' TO WS-REJECT-REASON
+              SET HIRE-REJECTED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF EMP-FULL-NAME IS EQUAL TO SPACES THEN
+              MOVE 'Full Name is Required' TO WS-REJECT-REASON
+              SET HIRE-REJECTED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF EMP-JOB-TITLE IS EQUAL TO SPACES THEN
+              MOVE 'Job Title is Required' TO WS-REJECT-REASON
+              SET HIRE-REJECTED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF EMP-START-DATE IS EQUAL TO SPACES THEN
+              MOVE 'Start Date is Required' TO WS-REJECT-REASON
+              SET HIRE-REJECTED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    TRY TO SEE IF THE CHOSEN PRIMARY NAME ALREADY EXISTS IN THE
+      *    EMPLOYEE MASTER FILE. THERE IS NO ALTERNATE INDEX PATH
+      *    AVAILABLE OFFLINE, SO WE SCAN THE WHOLE CLUSTER.
+       2200-CHECK-PRIMARY-NAME.
+           MOVE EMP-PRIMARY-NAME TO WS-HIRE-PRIMARY-NAME.
+           SET NAME-AVAILABLE TO TRUE.
+
+           MOVE LOW-VALUES TO EMP-EMPLOYEE-ID.
+           INITIALIZE WS-NAME-SCAN-FLAG.
+
+           START EMPMAST-FILE KEY IS NOT LESS THAN EMP-EMPLOYEE-ID
+              INVALID KEY
+                 SET END-OF-NAME-SCAN TO TRUE
+           END-START.
+
+           PERFORM 2210-SCAN-FOR-NAME-MATCH UNTIL END-OF-NAME-SCAN.
+
+      *    RESTORE THE BUILT RECORD NOW THAT THE SCAN, WHICH CLOBBERED
+      *    THE SHARED FD RECORD AREA, IS DONE.
+           MOVE WS-SAVED-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+
+           IF NOT NAME-DUPLICATE THEN
+              PERFORM 2220-CHECK-RUN-TABLE-FOR-NAME
+           END-IF.
+
+           IF NAME-DUPLICATE THEN
+              MOVE 'Duplicate Primary Name' TO WS-REJECT-REASON
+              SET HIRE-REJECTED TO TRUE
+           END-IF.
+
+       2210-SCAN-FOR-NAME-MATCH.
+           READ EMPMAST-FILE NEXT RECORD
+              AT END
+                 SET END-OF-NAME-SCAN TO TRUE
+           END-READ.
+
+           IF NOT END-OF-NAME-SCAN THEN
+              IF EMP-PRIMARY-NAME IS EQUAL TO WS-HIRE-PRIMARY-NAME THEN
+                 SET END-OF-NAME-SCAN TO TRUE
+                 IF EMP-DELETED THEN
+                    SET NAME-REHIRE TO TRUE
+                    MOVE EMP-EMPLOYEE-ID TO WS-REHIRE-EMPLOYEE-ID
+                 ELSE
+                    SET NAME-DUPLICATE TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    THE EMPMAST SCAN ABOVE CANNOT SEE A NAME ADDED OR REHIRED
+      *    EARLIER IN THIS SAME RUN WHEN IN DRY-RUN MODE, SINCE NO
+      *    'WRITE'/'REWRITE' EVER REACHED THE FILE - CHECK THE NAMES
+      *    WE HAVE ALREADY PROCESSED THIS RUN AS WELL.
+       2220-CHECK-RUN-TABLE-FOR-NAME.
+           MOVE ZEROES TO WS-RUN-NAME-SCAN-IDX.
+
+           PERFORM 2225-SCAN-NEXT-RUN-NAME
+              UNTIL WS-RUN-NAME-SCAN-IDX IS EQUAL TO WS-RUN-NAME-COUNT
+                 OR NAME-DUPLICATE.
+
+       2225-SCAN-NEXT-RUN-NAME.
+           ADD 1 TO WS-RUN-NAME-SCAN-IDX.
+
+           IF WS-RUN-NAME(WS-RUN-NAME-SCAN-IDX) IS EQUAL TO
+              WS-HIRE-PRIMARY-NAME THEN
+              SET NAME-DUPLICATE TO TRUE
+           END-IF.
+
+      *    REMEMBER THIS NAME FOR THE REST OF THE RUN. THE TABLE IS
+      *    SIZED WELL PAST ANY REALISTIC BATCH, SO A FULL TABLE IS NOT
+      *    TREATED AS AN ERROR - IT JUST STOPS RECORDING FURTHER NAMES.
+       2250-RECORD-NAME-THIS-RUN.
+           IF WS-RUN-NAME-COUNT IS LESS THAN 9999 THEN
+              ADD 1 TO WS-RUN-NAME-COUNT
+              MOVE WS-HIRE-PRIMARY-NAME
+                 TO WS-RUN-NAME(WS-RUN-NAME-COUNT)
+           END-IF.
+
+       2300-ADD-OR-REHIRE-EMPLOYEE.
+           IF NAME-REHIRE THEN
+              PERFORM 2310-REHIRE-EMPLOYEE
+           ELSE
+              PERFORM 2320-ADD-NEW-EMPLOYEE
+           END-IF.
+
+      *    A MATCHING DELETED RECORD WAS FOUND, SO REUSE ITS EMPLOYEE
+      *    ID RATHER THAN ASSIGNING A BRAND NEW ONE, THE SAME AS
+      *    'EADDP' DOES FOR AN INTERACTIVE REHIRE. IN DRY-RUN MODE THE
+      *    'REWRITE' IS SKIPPED SO NOTHING ACTUALLY CHANGES ON
+      *    'EMPMAST' - ONLY THE REPORT LINE AND COUNTS REFLECT WHAT
+      *    WOULD HAVE HAPPENED.
+       2310-REHIRE-EMPLOYEE.
+           MOVE WS-REHIRE-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+           SET EMP-ACTIVE TO TRUE.
+           MOVE SPACES TO EMP-DELETE-DATE.
+
+           IF NOT DRY-RUN-MODE
+              REWRITE EMPLOYEE-MASTER-RECORD
+                 INVALID KEY
+                    MOVE 'Error Rewriting Rehire' TO WS-REJECT-REASON
+                    SET HIRE-REJECTED TO TRUE
+              END-REWRITE
+           END-IF.
+
+           IF HIRE-VALID THEN
+              ADD 1 TO WS-REHIRED-COUNT
+           END-IF.
+
+      *    IN DRY-RUN MODE THE 'WRITE' IS SKIPPED, BUT THE NEXT
+      *    CANDIDATE ID IS STILL ADVANCED SO A LATER RECORD IN THE SAME
+      *    RUN IS REPORTED AGAINST THE ID IT WOULD ACTUALLY RECEIVE.
+       2320-ADD-NEW-EMPLOYEE.
+           MOVE WS-NEXT-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+
+           IF NOT DRY-RUN-MODE
+              WRITE EMPLOYEE-MASTER-RECORD
+                 INVALID KEY
+                    MOVE 'Error Writing New Record' TO WS-REJECT-REASON
+                    SET HIRE-REJECTED TO TRUE
+              END-WRITE
+           END-IF.
+
+           IF HIRE-VALID THEN
+              ADD 1 TO WS-NEXT-EMPLOYEE-ID
+              ADD 1 TO WS-ADDED-COUNT
+           END-IF.
+
+       2900-WRITE-REPORT-LINE.
+           MOVE WS-HIRE-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+
+           IF HIRE-REJECTED THEN
+              MOVE ZEROES TO WS-RPT-EMP-ID
+              MOVE WS-REJECT-REASON TO WS-RPT-DISPOSITION
+              ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+              MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID
+              IF NAME-REHIRE THEN
+                 IF DRY-RUN-MODE
+                    MOVE 'Would Rehire' TO WS-RPT-DISPOSITION
+                 ELSE
+                    MOVE 'Rehired' TO WS-RPT-DISPOSITION
+                 END-IF
+              ELSE
+                 IF DRY-RUN-MODE
+                    MOVE 'Would Add' TO WS-RPT-DISPOSITION
+                 ELSE
+                    MOVE 'Added' TO WS-RPT-DISPOSITION
+                 END-IF
+              END-IF
+           END-IF.
+
+           MOVE WS-REPORT-DETAIL-LINE TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE SPACES TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+           IF DRY-RUN-MODE
+              MOVE 'EMPLOYEES THAT WOULD ADD ..'
+                 TO WS-RPT-SUMMARY-LABEL
+           ELSE
+              MOVE 'EMPLOYEES ADDED ...........'
+                 TO WS-RPT-SUMMARY-LABEL
+           END-IF.
+           MOVE WS-ADDED-COUNT TO WS-RPT-SUMMARY-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+           IF DRY-RUN-MODE
+              MOVE 'EMPLOYEES THAT WOULD REHIRE'
+                 TO WS-RPT-SUMMARY-LABEL
+           ELSE
+              MOVE 'EMPLOYEES REHIRED .........'
+                 TO WS-RPT-SUMMARY-LABEL
+           END-IF.
+           MOVE WS-REHIRED-COUNT TO WS-RPT-SUMMARY-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+           MOVE 'RECORDS REJECTED ..........' TO WS-RPT-SUMMARY-LABEL.
+           MOVE WS-REJECTED-COUNT TO WS-RPT-SUMMARY-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO HIRE-REPORT-LINE.
+           WRITE HIRE-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EHIRLOAD - EMPLOYEES ADDED:    ' WS-ADDED-COUNT.
+           DISPLAY 'EHIRLOAD - EMPLOYEES REHIRED:  ' WS-REHIRED-COUNT.
+           DISPLAY 'EHIRLOAD - RECORDS REJECTED:   ' WS-REJECTED-COUNT.
+
+           CLOSE NEWHIRE-FILE.
+           CLOSE EMPMAST-FILE.
+           CLOSE HIRE-REPORT-FILE.
