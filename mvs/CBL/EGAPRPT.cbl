@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EGAPRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE ID GAP REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS).
+      *      - LISTS EVERY RANGE OF 'EMP-EMPLOYEE-ID' VALUES THAT ARE
+      *        NOT CURRENTLY ASSIGNED TO ANY EMPLOYEE MASTER RECORD, SO
+      *        THAT SUPPORT STAFF KNOW WHAT ID GAPS EXIST BEFORE 'EADDP'
+      *        HANDS OUT THE NEXT (HIGHEST-PLUS-ONE) ID.
+      *      - THIS IS PURELY INFORMATIONAL. IT DOES NOT CHANGE THE WAY
+      *        'EADDP' GENERATES NEW IDS (SEE ITS 3100-GET-NEW-EMPLOYEE
+      *        -ID PARAGRAPH), IT ONLY REPORTS ON GAPS LEFT BEHIND BY
+      *        IDS THAT WERE NEVER USED OR WERE PHYSICALLY DELETED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT GAP-REPORT-FILE ASSIGN TO GAPRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-GAPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  GAP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  GAP-REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+             88 EMPMAST-EOF                     VALUE '10'.
+          05 WS-GAPRPT-STATUS         PIC X(2).
+             88 GAPRPT-OK                       VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+          05 WS-FIRST-RECORD-FLAG     PIC X(1)  VALUE 'Y'.
+             88 FIRST-RECORD-NOT-SEEN           VALUE 'Y'.
+          05 WS-PREVIOUS-ID           PIC 9(8)  USAGE IS BINARY.
+          05 WS-GAP-START-ID          PIC 9(8)  USAGE IS BINARY.
+          05 WS-GAP-END-ID            PIC 9(8)  USAGE IS BINARY.
+          05 WS-GAP-COUNT             PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-RECORD-COUNT          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(30)
+             VALUE 'EMPLOYEE ID GAP REPORT'.
+          05 FILLER                   PIC X(50) VALUE SPACES.
+
+       01 WS-REPORT-HEADING-2.
+          05 FILLER                   PIC X(10) VALUE 'GAP FROM'.
+          05 FILLER                   PIC X(10) VALUE 'GAP TO'.
+          05 FILLER                   PIC X(15) VALUE 'IDS AVAILABLE'.
+          05 FILLER                   PIC X(45) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-GAP-START         PIC Z(7)9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-GAP-END           PIC Z(7)9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-GAP-SIZE          PIC Z(7)9.
+          05 FILLER                   PIC X(52) VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(16)
+             VALUE 'TOTAL GAPS ... '.
+          05 WS-RPT-GAP-TOTAL         PIC Z(7)9.
+          05 FILLER                   PIC X(56) VALUE SPACES.
+
+       01 WS-REPORT-NO-GAPS-LINE.
+          05 FILLER                   PIC X(40)
+             VALUE 'NO ID GAPS FOUND - IDS ARE CONTIGUOUS.'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EGAPRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT GAP-REPORT-FILE.
+           IF NOT GAPRPT-OK
+              DISPLAY 'EGAPRPT - UNABLE TO OPEN GAPRPT, STATUS='
+                 WS-GAPRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING-1 TO GAP-REPORT-LINE.
+           WRITE GAP-REPORT-LINE.
+           MOVE WS-REPORT-HEADING-2 TO GAP-REPORT-LINE.
+           WRITE GAP-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           ADD 1 TO WS-RECORD-COUNT.
+
+      *    THE FIRST RECORD ESTABLISHES OUR STARTING POINT. A GAP
+      *    BEFORE THE FIRST USED ID (I.E. IT DID NOT START AT 1) IS
+      *    ALSO REPORTED.
+           IF FIRST-RECORD-NOT-SEEN
+              IF EMP-EMPLOYEE-ID IS GREATER THAN 1
+                 MOVE 1 TO WS-GAP-START-ID
+                 SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+                    GIVING WS-GAP-END-ID
+                 PERFORM 2100-WRITE-GAP-LINE
+              END-IF
+              MOVE 'N' TO WS-FIRST-RECORD-FLAG
+           ELSE
+              IF EMP-EMPLOYEE-ID IS GREATER THAN WS-PREVIOUS-ID + 1
+                 ADD 1 TO WS-PREVIOUS-ID GIVING WS-GAP-START-ID
+                 SUBTRACT 1 FROM EMP-EMPLOYEE-ID
+                    GIVING WS-GAP-END-ID
+                 PERFORM 2100-WRITE-GAP-LINE
+              END-IF
+           END-IF.
+
+           MOVE EMP-EMPLOYEE-ID TO WS-PREVIOUS-ID.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+       2100-WRITE-GAP-LINE.
+           ADD 1 TO WS-GAP-COUNT.
+
+           MOVE WS-GAP-START-ID TO WS-RPT-GAP-START.
+           MOVE WS-GAP-END-ID TO WS-RPT-GAP-END.
+           COMPUTE WS-RPT-GAP-SIZE =
+              WS-GAP-END-ID - WS-GAP-START-ID + 1.
+
+           MOVE WS-REPORT-DETAIL-LINE TO GAP-REPORT-LINE.
+           WRITE GAP-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           IF WS-GAP-COUNT IS EQUAL TO ZEROES
+              MOVE WS-REPORT-NO-GAPS-LINE TO GAP-REPORT-LINE
+              WRITE GAP-REPORT-LINE
+           ELSE
+              MOVE WS-GAP-COUNT TO WS-RPT-GAP-TOTAL
+              MOVE WS-REPORT-SUMMARY-LINE TO GAP-REPORT-LINE
+              WRITE GAP-REPORT-LINE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE EMPMAST-FILE.
+           CLOSE GAP-REPORT-FILE.
