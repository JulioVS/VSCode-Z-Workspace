@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESWBATCH.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - AUDIT FILE SWITCH - BATCH DRIVER.
+      *      - BATCH PROGRAM, RUN OFFLINE (OUTSIDE OF CICS), THAT
+      *        TRIGGERS 'ESWITCH' ON A SCHEDULE VIA THE EXTERNAL CICS
+      *        INTERFACE (EXCI) SO THE EAUDIT1/EAUDIT2 FILE SWITCH
+      *        HAPPENS EVERY NIGHT WITHOUT SOMEONE HAVING TO REMEMBER
+      *        TO KICK IT OFF FROM CICS.
+      *      - REQUIRES THIS PROGRAM TO BE LINK-EDITED WITH THE EXCI
+      *        STUB AND THE JOB STEP TO RUN UNDER AN EXCI-ENABLED
+      *        REGION - SEE THE ACCOMPANYING JCL FOR DETAILS.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      ******************************************************************
+       COPY ECONST.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE      PIC S9(8) USAGE IS BINARY.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-LINK-TO-SWITCH-PROGRAM.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       PROCESS-SWITCH SECTION.
+      *-----------------------------------------------------------------
+
+      *    SYNCHRONOUSLY LINK INTO 'ESWITCH' THROUGH EXCI, AS IF IT
+      *    HAD BEEN STARTED ONLINE. 'ESWITCH' RUNS ITS OWN FILE-SWITCH
+      *    LOGIC (ENQ/SET/DEQ) AND RETURNS CONTROL BACK HERE WHEN DONE.
+       1000-LINK-TO-SWITCH-PROGRAM.
+           EXEC CICS LINK
+                PROGRAM(APP-SWITCH-PROGRAM-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                DISPLAY 'ESWBATCH - AUDIT FILE SWITCH COMPLETED OK'
+           WHEN OTHER
+                DISPLAY 'ESWBATCH - ERROR LINKING TO ESWITCH, RESP='
+                   WS-CICS-RESPONSE
+                STOP RUN
+           END-EVALUATE.
