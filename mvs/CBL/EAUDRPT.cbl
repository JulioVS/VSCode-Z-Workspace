@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAUDRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - AUDIT TRAIL EXTRACT REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST WHICHEVER OF
+      *        'EAUDIT1'/'EAUDIT2' IS CURRENTLY *DORMANT* (I.E. THE
+      *        ONE 'ESWITCH' JUST SWITCHED CICS AWAY FROM - SAFE TO
+      *        READ WHILE THE OTHER STAYS ONLINE).
+      *      - BROWSES THE DORMANT 'EAUDIT' <ESDS> CLUSTER SEQUENTIALLY
+      *        (IN THE ORDER 'EAUDITP' WROTE EACH EVENT) AND LISTS
+      *        EVERY ADD/UPDATE/DELETE EVENT, GROUPED (AND SORTED) BY
+      *        'AUD-USER-ID' AND THEN BY 'AUD-TIMESTAMP', SO THE
+      *        AUDIT TRAIL ACTUALLY GETS REVIEWED ON A PREDICTABLE
+      *        NIGHTLY CADENCE INSTEAD OF WHENEVER SOMEONE REMEMBERS
+      *        TO PULL THE RAW VSAM FILE.
+      *      - RUN IMMEDIATELY AFTER 'ESWBATCH' SWITCHES THE FILES -
+      *        SEE THE ACCOMPANYING JCL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EAUDIT-FILE ASSIGN TO EAUDIT
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-EAUDIT-STATUS.
+
+           SELECT ESWCTL-FILE ASSIGN TO ESWCTL
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-ESWCTL-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO AUDRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EAUDIT-FILE.
+       COPY EAUDIT.
+
+       FD  ESWCTL-FILE.
+       COPY ESWCTRL.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-USER-ID                PIC X(8).
+           05 SORT-TIMESTAMP               PIC X(21).
+           05 SORT-ACTION-WORD             PIC X(8).
+           05 SORT-EMP-ID                  PIC 9(8).
+           05 SORT-EMP-NAME                PIC X(38).
+
+       FD  AUDIT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - EMPLOYEE MASTER RECORD (TO UNPACK BEFORE/AFTER IMAGES).
+      ******************************************************************
+       COPY EMPMAST.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EAUDIT-STATUS         PIC X(2).
+             88 EAUDIT-OK                       VALUE '00'.
+          05 WS-ESWCTL-STATUS         PIC X(2).
+             88 ESWCTL-OK                       VALUE '00'.
+          05 WS-AUDRPT-STATUS         PIC X(2).
+             88 AUDRPT-OK                        VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EAUDIT                   VALUE 'Y'.
+          05 WS-CTL-EOF-FLAG          PIC X(1)  VALUE 'N'.
+             88 END-OF-ESWCTL                   VALUE 'Y'.
+          05 WS-LAST-SWITCH-RECORD.
+             10 WS-LAST-SWITCH-TIMESTAMP PIC X(21) VALUE SPACES.
+             10 WS-LAST-SWITCH-LIVE-DSN  PIC X(44) VALUE SPACES.
+             10 WS-LAST-SWITCH-CLOSED-DSN PIC X(44) VALUE SPACES.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-FIRST-GROUP-FLAG      PIC X(1)  VALUE 'Y'.
+             88 FIRST-GROUP-NOT-SEEN             VALUE 'Y'.
+          05 WS-PREVIOUS-USER-ID      PIC X(8).
+          05 WS-ADD-COUNT             PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-UPDATE-COUNT          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+          05 WS-DELETE-COUNT          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(40)
+             VALUE 'AUDIT TRAIL EXTRACT REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-HEADING-2.
+          05 FILLER                   PIC X(16) VALUE 'SWITCHED AT: '.
+          05 WS-RPT-HDR-SWITCH-TIME   PIC X(21).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 FILLER                   PIC X(12) VALUE 'NOW LIVE: '.
+          05 WS-RPT-HDR-LIVE-DSN      PIC X(44).
+
+       01 WS-REPORT-HEADING-3.
+          05 FILLER                   PIC X(16) VALUE 'NOW CLOSED: '.
+          05 WS-RPT-HDR-CLOSED-DSN    PIC X(44) VALUE SPACES.
+          05 FILLER                   PIC X(18) VALUE SPACES.
+
+       01 WS-REPORT-USER-HEADING.
+          05 FILLER                   PIC X(10) VALUE 'USER ID: '.
+          05 WS-RPT-HDR-USER-ID       PIC X(8).
+          05 FILLER                   PIC X(62) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-TIMESTAMP         PIC X(21).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-ACTION            PIC X(8).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-NAME          PIC X(26).
+          05 FILLER                   PIC X(8)  VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(14)
+             VALUE 'TOTAL ADDS ...'.
+          05 WS-RPT-ADD-TOTAL         PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 FILLER                   PIC X(17)
+             VALUE 'TOTAL UPDATES ...'.
+          05 WS-RPT-UPDATE-TOTAL      PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 FILLER                   PIC X(17)
+             VALUE 'TOTAL DELETES ...'.
+          05 WS-RPT-DELETE-TOTAL      PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-USER-ID
+                   ASCENDING KEY SORT-TIMESTAMP
+                INPUT PROCEDURE IS 2000-SELECT-AUDIT-EVENTS
+                OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN OUTPUT AUDIT-REPORT-FILE.
+           IF NOT AUDRPT-OK
+              DISPLAY 'EAUDRPT - UNABLE TO OPEN AUDRPT, STATUS='
+                 WS-AUDRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING-1 TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+           PERFORM 1100-GET-LAST-SWITCH-INFO.
+
+           MOVE WS-LAST-SWITCH-TIMESTAMP TO WS-RPT-HDR-SWITCH-TIME.
+           MOVE WS-LAST-SWITCH-LIVE-DSN TO WS-RPT-HDR-LIVE-DSN.
+           MOVE WS-REPORT-HEADING-2 TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+           MOVE WS-LAST-SWITCH-CLOSED-DSN TO WS-RPT-HDR-CLOSED-DSN.
+           MOVE WS-REPORT-HEADING-3 TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+      *    THIS REPORT IS SUPPOSED TO BE PROCESSING THE DSN THAT
+      *    'ESWITCH' LAST CLOSED - IF THE DD STATEMENT FOR 'EAUDIT'
+      *    WAS NOT FLIPPED TO MATCH, THESE TWO LINES WON'T AGREE AND
+      *    THAT IS THE OPERATOR'S CUE TO CHECK THE JCL.
+
+      *    BROWSE THE AUDIT FILE SWITCH CONTROL LOG (ESDS - ONE RECORD
+      *    PER SWITCH EVER MADE) AND KEEP THE LAST ONE READ, SINCE THE
+      *    MOST RECENT SWITCH IS ALWAYS THE LAST PHYSICAL RECORD.
+       1100-GET-LAST-SWITCH-INFO.
+           OPEN INPUT ESWCTL-FILE.
+           IF NOT ESWCTL-OK
+              DISPLAY 'EAUDRPT - UNABLE TO OPEN ESWCTL, STATUS='
+                 WS-ESWCTL-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 1110-READ-NEXT-SWITCH-RECORD
+              UNTIL END-OF-ESWCTL.
+
+           CLOSE ESWCTL-FILE.
+
+       1110-READ-NEXT-SWITCH-RECORD.
+           READ ESWCTL-FILE
+              AT END
+                 SET END-OF-ESWCTL TO TRUE
+              NOT AT END
+                 MOVE SWC-TIMESTAMP TO WS-LAST-SWITCH-TIMESTAMP
+                 MOVE SWC-LIVE-DSN TO WS-LAST-SWITCH-LIVE-DSN
+                 MOVE SWC-CLOSED-DSN TO WS-LAST-SWITCH-CLOSED-DSN
+           END-READ.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY AUDIT EVENT TO THE SORT.
+       2000-SELECT-AUDIT-EVENTS.
+           OPEN INPUT EAUDIT-FILE.
+           IF NOT EAUDIT-OK
+              DISPLAY 'EAUDRPT - UNABLE TO OPEN EAUDIT, STATUS='
+                 WS-EAUDIT-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-EVENT.
+           PERFORM 2200-RELEASE-EVENT UNTIL END-OF-EAUDIT.
+
+           CLOSE EAUDIT-FILE.
+
+       2100-READ-NEXT-EVENT.
+           READ EAUDIT-FILE
+              AT END
+                 SET END-OF-EAUDIT TO TRUE
+           END-READ.
+
+       2200-RELEASE-EVENT.
+           MOVE AUD-USER-ID TO SORT-USER-ID.
+           MOVE AUD-TIMESTAMP TO SORT-TIMESTAMP.
+
+           EVALUATE TRUE
+           WHEN AUD-ACTION-ADD
+                MOVE 'ADD' TO SORT-ACTION-WORD
+           WHEN AUD-ACTION-UPDATE
+                MOVE 'UPDATE' TO SORT-ACTION-WORD
+           WHEN AUD-ACTION-DELETE
+                MOVE 'DELETE' TO SORT-ACTION-WORD
+           WHEN OTHER
+                MOVE '???' TO SORT-ACTION-WORD
+           END-EVALUATE.
+
+      *    THE 'AFTER' IMAGE IS THE BEST REPRESENTATION OF THE RECORD
+      *    FOR EVERY ACTION EXCEPT A PLAIN ADD WITH NO PRIOR RECORD,
+      *    WHERE ONLY THE 'BEFORE' IMAGE COULD POSSIBLY BE BLANK.
+           IF AUD-RECORD-AFTER IS NOT EQUAL TO SPACES
+              MOVE AUD-RECORD-AFTER TO EMPLOYEE-MASTER-RECORD
+           ELSE
+              MOVE AUD-RECORD-BEFORE TO EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+           MOVE EMP-EMPLOYEE-ID TO SORT-EMP-ID.
+           MOVE EMP-PRIMARY-NAME TO SORT-EMP-NAME.
+
+           RELEASE SORT-RECORD.
+
+           PERFORM 2100-READ-NEXT-EVENT.
+
+      *-----------------------------------------------------------------
+       REPORT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - PRINT THE SORTED LIST WITH A
+      *    USER ID CONTROL BREAK.
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3200-PRINT-DETAIL-LINE UNTIL END-OF-SORT-FILE.
+
+           MOVE WS-ADD-COUNT TO WS-RPT-ADD-TOTAL.
+           MOVE WS-UPDATE-COUNT TO WS-RPT-UPDATE-TOTAL.
+           MOVE WS-DELETE-COUNT TO WS-RPT-DELETE-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           IF FIRST-GROUP-NOT-SEEN OR
+              SORT-USER-ID IS NOT EQUAL TO WS-PREVIOUS-USER-ID
+              MOVE SORT-USER-ID TO WS-RPT-HDR-USER-ID
+              MOVE WS-REPORT-USER-HEADING TO AUDIT-REPORT-LINE
+              WRITE AUDIT-REPORT-LINE
+              MOVE 'N' TO WS-FIRST-GROUP-FLAG
+              MOVE SORT-USER-ID TO WS-PREVIOUS-USER-ID
+           END-IF.
+
+           MOVE SORT-TIMESTAMP TO WS-RPT-TIMESTAMP.
+           MOVE SORT-ACTION-WORD TO WS-RPT-ACTION.
+           MOVE SORT-EMP-ID TO WS-RPT-EMP-ID.
+           MOVE SORT-EMP-NAME TO WS-RPT-EMP-NAME.
+
+           EVALUATE SORT-ACTION-WORD
+           WHEN 'ADD'
+                ADD 1 TO WS-ADD-COUNT
+           WHEN 'UPDATE'
+                ADD 1 TO WS-UPDATE-COUNT
+           WHEN 'DELETE'
+                ADD 1 TO WS-DELETE-COUNT
+           END-EVALUATE.
+
+           MOVE WS-REPORT-DETAIL-LINE TO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE AUDIT-REPORT-FILE.
