@@ -17,6 +17,8 @@
       *      - EMPLOYEE MASTER RECORD.
       *      - REGISTERED USERS RECORD.
       *      - AUDIT TRAIL RECORD.
+      *      - DEPARTMENT MASTER RECORD.
+      *      - APPRAISAL HISTORY RECORD.
       *      - IBM'S AID KEYS.
       *      - IBM'S BMS VALUES.
       ******************************************************************
@@ -29,6 +31,9 @@
        COPY EMPMAST.
        COPY EREGUSR.
        COPY EAUDIT.
+       COPY EDEPMST.
+       COPY EAPPHST.
+       COPY ECOMHST.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -39,6 +44,7 @@
           05 WS-EMPLOYEE-ID         PIC X(8) JUSTIFIED RIGHT.
           05 WS-INSP-COUNTER        PIC S9(2) USAGE IS BINARY.
           05 WS-DEPT-KEY            PIC X(8).
+          05 WS-RECENT-MATCH-POS    PIC 9(1) USAGE IS BINARY.
       *
        01 WS-DISPLAY-MESSAGES.
           05 WS-MESSAGE             PIC X(79) VALUE SPACES.
@@ -78,6 +84,21 @@
        01 WS-PRIMARY-NAME-FLAG      PIC X(1)  VALUE SPACES.
           88 PRIMARY-NAME-VALID               VALUE 'Y'.
           88 PRIMARY-NAME-EXISTS              VALUE SPACES.
+      *
+       01 WS-DEPARTMENT-FLAG        PIC X(1)  VALUE SPACES.
+          88 DEPARTMENT-VALID                 VALUE 'Y'.
+          88 DEPARTMENT-NOT-FOUND             VALUE SPACES.
+       01 WS-MANAGER-FLAG           PIC X(1)  VALUE SPACES.
+          88 MANAGER-VALID                    VALUE 'Y'.
+          88 MANAGER-NOT-FOUND                VALUE SPACES.
+      *
+       01 WS-APPRAISAL-CHANGED-FLAG PIC X(1)  VALUE SPACES.
+          88 APPRAISAL-WAS-CHANGED            VALUE 'Y'.
+       01 WS-COMPENSATION-CHANGED-FLAG PIC X(1) VALUE SPACES.
+          88 COMPENSATION-WAS-CHANGED         VALUE 'Y'.
+       01 WS-PREVIOUS-COMPENSATION  PIC 9(7)V99.
+       01 WS-COMPENSATION-EDIT      PIC ZZZZZZ9.99.
+       01 WS-MANAGER-LOOKUP-RECORD  PIC X(268).
       *
        01 WS-FILE-FLAG              PIC X(1)  VALUE SPACES.
           88 END-OF-FILE                      VALUE 'E'.
@@ -371,6 +392,137 @@
       *    ALTERNATE-KEY FIELD LATER ON.
            MOVE EMP-PRIMARY-NAME TO UPD-EMP-ALT-KEY.
 
+      *    KEEP A SHORT LIST OF THE LAST FEW EMPLOYEES THIS USER HAS
+      *    PULLED UP FOR EDIT, SO THE MAIN MENU CAN OFFER A QUICK
+      *    JUMP BACK TO THEM.
+           IF UPD-USER-ID IS NOT EQUAL TO 'ANONYMUS' THEN
+              PERFORM 1328-TRACK-RECENT-EMPLOYEE
+           END-IF.
+
+      *    TAKE OUT A ROW-LEVEL LOCK ON THIS EMPLOYEE RECORD SO NO
+      *    OTHER USER CAN PULL IT UP FOR EDIT WHILE WE HAVE IT.
+           PERFORM 1326-LOCK-EMPLOYEE-RECORD.
+
+       1326-LOCK-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1326-LOCK-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    IF WE ALREADY HOLD A LOCK ON A *DIFFERENT* EMPLOYEE RECORD
+      *    (E.G. THE USER JUST BROWSED TO ANOTHER ONE WITH PF7/PF8),
+      *    RELEASE IT FIRST.
+           IF UPD-LOCK-HELD AND
+              UPD-LOCK-EMPLOYEE-ID IS NOT EQUAL TO EMP-EMPLOYEE-ID THEN
+              PERFORM 1327-UNLOCK-EMPLOYEE-RECORD
+           END-IF.
+
+      *    IF WE DON'T ALREADY HOLD THE LOCK FOR *THIS* RECORD, TAKE
+      *    IT NOW. NOTE THE 'TASK' OPTION BELOW - IT KEEPS THE ENQ IN
+      *    FORCE ACROSS PSEUDO-CONVERSATIONAL TURNS, SINCE A PLAIN
+      *    ENQ IS OTHERWISE RELEASED AS SOON AS *THIS* TASK ENDS, I.E.
+      *    THE MOMENT WE SEND THE MAP BACK TO THE TERMINAL.
+           IF NOT UPD-LOCK-HELD THEN
+              MOVE EIBTASKN TO UPD-LOCK-TASK-NBR
+
+              EXEC CICS ENQ
+                   RESOURCE(EMP-EMPLOYEE-ID)
+                   LENGTH(LENGTH OF EMP-EMPLOYEE-ID)
+                   TASK(UPD-LOCK-TASK-NBR)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   SET UPD-LOCK-HELD TO TRUE
+                   MOVE EMP-EMPLOYEE-ID TO UPD-LOCK-EMPLOYEE-ID
+              WHEN DFHRESP(ENQBUSY)
+                   MOVE 'Employee Record Locked By Another User!'
+                      TO WS-MESSAGE
+                   PERFORM 9000-SEND-MAP-AND-RETURN
+              WHEN OTHER
+                   MOVE 'Employee Record Lock ENQ Exception!'
+                      TO WS-MESSAGE
+                   PERFORM 9000-SEND-MAP-AND-RETURN
+              END-EVALUATE
+           END-IF.
+
+       1327-UNLOCK-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1327-UNLOCK-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF UPD-LOCK-HELD THEN
+              EXEC CICS DEQ
+                   RESOURCE(UPD-LOCK-EMPLOYEE-ID)
+                   LENGTH(LENGTH OF UPD-LOCK-EMPLOYEE-ID)
+                   TASK(UPD-LOCK-TASK-NBR)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              INITIALIZE UPD-LOCK-FLAG
+              MOVE ZEROES TO UPD-LOCK-EMPLOYEE-ID
+              MOVE ZEROES TO UPD-LOCK-TASK-NBR
+           END-IF.
+
+       1328-TRACK-RECENT-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1328-TRACK-RECENT-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE UPD-USER-ID TO REG-USER-ID.
+
+      *    LOCK THE RECORD FOR UPDATE SINCE WE ARE ABOUT TO REWRITE IT.
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+      *       FIND WHERE (IF ANYWHERE) THIS EMPLOYEE ID ALREADY SITS
+      *       IN THE LIST.
+              MOVE ZEROES TO WS-RECENT-MATCH-POS
+              PERFORM VARYING REG-RECENT-INDEX FROM 1 BY 1
+                 UNTIL REG-RECENT-INDEX IS GREATER THAN 5
+                 IF REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX)
+                    IS EQUAL TO EMP-EMPLOYEE-ID THEN
+                    MOVE REG-RECENT-INDEX TO WS-RECENT-MATCH-POS
+                 END-IF
+              END-PERFORM
+
+      *       IF IT WASN'T ALREADY IN THE LIST, DROP THE OLDEST ENTRY
+      *       TO MAKE ROOM FOR IT.
+              IF WS-RECENT-MATCH-POS IS EQUAL TO ZEROES THEN
+                 MOVE 5 TO WS-RECENT-MATCH-POS
+              END-IF
+
+      *       SHIFT EVERYTHING AHEAD OF ITS OLD (OR OLDEST) SLOT DOWN
+      *       ONE POSITION, THEN PLACE THIS EMPLOYEE ID AT THE FRONT.
+              PERFORM VARYING REG-RECENT-INDEX FROM WS-RECENT-MATCH-POS
+                 BY -1
+                 UNTIL REG-RECENT-INDEX IS LESS THAN 2
+                 MOVE REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX - 1)
+                    TO REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX)
+              END-PERFORM
+              MOVE EMP-EMPLOYEE-ID TO REG-RECENT-EMPLOYEE-IDS(1)
+
+              EXEC CICS REWRITE
+                   FILE(APP-REG-USER-FILE-NAME)
+                   FROM (REGISTERED-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                 MOVE 'Error Updating Recently Viewed Employees!'
+                    TO WS-MESSAGE
+              END-IF
+           END-IF.
+
        1400-READ-BACKWARDS-BY-KEY.
       *    >>> DEBUGGING ONLY <<<
            MOVE '1400-READ-BACKWARDS-BY-KEY' TO WS-DEBUG-AID.
@@ -385,7 +537,22 @@
                    FILE(APP-EMP-MASTER-PATH-NAME)
                    RIDFLD(EMP-PRIMARY-NAME)
                    INTO (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   CONTINUE
+              WHEN DFHRESP(NOTFND)
+                   MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                   SET UPD-TOP-OF-FILE TO TRUE
+              WHEN DFHRESP(ENDFILE)
+                   MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                   SET UPD-TOP-OF-FILE TO TRUE
+              WHEN OTHER
+                   MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                   SET UPD-TOP-OF-FILE TO TRUE
+              END-EVALUATE
            END-IF.
       *    <<< ----------------------------------------- >>>
 
@@ -671,6 +838,10 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
+      *    WE ARE LEAVING THE UPDATE SCREEN, SO RELEASE ANY ROW-LEVEL
+      *    LOCK WE MAY STILL BE HOLDING.
+           PERFORM 1327-UNLOCK-EMPLOYEE-RECORD.
+
            EXEC CICS DELETE
                 CONTAINER(APP-UPDATE-CONTAINER-NAME)
                 CHANNEL(APP-UPDATE-CHANNEL-NAME)
@@ -755,6 +926,9 @@
            PERFORM 9300-DEBUG-AID.
       *    >>> -------------- <<<
 
+      *    RELEASE ANY ROW-LEVEL LOCK WE MAY STILL BE HOLDING.
+           PERFORM 1327-UNLOCK-EMPLOYEE-RECORD.
+
       *    >>> CALL ACTIVITY MONITOR <<<
            SET MON-AC-SIGN-OFF TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
@@ -771,6 +945,10 @@
       *    RESTORE LAST SAVED AND VALIDATED DATA FROM CONTAINER.
            MOVE UPD-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
 
+           INITIALIZE WS-APPRAISAL-CHANGED-FLAG.
+           INITIALIZE WS-COMPENSATION-CHANGED-FLAG.
+           MOVE EMP-COMPENSATION TO WS-PREVIOUS-COMPENSATION.
+
       *    GET MODIFIED FIELDS FROM MAP.
            PERFORM 2710-GET-UPDATED-FIELDS.
 
@@ -812,6 +990,7 @@
            END-IF.
            IF APPRRSL IS GREATER THAN ZERO THEN
               MOVE FUNCTION TRIM(APPRRSI) TO EMP-APPRAISAL-RESULT
+              SET APPRAISAL-WAS-CHANGED TO TRUE
            END-IF.
            IF DELFLGL IS GREATER THAN ZERO THEN
               MOVE FUNCTION TRIM(DELFLGI) TO EMP-DELETE-FLAG
@@ -825,6 +1004,17 @@
                    END-EXEC
               MOVE DEPTIDI TO EMP-DEPARTMENT-ID
            END-IF.
+           IF MGRIDL IS GREATER THAN ZERO THEN
+              EXEC CICS BIF DEEDIT
+                   FIELD(MGRIDI)
+                   LENGTH(LENGTH OF MGRIDI)
+                   END-EXEC
+              MOVE MGRIDI TO EMP-MANAGER-ID
+           END-IF.
+           IF COMPENL IS GREATER THAN ZERO THEN
+              COMPUTE EMP-COMPENSATION = FUNCTION NUMVAL(COMPENI)
+              SET COMPENSATION-WAS-CHANGED TO TRUE
+           END-IF.
            IF STDATEL IS GREATER THAN ZERO THEN
               EXEC CICS BIF DEEDIT
                    FIELD(STDATEI)
@@ -845,6 +1035,7 @@
                    LENGTH(LENGTH OF APPRDTI)
                    END-EXEC
               MOVE APPRDTI(3:8) TO EMP-APPRAISAL-DATE
+              SET APPRAISAL-WAS-CHANGED TO TRUE
            END-IF.
            IF DELDTL IS GREATER THAN ZERO THEN
               EXEC CICS BIF DEEDIT
@@ -911,6 +1102,33 @@
               EXIT PARAGRAPH
            END-IF.
 
+           PERFORM 2735-CHECK-DEPARTMENT-EXISTS.
+
+           IF DEPARTMENT-NOT-FOUND THEN
+              MOVE 'Validation Error: Department Id does not exist!'
+                 TO WS-MESSAGE
+              MOVE -1 TO DEPTIDL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF EMP-MANAGER-ID IS GREATER THAN ZERO THEN
+              IF EMP-MANAGER-ID IS EQUAL TO EMP-EMPLOYEE-ID THEN
+                 MOVE 'Validation Error: Employee Cannot Be Own Manager'
+                    TO WS-MESSAGE
+                 MOVE -1 TO MGRIDL
+                 EXIT PARAGRAPH
+              END-IF
+
+              PERFORM 2736-CHECK-MANAGER-EXISTS
+
+              IF MANAGER-NOT-FOUND THEN
+                 MOVE 'Validation Error: Manager Id does not exist!'
+                    TO WS-MESSAGE
+                 MOVE -1 TO MGRIDL
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF.
+
            IF EMP-START-DATE IS EQUAL TO SPACES THEN
               MOVE 'Validation Error: Start Date is required!'
                  TO WS-MESSAGE
@@ -1021,6 +1239,58 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       2735-CHECK-DEPARTMENT-EXISTS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2735-CHECK-DEPARTMENT-EXISTS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-DEPARTMENT-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RIDFLD(EMP-DEPARTMENT-ID)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET DEPARTMENT-VALID TO TRUE
+           WHEN DFHRESP(NOTFND)
+                SET DEPARTMENT-NOT-FOUND TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Department Master File!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2736-CHECK-MANAGER-EXISTS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2736-CHECK-MANAGER-EXISTS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-MANAGER-FLAG.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-MANAGER-ID)
+                INTO (WS-MANAGER-LOOKUP-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET MANAGER-VALID TO TRUE
+           WHEN DFHRESP(NOTFND)
+                SET MANAGER-NOT-FOUND TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Employee Master File!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
        2800-CONVERT-TO-TITLE-CASE.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2800-CONVERT-TO-TITLE-CASE' TO WS-DEBUG-AID.
@@ -1214,10 +1484,26 @@
                 SET AUD-ACTION-UPDATE TO TRUE
                 PERFORM 7000-WRITE-AUDIT-TRAIL
 
+      *         IF THE APPRAISAL DATE OR RESULT CHANGED, KEEP A
+      *         PERMANENT HISTORY RECORD BEHIND THE CURRENT VALUES.
+                IF APPRAISAL-WAS-CHANGED THEN
+                   PERFORM 2930-WRITE-APPRAISAL-HISTORY
+                END-IF
+
+      *         IF COMPENSATION CHANGED, KEEP A PERMANENT PAY-CHANGE
+      *         HISTORY RECORD BEHIND THE CURRENT VALUE.
+                IF COMPENSATION-WAS-CHANGED THEN
+                   PERFORM 2940-WRITE-COMPENSATION-HISTORY
+                END-IF
+
       *         SET THE UPDATED VERSION AS THE NEW 'ORIGINAL' FOR
       *         COMPARING AGAINST FUTURE REWRITES.
                 MOVE UPD-EMPLOYEE-RECORD TO UPD-ORIGINAL-RECORD
 
+      *         RELEASE THE ROW-LEVEL LOCK NOW THAT THE UPDATE HAS
+      *         BEEN SAFELY COMMITTED.
+                PERFORM 1327-UNLOCK-EMPLOYEE-RECORD
+
            WHEN DFHRESP(DUPREC)
                 MOVE 'Invalid Duplicate Key (Rewrite)!' TO WS-MESSAGE
            WHEN DFHRESP(INVREQ)
@@ -1229,6 +1515,145 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       2930-WRITE-APPRAISAL-HISTORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2930-WRITE-APPRAISAL-HISTORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONE HISTORY RECORD PER EMPLOYEE/REVIEW-DATE COMBINATION -
+      *    IF THE SAME REVIEW DATE IS SAVED AGAIN (E.G. CORRECTING THE
+      *    RESULT), REPLACE THAT RECORD RATHER THAN DOUBLE IT UP.
+           INITIALIZE APPRAISAL-HISTORY-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO APH-EMPLOYEE-ID.
+           MOVE EMP-APPRAISAL-DATE TO APH-REVIEW-DATE.
+           MOVE EMP-APPRAISAL-RESULT TO APH-APPRAISAL-RESULT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO APH-RECORDED-DATE.
+           MOVE UPD-USER-ID TO APH-RECORDED-BY.
+
+           EXEC CICS WRITE
+                FILE(APP-APPHIST-FILE-NAME)
+                RIDFLD(APH-KEY)
+                FROM (APPRAISAL-HISTORY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(DUPREC)
+                PERFORM 2935-REWRITE-APPRAISAL-HISTORY
+           WHEN OTHER
+                MOVE 'Error Writing Appraisal History!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2935-REWRITE-APPRAISAL-HISTORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2935-REWRITE-APPRAISAL-HISTORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS REVIEW DATE WAS ALREADY RECORDED - RE-READ IT FOR
+      *    UPDATE AND REPLACE IT WITH THE CORRECTED RESULT.
+           EXEC CICS READ
+                FILE(APP-APPHIST-FILE-NAME)
+                RIDFLD(APH-KEY)
+                INTO (APPRAISAL-HISTORY-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              MOVE EMP-EMPLOYEE-ID TO APH-EMPLOYEE-ID
+              MOVE EMP-APPRAISAL-DATE TO APH-REVIEW-DATE
+              MOVE EMP-APPRAISAL-RESULT TO APH-APPRAISAL-RESULT
+              MOVE FUNCTION CURRENT-DATE(1:8) TO APH-RECORDED-DATE
+              MOVE UPD-USER-ID TO APH-RECORDED-BY
+
+              EXEC CICS REWRITE
+                   FILE(APP-APPHIST-FILE-NAME)
+                   FROM (APPRAISAL-HISTORY-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                 MOVE 'Error Updating Appraisal History!' TO WS-MESSAGE
+              END-IF
+           ELSE
+              MOVE 'Error Reading Appraisal History For Update!'
+                 TO WS-MESSAGE
+           END-IF.
+
+       2940-WRITE-COMPENSATION-HISTORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2940-WRITE-COMPENSATION-HISTORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    ONE HISTORY RECORD PER EMPLOYEE/EFFECTIVE-DATE COMBINATION -
+      *    IF COMPENSATION IS CHANGED AGAIN THE SAME DAY, REPLACE THAT
+      *    RECORD RATHER THAN DOUBLE IT UP.
+           INITIALIZE COMPENSATION-HISTORY-RECORD.
+           MOVE EMP-EMPLOYEE-ID TO COH-EMPLOYEE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO COH-EFFECTIVE-DATE.
+           MOVE WS-PREVIOUS-COMPENSATION TO COH-PREVIOUS-COMPENSATION.
+           MOVE EMP-COMPENSATION TO COH-NEW-COMPENSATION.
+           MOVE UPD-USER-ID TO COH-RECORDED-BY.
+
+           EXEC CICS WRITE
+                FILE(APP-COMPHIST-FILE-NAME)
+                RIDFLD(COH-KEY)
+                FROM (COMPENSATION-HISTORY-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(DUPREC)
+                PERFORM 2945-REWRITE-COMPENSATION-HISTORY
+           WHEN OTHER
+                MOVE 'Error Writing Compensation History!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2945-REWRITE-COMPENSATION-HISTORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2945-REWRITE-COMPENSATION-HISTORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS EFFECTIVE DATE WAS ALREADY RECORDED - RE-READ IT FOR
+      *    UPDATE AND REPLACE IT WITH THE LATEST CHANGE.
+           EXEC CICS READ
+                FILE(APP-COMPHIST-FILE-NAME)
+                RIDFLD(COH-KEY)
+                INTO (COMPENSATION-HISTORY-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+              MOVE EMP-EMPLOYEE-ID TO COH-EMPLOYEE-ID
+              MOVE FUNCTION CURRENT-DATE(1:8) TO COH-EFFECTIVE-DATE
+              MOVE WS-PREVIOUS-COMPENSATION TO COH-PREVIOUS-COMPENSATION
+              MOVE EMP-COMPENSATION TO COH-NEW-COMPENSATION
+              MOVE UPD-USER-ID TO COH-RECORDED-BY
+
+              EXEC CICS REWRITE
+                   FILE(APP-COMPHIST-FILE-NAME)
+                   FROM (COMPENSATION-HISTORY-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                 MOVE 'Error Updating Compensation History!'
+                    TO WS-MESSAGE
+              END-IF
+           ELSE
+              MOVE 'Error Reading Compensation History For Update!'
+                 TO WS-MESSAGE
+           END-IF.
+
       *-----------------------------------------------------------------
        FILTERS SECTION.
       *-----------------------------------------------------------------
@@ -1518,6 +1943,11 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
 
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
@@ -1939,7 +2369,13 @@
            IF UPD-CT-STANDARD OR UPD-CT-MANAGER THEN
               MOVE EMP-JOB-TITLE TO JBTITLO
               MOVE EMP-DEPARTMENT-ID TO DEPTIDO
-              MOVE SPACES TO DEPTNMO
+              PERFORM 9120-LOOKUP-DEPARTMENT-NAME
+
+              IF EMP-MANAGER-ID IS GREATER THAN ZERO THEN
+                 MOVE EMP-MANAGER-ID TO MGRIDO
+              ELSE
+                 MOVE SPACES TO MGRIDO
+              END-IF
 
               MOVE EMP-START-DATE TO WS-INPUT-DATE
               MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
@@ -1949,7 +2385,8 @@
               MOVE CORRESPONDING WS-INPUT-DATE TO WS-OUTPUT-DATE
               MOVE WS-OUTPUT-DATE TO ENDATEO
            ELSE
-              MOVE SPACES TO JBTITLO DEPTIDO DEPTNMO STDATEO ENDATEO
+              MOVE SPACES TO JBTITLO DEPTIDO DEPTNMO MGRIDO STDATEO
+                 ENDATEO
            END-IF.
 
       *    USER HIMSELF & MANAGERS -> DISPLAY APPRAISAL DATA.
@@ -1975,6 +2412,17 @@
               MOVE SPACES TO APPRDTO APPRRSO
            END-IF.
 
+      *    USER HIMSELF, MANAGERS & ADMINS -> DISPLAY COMPENSATION.
+           IF UPD-CT-MANAGER OR UPD-CT-ADMINISTRATOR OR
+              (UPD-CT-STANDARD AND
+              UPD-USER-EMP-ID IS EQUAL TO EMP-EMPLOYEE-ID) THEN
+
+              MOVE EMP-COMPENSATION TO WS-COMPENSATION-EDIT
+              MOVE WS-COMPENSATION-EDIT TO COMPENO
+           ELSE
+              MOVE SPACES TO COMPENO
+           END-IF.
+
       *    MANAGERS & ADMINS -> DISPLAY LOGICAL RECORD STATUS.
            IF UPD-CT-MANAGER OR UPD-CT-ADMINISTRATOR THEN
               MOVE EMP-DELETE-FLAG TO DELFLGO
@@ -2058,6 +2506,26 @@
               MOVE -1 TO EMPLIDL
            END-IF.
 
+       9120-LOOKUP-DEPARTMENT-NAME.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9120-LOOKUP-DEPARTMENT-NAME' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READ
+                FILE(APP-DEPT-MASTER-FILE-NAME)
+                RIDFLD(EMP-DEPARTMENT-ID)
+                INTO (DEPARTMENT-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE DEP-DEPARTMENT-NAME TO DEPTNMO
+           WHEN OTHER
+                MOVE '*** Unknown Department ***' TO DEPTNMO
+           END-EVALUATE.
+
        9130-SET-PROTECTED-FIELDS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '9130-SET-PROTECTED-FIELDS' TO WS-DEBUG-AID.
@@ -2081,6 +2549,7 @@
                                APPRRSA
                                DELFLGA
                                DELDSCA
+                               COMPENA
 
       *       ALLOWED ONLY IF THE EMPLOYEE BEING UPDATED IS HIMSELF.
               IF EMP-EMPLOYEE-ID IS NOT EQUAL TO UPD-USER-EMP-ID THEN
@@ -2109,6 +2578,7 @@
                                   APPRRSA
                                   DELFLGA
                                   DELDSCA
+                                  COMPENA
               END-IF
 
       *       ALLOWED ONLY IF THE EMPLOYEE BEING UPDATED IS HIMSELF.
