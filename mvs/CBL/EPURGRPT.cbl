@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPURGRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - UNPURGED DELETE-FLAGGED RECORD EXCEPTION REPORT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST THE 'EMPMAST' VSAM
+      *        <KSDS> CLUSTER (FILE MUST BE CLOSED TO CICS WHILE THIS
+      *        JOB RUNS). RUN PERIODICALLY.
+      *      - LISTS EVERY 'EMPMAST' RECORD WHOSE 'EMP-DELETE-FLAG' IS
+      *        'D' AND WHOSE 'EMP-DELETE-DATE' IS FURTHER THAN THE
+      *        SHOP'S RETENTION THRESHOLD (SEE 'WS-PURGE-THRESHOLD-
+      *        DAYS' BELOW) IN THE PAST. NOTHING IN THIS SYSTEM EVER
+      *        PHYSICALLY REMOVES OR ARCHIVES A LOGICALLY DELETED
+      *        RECORD, SO THIS REPORT IS THE ONLY WAY TO CATCH ONES
+      *        THAT WERE SUPPOSED TO BE PURGED AND WERE MISSED.
+      *      - INFORMATIONAL ONLY - DOES NOT CHANGE 'EMPMAST'.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO EMPMAST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS EMP-EMPLOYEE-ID
+                FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT PURGE-REPORT-FILE ASSIGN TO PURGRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PURGRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPMAST.
+
+       FD  PURGE-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PURGE-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EMPMAST-STATUS        PIC X(2).
+             88 EMPMAST-OK                      VALUE '00'.
+          05 WS-PURGRPT-STATUS        PIC X(2).
+             88 PURGRPT-OK                       VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EMPMAST                  VALUE 'Y'.
+      *    SHOP RETENTION POLICY - HOW MANY DAYS PAST 'EMP-DELETE-DATE'
+      *    A RECORD IS ALLOWED TO SIT BEFORE IT IS FLAGGED HERE AS
+      *    OVERDUE FOR PURGE/ARCHIVE.
+          05 WS-PURGE-THRESHOLD-DAYS  PIC 9(4)  VALUE 0090.
+          05 WS-TODAY                 PIC X(8).
+          05 WS-TODAY-NUM              PIC 9(8).
+          05 WS-DELETE-DATE-NUM        PIC 9(8).
+          05 WS-DAYS-SINCE-DELETE      PIC S9(8) USAGE IS BINARY.
+          05 WS-OVERDUE-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING.
+          05 FILLER                   PIC X(40)
+             VALUE 'UNPURGED DELETE-FLAGGED RECORDS REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-PRIMARY-NAME      PIC X(38).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-DELETE-DATE       PIC X(8).
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-DAYS-OVERDUE      PIC Z(6)9.
+          05 FILLER                   PIC X(6)  VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(28)
+             VALUE 'RECORDS OVERDUE FOR PURGE .'.
+          05 WS-RPT-SUMMARY-TOTAL     PIC Z(7)9.
+          05 FILLER                   PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPMAST UNTIL END-OF-EMPMAST.
+           PERFORM 3000-PRODUCE-SUMMARY.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE WS-TODAY TO WS-TODAY-NUM.
+
+           OPEN INPUT EMPMAST-FILE.
+           IF NOT EMPMAST-OK
+              DISPLAY 'EPURGRPT - UNABLE TO OPEN EMPMAST, STATUS='
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PURGE-REPORT-FILE.
+           IF NOT PURGRPT-OK
+              DISPLAY 'EPURGRPT - UNABLE TO OPEN PURGRPT, STATUS='
+                 WS-PURGRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *-----------------------------------------------------------------
+       READING SECTION.
+      *-----------------------------------------------------------------
+
+       1100-READ-NEXT-EMPLOYEE.
+           READ EMPMAST-FILE
+              AT END
+                 SET END-OF-EMPMAST TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-EMPMAST.
+           IF EMP-DELETED AND EMP-DELETE-DATE IS NOT EQUAL TO SPACES
+              PERFORM 2100-CHECK-DAYS-SINCE-DELETE
+              IF WS-DAYS-SINCE-DELETE > WS-PURGE-THRESHOLD-DAYS
+                 PERFORM 2200-WRITE-EXCEPTION-LINE
+              END-IF
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EMPLOYEE.
+
+      *    USE THE SAME 'INTEGER-OF-DATE' DAY-COUNT TECHNIQUE 'ESONP'
+      *    ALREADY USES FOR PASSWORD-AGE CHECKING SO A LEAP YEAR
+      *    SPANNING THE DELETE DATE AND TODAY IS HANDLED CORRECTLY.
+       2100-CHECK-DAYS-SINCE-DELETE.
+           MOVE EMP-DELETE-DATE TO WS-DELETE-DATE-NUM.
+
+           COMPUTE WS-DAYS-SINCE-DELETE =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-DELETE-DATE-NUM).
+
+       2200-WRITE-EXCEPTION-LINE.
+           MOVE EMP-EMPLOYEE-ID TO WS-RPT-EMP-ID.
+           MOVE EMP-PRIMARY-NAME TO WS-RPT-PRIMARY-NAME.
+           MOVE EMP-DELETE-DATE TO WS-RPT-DELETE-DATE.
+           MOVE WS-DAYS-SINCE-DELETE TO WS-RPT-DAYS-OVERDUE.
+
+           MOVE WS-REPORT-DETAIL-LINE TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+
+           ADD 1 TO WS-OVERDUE-COUNT.
+
+      *-----------------------------------------------------------------
+       SUMMARY SECTION.
+      *-----------------------------------------------------------------
+
+       3000-PRODUCE-SUMMARY.
+           MOVE SPACES TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+
+           MOVE WS-OVERDUE-COUNT TO WS-RPT-SUMMARY-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO PURGE-REPORT-LINE.
+           WRITE PURGE-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EPURGRPT - RECORDS OVERDUE FOR PURGE: '
+              WS-OVERDUE-COUNT.
+
+           CLOSE EMPMAST-FILE.
+           CLOSE PURGE-REPORT-FILE.
