@@ -25,6 +25,7 @@
        COPY ELSTCTR.
        COPY EMONCTR.
        COPY EREGUSR.
+       COPY EJMPCTR.
        COPY DFHAID.
        COPY DFHBMSCA.
       ******************************************************************
@@ -35,6 +36,7 @@
           05 WS-EMPLOYEE-ID         PIC X(8) JUSTIFIED RIGHT.
           05 WS-INSP-COUNTER        PIC S9(2) USAGE IS BINARY.
           05 WS-DEPT-KEY            PIC X(8).
+          05 WS-RECENT-MATCH-POS    PIC 9(1) USAGE IS BINARY.
       *
        01 WS-DISPLAY-MESSAGES.
           05 WS-MESSAGE             PIC X(79) VALUE SPACES.
@@ -62,6 +64,27 @@
              88 DEPT-FILTER-FAILED            VALUE 'N'.
           03 WS-DATE-FILTER-CHECK   PIC X(1)  VALUE SPACES.
              88 DATE-FILTER-PASSED            VALUE 'Y'.
+      *
+      *   PRINTED DETAIL SHEET (ROUTES THE CURRENTLY-DISPLAYED EMPLOYEE
+      *   TO THE JES SPOOL FOR A SIGNED HARDCOPY).
+      *
+       01 WS-SPOOL-VARS.
+          05 WS-SPOOL-TOKEN         PIC X(8).
+          05 WS-SPOOL-NODE-NAME     PIC X(8)   VALUE 'LOCAL'.
+          05 WS-SPOOL-CLASS         PIC X(1)   VALUE 'A'.
+          05 WS-SPOOL-STATUS        PIC X(1)   VALUE SPACES.
+             88 SPOOL-OK                       VALUE 'Y'.
+             88 SPOOL-FAILED                   VALUE 'N'.
+      *
+       01 WS-DETAIL-SHEET-HEADING.
+          05 FILLER                 PIC X(40)
+             VALUE 'EMPLOYEE DETAIL SHEET'.
+          05 FILLER                 PIC X(40) VALUE SPACES.
+      *
+       01 WS-DETAIL-SHEET-LINE.
+          05 WS-DSL-LABEL           PIC X(20).
+          05 WS-DSL-VALUE           PIC X(58).
+          05 FILLER                 PIC X(2)  VALUE SPACES.
       *
        01 WS-DEBUG-AID              PIC X(45) VALUE SPACES.
       *
@@ -161,6 +184,15 @@
               END-IF
            END-IF.
 
+      *    CHECK IF WE ARE COMING FROM THE MAIN MENU'S 'RECENTLY
+      *    VIEWED' QUICK-JUMP AND IF SO, GO STRAIGHT TO THAT EMPLOYEE.
+           IF EIBTRNID IS EQUAL TO APP-MENU-TRANSACTION-ID THEN
+              PERFORM 3050-GET-JUMP-CONTAINER
+              IF JMP-EMPLOYEE-ID IS NOT EQUAL TO ZEROES THEN
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF.
+
       *    IF NOT, JUST READ THE FIRST EMPLOYEE RECORD.
            PERFORM 1300-READ-EMPLOYEE-BY-KEY.
 
@@ -174,6 +206,7 @@
            INITIALIZE ACTIVITY-MONITOR-CONTAINER.
            INITIALIZE EMPLOYEE-DETAILS-CONTAINER.
            INITIALIZE LIST-EMPLOYEE-CONTAINER.
+           INITIALIZE RECENT-JUMP-CONTAINER.
            INITIALIZE EMPLOYEE-MASTER-RECORD.
            INITIALIZE REGISTERED-USER-RECORD.
            INITIALIZE WS-WORKING-VARS.
@@ -239,6 +272,9 @@
 
            IF FILTERS-PASSED THEN
               MOVE EMPLOYEE-MASTER-RECORD TO DET-EMPLOYEE-RECORD
+              IF DET-USER-ID IS NOT EQUAL TO 'ANONYMUS' THEN
+                 PERFORM 1340-TRACK-RECENT-EMPLOYEE
+              END-IF
            END-IF.
 
            IF NOT DET-END-OF-FILE THEN
@@ -357,6 +393,61 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       1340-TRACK-RECENT-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1340-TRACK-RECENT-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    KEEP A SHORT LIST OF THE LAST FEW EMPLOYEES THIS USER HAS
+      *    LOOKED UP, MOST-RECENT FIRST, SO THE MAIN MENU CAN OFFER A
+      *    QUICK JUMP BACK TO THEM.
+           MOVE DET-USER-ID TO REG-USER-ID.
+
+      *    LOCK THE RECORD FOR UPDATE SINCE WE ARE ABOUT TO REWRITE IT.
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS EQUAL TO DFHRESP(NORMAL) THEN
+      *       FIND WHERE (IF ANYWHERE) THIS EMPLOYEE ID ALREADY SITS
+      *       IN THE LIST.
+              MOVE ZEROES TO WS-RECENT-MATCH-POS
+              PERFORM VARYING REG-RECENT-INDEX FROM 1 BY 1
+                 UNTIL REG-RECENT-INDEX IS GREATER THAN 5
+                 IF REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX)
+                    IS EQUAL TO EMP-EMPLOYEE-ID THEN
+                    MOVE REG-RECENT-INDEX TO WS-RECENT-MATCH-POS
+                 END-IF
+              END-PERFORM
+
+      *       IF IT WASN'T ALREADY IN THE LIST, DROP THE OLDEST ENTRY
+      *       TO MAKE ROOM FOR IT.
+              IF WS-RECENT-MATCH-POS IS EQUAL TO ZEROES THEN
+                 MOVE 5 TO WS-RECENT-MATCH-POS
+              END-IF
+
+      *       SHIFT EVERYTHING AHEAD OF ITS OLD (OR OLDEST) SLOT DOWN
+      *       ONE POSITION, THEN PLACE THIS EMPLOYEE ID AT THE FRONT.
+              PERFORM VARYING REG-RECENT-INDEX FROM WS-RECENT-MATCH-POS
+                 BY -1
+                 UNTIL REG-RECENT-INDEX IS LESS THAN 2
+                 MOVE REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX - 1)
+                    TO REG-RECENT-EMPLOYEE-IDS(REG-RECENT-INDEX)
+              END-PERFORM
+              MOVE EMP-EMPLOYEE-ID TO REG-RECENT-EMPLOYEE-IDS(1)
+
+              EXEC CICS REWRITE
+                   FILE(APP-REG-USER-FILE-NAME)
+                   FROM (REGISTERED-USER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+           END-IF.
+
        1400-READ-BACKWARDS-BY-KEY.
       *    >>> DEBUGGING ONLY <<<
            IF DET-SEL-BY-EMPLOYEE-ID THEN
@@ -375,7 +466,22 @@
                    FILE(APP-EMP-MASTER-PATH-NAME)
                    RIDFLD(EMP-PRIMARY-NAME)
                    INTO (EMPLOYEE-MASTER-RECORD)
+                   RESP(WS-CICS-RESPONSE)
                    END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   CONTINUE
+              WHEN DFHRESP(NOTFND)
+                   MOVE 'No Previous Records Found!' TO WS-MESSAGE
+                   SET DET-TOP-OF-FILE TO TRUE
+              WHEN DFHRESP(ENDFILE)
+                   MOVE 'Start of Employee Master File' TO WS-MESSAGE
+                   SET DET-TOP-OF-FILE TO TRUE
+              WHEN OTHER
+                   MOVE 'Error Reading Previous Record!' TO WS-MESSAGE
+                   SET DET-TOP-OF-FILE TO TRUE
+              END-EVALUATE
            END-IF.
       *    <<< ----------------------------------------- >>>
 
@@ -525,6 +631,10 @@
                 PERFORM 2200-TRANSFER-BACK-TO-CALLER
            WHEN DFHPF5
                 PERFORM 2600-TRANSFER-TO-UPDATE-PAGE
+           WHEN DFHPF4
+                PERFORM 2800-TRANSFER-TO-CHECKLIST
+           WHEN DFHPF2
+                PERFORM 2900-TRANSFER-TO-LEAVE-BALANCE
            WHEN DFHPF7
                 PERFORM 2300-PREV-BY-EMPLOYEE-KEY
            WHEN DFHPF8
@@ -533,6 +643,8 @@
                 PERFORM 2700-SWITCH-DISPLAY-ORDER
            WHEN DFHPF10
                 PERFORM 2500-SIGN-USER-OFF
+           WHEN DFHPF6
+                PERFORM 6000-PRINT-EMPLOYEE-DETAIL
            WHEN OTHER
                 MOVE 'Invalid Key!' TO WS-MESSAGE
            END-EVALUATE.
@@ -861,6 +973,63 @@
                 PERFORM 9000-SEND-MAP-AND-RETURN
            END-EVALUATE.
 
+       2800-TRANSFER-TO-CHECKLIST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2800-TRANSFER-TO-CHECKLIST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9150-PUT-VIEW-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-ONBOARD-PROGRAM-NAME)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Onboarding Checklist Program Not Found!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Checklist!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2900-TRANSFER-TO-LEAVE-BALANCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2900-TRANSFER-TO-LEAVE-BALANCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9150-PUT-VIEW-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-LEAVE-PROGRAM-NAME)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Leave Balance Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Leave Balance!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
        2700-SWITCH-DISPLAY-ORDER.
       *    >>> DEBUGGING ONLY <<<
            MOVE '2700-SWITCH-DISPLAY-ORDER' TO WS-DEBUG-AID.
@@ -937,6 +1106,46 @@
                 MOVE 'Error Putting List Container!' TO WS-MESSAGE
            END-EVALUATE.
 
+       3050-GET-JUMP-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '3050-GET-JUMP-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-JUMP-CONTAINER-NAME)
+                CHANNEL(APP-MENU-CHANNEL-NAME)
+                INTO (RECENT-JUMP-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         IF WE DON'T FIND IT, SOMETHING'S WRONG, BUT WE JUST
+      *         LEAVE THE JUMP CONTAINER EMPTY SO THE LOGIC MOVES ON
+      *         THROUGH THE DEFAULT PATH (I.E. GET FIRST RECORD).
+                MOVE 'No Jump Container Found!' TO WS-MESSAGE
+                INITIALIZE RECENT-JUMP-CONTAINER
+           WHEN DFHRESP(NORMAL)
+      *         JUMP STRAIGHT TO THE REQUESTED EMPLOYEE ID.
+                SET DET-SEL-BY-EMPLOYEE-ID TO TRUE
+                MOVE JMP-EMPLOYEE-ID TO EMP-EMPLOYEE-ID
+
+      *         DELETE THE CONTAINER NOW THAT IT'S BEEN CONSUMED, SO A
+      *         LATER, UNRELATED "VIEW" NAVIGATION IN THIS SAME TASK
+      *         DOESN'T PICK UP A STALE JUMP TARGET.
+                EXEC CICS DELETE
+                     CONTAINER(APP-JUMP-CONTAINER-NAME)
+                     CHANNEL(APP-MENU-CHANNEL-NAME)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                PERFORM 1300-READ-EMPLOYEE-BY-KEY
+           WHEN OTHER
+                MOVE 'Error Retrieving Jump Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
        3200-APPLY-FILTERS.
       *    >>> DEBUGGING ONLY <<<
            MOVE '3200-APPLY-FILTERS' TO WS-DEBUG-AID.
@@ -1152,6 +1361,212 @@
               SET FILTERS-FAILED TO TRUE
            END-IF.
 
+      *-----------------------------------------------------------------
+       PRINTING SECTION.
+      *-----------------------------------------------------------------
+
+       6000-PRINT-EMPLOYEE-DETAIL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6000-PRINT-EMPLOYEE-DETAIL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SENDS THE RECORD CURRENTLY ON DISPLAY TO THE JES SPOOL AS A
+      *    FORMATTED HARDCOPY, FOR HR TO PRINT AND FILE.
+
+           MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+           SET SPOOL-OK TO TRUE.
+
+           PERFORM 6100-OPEN-SPOOL.
+
+           IF SPOOL-OK THEN
+              PERFORM 6150-WRITE-REPORT-HEADING
+           END-IF.
+
+           IF SPOOL-OK THEN
+              PERFORM 6200-WRITE-DETAIL-LINES
+           END-IF.
+
+           IF SPOOL-OK THEN
+              PERFORM 6600-CLOSE-SPOOL
+           END-IF.
+
+           IF SPOOL-OK THEN
+              MOVE 'Report Spooled For Printing!' TO WS-MESSAGE
+           END-IF.
+
+       6100-OPEN-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6100-OPEN-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLOPEN
+                OUTPUT
+                NODE(WS-SPOOL-NODE-NAME)
+                USERID(EIBUSERID)
+                CLASS(WS-SPOOL-CLASS)
+                TOKEN(WS-SPOOL-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Opening Spool For Report!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6150-WRITE-REPORT-HEADING.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6150-WRITE-REPORT-HEADING' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM (WS-DETAIL-SHEET-HEADING)
+                FLENGTH(LENGTH OF WS-DETAIL-SHEET-HEADING)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Writing Report Heading!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6200-WRITE-DETAIL-LINES.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6200-WRITE-DETAIL-LINES' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE 'EMPLOYEE ID:' TO WS-DSL-LABEL.
+           MOVE EMP-EMPLOYEE-ID TO WS-DSL-VALUE.
+           PERFORM 6250-SPOOLWRITE-DETAIL-LINE.
+
+           IF SPOOL-OK THEN
+              MOVE 'FULL NAME:' TO WS-DSL-LABEL
+              MOVE EMP-FULL-NAME(1:58) TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK THEN
+              MOVE 'HONORIFIC:' TO WS-DSL-LABEL
+              MOVE EMP-HONORIFIC TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+      *    SAME REDACTION RULES AS THE SCREEN ITSELF (SEE
+      *    '9100-POPULATE-MAP') APPLY TO THE PRINTED HARDCOPY - A
+      *    STANDARD USER VIEWING SOMEONE ELSE'S RECORD MUST NOT BE ABLE
+      *    TO GET AROUND THE SCREEN REDACTION BY PRINTING IT INSTEAD.
+           IF SPOOL-OK AND (DET-CT-STANDARD OR DET-CT-MANAGER) THEN
+              MOVE 'JOB TITLE:' TO WS-DSL-LABEL
+              MOVE EMP-JOB-TITLE TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-STANDARD OR DET-CT-MANAGER) THEN
+              MOVE 'DEPARTMENT ID:' TO WS-DSL-LABEL
+              MOVE EMP-DEPARTMENT-ID TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-STANDARD OR DET-CT-MANAGER) THEN
+              MOVE 'START DATE:' TO WS-DSL-LABEL
+              MOVE EMP-START-DATE TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-STANDARD OR DET-CT-MANAGER) THEN
+              MOVE 'END DATE:' TO WS-DSL-LABEL
+              MOVE EMP-END-DATE TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-MANAGER OR
+              (DET-CT-STANDARD AND
+              DET-USER-EMP-ID IS EQUAL TO EMP-EMPLOYEE-ID)) THEN
+              MOVE 'APPRAISAL DATE:' TO WS-DSL-LABEL
+              MOVE EMP-APPRAISAL-DATE TO WS-DSL-VALUE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-MANAGER OR
+              (DET-CT-STANDARD AND
+              DET-USER-EMP-ID IS EQUAL TO EMP-EMPLOYEE-ID)) THEN
+              MOVE 'APPRAISAL RESULT:' TO WS-DSL-LABEL
+              EVALUATE TRUE
+              WHEN EMP-EXCEEDS-EXPECTATIONS
+                   MOVE 'EXCEEDS EXPECTATIONS' TO WS-DSL-VALUE
+              WHEN EMP-MEETS-EXPECTATIONS
+                   MOVE 'MEETS EXPECTATIONS' TO WS-DSL-VALUE
+              WHEN EMP-UH-OH
+                   MOVE 'UH-OH' TO WS-DSL-VALUE
+              WHEN OTHER
+                   MOVE 'NOT YET APPRAISED' TO WS-DSL-VALUE
+              END-EVALUATE
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+           IF SPOOL-OK AND (DET-CT-MANAGER OR DET-CT-ADMINISTRATOR) THEN
+              MOVE 'STATUS:' TO WS-DSL-LABEL
+              IF EMP-DELETED THEN
+                 STRING 'DELETED ON ' EMP-DELETE-DATE
+                    DELIMITED BY SIZE
+                    INTO WS-DSL-VALUE
+              ELSE
+                 MOVE 'ACTIVE' TO WS-DSL-VALUE
+              END-IF
+              PERFORM 6250-SPOOLWRITE-DETAIL-LINE
+           END-IF.
+
+       6250-SPOOLWRITE-DETAIL-LINE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6250-SPOOLWRITE-DETAIL-LINE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLWRITE
+                TOKEN(WS-SPOOL-TOKEN)
+                FROM (WS-DETAIL-SHEET-LINE)
+                FLENGTH(LENGTH OF WS-DETAIL-SHEET-LINE)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Writing Detail Line To Report!'
+                   TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
+       6600-CLOSE-SPOOL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '6600-CLOSE-SPOOL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SPOOLCLOSE
+                TOKEN(WS-SPOOL-TOKEN)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Closing Spool For Report!' TO WS-MESSAGE
+                SET SPOOL-FAILED TO TRUE
+           END-EVALUATE.
+
       *-----------------------------------------------------------------
        ACTIVITY-MONITOR SECTION.
       *-----------------------------------------------------------------
@@ -1169,6 +1584,11 @@
            SET MON-AC-APP-FUNCTION TO TRUE.
            PERFORM 4200-CALL-ACTIVITY-MONITOR.
 
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
 
        4100-GET-MONITOR-CONTAINER.
       *    >>> DEBUGGING ONLY <<<
