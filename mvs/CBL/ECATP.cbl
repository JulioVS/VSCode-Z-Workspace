@@ -0,0 +1,770 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECATP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'CATEGORY CHANGE APPROVAL' PROGRAM.
+      *      - A MANAGER REQUESTS A NEW 'REG-USER-CATEGORY' FOR A
+      *        TARGET 'REG-USER-ID', RECORDED PENDING ON 'ECATREQ'.
+      *      - AN ADMINISTRATOR THEN APPROVES OR REJECTS THAT SAME
+      *        REQUEST - ONLY ON APPROVAL DOES 'REG-USER-CATEGORY' ON
+      *        'EREGUSR' ACTUALLY CHANGE, SO EVERY CATEGORY BUMP NOW
+      *        HAS A SECOND SET OF EYES ON IT.
+      *      - RESTRICTED TO MANAGER AND ADMINISTRATOR CATEGORY USERS -
+      *        STANDARD USERS HAVE NO BUSINESS HERE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - CATEGORY APPROVAL MAPSET.
+      *      - CATEGORY APPROVAL CONTAINER.
+      *      - CATEGORY REQUEST FILE RECORD.
+      *      - REGISTERED USER FILE RECORD.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY ECATMAP.
+       COPY ECATCTR.
+       COPY ECATREQ.
+       COPY EREGUSR.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+          05 WS-TODAY             PIC X(8).
+          05 WS-REQUEST-FOUND-FLAG PIC X(1) VALUE SPACES.
+             88 WS-REQUEST-FOUND             VALUE 'Y'.
+             88 WS-REQUEST-NOT-FOUND         VALUE SPACES.
+      *
+       01 WS-VALIDATION-FLAG      PIC X(1)  VALUE SPACES.
+          88 VALIDATION-PASSED              VALUE 'Y'.
+          88 VALIDATION-FAILED              VALUE SPACES.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-CATAPR-CONTAINER-NAME)
+                CHANNEL(APP-CATAPR-CHANNEL-NAME)
+                INTO (CATEGORY-APPROVAL-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Category Approval Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THIS SCREEN RAISES AND ACTIONS CATEGORY CHANGES, SO IT IS
+      *    RESTRICTED TO MANAGER AND ADMINISTRATOR CATEGORY USERS ONLY.
+           IF NOT MON-CT-MANAGER AND NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized for Category Changes!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           MOVE MON-USER-ID TO CAQ-USER-ID.
+           MOVE MON-USER-CATEGORY TO CAQ-USER-CATEGORY.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE CATEGORY-APPROVAL-CONTAINER.
+           INITIALIZE CATEGORY-REQUEST-RECORD.
+           INITIALIZE REGISTERED-USER-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE ECATMO.
+
+           MOVE 'Welcome to the Category Change Approval screen!'
+              TO WS-MESSAGE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-CATAPR-MAP-NAME)
+                MAPSET(APP-CATAPR-MAPSET-NAME)
+                INTO (ECATMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    IF - CONTRADICTING THE ORIGINAL CHECK - THE USER IS NO
+      *    LONGER A MANAGER OR ADMINISTRATOR, SIGN HIM OFF RATHER THAN
+      *    LET HIM CONTINUE.
+           IF NOT MON-CT-MANAGER AND NOT MON-CT-ADMINISTRATOR THEN
+              PERFORM 2600-SIGN-USER-OFF
+           END-IF.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-MAINTENANCE
+           WHEN DFHPF10
+                PERFORM 2600-SIGN-USER-OFF
+           WHEN DFHENTER
+                PERFORM 2100-VALIDATE-USER-INPUT
+                IF VALIDATION-PASSED THEN
+                   PERFORM 2200-LOOKUP-TARGET-USER
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-VALIDATE-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-VALIDATE-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE WS-VALIDATION-FLAG.
+
+           IF TARGIDL IS EQUAL TO ZERO THEN
+              MOVE 'Validation Error: Enter A Target User ID!'
+                 TO WS-MESSAGE
+              MOVE -1 TO TARGIDL
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    IF WE GET THIS FAR, THEN ALL FIELDS ARE VALIDATED!
+           SET VALIDATION-PASSED TO TRUE.
+
+       2200-LOOKUP-TARGET-USER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-LOOKUP-TARGET-USER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION UPPER-CASE(TARGIDI) TO CAQ-TARGET-USER-ID.
+           MOVE CAQ-TARGET-USER-ID TO REG-USER-ID.
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 2250-LOOKUP-PENDING-REQUEST
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Target User ID Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Registered User File!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2250-LOOKUP-PENDING-REQUEST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2250-LOOKUP-PENDING-REQUEST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           SET WS-REQUEST-NOT-FOUND TO TRUE.
+           MOVE CAQ-TARGET-USER-ID TO CRQ-TARGET-USER-ID.
+
+           EXEC CICS READ
+                FILE(APP-CATAPR-FILE-NAME)
+                RIDFLD(CRQ-TARGET-USER-ID)
+                INTO (CATEGORY-REQUEST-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET WS-REQUEST-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+      *         NO REQUEST ON FILE YET FOR THIS USER.
+                INITIALIZE CATEGORY-REQUEST-RECORD
+                MOVE CAQ-TARGET-USER-ID TO CRQ-TARGET-USER-ID
+           WHEN OTHER
+                MOVE 'Error Reading Category Request File!'
+                   TO WS-MESSAGE
+                EXIT PARAGRAPH
+           END-EVALUATE.
+
+           MOVE REG-USER-CATEGORY TO CRQ-CURRENT-CATEGORY.
+
+      *    A MANAGER RAISES A NEW REQUEST BY TYPING A REQUESTED
+      *    CATEGORY - ANY PRIOR APPROVED/REJECTED REQUEST FOR THIS
+      *    USER IS REPLACED BY THE NEW ONE.
+           IF MON-CT-MANAGER AND REQCTI IS NOT EQUAL TO SPACES THEN
+              PERFORM 2300-SUBMIT-REQUEST
+           END-IF.
+
+      *    AN ADMINISTRATOR ACTIONS AN OUTSTANDING PENDING REQUEST BY
+      *    TYPING 'A' TO APPROVE OR 'R' TO REJECT.
+           IF MON-CT-ADMINISTRATOR AND ACTNI IS NOT EQUAL TO SPACES
+              AND WS-REQUEST-FOUND AND CRQ-PENDING THEN
+              PERFORM 2400-PROCESS-APPROVAL
+           END-IF.
+
+       2300-SUBMIT-REQUEST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-SUBMIT-REQUEST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE FUNCTION UPPER-CASE(REQCTI) TO CRQ-REQUESTED-CATEGORY.
+
+           IF NOT CRQ-REQ-STANDARD AND NOT CRQ-REQ-MANAGER AND
+              NOT CRQ-REQ-ADMINISTRATOR THEN
+              MOVE 'Validation Error: Category Must Be STD/MGR/ADM!'
+                 TO WS-MESSAGE
+              MOVE -1 TO REQCTL
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF CRQ-REQUESTED-CATEGORY IS EQUAL TO REG-USER-CATEGORY THEN
+              MOVE 'Validation Error: User Is Already That Category!'
+                 TO WS-MESSAGE
+              MOVE -1 TO REQCTL
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           MOVE MON-USER-ID TO CRQ-REQUESTED-BY.
+           MOVE WS-TODAY TO CRQ-REQUESTED-DATE.
+           SET CRQ-PENDING TO TRUE.
+           MOVE SPACES TO CRQ-APPROVED-BY.
+           MOVE SPACES TO CRQ-APPROVED-DATE.
+
+           PERFORM 2350-WRITE-OR-REWRITE-REQUEST.
+
+       2350-WRITE-OR-REWRITE-REQUEST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2350-WRITE-OR-REWRITE-REQUEST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF WS-REQUEST-FOUND THEN
+      *         RE-READ FOR UPDATE - THE COPY IN WORKING STORAGE CAME
+      *         FROM A PLAIN READ IN '2250-LOOKUP-PENDING-REQUEST', AND
+      *         CICS WILL REJECT A REWRITE NOT PRECEDED BY A READ
+      *         UPDATE ON THIS SAME RECORD.
+              EXEC CICS READ
+                   FILE(APP-CATAPR-FILE-NAME)
+                   RIDFLD(CRQ-TARGET-USER-ID)
+                   INTO (CATEGORY-REQUEST-RECORD)
+                   UPDATE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE 'Error Reading Category Request For Update!'
+                    TO WS-MESSAGE
+                 EXIT PARAGRAPH
+              END-IF
+
+              MOVE CAQ-TARGET-USER-ID TO CRQ-TARGET-USER-ID
+              MOVE REG-USER-CATEGORY TO CRQ-CURRENT-CATEGORY
+              MOVE FUNCTION UPPER-CASE(REQCTI) TO CRQ-REQUESTED-CATEGORY
+              MOVE MON-USER-ID TO CRQ-REQUESTED-BY
+              MOVE WS-TODAY TO CRQ-REQUESTED-DATE
+              SET CRQ-PENDING TO TRUE
+              MOVE SPACES TO CRQ-APPROVED-BY
+              MOVE SPACES TO CRQ-APPROVED-DATE
+
+              EXEC CICS REWRITE
+                   FILE(APP-CATAPR-FILE-NAME)
+                   FROM (CATEGORY-REQUEST-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   MOVE 'Category Change Request Submitted!'
+                      TO WS-MESSAGE
+              WHEN OTHER
+                   MOVE 'Error Updating Category Request!' TO WS-MESSAGE
+              END-EVALUATE
+           ELSE
+              EXEC CICS WRITE
+                   FILE(APP-CATAPR-FILE-NAME)
+                   RIDFLD(CRQ-TARGET-USER-ID)
+                   FROM (CATEGORY-REQUEST-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   SET WS-REQUEST-FOUND TO TRUE
+                   MOVE 'Category Change Request Submitted!'
+                      TO WS-MESSAGE
+              WHEN DFHRESP(DUPREC)
+                   PERFORM 2360-REWRITE-REQUEST
+              WHEN OTHER
+                   MOVE 'Error Submitting Category Request!'
+                      TO WS-MESSAGE
+              END-EVALUATE
+           END-IF.
+
+       2360-REWRITE-REQUEST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2360-REWRITE-REQUEST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SOMEONE ELSE CREATED THE RECORD BETWEEN OUR READ AND OUR
+      *    WRITE - RE-READ IT FOR UPDATE AND REPLACE IT WITH OUR
+      *    CURRENT VALUES, THE SAME WAY 'ELISTP' HANDLES A DUPLICATE
+      *    FILTER PRESET NAME.
+           EXEC CICS READ
+                FILE(APP-CATAPR-FILE-NAME)
+                RIDFLD(CRQ-TARGET-USER-ID)
+                INTO (CATEGORY-REQUEST-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE CAQ-TARGET-USER-ID TO CRQ-TARGET-USER-ID
+                MOVE REG-USER-CATEGORY TO CRQ-CURRENT-CATEGORY
+                MOVE FUNCTION UPPER-CASE(REQCTI)
+                   TO CRQ-REQUESTED-CATEGORY
+                MOVE MON-USER-ID TO CRQ-REQUESTED-BY
+                MOVE WS-TODAY TO CRQ-REQUESTED-DATE
+                SET CRQ-PENDING TO TRUE
+                MOVE SPACES TO CRQ-APPROVED-BY
+                MOVE SPACES TO CRQ-APPROVED-DATE
+
+                EXEC CICS REWRITE
+                     FILE(APP-CATAPR-FILE-NAME)
+                     FROM (CATEGORY-REQUEST-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     SET WS-REQUEST-FOUND TO TRUE
+                     MOVE 'Category Change Request Submitted!'
+                        TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Updating Category Request!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           WHEN OTHER
+                MOVE 'Error Reading Category Request For Update!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2400-PROCESS-APPROVAL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-PROCESS-APPROVAL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    RE-READ FOR UPDATE - '2250-LOOKUP-PENDING-REQUEST' ONLY DID
+      *    A PLAIN READ, AND '2460-REWRITE-ACTIONED-REQUEST' BELOW
+      *    WILL REWRITE THIS SAME RECORD.
+           EXEC CICS READ
+                FILE(APP-CATAPR-FILE-NAME)
+                RIDFLD(CRQ-TARGET-USER-ID)
+                INTO (CATEGORY-REQUEST-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) THEN
+              MOVE 'Error Reading Category Request For Update!'
+                 TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           EVALUATE FUNCTION UPPER-CASE(ACTNI)
+           WHEN 'A'
+                SET CRQ-APPROVED TO TRUE
+                MOVE MON-USER-ID TO CRQ-APPROVED-BY
+                MOVE WS-TODAY TO CRQ-APPROVED-DATE
+                PERFORM 2450-APPLY-APPROVED-CATEGORY
+           WHEN 'R'
+                SET CRQ-REJECTED TO TRUE
+                MOVE MON-USER-ID TO CRQ-APPROVED-BY
+                MOVE WS-TODAY TO CRQ-APPROVED-DATE
+                PERFORM 2460-REWRITE-ACTIONED-REQUEST
+           WHEN OTHER
+                MOVE 'Validation Error: Action Must Be A Or R!'
+                   TO WS-MESSAGE
+                MOVE -1 TO ACTNL
+           END-EVALUATE.
+
+       2450-APPLY-APPROVED-CATEGORY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2450-APPLY-APPROVED-CATEGORY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READ
+                FILE(APP-REG-USER-FILE-NAME)
+                RIDFLD(REG-USER-ID)
+                INTO (REGISTERED-USER-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE CRQ-REQUESTED-CATEGORY TO REG-USER-CATEGORY
+
+                EXEC CICS REWRITE
+                     FILE(APP-REG-USER-FILE-NAME)
+                     FROM (REGISTERED-USER-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     MOVE CRQ-REQUESTED-CATEGORY TO CRQ-CURRENT-CATEGORY
+                     PERFORM 2460-REWRITE-ACTIONED-REQUEST
+                WHEN OTHER
+                     MOVE 'Error Updating Registered User Category!'
+                        TO WS-MESSAGE
+                END-EVALUATE
+           WHEN OTHER
+                MOVE 'Error Reading Registered User For Update!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2460-REWRITE-ACTIONED-REQUEST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2460-REWRITE-ACTIONED-REQUEST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS REWRITE
+                FILE(APP-CATAPR-FILE-NAME)
+                FROM (CATEGORY-REQUEST-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                IF CRQ-APPROVED THEN
+                   MOVE 'Category Change Approved!' TO WS-MESSAGE
+                ELSE
+                   MOVE 'Category Change Rejected!' TO WS-MESSAGE
+                END-IF
+           WHEN OTHER
+                MOVE 'Error Updating Category Request!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-CANCEL-MAINTENANCE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-MAINTENANCE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END CONVERSATION WITHOUT SAVING
+      *    ANYTHING FURTHER.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       2600-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+      *    MONITOR, AND IF SO, WHETHER THE SESSION IS STILL ACTIVE.
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-CATAPR-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-CATAPR-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-CATAPR-MAP-NAME)
+                MAPSET(APP-CATAPR-MAPSET-NAME)
+                FROM (ECATMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-CATAPR-CHANNEL-NAME)
+                TRANSID(APP-CATAPR-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF CAQ-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE CAQ-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE CAQ-TARGET-USER-ID TO TARGIDO.
+           MOVE CRQ-CURRENT-CATEGORY TO CURCTO.
+           MOVE CRQ-REQUESTED-CATEGORY TO REQCTO.
+           MOVE CRQ-REQUESTED-BY TO REQBYO.
+
+           EVALUATE TRUE
+           WHEN NOT WS-REQUEST-FOUND
+                MOVE SPACES TO STATUSO
+           WHEN CRQ-PENDING
+                MOVE 'PENDING' TO STATUSO
+           WHEN CRQ-APPROVED
+                MOVE 'APPROVED' TO STATUSO
+           WHEN CRQ-REJECTED
+                MOVE 'REJECTED' TO STATUSO
+           WHEN OTHER
+                MOVE SPACES TO STATUSO
+           END-EVALUATE.
+
+           MOVE WS-MESSAGE TO MESSO.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-CATAPR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-CATAPR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-CATAPR-CONTAINER-NAME)
+                CHANNEL(APP-CATAPR-CHANNEL-NAME)
+                FROM (CATEGORY-APPROVAL-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Category Approval Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
