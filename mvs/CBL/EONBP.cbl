@@ -0,0 +1,730 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EONBP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'ONBOARDING CHECKLIST' PROGRAM.
+      *      - TRACKS BADGE/EQUIPMENT/ORIENTATION/BENEFITS TASKS FOR A
+      *        NEWLY-HIRED EMPLOYEE, KEYED BY 'EMPLOYEE ID' ON THE
+      *        'ECHKLST' VSAM FILE.
+      *      - THE CHECKLIST RECORD DOES NOT EXIST UNTIL THE FIRST TIME
+      *        SOMEONE SAVES IT FOR A GIVEN EMPLOYEE - CREATED VIA
+      *        'WRITE', FALLING BACK TO 'REWRITE' ON A DUPLICATE KEY,
+      *        THE SAME WAY 'ELISTP' MAINTAINS ITS SAVED FILTER PRESETS.
+      *      - REACHED FROM 'EVIEWP' (VIEW EMPLOYEE DETAILS) VIA A NEW
+      *        PF KEY, WHICH HANDS OFF THE CURRENTLY-DISPLAYED EMPLOYEE
+      *        THROUGH ITS OWN 'EDETCTR' CONTAINER - THE SAME HAND-OFF
+      *        TECHNIQUE USED WHEN 'EVIEWP' TRANSFERS TO 'EUPDP'.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - ONBOARDING CHECKLIST MAPSET.
+      *      - ONBOARDING CHECKLIST CONTAINER.
+      *      - ONBOARDING CHECKLIST FILE RECORD.
+      *      - EMPLOYEE DETAILS CONTAINER (FOR THE HAND-OFF FROM
+      *        'EVIEWP').
+      *      - EMPLOYEE MASTER RECORD.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EONBMAP.
+       COPY EONBCTR.
+       COPY ECHKLST.
+       COPY EDETCTR.
+       COPY EMPMAST.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ONBOARD-CONTAINER-NAME)
+                CHANNEL(APP-ONBOARD-CHANNEL-NAME)
+                INTO (ONBOARDING-CHECKLIST-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Onboarding Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           PERFORM 1200-GET-TARGET-EMPLOYEE.
+
+           IF ONB-TARGET-EMPLOYEE-ID IS EQUAL TO ZEROES THEN
+              MOVE 'No Employee Selected For A Checklist!' TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           PERFORM 1300-READ-EMPLOYEE-RECORD.
+           PERFORM 1400-READ-CHECKLIST-RECORD.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE ONBOARDING-CHECKLIST-CONTAINER.
+           INITIALIZE EMPLOYEE-DETAILS-CONTAINER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE CHECKLIST-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EONBMO.
+
+           MOVE 'Welcome to the Onboarding Checklist!' TO WS-MESSAGE.
+           SET ONB-CT-STANDARD TO TRUE.
+           SET ONB-RECORD-NOT-FOUND TO TRUE.
+
+      *    THE ONLY WAY INTO THIS PROGRAM TODAY IS FROM 'EVIEWP', SO WE
+      *    ALWAYS RETURN THERE WHEN THE USER IS DONE.
+           MOVE APP-VIEW-PROGRAM-NAME TO ONB-CALLING-PROGRAM.
+
+       1200-GET-TARGET-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1200-GET-TARGET-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PICK UP THE EMPLOYEE CURRENTLY DISPLAYED ON 'EVIEWP' FROM
+      *    ITS OWN CONTAINER, THE SAME HAND-OFF 'EUPDP' USES.
+           EXEC CICS GET
+                CONTAINER(APP-VIEW-CONTAINER-NAME)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                INTO (EMPLOYEE-DETAILS-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+                MOVE EMP-EMPLOYEE-ID TO ONB-TARGET-EMPLOYEE-ID
+           WHEN OTHER
+                MOVE 'No Employee Context Found!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       1300-READ-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1300-READ-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE ONB-TARGET-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE EMPLOYEE-MASTER-RECORD TO ONB-EMPLOYEE-RECORD
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Employee Record Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Reading Employee Master File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1400-READ-CHECKLIST-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1400-READ-CHECKLIST-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE ONB-TARGET-EMPLOYEE-ID TO CKL-EMPLOYEE-ID.
+
+           EXEC CICS READ
+                FILE(APP-ONBOARD-FILE-NAME)
+                RIDFLD(CKL-EMPLOYEE-ID)
+                INTO (CHECKLIST-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                SET ONB-RECORD-FOUND TO TRUE
+           WHEN DFHRESP(NOTFND)
+      *         NO CHECKLIST YET FOR THIS EMPLOYEE - START ONE, ALL
+      *         FOUR TASKS PENDING.
+                INITIALIZE CHECKLIST-RECORD
+                MOVE ONB-TARGET-EMPLOYEE-ID TO CKL-EMPLOYEE-ID
+                SET CKL-BADGE-PENDING TO TRUE
+                SET CKL-EQUIPMENT-PENDING TO TRUE
+                SET CKL-ORIENTATION-PENDING TO TRUE
+                SET CKL-BENEFITS-PENDING TO TRUE
+                SET ONB-RECORD-NOT-FOUND TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Onboarding Checklist File!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+           MOVE CHECKLIST-RECORD TO ONB-CHECKLIST-RECORD.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-ONBOARD-MAP-NAME)
+                MAPSET(APP-ONBOARD-MAPSET-NAME)
+                INTO (EONBMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-SAVE-CHECKLIST
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2200-TRANSFER-BACK-TO-CALLER
+           WHEN DFHPF10
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-SAVE-CHECKLIST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-SAVE-CHECKLIST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    THIS SCREEN MARKS ONBOARDING TASKS COMPLETE FOR ANOTHER
+      *    EMPLOYEE (BADGE ISSUED, EQUIPMENT ASSIGNED, ETC.), SO IT IS
+      *    RESTRICTED TO MANAGER AND ADMINISTRATOR CATEGORY USERS ONLY.
+           IF NOT MON-CT-MANAGER AND NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized to Update This Checklist!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           IF ONB-RECORD-FOUND THEN
+      *         RE-READ FOR UPDATE - '1400-READ-CHECKLIST-RECORD' ONLY
+      *         DID A PLAIN READ, AND CICS REQUIRES A READ UPDATE ON
+      *         THIS SAME RECORD BEFORE THE REWRITE BELOW WILL BE
+      *         ACCEPTED.
+              EXEC CICS READ
+                   FILE(APP-ONBOARD-FILE-NAME)
+                   RIDFLD(CKL-EMPLOYEE-ID)
+                   INTO (CHECKLIST-RECORD)
+                   UPDATE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE 'Error Reading Checklist For Update!'
+                    TO WS-MESSAGE
+                 PERFORM 9000-SEND-MAP-AND-RETURN
+              END-IF
+           ELSE
+              MOVE ONB-CHECKLIST-RECORD TO CHECKLIST-RECORD
+           END-IF.
+
+           PERFORM 2110-APPLY-SCREEN-INPUT.
+           PERFORM 2120-WRITE-OR-REWRITE-CHECKLIST.
+           MOVE CHECKLIST-RECORD TO ONB-CHECKLIST-RECORD.
+
+       2110-APPLY-SCREEN-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2110-APPLY-SCREEN-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    A BLANK STATUS FIELD LEAVES THAT TASK UNCHANGED - ONLY 'Y'
+      *    OR 'N' UPDATES COMPLETION STATUS AND DATE.
+           EVALUATE TRUE
+           WHEN BADGSTI IS EQUAL TO 'Y'
+                SET CKL-BADGE-COMPLETE TO TRUE
+                MOVE BADGDTI TO CKL-BADGE-DATE
+           WHEN BADGSTI IS EQUAL TO 'N'
+                SET CKL-BADGE-PENDING TO TRUE
+                MOVE SPACES TO CKL-BADGE-DATE
+           END-EVALUATE.
+
+           EVALUATE TRUE
+           WHEN EQUPSTI IS EQUAL TO 'Y'
+                SET CKL-EQUIPMENT-COMPLETE TO TRUE
+                MOVE EQUPDTI TO CKL-EQUIPMENT-DATE
+           WHEN EQUPSTI IS EQUAL TO 'N'
+                SET CKL-EQUIPMENT-PENDING TO TRUE
+                MOVE SPACES TO CKL-EQUIPMENT-DATE
+           END-EVALUATE.
+
+           EVALUATE TRUE
+           WHEN ORNTSTI IS EQUAL TO 'Y'
+                SET CKL-ORIENTATION-COMPLETE TO TRUE
+                MOVE ORNTDTI TO CKL-ORIENTATION-DATE
+           WHEN ORNTSTI IS EQUAL TO 'N'
+                SET CKL-ORIENTATION-PENDING TO TRUE
+                MOVE SPACES TO CKL-ORIENTATION-DATE
+           END-EVALUATE.
+
+           EVALUATE TRUE
+           WHEN BENFSTI IS EQUAL TO 'Y'
+                SET CKL-BENEFITS-COMPLETE TO TRUE
+                MOVE BENFDTI TO CKL-BENEFITS-DATE
+           WHEN BENFSTI IS EQUAL TO 'N'
+                SET CKL-BENEFITS-PENDING TO TRUE
+                MOVE SPACES TO CKL-BENEFITS-DATE
+           END-EVALUATE.
+
+       2120-WRITE-OR-REWRITE-CHECKLIST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2120-WRITE-OR-REWRITE-CHECKLIST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF ONB-RECORD-FOUND THEN
+              EXEC CICS REWRITE
+                   FILE(APP-ONBOARD-FILE-NAME)
+                   FROM (CHECKLIST-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   MOVE 'Checklist Updated!' TO WS-MESSAGE
+              WHEN OTHER
+                   MOVE 'Error Updating Checklist!' TO WS-MESSAGE
+              END-EVALUATE
+           ELSE
+              EXEC CICS WRITE
+                   FILE(APP-ONBOARD-FILE-NAME)
+                   RIDFLD(CKL-EMPLOYEE-ID)
+                   FROM (CHECKLIST-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   SET ONB-RECORD-FOUND TO TRUE
+                   MOVE 'Checklist Saved!' TO WS-MESSAGE
+              WHEN DFHRESP(DUPREC)
+                   PERFORM 2130-REWRITE-CHECKLIST
+              WHEN OTHER
+                   MOVE 'Error Saving Checklist!' TO WS-MESSAGE
+              END-EVALUATE
+           END-IF.
+
+       2130-REWRITE-CHECKLIST.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2130-REWRITE-CHECKLIST' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SOMEONE ELSE CREATED THE RECORD BETWEEN OUR READ AND OUR
+      *    WRITE - RE-READ IT FOR UPDATE AND REPLACE IT WITH OUR
+      *    CURRENT VALUES, THE SAME WAY 'ELISTP' HANDLES A DUPLICATE
+      *    FILTER PRESET NAME.
+           EXEC CICS READ
+                FILE(APP-ONBOARD-FILE-NAME)
+                RIDFLD(CKL-EMPLOYEE-ID)
+                INTO (CHECKLIST-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE ONB-CHECKLIST-RECORD TO CHECKLIST-RECORD
+                MOVE ONB-TARGET-EMPLOYEE-ID TO CKL-EMPLOYEE-ID
+
+                EXEC CICS REWRITE
+                     FILE(APP-ONBOARD-FILE-NAME)
+                     FROM (CHECKLIST-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                EVALUATE WS-CICS-RESPONSE
+                WHEN DFHRESP(NORMAL)
+                     SET ONB-RECORD-FOUND TO TRUE
+                     MOVE 'Checklist Updated!' TO WS-MESSAGE
+                WHEN OTHER
+                     MOVE 'Error Updating Checklist!' TO WS-MESSAGE
+                END-EVALUATE
+           WHEN OTHER
+                MOVE 'Error Reading Checklist For Update!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2200-TRANSFER-BACK-TO-CALLER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-TRANSFER-BACK-TO-CALLER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 2250-DELETE-ONBOARD-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(ONB-CALLING-PROGRAM)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Caller Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Caller!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2250-DELETE-ONBOARD-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2250-DELETE-ONBOARD-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-ONBOARD-CONTAINER-NAME)
+                CHANNEL(APP-ONBOARD-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Deleting Onboarding Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+           IF MON-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE MON-USER-ID TO ONB-USER-ID
+              MOVE MON-USER-CATEGORY TO ONB-USER-CATEGORY
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-ONBOARD-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-ONBOARD-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-ONBOARD-MAP-NAME)
+                MAPSET(APP-ONBOARD-MAPSET-NAME)
+                FROM (EONBMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-ONBOARD-CHANNEL-NAME)
+                TRANSID(APP-ONBOARD-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE EONBMO.
+           MOVE CHECKLIST-RECORD TO ONB-CHECKLIST-RECORD.
+           MOVE ONB-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD.
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF ONB-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE ONB-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE ONB-TARGET-EMPLOYEE-ID TO EMPLIDO.
+           MOVE EMP-PRIMARY-NAME TO PRNAMEO.
+
+           IF CKL-BADGE-COMPLETE THEN
+              MOVE 'Y' TO BADGSTO
+           ELSE
+              MOVE 'N' TO BADGSTO
+           END-IF.
+           MOVE CKL-BADGE-DATE TO BADGDTO.
+
+           IF CKL-EQUIPMENT-COMPLETE THEN
+              MOVE 'Y' TO EQUPSTO
+           ELSE
+              MOVE 'N' TO EQUPSTO
+           END-IF.
+           MOVE CKL-EQUIPMENT-DATE TO EQUPDTO.
+
+           IF CKL-ORIENTATION-COMPLETE THEN
+              MOVE 'Y' TO ORNTSTO
+           ELSE
+              MOVE 'N' TO ORNTSTO
+           END-IF.
+           MOVE CKL-ORIENTATION-DATE TO ORNTDTO.
+
+           IF CKL-BENEFITS-COMPLETE THEN
+              MOVE 'Y' TO BENFSTO
+           ELSE
+              MOVE 'N' TO BENFSTO
+           END-IF.
+           MOVE CKL-BENEFITS-DATE TO BENFDTO.
+
+           MOVE WS-MESSAGE TO MESSO.
+           MOVE DFHTURQ TO MESSC.
+
+      *    CHANGE COLOR OF MESSAGE LINE BASED ON TYPE/CONTENT.
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           WHEN MESSO(1:2) IS EQUAL TO 'No'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Invalid'
+                MOVE DFHPINK TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-ONBOARD-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-ONBOARD-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ONBOARD-CONTAINER-NAME)
+                CHANNEL(APP-ONBOARD-CHANNEL-NAME)
+                FROM (ONBOARDING-CHECKLIST-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Onboarding Container!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
