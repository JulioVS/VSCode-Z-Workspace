@@ -0,0 +1,757 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELEAVP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'LEAVE / VACATION BALANCE' PROGRAM.
+      *      - TRACKS ACCRUED AND TAKEN VACATION/SICK DAYS FOR AN
+      *        EMPLOYEE, KEYED BY 'EMPLOYEE ID' ON THE 'ELEAVE' VSAM
+      *        FILE.
+      *      - THE BALANCE RECORD DOES NOT EXIST UNTIL THE FIRST TIME
+      *        SOMEONE SAVES IT FOR A GIVEN EMPLOYEE - CREATED VIA
+      *        'WRITE', FALLING BACK TO 'REWRITE' ON A DUPLICATE KEY,
+      *        THE SAME WAY 'ECHKLST' AND 'EONBP' MAINTAIN THEIR
+      *        RECORDS.
+      *      - REACHED FROM 'EVIEWP' (VIEW EMPLOYEE DETAILS) VIA A NEW
+      *        PF KEY, WHICH HANDS OFF THE CURRENTLY-DISPLAYED EMPLOYEE
+      *        THROUGH ITS OWN 'EDETCTR' CONTAINER - THE SAME HAND-OFF
+      *        TECHNIQUE 'EONBP' USES.
+      *      - RESTRICTED TO MANAGER AND ADMINISTRATOR CATEGORY USERS -
+      *        THE SAME RESTRICTION 'ECATP' APPLIES TO CATEGORY CHANGE
+      *        APPROVALS, SINCE RECORDING TIME TAKEN IS AN HR FUNCTION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - LEAVE BALANCE MAPSET.
+      *      - LEAVE BALANCE CONTAINER.
+      *      - LEAVE BALANCE FILE RECORD.
+      *      - EMPLOYEE DETAILS CONTAINER (FOR THE HAND-OFF FROM
+      *        'EVIEWP').
+      *      - EMPLOYEE MASTER RECORD.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY ELVMAP.
+       COPY ELVCTR.
+       COPY ELEAVE.
+       COPY EDETCTR.
+       COPY EMPMAST.
+       COPY EMONCTR.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+          05 WS-TODAY             PIC X(8).
+          05 WS-VACATION-BALANCE  PIC 9(3)V9(1).
+          05 WS-SICK-BALANCE      PIC 9(3)V9(1).
+          05 WS-DAYS-TAKEN        PIC S9(5)V9(4) USAGE IS COMP-3.
+          05 WS-PROSPECTIVE-TAKEN PIC S9(5)V9(4) USAGE IS COMP-3.
+      *
+       01 WS-DISPLAY-FIELDS.
+          05 WS-VACACC-EDIT       PIC ZZ9.9.
+          05 WS-VACTKN-EDIT       PIC ZZ9.9.
+          05 WS-VACBAL-EDIT       PIC ZZ9.9.
+          05 WS-SICACC-EDIT       PIC ZZ9.9.
+          05 WS-SICTKN-EDIT       PIC ZZ9.9.
+          05 WS-SICBAL-EDIT       PIC ZZ9.9.
+      *
+       01 WS-RECORD-FLAG          PIC X(1)  VALUE SPACES.
+          88 LEAVE-RECORD-FOUND             VALUE 'Y'.
+          88 LEAVE-RECORD-NOT-FOUND         VALUE SPACES.
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-LEAVE-CONTAINER-NAME)
+                CHANNEL(APP-LEAVE-CHANNEL-NAME)
+                INTO (LEAVE-BALANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Leave Balance Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THIS SCREEN RECORDS TIME TAKEN AGAINST AN EMPLOYEE'S LEAVE
+      *    BALANCE, SO IT IS RESTRICTED TO MANAGER AND ADMINISTRATOR
+      *    CATEGORY USERS ONLY.
+           IF NOT MON-CT-MANAGER AND NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized for Leave Balances!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           PERFORM 1200-GET-TARGET-EMPLOYEE.
+
+           IF LVC-TARGET-EMPLOYEE-ID IS EQUAL TO ZEROES THEN
+              MOVE 'No Employee Selected For A Leave Balance!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           PERFORM 1300-READ-EMPLOYEE-RECORD.
+           PERFORM 1400-READ-LEAVE-RECORD.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE LEAVE-BALANCE-CONTAINER.
+           INITIALIZE EMPLOYEE-DETAILS-CONTAINER.
+           INITIALIZE EMPLOYEE-MASTER-RECORD.
+           INITIALIZE LEAVE-BALANCE-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE ELVMO.
+
+           MOVE 'Welcome to the Leave Balance screen!' TO WS-MESSAGE.
+           SET LVC-CT-STANDARD TO TRUE.
+           MOVE SPACES TO WS-RECORD-FLAG.
+
+       1200-GET-TARGET-EMPLOYEE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1200-GET-TARGET-EMPLOYEE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PICK UP THE EMPLOYEE CURRENTLY DISPLAYED ON 'EVIEWP' FROM
+      *    ITS OWN CONTAINER, THE SAME HAND-OFF 'EONBP' USES.
+           EXEC CICS GET
+                CONTAINER(APP-VIEW-CONTAINER-NAME)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                INTO (EMPLOYEE-DETAILS-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE DET-EMPLOYEE-RECORD TO EMPLOYEE-MASTER-RECORD
+                MOVE EMP-EMPLOYEE-ID TO LVC-TARGET-EMPLOYEE-ID
+           WHEN OTHER
+                MOVE 'No Employee Context Found!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       1300-READ-EMPLOYEE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1300-READ-EMPLOYEE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE LVC-TARGET-EMPLOYEE-ID TO EMP-EMPLOYEE-ID.
+
+           EXEC CICS READ
+                FILE(APP-EMP-MASTER-FILE-NAME)
+                RIDFLD(EMP-EMPLOYEE-ID)
+                INTO (EMPLOYEE-MASTER-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'Employee Record Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Reading Employee Master File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1400-READ-LEAVE-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1400-READ-LEAVE-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE LVC-TARGET-EMPLOYEE-ID TO LEA-EMPLOYEE-ID.
+
+           EXEC CICS READ
+                FILE(APP-LEAVE-FILE-NAME)
+                RIDFLD(LEA-EMPLOYEE-ID)
+                INTO (LEAVE-BALANCE-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                MOVE 'Y' TO WS-RECORD-FLAG
+           WHEN DFHRESP(NOTFND)
+      *         NO BALANCE RECORD YET FOR THIS EMPLOYEE - START ONE AT
+      *         ZERO BALANCES.
+                INITIALIZE LEAVE-BALANCE-RECORD
+                MOVE LVC-TARGET-EMPLOYEE-ID TO LEA-EMPLOYEE-ID
+                MOVE SPACES TO WS-RECORD-FLAG
+           WHEN OTHER
+                MOVE 'Error Reading Leave Balance File!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-LEAVE-MAP-NAME)
+                MAPSET(APP-LEAVE-MAPSET-NAME)
+                INTO (ELVMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+           IF NOT MON-CT-MANAGER AND NOT MON-CT-ADMINISTRATOR THEN
+              PERFORM 2500-SIGN-USER-OFF
+           END-IF.
+
+           EVALUATE EIBAID
+           WHEN DFHENTER
+                PERFORM 2100-RECORD-TIME-TAKEN
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2200-TRANSFER-BACK-TO-CALLER
+           WHEN DFHPF10
+                PERFORM 2500-SIGN-USER-OFF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-RECORD-TIME-TAKEN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-RECORD-TIME-TAKEN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    A BLANK ACTION CODE OR DAYS-TAKEN FIELD MEANS THE USER IS
+      *    JUST REFRESHING THE DISPLAYED BALANCE, NOT RECORDING TIME.
+           IF ACTNCDI IS EQUAL TO SPACES OR DAYSTKI IS EQUAL TO SPACES
+              MOVE 'Current Balance Displayed!' TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+      *    CONVERT THE TYPED DAYS-TAKEN AMOUNT (E.G. '5', '5.5') INTO
+      *    A WORKING NUMERIC VALUE BEFORE APPLYING IT.
+           COMPUTE WS-DAYS-TAKEN = FUNCTION NUMVAL(DAYSTKI).
+
+           EVALUATE ACTNCDI
+           WHEN 'V'
+                COMPUTE WS-PROSPECTIVE-TAKEN =
+                   LEA-VACATION-TAKEN + WS-DAYS-TAKEN
+                IF WS-PROSPECTIVE-TAKEN IS GREATER THAN
+                   LEA-VACATION-ACCRUED THEN
+                   MOVE 'Validation Error: Exceeds Vacation Accrued!'
+                      TO WS-MESSAGE
+                   EXIT PARAGRAPH
+                END-IF
+                ADD WS-DAYS-TAKEN TO LEA-VACATION-TAKEN
+                MOVE 'Vacation Time Taken Recorded!' TO WS-MESSAGE
+           WHEN 'S'
+                COMPUTE WS-PROSPECTIVE-TAKEN =
+                   LEA-SICK-TAKEN + WS-DAYS-TAKEN
+                IF WS-PROSPECTIVE-TAKEN IS GREATER THAN
+                   LEA-SICK-ACCRUED THEN
+                   MOVE 'Validation Error: Exceeds Sick Accrued!'
+                      TO WS-MESSAGE
+                   EXIT PARAGRAPH
+                END-IF
+                ADD WS-DAYS-TAKEN TO LEA-SICK-TAKEN
+                MOVE 'Sick Time Taken Recorded!' TO WS-MESSAGE
+           WHEN 'A'
+                ADD WS-DAYS-TAKEN TO LEA-VACATION-ACCRUED
+                MOVE 'Vacation Accrual Recorded!' TO WS-MESSAGE
+           WHEN 'K'
+                ADD WS-DAYS-TAKEN TO LEA-SICK-ACCRUED
+                MOVE 'Sick Accrual Recorded!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Action Must Be V/S Taken Or A/K Accrued!'
+                   TO WS-MESSAGE
+                EXIT PARAGRAPH
+           END-EVALUATE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LEA-LAST-ACTION-DATE.
+           MOVE MON-USER-ID TO LEA-LAST-ACTION-BY.
+
+           PERFORM 2120-WRITE-OR-REWRITE-LEAVE.
+
+       2120-WRITE-OR-REWRITE-LEAVE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2120-WRITE-OR-REWRITE-LEAVE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF LEAVE-RECORD-FOUND THEN
+      *         RE-READ FOR UPDATE - '1400-READ-LEAVE-RECORD' ONLY DID
+      *         A PLAIN READ, AND CICS REQUIRES A READ UPDATE ON THIS
+      *         SAME RECORD BEFORE A REWRITE WILL BE ACCEPTED. THE
+      *         DELTA APPLIED IN '2100-RECORD-TIME-TAKEN' IS RE-APPLIED
+      *         TO THE FRESHLY-READ COPY BELOW.
+              EXEC CICS READ
+                   FILE(APP-LEAVE-FILE-NAME)
+                   RIDFLD(LEA-EMPLOYEE-ID)
+                   INTO (LEAVE-BALANCE-RECORD)
+                   UPDATE
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL) THEN
+                 MOVE 'Error Reading Leave Balance For Update!'
+                    TO WS-MESSAGE
+                 EXIT PARAGRAPH
+              END-IF
+
+              EVALUATE ACTNCDI
+              WHEN 'V'
+                   ADD WS-DAYS-TAKEN TO LEA-VACATION-TAKEN
+              WHEN 'S'
+                   ADD WS-DAYS-TAKEN TO LEA-SICK-TAKEN
+              WHEN 'A'
+                   ADD WS-DAYS-TAKEN TO LEA-VACATION-ACCRUED
+              WHEN 'K'
+                   ADD WS-DAYS-TAKEN TO LEA-SICK-ACCRUED
+              END-EVALUATE
+
+              MOVE FUNCTION CURRENT-DATE(1:8) TO LEA-LAST-ACTION-DATE
+              MOVE MON-USER-ID TO LEA-LAST-ACTION-BY
+
+              EXEC CICS REWRITE
+                   FILE(APP-LEAVE-FILE-NAME)
+                   FROM (LEAVE-BALANCE-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                 MOVE 'Error Updating Leave Balance!' TO WS-MESSAGE
+              END-IF
+           ELSE
+              EXEC CICS WRITE
+                   FILE(APP-LEAVE-FILE-NAME)
+                   RIDFLD(LEA-EMPLOYEE-ID)
+                   FROM (LEAVE-BALANCE-RECORD)
+                   RESP(WS-CICS-RESPONSE)
+                   END-EXEC
+
+              EVALUATE WS-CICS-RESPONSE
+              WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-RECORD-FLAG
+              WHEN DFHRESP(DUPREC)
+                   PERFORM 2130-REWRITE-LEAVE
+              WHEN OTHER
+                   MOVE 'Error Saving Leave Balance!' TO WS-MESSAGE
+              END-EVALUATE
+           END-IF.
+
+       2130-REWRITE-LEAVE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2130-REWRITE-LEAVE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    SOMEONE ELSE CREATED THE RECORD BETWEEN OUR READ AND OUR
+      *    WRITE - RE-READ IT FOR UPDATE AND RE-APPLY OUR CHANGE, THE
+      *    SAME WAY 'EONBP' HANDLES THIS RACE.
+           EXEC CICS READ
+                FILE(APP-LEAVE-FILE-NAME)
+                RIDFLD(LEA-EMPLOYEE-ID)
+                INTO (LEAVE-BALANCE-RECORD)
+                UPDATE
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                EVALUATE ACTNCDI
+                WHEN 'V'
+                     ADD WS-DAYS-TAKEN TO LEA-VACATION-TAKEN
+                WHEN 'S'
+                     ADD WS-DAYS-TAKEN TO LEA-SICK-TAKEN
+                WHEN 'A'
+                     ADD WS-DAYS-TAKEN TO LEA-VACATION-ACCRUED
+                WHEN 'K'
+                     ADD WS-DAYS-TAKEN TO LEA-SICK-ACCRUED
+                END-EVALUATE
+
+                MOVE FUNCTION CURRENT-DATE(1:8) TO LEA-LAST-ACTION-DATE
+                MOVE MON-USER-ID TO LEA-LAST-ACTION-BY
+                MOVE LVC-TARGET-EMPLOYEE-ID TO LEA-EMPLOYEE-ID
+
+                EXEC CICS REWRITE
+                     FILE(APP-LEAVE-FILE-NAME)
+                     FROM (LEAVE-BALANCE-RECORD)
+                     RESP(WS-CICS-RESPONSE)
+                     END-EXEC
+
+                IF WS-CICS-RESPONSE IS NOT EQUAL TO DFHRESP(NORMAL)
+                   MOVE 'Error Updating Leave Balance!' TO WS-MESSAGE
+                ELSE
+                   MOVE 'Y' TO WS-RECORD-FLAG
+                END-IF
+           WHEN OTHER
+                MOVE 'Error Reading Leave Balance For Update!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2200-TRANSFER-BACK-TO-CALLER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-TRANSFER-BACK-TO-CALLER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 2250-DELETE-LEAVE-CONTAINER.
+
+           EXEC CICS XCTL
+                PROGRAM(APP-VIEW-PROGRAM-NAME)
+                CHANNEL(APP-VIEW-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Caller Program Not Found!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Transferring To Caller!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       2250-DELETE-LEAVE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2250-DELETE-LEAVE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS DELETE
+                CONTAINER(APP-LEAVE-CONTAINER-NAME)
+                CHANNEL(APP-LEAVE-CHANNEL-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Deleting Leave Balance Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       2500-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+           IF MON-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE MON-USER-ID TO LVC-USER-ID
+              MOVE MON-USER-CATEGORY TO LVC-USER-CATEGORY
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-LEAVE-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-LEAVE-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-LEAVE-MAP-NAME)
+                MAPSET(APP-LEAVE-MAPSET-NAME)
+                FROM (ELVMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-LEAVE-CHANNEL-NAME)
+                TRANSID(APP-LEAVE-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ELVMO.
+
+           MOVE EIBTRNID TO TRANIDO.
+
+           IF LVC-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE LVC-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE LVC-TARGET-EMPLOYEE-ID TO EMPLIDO.
+           MOVE EMP-PRIMARY-NAME TO PRNAMEO.
+
+           COMPUTE WS-VACATION-BALANCE =
+              LEA-VACATION-ACCRUED - LEA-VACATION-TAKEN.
+           COMPUTE WS-SICK-BALANCE =
+              LEA-SICK-ACCRUED - LEA-SICK-TAKEN.
+
+           MOVE LEA-VACATION-ACCRUED TO WS-VACACC-EDIT.
+           MOVE LEA-VACATION-TAKEN TO WS-VACTKN-EDIT.
+           MOVE WS-VACATION-BALANCE TO WS-VACBAL-EDIT.
+           MOVE LEA-SICK-ACCRUED TO WS-SICACC-EDIT.
+           MOVE LEA-SICK-TAKEN TO WS-SICTKN-EDIT.
+           MOVE WS-SICK-BALANCE TO WS-SICBAL-EDIT.
+
+           MOVE WS-VACACC-EDIT TO VACACCO.
+           MOVE WS-VACTKN-EDIT TO VACTKNO.
+           MOVE WS-VACBAL-EDIT TO VACBALO.
+           MOVE WS-SICACC-EDIT TO SICACCO.
+           MOVE WS-SICTKN-EDIT TO SICTKNO.
+           MOVE WS-SICBAL-EDIT TO SICBALO.
+
+           MOVE WS-MESSAGE TO MESSO.
+           MOVE DFHTURQ TO MESSC.
+
+      *    CHANGE COLOR OF MESSAGE LINE BASED ON TYPE/CONTENT.
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           WHEN MESSO(1:2) IS EQUAL TO 'No'
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Invalid'
+                MOVE DFHPINK TO MESSC
+           WHEN MESSO(1:6) IS EQUAL TO 'Action'
+                MOVE DFHPINK TO MESSC
+           END-EVALUATE.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-LEAVE-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-LEAVE-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-LEAVE-CONTAINER-NAME)
+                CHANNEL(APP-LEAVE-CHANNEL-NAME)
+                FROM (LEAVE-BALANCE-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Leave Balance Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
