@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAUDARC.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - NIGHTLY AUDIT TRAIL ARCHIVE/RETENTION EXTRACT.
+      *      - BATCH PROGRAM, RUN OFFLINE AGAINST WHICHEVER OF
+      *        'EAUDIT1'/'EAUDIT2' IS CURRENTLY *DORMANT* (I.E. THE
+      *        ONE 'ESWITCH' JUST SWITCHED CICS AWAY FROM - SAFE TO
+      *        READ WHILE THE OTHER STAYS ONLINE), SAME AS 'EAUDRPT'
+      *        AND 'EPAYFEED'.
+      *      - BROWSES THE DORMANT 'EAUDIT' <ESDS> CLUSTER SEQUENTIALLY
+      *        AND COPIES EVERY RECORD, VERBATIM, ONTO THE 'AUDARC'
+      *        PERMANENT ARCHIVE DATASET.
+      *      - UNLIKE 'EAUDRPT' (A PRINT REPORT) AND 'EPAYFEED' (A
+      *        DERIVED EXTRACT), THIS IS THE ONLY JOB STEP THAT KEEPS
+      *        A COMPLETE, UNSUMMARIZED COPY OF THE RAW AUDIT RECORDS -
+      *        'ESWITCH' EMPTIES WHICHEVER CLUSTER IT SWITCHES BACK TO
+      *        ONLINE, SO IF THIS STEP IS EVER SKIPPED, THAT NIGHT'S
+      *        RAW BEFORE/AFTER IMAGES ARE GONE FOR GOOD ONCE THE NEXT
+      *        SWITCH CYCLE REUSES THE CLUSTER.
+      *      - MUST RUN TO COMPLETION BEFORE THE *NEXT* NIGHT'S
+      *        'ESWBATCH' CYCLE SWITCHES BACK ONTO THIS CLUSTER -
+      *        RUNNING IT IN THE SAME JOB AS 'EAUDRPT'/'EPAYFEED',
+      *        IMMEDIATELY AFTER 'ESWBATCH' SWITCHES THE FILES, GIVES
+      *        IT A FULL DAY OF HEADROOM - SEE THE ACCOMPANYING JCL.
+      *      - 'AUDARC' IS CATALOGED NEW EACH RUN, THE SAME AS
+      *        'PAYFEED' IS IN 'EPAYFEED' - SEE THE OPERATOR NOTE ON
+      *        THE ACCOMPANYING JCL FOR HOW THE DSN IS ROTATED SO ONE
+      *        NIGHT'S ARCHIVE IS NOT LOST UNDER THE NEXT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EAUDIT-FILE ASSIGN TO EAUDIT
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-EAUDIT-STATUS.
+
+           SELECT AUDIT-ARCHIVE-FILE ASSIGN TO AUDARC
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUDARC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EAUDIT-FILE.
+       COPY EAUDIT.
+
+       FD  AUDIT-ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-ARCHIVE-RECORD         PIC X(566).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-EAUDIT-STATUS         PIC X(2).
+             88 EAUDIT-OK                       VALUE '00'.
+          05 WS-AUDARC-STATUS         PIC X(2).
+             88 AUDARC-OK                       VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EAUDIT                   VALUE 'Y'.
+          05 WS-ARCHIVE-COUNT         PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ARCHIVE-EVENT UNTIL END-OF-EAUDIT.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN INPUT EAUDIT-FILE.
+           IF NOT EAUDIT-OK
+              DISPLAY 'EAUDARC - UNABLE TO OPEN EAUDIT, STATUS='
+                 WS-EAUDIT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-ARCHIVE-FILE.
+           IF NOT AUDARC-OK
+              DISPLAY 'EAUDARC - UNABLE TO OPEN AUDARC, STATUS='
+                 WS-AUDARC-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-EVENT.
+
+       1100-READ-NEXT-EVENT.
+           READ EAUDIT-FILE
+              AT END
+                 SET END-OF-EAUDIT TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *-----------------------------------------------------------------
+
+      *    EVERY RECORD IS COPIED VERBATIM - THIS STEP IS THE
+      *    PERMANENT RECORD, SO IT DOES NOT FILTER OR SUMMARIZE BY
+      *    ACTION CODE THE WAY 'EAUDRPT'/'EPAYFEED' DO.
+       2000-ARCHIVE-EVENT.
+           MOVE AUDIT-TRAIL-RECORD TO AUDIT-ARCHIVE-RECORD.
+           WRITE AUDIT-ARCHIVE-RECORD.
+           ADD 1 TO WS-ARCHIVE-COUNT.
+
+           PERFORM 1100-READ-NEXT-EVENT.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           DISPLAY 'EAUDARC - RECORDS ARCHIVED: ' WS-ARCHIVE-COUNT.
+
+           CLOSE EAUDIT-FILE.
+           CLOSE AUDIT-ARCHIVE-FILE.
