@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDELRPT.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - EMPLOYEE DELETION LOG REPORT.
+      *      - BATCH PROGRAM. BROWSES 'EDELLOG' AND LISTS EVERY
+      *        EMPLOYEE RECORD EVER DELETED (LOGICALLY OR PHYSICALLY),
+      *        SORTED BY DELETION TIMESTAMP, FOR COMPLIANCE. SCHEDULE
+      *        TO RUN PERIODICALLY.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDELLOG-FILE ASSIGN TO EDELLOG
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS WS-EDELLOG-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+           SELECT DELETION-REPORT-FILE ASSIGN TO DELRPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-DELRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDELLOG-FILE.
+       COPY EDELLOG.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-TIMESTAMP               PIC X(21).
+           05 SORT-USER-ID                 PIC X(8).
+           05 SORT-EMP-ID                  PIC 9(8).
+           05 SORT-EMP-NAME                PIC X(38).
+
+       FD  DELETION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DELETION-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-WORKING-VARS.
+          05 WS-EDELLOG-STATUS        PIC X(2).
+             88 EDELLOG-OK                      VALUE '00'.
+          05 WS-DELRPT-STATUS         PIC X(2).
+             88 DELRPT-OK                        VALUE '00'.
+          05 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+             88 END-OF-EDELLOG                  VALUE 'Y'.
+          05 WS-SORT-EOF-FLAG         PIC X(1)  VALUE 'N'.
+             88 END-OF-SORT-FILE                VALUE 'Y'.
+          05 WS-DELETE-TOTAL          PIC 9(8)  USAGE IS BINARY
+                                                 VALUE ZEROES.
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER                   PIC X(40)
+             VALUE 'EMPLOYEE DELETION LOG REPORT'.
+          05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+          05 FILLER                   PIC X(3)  VALUE SPACES.
+          05 WS-RPT-TIMESTAMP         PIC X(21).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-USER-ID           PIC X(8).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-ID            PIC Z(7)9.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WS-RPT-EMP-NAME          PIC X(26).
+          05 FILLER                   PIC X(8)  VALUE SPACES.
+
+       01 WS-REPORT-SUMMARY-LINE.
+          05 FILLER                   PIC X(24)
+             VALUE 'TOTAL EMPLOYEES DELETED:'.
+          05 WS-RPT-DELETE-TOTAL      PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 1000-INITIALIZE.
+
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-TIMESTAMP
+                INPUT PROCEDURE IS 2000-SELECT-DELETIONS
+                OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       INITIALIZATION SECTION.
+      *-----------------------------------------------------------------
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DELETION-REPORT-FILE.
+           IF NOT DELRPT-OK
+              DISPLAY 'EDELRPT - UNABLE TO OPEN DELRPT, STATUS='
+                 WS-DELRPT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE WS-REPORT-HEADING-1 TO DELETION-REPORT-LINE.
+           WRITE DELETION-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+       SELECTION SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT INPUT PROCEDURE - PASS EVERY DELETION EVENT TO THE
+      *    SORT.
+       2000-SELECT-DELETIONS.
+           OPEN INPUT EDELLOG-FILE.
+           IF NOT EDELLOG-OK
+              DISPLAY 'EDELRPT - UNABLE TO OPEN EDELLOG, STATUS='
+                 WS-EDELLOG-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-NEXT-DELETION.
+           PERFORM 2200-RELEASE-DELETION UNTIL END-OF-EDELLOG.
+
+           CLOSE EDELLOG-FILE.
+
+       2100-READ-NEXT-DELETION.
+           READ EDELLOG-FILE
+              AT END
+                 SET END-OF-EDELLOG TO TRUE
+           END-READ.
+
+       2200-RELEASE-DELETION.
+           MOVE DEL-TIMESTAMP TO SORT-TIMESTAMP.
+           MOVE DEL-USER-ID TO SORT-USER-ID.
+           MOVE DEL-EMPLOYEE-ID TO SORT-EMP-ID.
+           MOVE DEL-EMPLOYEE-NAME TO SORT-EMP-NAME.
+
+           RELEASE SORT-RECORD.
+
+           PERFORM 2100-READ-NEXT-DELETION.
+
+      *-----------------------------------------------------------------
+       REPORT-WRITING SECTION.
+      *-----------------------------------------------------------------
+
+      *    SORT OUTPUT PROCEDURE - PRINT THE SORTED LIST.
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-NEXT-RECORD.
+           PERFORM 3200-PRINT-DETAIL-LINE UNTIL END-OF-SORT-FILE.
+
+           MOVE WS-DELETE-TOTAL TO WS-RPT-DELETE-TOTAL.
+           MOVE WS-REPORT-SUMMARY-LINE TO DELETION-REPORT-LINE.
+           WRITE DELETION-REPORT-LINE.
+
+       3100-RETURN-NEXT-RECORD.
+           RETURN SORT-WORK-FILE
+              AT END
+                 SET END-OF-SORT-FILE TO TRUE
+           END-RETURN.
+
+       3200-PRINT-DETAIL-LINE.
+           MOVE SORT-TIMESTAMP TO WS-RPT-TIMESTAMP.
+           MOVE SORT-USER-ID TO WS-RPT-USER-ID.
+           MOVE SORT-EMP-ID TO WS-RPT-EMP-ID.
+           MOVE SORT-EMP-NAME TO WS-RPT-EMP-NAME.
+
+           ADD 1 TO WS-DELETE-TOTAL.
+
+           MOVE WS-REPORT-DETAIL-LINE TO DELETION-REPORT-LINE.
+           WRITE DELETION-REPORT-LINE.
+
+           PERFORM 3100-RETURN-NEXT-RECORD.
+
+      *-----------------------------------------------------------------
+       TERMINATION SECTION.
+      *-----------------------------------------------------------------
+
+       9000-TERMINATE.
+           CLOSE DELETION-REPORT-FILE.
