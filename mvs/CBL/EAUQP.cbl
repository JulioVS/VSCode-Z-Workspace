@@ -0,0 +1,732 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EAUQP.
+      ******************************************************************
+      *   CICS PLURALSIGHT 'EMPLOYEE APP'.
+      *      - 'AUDIT TRAIL INQUIRY' PROGRAM.
+      *      - RESTRICTED TO ADMINISTRATOR CATEGORY USERS.
+      *      - BROWSES 'AUDIT-TRAIL-RECORD' ENTRIES WRITTEN BY 'EAUDITP'
+      *        INTO THE 'EAUDIT' ESDS, FILTERED BY USER ID AND/OR DATE
+      *        RANGE. THE ESDS HAS NO KEYS, SO POSITIONING IS DONE BY
+      *        RBA RATHER THAN BY ANY DATA VALUE.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *   INCLUDE COPYBOOKS FOR:
+      *      - APPLICATION CONSTANTS.
+      *      - AUDIT INQUIRY CONTAINER.
+      *      - AUDIT INQUIRY MAPSET.
+      *      - ACTIVITY MONITOR CONTAINER.
+      *      - AUDIT TRAIL RECORD.
+      *      - IBM'S AID KEYS.
+      *      - IBM'S BMS VALUES.
+      ******************************************************************
+       COPY ECONST.
+       COPY EAUQCTR.
+       COPY EAUQMAP.
+       COPY EMONCTR.
+       COPY EAUDIT.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      ******************************************************************
+      *   DEFINE MY WORKING VARIABLES.
+      ******************************************************************
+       01 WS-WORKING-VARS.
+          05 WS-CICS-RESPONSE     PIC S9(8) USAGE IS BINARY.
+          05 WS-MESSAGE           PIC X(79).
+          05 WS-LINES-PER-PAGE    PIC S9(4) USAGE IS BINARY VALUE +16.
+          05 WS-LINE-COUNTER      PIC S9(4) USAGE IS BINARY.
+          05 WS-LINE-DISPLAY      PIC Z9.
+          05 WS-PF7-LABEL         PIC X(9)  VALUE 'PF7 Top  '.
+          05 WS-PF8-LABEL         PIC X(9)  VALUE 'PF8 Next '.
+      *
+       01 WS-FILTER-FLAG          PIC X(1)  VALUE SPACES.
+          88 FILTER-PASSED                  VALUE 'Y'.
+          88 FILTER-FAILED                  VALUE SPACES.
+      *
+       01 WS-SELECTION-FLAG       PIC X(1)  VALUE SPACES.
+          88 LINE-WAS-SELECTED              VALUE 'Y'.
+          88 LINE-NOT-SELECTED              VALUE SPACES.
+      *
+      *   WORK AREA USED TO FORMAT A BEFORE/AFTER IMAGE FOR DISPLAY.
+      *   SENT VIA 'SEND TEXT' RATHER THAN A SECOND MAP, SINCE THIS IS
+      *   A ONE-OFF DATA DUMP RATHER THAN A MAINTAINED SCREEN.
+       01 WS-DETAIL-TEXT.
+          05 FILLER               PIC X(11) VALUE 'TIMESTAMP: '.
+          05 WS-DETAIL-TIMESTAMP  PIC X(21).
+          05 FILLER               PIC X(5)  VALUE ' ID: '.
+          05 WS-DETAIL-USER-ID    PIC X(8).
+          05 FILLER               PIC X(9)  VALUE ' ACTION: '.
+          05 WS-DETAIL-ACTION     PIC X(1).
+          05 FILLER               PIC X(9)  VALUE ' BEFORE: '.
+          05 WS-DETAIL-BEFORE     PIC X(268).
+          05 FILLER               PIC X(8)  VALUE ' AFTER: '.
+          05 WS-DETAIL-AFTER      PIC X(268).
+      *
+       01 WS-DEBUG-AID            PIC X(45) VALUE SPACES.
+      *
+       01 WS-DEBUG-MESSAGE.
+          05 FILLER               PIC X(5)  VALUE '<MSG:'.
+          05 WS-DEBUG-TEXT        PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB1='.
+          05 WS-DEBUG-EIBRESP     PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+          05 FILLER               PIC X(5)  VALUE '<EB2='.
+          05 WS-DEBUG-EIBRESP2    PIC 9(8)  VALUE ZEROES.
+          05 FILLER               PIC X(1)  VALUE '>'.
+      *
+       01 WS-DEBUG-MODE           PIC X(1)  VALUE 'N'.
+          88 I-AM-DEBUGGING                 VALUE 'Y'.
+          88 NOT-DEBUGGING                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-LOGIC SECTION.
+      *-----------------------------------------------------------------
+
+      *    >>> DEBUGGING ONLY <<<
+           MOVE 'MAIN-LOGIC' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-AUDINQ-CONTAINER-NAME)
+                CHANNEL(APP-AUDINQ-CHANNEL-NAME)
+                INTO (AUDIT-INQUIRY-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+      *         1ST INTERACTION -> NO CONTAINER YET (CREATE IT)
+                PERFORM 1000-FIRST-INTERACTION
+           WHEN DFHRESP(NORMAL)
+      *         NEXT INTERACTIONS -> CONTAINER FOUND (CONTINUE)
+                PERFORM 2000-PROCESS-USER-INPUT
+           WHEN OTHER
+                MOVE 'Error Retrieving Audit Inquiry Container!'
+                   TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       START-UP SECTION.
+      *-----------------------------------------------------------------
+
+       1000-FIRST-INTERACTION.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1000-FIRST-INTERACTION' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 1100-INITIALIZE.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    THIS SCREEN EXPOSES OTHER USERS' BEFORE/AFTER DATA, SO IT IS
+      *    RESTRICTED TO ADMINISTRATOR CATEGORY USERS ONLY.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              MOVE 'You Are Not Authorized to View the Audit Trail!'
+                 TO WS-MESSAGE
+              PERFORM 9000-SEND-MAP-AND-RETURN
+           END-IF.
+
+           MOVE MON-USER-CATEGORY TO AUQ-USER-CATEGORY.
+           PERFORM 1300-LOAD-PAGE-OF-RECORDS.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       1100-INITIALIZE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1100-INITIALIZE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE ACTIVITY-MONITOR-CONTAINER.
+           INITIALIZE AUDIT-INQUIRY-CONTAINER.
+           INITIALIZE AUDIT-TRAIL-RECORD.
+           INITIALIZE WS-WORKING-VARS.
+           INITIALIZE EAUQMO.
+
+           MOVE 'Welcome to the Audit Trail Inquiry screen!'
+              TO WS-MESSAGE.
+           SET AUQ-CT-STANDARD TO TRUE.
+           SET AUQ-NOT-SET TO TRUE.
+           MOVE 1 TO AUQ-CURRENT-PAGE-NUMBER.
+           MOVE ZERO TO AUQ-CURRENT-RBA.
+
+       1300-LOAD-PAGE-OF-RECORDS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1300-LOAD-PAGE-OF-RECORDS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAN AUDIT LINE BUFFER.
+           INITIALIZE AUQ-CURRENT-RECORD-AREA.
+
+           PERFORM 1310-START-BROWSE.
+
+           SET AUQ-RECORD-INDEX TO 1
+           PERFORM 1320-READ-NEXT-RECORD
+              UNTIL AUQ-RECORD-INDEX IS GREATER THAN WS-LINES-PER-PAGE
+              OR AUQ-END-OF-FILE.
+
+           IF NOT AUQ-END-OF-FILE THEN
+              PERFORM 1330-END-BROWSE
+           END-IF.
+
+      *    IF NO RECORDS WERE FOUND ON THIS CYCLE, WE DISPLAY A MESSAGE.
+           IF AUQ-CURRENT-RECORD-AREA IS EQUAL TO SPACES THEN
+              IF AUQ-CURRENT-PAGE-NUMBER IS EQUAL TO 1 THEN
+                 MOVE 'No Matching Records Found!' TO WS-MESSAGE
+              ELSE
+                 MOVE 'No More Records Found!' TO WS-MESSAGE
+              END-IF
+           END-IF.
+
+       1310-START-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1310-START-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS STARTBR
+                FILE(APP-AUDIT-TRAIL-FILE-NAME)
+                RIDFLD(AUQ-CURRENT-RBA)
+                RBA
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(NOTFND)
+                MOVE 'No Records Found!' TO WS-MESSAGE
+                SET AUQ-END-OF-FILE TO TRUE
+           WHEN DFHRESP(INVREQ)
+                MOVE 'Invalid Request (Browse)!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN DFHRESP(NOTOPEN)
+                MOVE 'Audit Trail File Not Open!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           WHEN OTHER
+                MOVE 'Error Starting Browse!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1320-READ-NEXT-RECORD.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1320-READ-NEXT-RECORD' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-AUDIT-TRAIL-FILE-NAME)
+                RIDFLD(AUQ-CURRENT-RBA)
+                RBA
+                INTO (AUDIT-TRAIL-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                PERFORM 1325-APPLY-FILTERS
+
+                IF FILTER-PASSED THEN
+                   MOVE AUDIT-TRAIL-RECORD TO
+                      AUQ-CURRENT-RECORD(AUQ-RECORD-INDEX)
+                   SET AUQ-RECORD-INDEX UP BY 1
+                END-IF
+           WHEN DFHRESP(ENDFILE)
+                MOVE 'End of Audit Trail File' TO WS-MESSAGE
+                SET AUQ-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Reading Next Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1325-APPLY-FILTERS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1325-APPLY-FILTERS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           SET FILTER-PASSED TO TRUE.
+
+           IF AUQ-FILTER-USER-ID IS NOT EQUAL TO SPACES
+              AND AUD-USER-ID IS NOT EQUAL TO AUQ-FILTER-USER-ID THEN
+              SET FILTER-FAILED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF AUQ-FILTER-DATE-AFTER IS NOT EQUAL TO SPACES
+              AND AUD-TIMESTAMP(1:8) IS LESS THAN
+                 AUQ-FILTER-DATE-AFTER THEN
+              SET FILTER-FAILED TO TRUE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF AUQ-FILTER-DATE-BEFORE IS NOT EQUAL TO SPACES
+              AND AUD-TIMESTAMP(1:8) IS GREATER THAN
+                 AUQ-FILTER-DATE-BEFORE THEN
+              SET FILTER-FAILED TO TRUE
+           END-IF.
+
+       1330-END-BROWSE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1330-END-BROWSE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PEEK ONE MORE RECORD (WITHOUT STORING IT) JUST TO CAPTURE THE
+      *    RBA WHERE THE NEXT PAGE SHOULD RESUME BROWSING FROM.
+           PERFORM 1340-PEEK-NEXT-RBA.
+
+           EXEC CICS ENDBR
+                FILE(APP-AUDIT-TRAIL-FILE-NAME)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Ending Browse!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+       1340-PEEK-NEXT-RBA.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '1340-PEEK-NEXT-RBA' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS READNEXT
+                FILE(APP-AUDIT-TRAIL-FILE-NAME)
+                RIDFLD(AUQ-CURRENT-RBA)
+                RBA
+                INTO (AUDIT-TRAIL-RECORD)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+      *    'AUQ-CURRENT-RBA' NOW HOLDS THE RBA OF THE NEXT UNREAD
+      *    RECORD, READY FOR THE NEXT PAGE'S 'STARTBR', UNLESS WE HIT
+      *    THE PHYSICAL END OF THE FILE.
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(ENDFILE)
+                SET AUQ-END-OF-FILE TO TRUE
+           WHEN OTHER
+                MOVE 'Error Peeking Next Record!' TO WS-MESSAGE
+                PERFORM 9000-SEND-MAP-AND-RETURN
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       USE-CASE SECTION.
+      *-----------------------------------------------------------------
+
+       2000-PROCESS-USER-INPUT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2000-PROCESS-USER-INPUT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS RECEIVE
+                MAP(APP-AUDINQ-MAP-NAME)
+                MAPSET(APP-AUDINQ-MAPSET-NAME)
+                INTO (EAUQMI)
+                END-EXEC.
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           PERFORM 4000-CHECK-USER-STATUS.
+      *    >>> --------------------- <<<
+
+      *    IF - CONTRADICTING THE ORIGINAL CHECK - THE USER IS NO LONGER
+      *    AN ADMINISTRATOR, SIGN HIM OFF RATHER THAN LET HIM CONTINUE.
+           IF NOT MON-CT-ADMINISTRATOR THEN
+              PERFORM 2600-SIGN-USER-OFF
+           END-IF.
+
+           EVALUATE EIBAID
+           WHEN DFHPF3
+           WHEN DFHPF12
+                PERFORM 2500-CANCEL-INQUIRY
+           WHEN DFHPF7
+                PERFORM 2300-RESTART-FROM-TOP
+           WHEN DFHPF8
+                PERFORM 2400-NEXT-PAGE
+           WHEN DFHPF10
+                PERFORM 2600-SIGN-USER-OFF
+           WHEN DFHENTER
+                PERFORM 2100-SHOW-SELECTED-DETAIL
+                IF LINE-NOT-SELECTED THEN
+                   PERFORM 2200-APPLY-NEW-FILTERS
+                END-IF
+           WHEN OTHER
+                MOVE 'Invalid Key!' TO WS-MESSAGE
+           END-EVALUATE.
+
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+
+       2100-SHOW-SELECTED-DETAIL.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2100-SHOW-SELECTED-DETAIL' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           SET LINE-NOT-SELECTED TO TRUE.
+
+           PERFORM VARYING LINEO-INDEX
+              FROM 1 BY 1
+              UNTIL LINEO-INDEX
+              IS GREATER THAN WS-LINES-PER-PAGE
+      *            CHECK EACH LINE TO SEE IF CURSOR IS POSITIONED THERE.
+                   MOVE SELCTF(LINEO-INDEX) TO DFHBMFLG
+
+                   IF DFHCURSR THEN
+                      SET LINE-WAS-SELECTED TO TRUE
+                      SET AUQ-RECORD-INDEX TO LINEO-INDEX
+                      PERFORM 2150-SEND-DETAIL-TEXT
+                   END-IF
+           END-PERFORM.
+
+       2150-SEND-DETAIL-TEXT.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2150-SEND-DETAIL-TEXT' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE AUQ-CURRENT-RECORD(AUQ-RECORD-INDEX) TO
+              AUDIT-TRAIL-RECORD.
+
+           MOVE AUD-TIMESTAMP TO WS-DETAIL-TIMESTAMP.
+           MOVE AUD-USER-ID TO WS-DETAIL-USER-ID.
+           MOVE AUD-ACTION TO WS-DETAIL-ACTION.
+           MOVE AUD-RECORD-BEFORE TO WS-DETAIL-BEFORE.
+           MOVE AUD-RECORD-AFTER TO WS-DETAIL-AFTER.
+
+           EXEC CICS SEND TEXT
+                FROM (WS-DETAIL-TEXT)
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RECEIVE
+                LENGTH(LENGTH OF EIBAID)
+                END-EXEC.
+
+           MOVE 'Audit Detail Displayed - Press Enter to Continue!'
+              TO WS-MESSAGE.
+
+       2200-APPLY-NEW-FILTERS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2200-APPLY-NEW-FILTERS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE UIDSELI TO AUQ-FILTER-USER-ID.
+           MOVE DTEAFTI TO AUQ-FILTER-DATE-AFTER.
+           MOVE DTEBEFI TO AUQ-FILTER-DATE-BEFORE.
+
+           MOVE 1 TO AUQ-CURRENT-PAGE-NUMBER.
+           MOVE ZERO TO AUQ-CURRENT-RBA.
+           SET AUQ-NOT-SET TO TRUE.
+
+           MOVE 'Filters Applied!' TO WS-MESSAGE.
+           PERFORM 1300-LOAD-PAGE-OF-RECORDS.
+
+       2300-RESTART-FROM-TOP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2300-RESTART-FROM-TOP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           MOVE 1 TO AUQ-CURRENT-PAGE-NUMBER.
+           MOVE ZERO TO AUQ-CURRENT-RBA.
+           SET AUQ-NOT-SET TO TRUE.
+
+           MOVE 'Restarted Browse From Top of File!' TO WS-MESSAGE.
+           PERFORM 1300-LOAD-PAGE-OF-RECORDS.
+
+       2400-NEXT-PAGE.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2400-NEXT-PAGE' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           IF AUQ-END-OF-FILE THEN
+              MOVE 'Already At End of Audit Trail File!' TO WS-MESSAGE
+              EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO AUQ-CURRENT-PAGE-NUMBER.
+           PERFORM 1300-LOAD-PAGE-OF-RECORDS.
+
+       2500-CANCEL-INQUIRY.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2500-CANCEL-INQUIRY' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CLEAR USER SCREEN AND END THE CONVERSATION.
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       2600-SIGN-USER-OFF.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '2600-SIGN-USER-OFF' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    >>> CALL ACTIVITY MONITOR <<<
+           SET MON-AC-SIGN-OFF TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+      *    >>> --------------------- <<<
+
+           PERFORM 9200-RETURN-TO-CICS.
+
+      *-----------------------------------------------------------------
+       ACTIVITY-MONITOR SECTION.
+      *-----------------------------------------------------------------
+
+       4000-CHECK-USER-STATUS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4000-CHECK-USER-STATUS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    CHECK IF THE USER IS ALREADY SIGNED ON TO THE ACTIVITY
+      *    MONITOR, AND IF SO, WHETHER THE SESSION IS STILL ACTIVE.
+           PERFORM 4100-GET-MONITOR-CONTAINER.
+
+           SET MON-AC-APP-FUNCTION TO TRUE.
+           PERFORM 4200-CALL-ACTIVITY-MONITOR.
+
+      *    IF THE SESSION IS ABOUT TO TIME OUT, WARN THE USER.
+           IF MON-ST-WARNING THEN
+              MOVE MON-MESSAGE TO WS-MESSAGE
+           END-IF.
+
+       4100-GET-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4100-GET-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS GET
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                INTO (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(CHANNELERR)
+           WHEN DFHRESP(CONTAINERERR)
+                MOVE 'No Activity Monitor Data Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Getting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4200-CALL-ACTIVITY-MONITOR.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4200-CALL-ACTIVITY-MONITOR' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+      *    PUT CONTAINER AND LINK TO ACTIVITY MONITOR PROGRAM.
+           MOVE APP-AUDINQ-PROGRAM-NAME TO MON-LINKING-PROGRAM.
+           INITIALIZE MON-RESPONSE.
+
+           PERFORM 4300-PUT-MONITOR-CONTAINER.
+
+           EXEC CICS LINK
+                PROGRAM(APP-ACTMON-PROGRAM-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                TRANSID(EIBTRNID)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN DFHRESP(PGMIDERR)
+                MOVE 'Activity Monitor Program Not Found!' TO WS-MESSAGE
+           WHEN OTHER
+                MOVE 'Error Linking To Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+       4300-PUT-MONITOR-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '4300-PUT-MONITOR-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-ACTMON-CONTAINER-NAME)
+                CHANNEL(APP-ACTMON-CHANNEL-NAME)
+                FROM (ACTIVITY-MONITOR-CONTAINER)
+                FLENGTH(LENGTH OF ACTIVITY-MONITOR-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Activity Monitor!' TO WS-MESSAGE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       EXIT-ROUTE SECTION.
+      *-----------------------------------------------------------------
+
+       9000-SEND-MAP-AND-RETURN.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9000-SEND-MAP-AND-RETURN' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           PERFORM 9100-POPULATE-MAP.
+           PERFORM 9150-PUT-AUDINQ-CONTAINER.
+
+           EXEC CICS SEND
+                MAP(APP-AUDINQ-MAP-NAME)
+                MAPSET(APP-AUDINQ-MAPSET-NAME)
+                FROM (EAUQMO)
+                ERASE
+                CURSOR
+                END-EXEC.
+
+           EXEC CICS RETURN
+                CHANNEL(APP-AUDINQ-CHANNEL-NAME)
+                TRANSID(APP-AUDINQ-TRANSACTION-ID)
+                END-EXEC.
+
+       9100-POPULATE-MAP.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9100-POPULATE-MAP' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           INITIALIZE EAUQMO.
+
+           MOVE EIBTRNID TO TRANIDO.
+           MOVE AUQ-CURRENT-PAGE-NUMBER TO PAGENO.
+
+           IF MON-USER-ID IS NOT EQUAL TO SPACES THEN
+              MOVE MON-USER-ID TO LOGDINO
+           ELSE
+              MOVE '<Anonym>' TO LOGDINO
+           END-IF.
+
+           MOVE AUQ-FILTER-USER-ID TO UIDSELO.
+           MOVE AUQ-FILTER-DATE-AFTER TO DTEAFTO.
+           MOVE AUQ-FILTER-DATE-BEFORE TO DTEBEFO.
+
+           MOVE WS-MESSAGE TO MESSO.
+           MOVE DFHTURQ TO MESSC.
+
+      *    CHANGE COLOR OF MESSAGE LINE BASED ON TYPE/CONTENT.
+           EVALUATE TRUE
+           WHEN MESSO(1:5) IS EQUAL TO 'Error'
+                MOVE DFHRED TO MESSC
+           WHEN MESSO(1:3) IS EQUAL TO 'No '
+                MOVE DFHYELLO TO MESSC
+           WHEN MESSO(1:7) IS EQUAL TO 'Invalid'
+                MOVE DFHPINK TO MESSC
+           END-EVALUATE.
+
+      *    POPULATE THE NAVIGATION FUNCTION KEY LABELS.
+           IF AUQ-CURRENT-PAGE-NUMBER IS GREATER THAN 1 THEN
+              MOVE WS-PF7-LABEL TO HLPPF7O
+           END-IF.
+           IF NOT AUQ-END-OF-FILE THEN
+              MOVE WS-PF8-LABEL TO HLPPF8O
+           END-IF.
+
+      *    POPULATE ALL DISPLAY LINES WITH AUDIT TRAIL RECORDS.
+           PERFORM VARYING LINEO-INDEX
+              FROM 1 BY 1
+              UNTIL LINEO-INDEX IS GREATER THAN WS-LINES-PER-PAGE
+      *            LOAD EACH RECORD INTO THE DISPLAY BUFFER.
+                   SET AUQ-RECORD-INDEX TO LINEO-INDEX
+                   MOVE AUQ-CURRENT-RECORD(AUQ-RECORD-INDEX)
+                      TO AUDIT-TRAIL-RECORD
+
+                   MOVE AUD-TIMESTAMP TO LTSTMPO(LINEO-INDEX)
+                   MOVE AUD-USER-ID TO LUSRIDO(LINEO-INDEX)
+                   MOVE AUD-ACTION TO LACTNO(LINEO-INDEX)
+           END-PERFORM.
+
+      *    SET ANY MODIFIED DATA TAG (MDT) 'ON' TO AVOID THE 'AEI9'
+      *    ABEND THAT HAPPENS WHEN WE ONLY RECEIVE AN AID-KEY FROM THE
+      *    MAP AND NO REAL DATA ALONG IT.
+           MOVE DFHBMFSE TO TRANIDA.
+
+       9150-PUT-AUDINQ-CONTAINER.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9150-PUT-AUDINQ-CONTAINER' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS PUT
+                CONTAINER(APP-AUDINQ-CONTAINER-NAME)
+                CHANNEL(APP-AUDINQ-CHANNEL-NAME)
+                FROM (AUDIT-INQUIRY-CONTAINER)
+                RESP(WS-CICS-RESPONSE)
+                END-EXEC.
+
+           EVALUATE WS-CICS-RESPONSE
+           WHEN DFHRESP(NORMAL)
+                CONTINUE
+           WHEN OTHER
+                MOVE 'Error Putting Audit Inquiry Container!'
+                   TO WS-MESSAGE
+           END-EVALUATE.
+
+       9200-RETURN-TO-CICS.
+      *    >>> DEBUGGING ONLY <<<
+           MOVE '9200-RETURN-TO-CICS' TO WS-DEBUG-AID.
+           PERFORM 9300-DEBUG-AID.
+      *    >>> -------------- <<<
+
+           EXEC CICS SEND CONTROL
+                ERASE
+                FREEKB
+                END-EXEC.
+
+           EXEC CICS RETURN
+                END-EXEC.
+
+       9300-DEBUG-AID.
+      *    >>> DEBUGGING ONLY <<<
+           IF I-AM-DEBUGGING THEN
+              INITIALIZE WS-DEBUG-MESSAGE
+
+              MOVE WS-DEBUG-AID TO WS-DEBUG-TEXT
+              MOVE EIBRESP TO WS-DEBUG-EIBRESP
+              MOVE EIBRESP2 TO WS-DEBUG-EIBRESP2
+
+              EXEC CICS SEND TEXT
+                   FROM (WS-DEBUG-MESSAGE)
+                   END-EXEC
+              EXEC CICS RECEIVE
+                   LENGTH(LENGTH OF EIBAID)
+                   END-EXEC
+
+              INITIALIZE EIBRESP EIBRESP2
+           END-IF.
+      *    >>> -------------- <<<
